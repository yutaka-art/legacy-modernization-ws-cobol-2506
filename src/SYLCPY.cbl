@@ -0,0 +1,239 @@
+*****************************************************************
+      * シラバス管理システム - シラバスコピー(新学期登録)プログラム
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SYLCPY.
+       AUTHOR. SHINYAY.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SYLLABUS-FILE
+               ASSIGN TO "syllabus.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SYL-COURSE-ID
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD SYLLABUS-FILE.
+           COPY "SYLFILE.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS           PIC XX VALUE "00".
+          88 WS-FILE-SUCCESS       VALUE "00".
+          88 WS-FILE-DUP           VALUE "22".
+          88 WS-FILE-NOT-FOUND     VALUE "23".
+
+       01 WS-CONTINUE-FLAG        PIC X VALUE "Y".
+          88 WS-CONTINUE          VALUE "Y" "y".
+          88 WS-EXIT              VALUE "N" "n".
+
+       01 WS-SEARCH-COURSE-ID     PIC X(6).
+
+      * Holds the source record read before the new key overwrites
+      * the FD's shared record buffer.
+       01 WS-SOURCE-RECORD.
+          05 WS-SRC-COURSE-NAME    PIC X(30).
+          05 WS-SRC-COURSE-NAME-EN PIC X(30).
+          05 WS-SRC-DEPARTMENT-ID  PIC X(4).
+          05 WS-SRC-TEACHER-ID     PIC X(5).
+          05 WS-SRC-CREDITS        PIC 9.
+          05 WS-SRC-DESCRIPTION    PIC X(200).
+          05 WS-SRC-OBJECTIVES     PIC X(100).
+          05 WS-SRC-WEEK-PLAN OCCURS 15 TIMES
+                                   PIC X(30).
+          05 WS-SRC-PREREQ-COUNT   PIC 9.
+          05 WS-SRC-PREREQUISITES OCCURS 5 TIMES
+                                   PIC X(6).
+          05 WS-SRC-MAX-CAPACITY   PIC 9(3).
+          05 WS-SRC-CO-TEACHER-COUNT PIC 9.
+          05 WS-SRC-CO-TEACHERS OCCURS 4 TIMES
+                                   PIC X(5).
+
+       01 WS-NEW-COURSE-ID        PIC X(6).
+       01 WS-NEW-SEMESTER         PIC X(2).
+
+       SCREEN SECTION.
+       01 SOURCE-SEARCH-SCREEN.
+           05 BLANK SCREEN.
+           05 LINE 1 COLUMN 1 VALUE "Copy Syllabus to New Term".
+           05 LINE 3 COLUMN 1 VALUE "Enter source course ID: ".
+           05 LINE 3 COLUMN 30 PIC X(6) USING WS-SEARCH-COURSE-ID.
+
+       01 SOURCE-DISPLAY-SCREEN.
+           05 BLANK SCREEN.
+           05 LINE 1 COLUMN 1 VALUE "Source Syllabus".
+           05 LINE 3 COLUMN 1 VALUE "Course ID: ".
+           05 LINE 3 COLUMN 15 PIC X(6) FROM SYL-COURSE-ID.
+           05 LINE 4 COLUMN 1 VALUE "Course Name: ".
+           05 LINE 4 COLUMN 15 PIC X(30) FROM SYL-COURSE-NAME.
+           05 LINE 5 COLUMN 1 VALUE "Department: ".
+           05 LINE 5 COLUMN 20 PIC X(4) FROM SYL-DEPARTMENT-ID.
+           05 LINE 6 COLUMN 1 VALUE "Teacher ID: ".
+           05 LINE 6 COLUMN 15 PIC X(5) FROM SYL-TEACHER-ID.
+           05 LINE 7 COLUMN 1 VALUE "Semester: ".
+           05 LINE 7 COLUMN 15 PIC X(2) FROM SYL-SEMESTER.
+
+       01 NEW-TERM-SCREEN.
+           05 BLANK SCREEN.
+           05 LINE 1 COLUMN 1 VALUE "New Term Details".
+           05 LINE 3 COLUMN 1 VALUE "New course ID: ".
+           05 LINE 3 COLUMN 20 PIC X(6) USING WS-NEW-COURSE-ID.
+           05 LINE 4 COLUMN 1 VALUE "New semester: ".
+           05 LINE 4 COLUMN 20 PIC X(2) USING WS-NEW-SEMESTER.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS SECTION.
+           PERFORM OPEN-FILE.
+           IF WS-FILE-SUCCESS
+               PERFORM UNTIL WS-EXIT
+                   PERFORM COPY-SYLLABUS-PROCESS
+                   PERFORM CHECK-CONTINUE
+               END-PERFORM
+           ELSE
+               DISPLAY "Syllabus file not found."
+           END-IF.
+
+           PERFORM CLOSE-FILE.
+           GOBACK.
+
+       OPEN-FILE SECTION.
+           OPEN I-O SYLLABUS-FILE.
+           IF WS-FILE-NOT-FOUND
+               DISPLAY "Error: Syllabus file not found."
+               MOVE "N" TO WS-CONTINUE-FLAG
+           END-IF.
+
+       CLOSE-FILE SECTION.
+           CLOSE SYLLABUS-FILE.
+
+       COPY-SYLLABUS-PROCESS SECTION.
+           PERFORM SEARCH-SOURCE-SYLLABUS.
+           IF WS-FILE-SUCCESS
+               PERFORM SAVE-SOURCE-RECORD
+               PERFORM GET-NEW-TERM-DETAILS
+               PERFORM WRITE-NEW-SYLLABUS-RECORD
+           END-IF.
+
+       SEARCH-SOURCE-SYLLABUS SECTION.
+           DISPLAY SOURCE-SEARCH-SCREEN.
+           ACCEPT SOURCE-SEARCH-SCREEN.
+
+           MOVE WS-SEARCH-COURSE-ID TO SYL-COURSE-ID.
+           READ SYLLABUS-FILE
+               KEY IS SYL-COURSE-ID
+               INVALID KEY
+                   DISPLAY "Error: Course ID " SYL-COURSE-ID
+                           " does not exist."
+                   MOVE "23" TO WS-FILE-STATUS
+               NOT INVALID KEY
+                   DISPLAY SOURCE-DISPLAY-SCREEN
+                   ACCEPT SOURCE-DISPLAY-SCREEN
+           END-READ.
+
+       SAVE-SOURCE-RECORD SECTION.
+           MOVE SYL-COURSE-NAME   TO WS-SRC-COURSE-NAME.
+           MOVE SYL-COURSE-NAME-EN TO WS-SRC-COURSE-NAME-EN.
+           MOVE SYL-DEPARTMENT-ID TO WS-SRC-DEPARTMENT-ID.
+           MOVE SYL-TEACHER-ID    TO WS-SRC-TEACHER-ID.
+           MOVE SYL-CREDITS       TO WS-SRC-CREDITS.
+           MOVE SYL-DESCRIPTION   TO WS-SRC-DESCRIPTION.
+           MOVE SYL-OBJECTIVES    TO WS-SRC-OBJECTIVES.
+           MOVE SYL-WEEK-PLAN(1)  TO WS-SRC-WEEK-PLAN(1).
+           MOVE SYL-WEEK-PLAN(2)  TO WS-SRC-WEEK-PLAN(2).
+           MOVE SYL-WEEK-PLAN(3)  TO WS-SRC-WEEK-PLAN(3).
+           MOVE SYL-WEEK-PLAN(4)  TO WS-SRC-WEEK-PLAN(4).
+           MOVE SYL-WEEK-PLAN(5)  TO WS-SRC-WEEK-PLAN(5).
+           MOVE SYL-WEEK-PLAN(6)  TO WS-SRC-WEEK-PLAN(6).
+           MOVE SYL-WEEK-PLAN(7)  TO WS-SRC-WEEK-PLAN(7).
+           MOVE SYL-WEEK-PLAN(8)  TO WS-SRC-WEEK-PLAN(8).
+           MOVE SYL-WEEK-PLAN(9)  TO WS-SRC-WEEK-PLAN(9).
+           MOVE SYL-WEEK-PLAN(10) TO WS-SRC-WEEK-PLAN(10).
+           MOVE SYL-WEEK-PLAN(11) TO WS-SRC-WEEK-PLAN(11).
+           MOVE SYL-WEEK-PLAN(12) TO WS-SRC-WEEK-PLAN(12).
+           MOVE SYL-WEEK-PLAN(13) TO WS-SRC-WEEK-PLAN(13).
+           MOVE SYL-WEEK-PLAN(14) TO WS-SRC-WEEK-PLAN(14).
+           MOVE SYL-WEEK-PLAN(15) TO WS-SRC-WEEK-PLAN(15).
+           MOVE SYL-PREREQ-COUNT  TO WS-SRC-PREREQ-COUNT.
+           MOVE SYL-PREREQUISITES(1) TO WS-SRC-PREREQUISITES(1).
+           MOVE SYL-PREREQUISITES(2) TO WS-SRC-PREREQUISITES(2).
+           MOVE SYL-PREREQUISITES(3) TO WS-SRC-PREREQUISITES(3).
+           MOVE SYL-PREREQUISITES(4) TO WS-SRC-PREREQUISITES(4).
+           MOVE SYL-PREREQUISITES(5) TO WS-SRC-PREREQUISITES(5).
+           MOVE SYL-MAX-CAPACITY  TO WS-SRC-MAX-CAPACITY.
+           MOVE SYL-CO-TEACHER-COUNT TO WS-SRC-CO-TEACHER-COUNT.
+           MOVE SYL-CO-TEACHERS(1) TO WS-SRC-CO-TEACHERS(1).
+           MOVE SYL-CO-TEACHERS(2) TO WS-SRC-CO-TEACHERS(2).
+           MOVE SYL-CO-TEACHERS(3) TO WS-SRC-CO-TEACHERS(3).
+           MOVE SYL-CO-TEACHERS(4) TO WS-SRC-CO-TEACHERS(4).
+
+       GET-NEW-TERM-DETAILS SECTION.
+           MOVE SPACES TO WS-NEW-COURSE-ID.
+           MOVE SPACES TO WS-NEW-SEMESTER.
+           DISPLAY NEW-TERM-SCREEN.
+           ACCEPT NEW-TERM-SCREEN.
+
+       WRITE-NEW-SYLLABUS-RECORD SECTION.
+           MOVE WS-NEW-COURSE-ID    TO SYL-COURSE-ID.
+           MOVE WS-SRC-COURSE-NAME  TO SYL-COURSE-NAME.
+           MOVE WS-SRC-COURSE-NAME-EN TO SYL-COURSE-NAME-EN.
+           MOVE WS-SRC-DEPARTMENT-ID TO SYL-DEPARTMENT-ID.
+           MOVE WS-SRC-TEACHER-ID   TO SYL-TEACHER-ID.
+           MOVE WS-NEW-SEMESTER     TO SYL-SEMESTER.
+           MOVE WS-SRC-CREDITS      TO SYL-CREDITS.
+           MOVE WS-SRC-DESCRIPTION  TO SYL-DESCRIPTION.
+           MOVE WS-SRC-OBJECTIVES   TO SYL-OBJECTIVES.
+           MOVE WS-SRC-WEEK-PLAN(1)  TO SYL-WEEK-PLAN(1).
+           MOVE WS-SRC-WEEK-PLAN(2)  TO SYL-WEEK-PLAN(2).
+           MOVE WS-SRC-WEEK-PLAN(3)  TO SYL-WEEK-PLAN(3).
+           MOVE WS-SRC-WEEK-PLAN(4)  TO SYL-WEEK-PLAN(4).
+           MOVE WS-SRC-WEEK-PLAN(5)  TO SYL-WEEK-PLAN(5).
+           MOVE WS-SRC-WEEK-PLAN(6)  TO SYL-WEEK-PLAN(6).
+           MOVE WS-SRC-WEEK-PLAN(7)  TO SYL-WEEK-PLAN(7).
+           MOVE WS-SRC-WEEK-PLAN(8)  TO SYL-WEEK-PLAN(8).
+           MOVE WS-SRC-WEEK-PLAN(9)  TO SYL-WEEK-PLAN(9).
+           MOVE WS-SRC-WEEK-PLAN(10) TO SYL-WEEK-PLAN(10).
+           MOVE WS-SRC-WEEK-PLAN(11) TO SYL-WEEK-PLAN(11).
+           MOVE WS-SRC-WEEK-PLAN(12) TO SYL-WEEK-PLAN(12).
+           MOVE WS-SRC-WEEK-PLAN(13) TO SYL-WEEK-PLAN(13).
+           MOVE WS-SRC-WEEK-PLAN(14) TO SYL-WEEK-PLAN(14).
+           MOVE WS-SRC-WEEK-PLAN(15) TO SYL-WEEK-PLAN(15).
+           MOVE WS-SRC-PREREQ-COUNT  TO SYL-PREREQ-COUNT.
+           MOVE WS-SRC-PREREQUISITES(1) TO SYL-PREREQUISITES(1).
+           MOVE WS-SRC-PREREQUISITES(2) TO SYL-PREREQUISITES(2).
+           MOVE WS-SRC-PREREQUISITES(3) TO SYL-PREREQUISITES(3).
+           MOVE WS-SRC-PREREQUISITES(4) TO SYL-PREREQUISITES(4).
+           MOVE WS-SRC-PREREQUISITES(5) TO SYL-PREREQUISITES(5).
+           MOVE WS-SRC-MAX-CAPACITY  TO SYL-MAX-CAPACITY.
+           MOVE WS-SRC-CO-TEACHER-COUNT TO SYL-CO-TEACHER-COUNT.
+           MOVE WS-SRC-CO-TEACHERS(1) TO SYL-CO-TEACHERS(1).
+           MOVE WS-SRC-CO-TEACHERS(2) TO SYL-CO-TEACHERS(2).
+           MOVE WS-SRC-CO-TEACHERS(3) TO SYL-CO-TEACHERS(3).
+           MOVE WS-SRC-CO-TEACHERS(4) TO SYL-CO-TEACHERS(4).
+           MOVE "D" TO SYL-STATUS.
+
+      * The new term requires its own classroom/day/period
+      * assignment, so schedule fields are not carried forward from
+      * the source syllabus. The academic year and effective date
+      * are likewise term-scoped and must be set for the new term
+      * through the update program.
+           MOVE SPACES TO SYL-CLASSROOM.
+           MOVE SPACES TO SYL-DAY-OF-WEEK.
+           MOVE ZERO TO SYL-PERIOD.
+           MOVE ZERO TO SYL-ACADEMIC-YEAR.
+           MOVE ZERO TO SYL-EFFECTIVE-DATE.
+
+           WRITE SYLLABUS-FILE-REC
+               INVALID KEY
+                   DISPLAY "Error: Course ID " SYL-COURSE-ID
+                           " already exists."
+               NOT INVALID KEY
+                   DISPLAY "Syllabus copied to new term successfully."
+           END-WRITE.
+
+       CHECK-CONTINUE SECTION.
+           DISPLAY " ".
+           DISPLAY "Copy another syllabus? (Y/N): " WITH NO ADVANCING.
+           ACCEPT WS-CONTINUE-FLAG.
