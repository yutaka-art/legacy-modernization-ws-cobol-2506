@@ -12,11 +12,22 @@
           05 WS-CURRENT-MONTH      PIC 9(2).
           05 WS-CURRENT-DAY        PIC 9(2).
 
+       01 WS-CAPACITY-CHECK.
+          05 WS-CURRENT-ENROLLMENT PIC 9(4).
+          05 WS-MAX-CAPACITY       PIC 9(4).
+
+       01 WS-PREREQ-CHECK.
+          05 WS-PREREQ-TOTAL       PIC 9(4).
+          05 WS-PREREQ-CREDIT-SUM  PIC 9(4).
+          05 WS-MAX-PREREQ-CREDITS PIC 9(4) VALUE 20.
+
        LINKAGE SECTION.
        01 LS-FUNCTION-CODE         PIC X.
           88 LS-VALIDATE-COURSE-ID       VALUE 'C'.
           88 LS-VALIDATE-DATE            VALUE 'D'.
           88 LS-FORMAT-ERROR             VALUE 'E'.
+          88 LS-VALIDATE-CAPACITY        VALUE 'N'.
+          88 LS-VALIDATE-PREREQ-TOTAL    VALUE 'P'.
           88 LS-GET-CURRENT-DATE         VALUE 'T'.
 
        01 LS-PARAMETER-1           PIC X(50).
@@ -36,6 +47,10 @@
                    PERFORM VALIDATE-DATE
                WHEN LS-FORMAT-ERROR
                    PERFORM FORMAT-ERROR-MESSAGE
+               WHEN LS-VALIDATE-CAPACITY
+                   PERFORM VALIDATE-CAPACITY
+               WHEN LS-VALIDATE-PREREQ-TOTAL
+                   PERFORM VALIDATE-PREREQ-TOTAL
                WHEN LS-GET-CURRENT-DATE
                    PERFORM GET-CURRENT-DATE
                WHEN OTHER
@@ -84,6 +99,45 @@
                MOVE 1 TO LS-RETURN-CODE
            END-IF.
 
+       VALIDATE-CAPACITY.
+      * 履修者数が定員内であることの検証（LS-PARAMETER-1=現在の履修者数、
+      * LS-PARAMETER-2=定員）
+           MOVE LS-PARAMETER-1(1:4) TO WS-CURRENT-ENROLLMENT
+           MOVE LS-PARAMETER-2(1:4) TO WS-MAX-CAPACITY
+           IF WS-CURRENT-ENROLLMENT < WS-MAX-CAPACITY
+               MOVE "定員内です。" TO LS-RESULT
+               MOVE 0 TO LS-RETURN-CODE
+           ELSE
+               MOVE "定員に達しているため履修登録できません。"
+                   TO LS-RESULT
+               MOVE 1 TO LS-RETURN-CODE
+           END-IF.
+
+       VALIDATE-PREREQ-TOTAL.
+      * 前提科目数が登録可能な上限（5科目）以内であること、および
+      * 前提科目の合計単位数が上限内であることの検証
+      * （LS-PARAMETER-1=前提科目数、LS-PARAMETER-2=前提科目の合計単位数）
+           MOVE LS-PARAMETER-1(1:4) TO WS-PREREQ-TOTAL
+           MOVE LS-PARAMETER-2(1:4) TO WS-PREREQ-CREDIT-SUM
+           IF WS-PREREQ-TOTAL > 5
+               MOVE "前提科目は5科目以内で登録してください。"
+                   TO LS-RESULT
+               MOVE 1 TO LS-RETURN-CODE
+           ELSE
+               IF WS-PREREQ-CREDIT-SUM > WS-MAX-PREREQ-CREDITS
+                   STRING "前提科目の合計単位数が上限（"
+                          WS-MAX-PREREQ-CREDITS
+                          "単位）を超えています。"
+                          DELIMITED BY SIZE
+                          INTO LS-RESULT
+                   END-STRING
+                   MOVE 1 TO LS-RETURN-CODE
+               ELSE
+                   MOVE "前提科目数・合計単位数とも有効" TO LS-RESULT
+                   MOVE 0 TO LS-RETURN-CODE
+               END-IF
+           END-IF.
+
        FORMAT-ERROR-MESSAGE.
       * エラーメッセージのフォーマット
            STRING "エラー: " DELIMITED BY SIZE
