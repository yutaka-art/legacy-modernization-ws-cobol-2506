@@ -0,0 +1,254 @@
+******************************************************************
+      * 図書館管理システム - 貸出履歴照会プログラム
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LIBHIST.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  GNUCOBOL.
+       OBJECT-COMPUTER.  GNUCOBOL.
+       SPECIAL-NAMES.
+           CONSOLE IS CRT.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USER-FILE
+               ASSIGN TO "user.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS USER-ID
+               FILE STATUS IS WS-USER-STATUS.
+
+           SELECT LOAN-FILE
+               ASSIGN TO "loan.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LOAN-NO
+               ALTERNATE RECORD KEY IS LOAN-BOOK-ID
+               ALTERNATE RECORD KEY IS LOAN-USER-ID WITH DUPLICATES
+               FILE STATUS IS WS-LOAN-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  USER-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY USERFILE.
+
+       FD  LOAN-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY LOANFILE.
+
+       WORKING-STORAGE SECTION.
+       01  WS-USER-STATUS           PIC XX VALUE "00".
+           88  WS-USER-SUCCESS      VALUE "00".
+           88  WS-USER-NOT-FOUND    VALUE "23".
+
+       01  WS-LOAN-STATUS           PIC XX VALUE "00".
+           88  WS-LOAN-SUCCESS      VALUE "00".
+
+       01  WS-CONTINUE-FLAG         PIC X VALUE "Y".
+           88  WS-CONTINUE          VALUE "Y", "y".
+           88  WS-EXIT              VALUE "N", "n".
+
+       01  WS-INPUT-USER-ID         PIC X(08) VALUE SPACES.
+
+       01  WS-LIST-COUNT             PIC 9(4) VALUE ZERO.
+       01  WS-LIST-TABLE.
+           05  WS-LIST-ENTRY OCCURS 9999 TIMES.
+               10  WS-LIST-LOAN-NO      PIC 9(10).
+               10  WS-LIST-BOOK-ID      PIC X(10).
+               10  WS-LIST-LOAN-DATE    PIC 9(8).
+               10  WS-LIST-DUE-DATE     PIC 9(8).
+               10  WS-LIST-RETURN-DATE  PIC 9(8).
+               10  WS-LIST-STATUS       PIC X(01).
+
+       01  WS-LIST-I                PIC 9(4).
+       01  WS-LIST-STATUS-LABEL      PIC X(10).
+
+       01  WS-LIST-PAGE-SIZE         PIC 99 VALUE 10.
+       01  WS-LIST-CUR-PAGE          PIC 999 VALUE 1.
+       01  WS-LIST-TOTAL-PAGES       PIC 999 VALUE 1.
+       01  WS-LIST-START             PIC 9(4).
+       01  WS-LIST-END               PIC 9(4).
+       01  WS-LIST-LINE              PIC 99.
+       01  WS-LIST-PAGE-OPTION       PIC X VALUE "N".
+           88  WS-LIST-NEXT          VALUE "N" "n".
+           88  WS-LIST-PREV          VALUE "P" "p".
+           88  WS-LIST-EXIT          VALUE "X" "x".
+
+       01  WS-SCAN-DONE-FLAG         PIC X VALUE "N".
+           88  WS-SCAN-DONE          VALUE "Y".
+
+       COPY LIBERROR.
+
+       SCREEN SECTION.
+       01  HIST-INPUT-SCREEN.
+           05  LINE 2 COL 1         VALUE "貸出履歴照会".
+           05  LINE 4 COL 1         VALUE "利用者ID: ".
+           05  LINE 4 COL 12        PIC X(08) USING WS-INPUT-USER-ID.
+
+       01  HIST-LIST-HEADER.
+           05  BLANK SCREEN.
+           05  LINE 1 COL 1         VALUE "貸出履歴".
+           05  LINE 2 COL 1         VALUE "利用者: ".
+           05  LINE 2 COL 9         PIC X(30) FROM USER-NAME.
+           05  LINE 3 COL 1         VALUE "ページ: ".
+           05  LINE 3 COL 10        PIC ZZ9 FROM WS-LIST-CUR-PAGE.
+           05  LINE 3 COL 14        VALUE "/".
+           05  LINE 3 COL 16        PIC ZZ9 FROM WS-LIST-TOTAL-PAGES.
+           05  LINE 4 COL 1         VALUE
+               "========================================================".
+           05  LINE 5 COL 1         VALUE "図書ID     貸出日    返却期限  返却日    状態".
+           05  LINE 6 COL 1         VALUE
+               "========================================================".
+
+       01  HIST-LIST-ITEM.
+           05  LINE WS-LIST-LINE COL 1  PIC X(10) FROM WS-LIST-BOOK-ID
+                                                        (WS-LIST-I).
+           05  LINE WS-LIST-LINE COL 12 PIC 9(8) FROM WS-LIST-LOAN-DATE
+                                                        (WS-LIST-I).
+           05  LINE WS-LIST-LINE COL 22 PIC 9(8) FROM WS-LIST-DUE-DATE
+                                                        (WS-LIST-I).
+           05  LINE WS-LIST-LINE COL 32 PIC 9(8) FROM
+                                            WS-LIST-RETURN-DATE(WS-LIST-I).
+           05  LINE WS-LIST-LINE COL 42 PIC X(10) FROM
+                                            WS-LIST-STATUS-LABEL.
+
+       01  HIST-LIST-FOOTER.
+           05  LINE 18 COL 1        VALUE
+               "========================================================".
+           05  LINE 20 COL 1        VALUE
+               "N=次ページ, P=前ページ, X=終了: ".
+           05  LINE 20 COL 35       PIC X USING WS-LIST-PAGE-OPTION.
+
+       01  CONTINUE-SCREEN.
+           05  LINE 22 COL 1        VALUE "続行しますか？ (Y/N): ".
+           05  LINE 22 COL 25       PIC X USING WS-CONTINUE-FLAG.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS SECTION.
+           PERFORM OPEN-FILES
+           PERFORM UNTIL WS-EXIT
+               PERFORM PROCESS-HISTORY
+               PERFORM CHECK-CONTINUE
+           END-PERFORM
+           PERFORM CLOSE-FILES
+           GOBACK.
+
+       OPEN-FILES SECTION.
+           OPEN INPUT USER-FILE
+           OPEN INPUT LOAN-FILE.
+
+       CLOSE-FILES SECTION.
+           CLOSE USER-FILE
+           CLOSE LOAN-FILE.
+
+       PROCESS-HISTORY SECTION.
+           DISPLAY HIST-INPUT-SCREEN
+           ACCEPT HIST-INPUT-SCREEN
+           MOVE WS-INPUT-USER-ID TO USER-ID
+           READ USER-FILE
+               INVALID KEY
+                   DISPLAY MSG-RECORD-NOT-FOUND
+                   MOVE "23" TO WS-USER-STATUS
+               NOT INVALID KEY
+                   MOVE "00" TO WS-USER-STATUS
+           END-READ
+           IF WS-USER-SUCCESS
+               PERFORM LOAD-HISTORY-LIST
+               IF WS-LIST-COUNT = 0
+                   DISPLAY "貸出履歴がありません。"
+               ELSE
+                   MOVE 1 TO WS-LIST-CUR-PAGE
+                   DIVIDE WS-LIST-COUNT BY WS-LIST-PAGE-SIZE
+                       GIVING WS-LIST-TOTAL-PAGES
+                       REMAINDER WS-LIST-LINE
+                   IF WS-LIST-LINE > 0
+                       ADD 1 TO WS-LIST-TOTAL-PAGES
+                   END-IF
+                   IF WS-LIST-TOTAL-PAGES = 0
+                       MOVE 1 TO WS-LIST-TOTAL-PAGES
+                   END-IF
+                   MOVE "N" TO WS-LIST-PAGE-OPTION
+                   PERFORM UNTIL WS-LIST-EXIT
+                       PERFORM DISPLAY-HISTORY-LIST-PAGE
+                       DISPLAY HIST-LIST-FOOTER
+                       ACCEPT HIST-LIST-FOOTER
+                       EVALUATE TRUE
+                           WHEN WS-LIST-NEXT
+                               IF WS-LIST-CUR-PAGE < WS-LIST-TOTAL-PAGES
+                                   ADD 1 TO WS-LIST-CUR-PAGE
+                               END-IF
+                           WHEN WS-LIST-PREV
+                               IF WS-LIST-CUR-PAGE > 1
+                                   SUBTRACT 1 FROM WS-LIST-CUR-PAGE
+                               END-IF
+                       END-EVALUATE
+                   END-PERFORM
+               END-IF
+           END-IF.
+
+       LOAD-HISTORY-LIST SECTION.
+           MOVE 0 TO WS-LIST-COUNT
+           MOVE "N" TO WS-SCAN-DONE-FLAG
+           MOVE WS-INPUT-USER-ID TO LOAN-USER-ID
+           START LOAN-FILE KEY = LOAN-USER-ID
+               INVALID KEY
+                   MOVE "Y" TO WS-SCAN-DONE-FLAG
+           END-START
+           PERFORM UNTIL WS-SCAN-DONE
+               READ LOAN-FILE NEXT
+                   AT END
+                       MOVE "Y" TO WS-SCAN-DONE-FLAG
+                   NOT AT END
+                       IF LOAN-USER-ID NOT = WS-INPUT-USER-ID
+                           MOVE "Y" TO WS-SCAN-DONE-FLAG
+                       ELSE
+                           ADD 1 TO WS-LIST-COUNT
+                           MOVE LOAN-NO TO
+                               WS-LIST-LOAN-NO(WS-LIST-COUNT)
+                           MOVE LOAN-BOOK-ID TO
+                               WS-LIST-BOOK-ID(WS-LIST-COUNT)
+                           MOVE LOAN-DATE TO
+                               WS-LIST-LOAN-DATE(WS-LIST-COUNT)
+                           MOVE LOAN-DUE-DATE TO
+                               WS-LIST-DUE-DATE(WS-LIST-COUNT)
+                           MOVE LOAN-RETURN-DATE TO
+                               WS-LIST-RETURN-DATE(WS-LIST-COUNT)
+                           MOVE LOAN-STATUS TO
+                               WS-LIST-STATUS(WS-LIST-COUNT)
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       DISPLAY-HISTORY-LIST-PAGE SECTION.
+           DISPLAY HIST-LIST-HEADER
+           COMPUTE WS-LIST-START =
+               ((WS-LIST-CUR-PAGE - 1) * WS-LIST-PAGE-SIZE) + 1
+           COMPUTE WS-LIST-END =
+               WS-LIST-CUR-PAGE * WS-LIST-PAGE-SIZE
+           IF WS-LIST-END > WS-LIST-COUNT
+               MOVE WS-LIST-COUNT TO WS-LIST-END
+           END-IF
+           MOVE 7 TO WS-LIST-LINE
+           PERFORM VARYING WS-LIST-I FROM WS-LIST-START BY 1
+               UNTIL WS-LIST-I > WS-LIST-END
+               PERFORM SET-STATUS-LABEL
+               DISPLAY HIST-LIST-ITEM
+               ADD 1 TO WS-LIST-LINE
+           END-PERFORM.
+
+       SET-STATUS-LABEL SECTION.
+           EVALUATE WS-LIST-STATUS(WS-LIST-I)
+               WHEN "A"
+                   MOVE "貸出中" TO WS-LIST-STATUS-LABEL
+               WHEN "R"
+                   MOVE "返却済" TO WS-LIST-STATUS-LABEL
+               WHEN OTHER
+                   MOVE "不明" TO WS-LIST-STATUS-LABEL
+           END-EVALUATE.
+
+       CHECK-CONTINUE SECTION.
+           DISPLAY CONTINUE-SCREEN
+           ACCEPT CONTINUE-SCREEN.
