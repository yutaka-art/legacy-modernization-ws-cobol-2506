@@ -18,31 +18,126 @@
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS BOOK-ID
+               ALTERNATE RECORD KEY IS BOOK-ISBN WITH DUPLICATES
                FILE STATUS IS WS-FILE-STATUS.
 
+           SELECT CATEGORY-FILE
+               ASSIGN TO "category.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CAT-CODE
+               FILE STATUS IS WS-CAT-STATUS.
+
+           SELECT BRANCH-FILE
+               ASSIGN TO "branch.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS BRANCH-CODE
+               FILE STATUS IS WS-BRANCH-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  BOOK-FILE
            LABEL RECORDS ARE STANDARD.
            COPY BOOKFILE.
 
+       FD  CATEGORY-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY CATFILE.
+
+       FD  BRANCH-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY BRANCHFILE.
+
        WORKING-STORAGE SECTION.
        01  WS-FILE-STATUS           PIC XX VALUE "00".
            88  WS-FILE-SUCCESS      VALUE "00".
            88  WS-FILE-NOT-FOUND    VALUE "23".
            88  WS-FILE-DUP          VALUE "22".
+           88  WS-FILE-EOF          VALUE "10".
+
+       01  WS-CAT-STATUS            PIC XX VALUE "00".
+           88  WS-CAT-SUCCESS       VALUE "00".
+
+       01  WS-BRANCH-STATUS         PIC XX VALUE "00".
+           88  WS-BRANCH-SUCCESS    VALUE "00".
 
        01  WS-CONTINUE-FLAG         PIC X VALUE "Y".
            88  WS-CONTINUE          VALUE "Y", "y".
            88  WS-EXIT              VALUE "N", "n".
 
        01  WS-CHOICE                PIC 9 VALUE 0.
-           88  WS-VALID-CHOICE      VALUE 1 THRU 5.
+           88  WS-VALID-CHOICE      VALUE 1 THRU 8.
+
+       01  WS-NEW-STATUS-OPTION     PIC 9 VALUE 0.
+           88  WS-VALID-STATUS-OPTION VALUE 1 THRU 4.
 
        01  WS-SEARCH-ID             PIC X(10) VALUE SPACES.
 
+       01  WS-CAT-VALID-FLAG        PIC X VALUE "N".
+           88  WS-CAT-VALID         VALUE "Y".
+
+       01  WS-BRANCH-VALID-FLAG     PIC X VALUE "N".
+           88  WS-BRANCH-VALID      VALUE "Y".
+
+       01  WS-AUDIT-RETURN-CODE     PIC 9 VALUE 0.
+       01  WS-AUDIT-BEFORE          PIC X(20) VALUE SPACES.
+       01  WS-AUDIT-AFTER           PIC X(20) VALUE SPACES.
+
+       01  WS-FIELD-CHOICE          PIC 9 VALUE 0.
+           88  WS-FIELD-DONE        VALUE 0.
+           88  WS-VALID-FIELD       VALUE 1 THRU 7.
+
+       01  WS-LIST-SORT-OPTION       PIC 9 VALUE 1.
+           88  WS-SORT-BY-TITLE      VALUE 1.
+           88  WS-SORT-BY-AUTHOR     VALUE 2.
+
+       01  WS-LIST-COUNT             PIC 9(4) VALUE ZERO.
+       01  WS-LIST-TABLE.
+           05  WS-LIST-ENTRY OCCURS 9999 TIMES.
+               10  WS-LIST-BOOK-ID      PIC X(10).
+               10  WS-LIST-TITLE        PIC X(50).
+               10  WS-LIST-AUTHOR       PIC X(30).
+               10  WS-LIST-STATUS       PIC X(01).
+
+       01  WS-LIST-I                PIC 9(4).
+       01  WS-LIST-J                PIC 9(4).
+       01  WS-LIST-TEMP.
+           05  WS-TEMP-BOOK-ID          PIC X(10).
+           05  WS-TEMP-TITLE            PIC X(50).
+           05  WS-TEMP-AUTHOR           PIC X(30).
+           05  WS-TEMP-STATUS           PIC X(01).
+
+       01  WS-LIST-PAGE-SIZE         PIC 99 VALUE 10.
+       01  WS-LIST-CUR-PAGE          PIC 999 VALUE 1.
+       01  WS-LIST-TOTAL-PAGES       PIC 999 VALUE 1.
+       01  WS-LIST-START             PIC 9(4).
+       01  WS-LIST-END               PIC 9(4).
+       01  WS-LIST-LINE              PIC 99.
+       01  WS-LIST-STATUS-LABEL      PIC X(10).
+       01  WS-LIST-PAGE-OPTION       PIC X VALUE "N".
+           88  WS-LIST-NEXT          VALUE "N" "n".
+           88  WS-LIST-PREV          VALUE "P" "p".
+           88  WS-LIST-EXIT          VALUE "X" "x".
+
+       01  WS-COPY-SOURCE-ISBN       PIC X(13) VALUE SPACES.
+       01  WS-COPY-NEW-ID            PIC X(10) VALUE SPACES.
+       01  WS-COPY-FOUND-FLAG        PIC X VALUE "N".
+           88  WS-COPY-SOURCE-FOUND  VALUE "Y".
+       01  WS-COPY-SCAN-DONE-FLAG    PIC X VALUE "N".
+           88  WS-COPY-SCAN-DONE     VALUE "Y".
+       01  WS-COPY-TOTAL             PIC 99 VALUE 0.
+       01  WS-COPY-AVAIL             PIC 99 VALUE 0.
+       01  WS-COPY-COUNT-MSG         PIC X(60) VALUE SPACES.
+
        COPY LIBERROR.
 
+       01  WS-ERR-CALL              PIC X(60) VALUE
+           "プログラムの呼び出しに失敗しました。".
+
+       LINKAGE SECTION.
+       01  LS-OPERATOR-ID            PIC X(8).
+
        SCREEN SECTION.
        01  BOOK-MENU-SCREEN.
            05  LINE 2 COL 1         VALUE "蔵書管理メニュー".
@@ -51,9 +146,12 @@
            05  LINE 6 COL 1         VALUE "3. 図書修正".
            05  LINE 7 COL 1         VALUE "4. 図書削除".
            05  LINE 8 COL 1         VALUE "5. 図書一覧".
-           05  LINE 9 COL 1         VALUE "9. 戻る".
-           05  LINE 11 COL 1        VALUE "選択: ".
-           05  LINE 11 COL 8        PIC 9 USING WS-CHOICE.
+           05  LINE 9 COL 1         VALUE "6. 図書状態変更".
+           05  LINE 10 COL 1        VALUE "7. 分館マスタ".
+           05  LINE 11 COL 1        VALUE "8. 複本登録".
+           05  LINE 12 COL 1        VALUE "9. 戻る".
+           05  LINE 14 COL 1        VALUE "選択: ".
+           05  LINE 14 COL 8        PIC 9 USING WS-CHOICE.
 
        01  BOOK-INPUT-SCREEN.
            05  LINE 2 COL 1         VALUE "図書登録".
@@ -71,6 +169,80 @@
            05  LINE 9 COL 10        PIC 9(4) USING BOOK-PUBLISH-YEAR.
            05  LINE 10 COL 1        VALUE "分類: ".
            05  LINE 10 COL 8        PIC X(3) USING BOOK-CATEGORY.
+           05  LINE 11 COL 1        VALUE "分館: ".
+           05  LINE 11 COL 8        PIC X(4) USING BOOK-BRANCH.
+
+       01  BOOK-UPDATE-MENU-SCREEN.
+           05  LINE 2 COL 1         VALUE "図書修正".
+           05  LINE 4 COL 1         VALUE "図書ID: ".
+           05  LINE 4 COL 10        PIC X(10) FROM BOOK-ID.
+           05  LINE 5 COL 1         VALUE "1.ISBN   : ".
+           05  LINE 5 COL 12        PIC X(13) FROM BOOK-ISBN.
+           05  LINE 6 COL 1         VALUE "2.書名   : ".
+           05  LINE 6 COL 12        PIC X(50) FROM BOOK-TITLE.
+           05  LINE 7 COL 1         VALUE "3.著者   : ".
+           05  LINE 7 COL 12        PIC X(30) FROM BOOK-AUTHOR.
+           05  LINE 8 COL 1         VALUE "4.出版社 : ".
+           05  LINE 8 COL 12        PIC X(30) FROM BOOK-PUBLISHER.
+           05  LINE 9 COL 1         VALUE "5.出版年 : ".
+           05  LINE 9 COL 12        PIC 9(4) FROM BOOK-PUBLISH-YEAR.
+           05  LINE 10 COL 1        VALUE "6.分類   : ".
+           05  LINE 10 COL 12       PIC X(3) FROM BOOK-CATEGORY.
+           05  LINE 11 COL 1        VALUE "7.分館   : ".
+           05  LINE 11 COL 12       PIC X(4) FROM BOOK-BRANCH.
+           05  LINE 13 COL 1        VALUE "変更する項目番号 (0:終了): ".
+           05  LINE 13 COL 27       PIC 9 USING WS-FIELD-CHOICE.
+
+       01  BOOK-EDIT-ISBN-SCREEN.
+           05  LINE 14 COL 1        VALUE "新しいISBN: ".
+           05  LINE 14 COL 13       PIC X(13) USING BOOK-ISBN.
+
+       01  BOOK-EDIT-TITLE-SCREEN.
+           05  LINE 14 COL 1        VALUE "新しい書名: ".
+           05  LINE 14 COL 13       PIC X(50) USING BOOK-TITLE.
+
+       01  BOOK-EDIT-AUTHOR-SCREEN.
+           05  LINE 14 COL 1        VALUE "新しい著者: ".
+           05  LINE 14 COL 13       PIC X(30) USING BOOK-AUTHOR.
+
+       01  BOOK-EDIT-PUBLISHER-SCREEN.
+           05  LINE 14 COL 1        VALUE "新しい出版社: ".
+           05  LINE 14 COL 15       PIC X(30) USING BOOK-PUBLISHER.
+
+       01  BOOK-EDIT-YEAR-SCREEN.
+           05  LINE 14 COL 1        VALUE "新しい出版年: ".
+           05  LINE 14 COL 15       PIC 9(4) USING BOOK-PUBLISH-YEAR.
+
+       01  BOOK-EDIT-CATEGORY-SCREEN.
+           05  LINE 14 COL 1        VALUE "新しい分類: ".
+           05  LINE 14 COL 13       PIC X(3) USING BOOK-CATEGORY.
+
+       01  BOOK-EDIT-BRANCH-SCREEN.
+           05  LINE 14 COL 1        VALUE "新しい分館: ".
+           05  LINE 14 COL 13       PIC X(4) USING BOOK-BRANCH.
+
+       01  COPY-SOURCE-SCREEN.
+           05  LINE 2 COL 1         VALUE "複本登録".
+           05  LINE 4 COL 1         VALUE "元図書のISBN: ".
+           05  LINE 4 COL 15        PIC X(13) USING WS-COPY-SOURCE-ISBN.
+
+       01  COPY-CONFIRM-SCREEN.
+           05  LINE 2 COL 1         VALUE "複本登録".
+           05  LINE 4 COL 1         VALUE "書名: ".
+           05  LINE 4 COL 8         PIC X(50) FROM BOOK-TITLE.
+           05  LINE 5 COL 1         VALUE "著者: ".
+           05  LINE 5 COL 8         PIC X(30) FROM BOOK-AUTHOR.
+           05  LINE 6 COL 1         VALUE "出版社: ".
+           05  LINE 6 COL 10        PIC X(30) FROM BOOK-PUBLISHER.
+           05  LINE 7 COL 1         VALUE "分類: ".
+           05  LINE 7 COL 8         PIC X(3) FROM BOOK-CATEGORY.
+           05  LINE 9 COL 1         VALUE "新しい図書ID: ".
+           05  LINE 9 COL 15        PIC X(10) USING WS-COPY-NEW-ID.
+           05  LINE 10 COL 1        VALUE "新しい分館: ".
+           05  LINE 10 COL 13       PIC X(4) USING BOOK-BRANCH.
+
+       01  COPY-COUNT-SCREEN.
+           05  LINE 15 COL 1        PIC X(60) FROM WS-COPY-COUNT-MSG.
 
        01  BOOK-SEARCH-SCREEN.
            05  LINE 2 COL 1         VALUE "図書検索".
@@ -97,12 +269,62 @@
            05  LINE 11 COL 8        PIC X(1) FROM BOOK-STATUS.
            05  LINE 12 COL 1        VALUE "登録日: ".
            05  LINE 12 COL 10       PIC 9(8) FROM BOOK-REGISTER-DATE.
+           05  LINE 13 COL 1        VALUE "分館: ".
+           05  LINE 13 COL 8        PIC X(4) FROM BOOK-BRANCH.
+
+       01  BOOK-STATUS-SCREEN.
+           05  LINE 2 COL 1         VALUE "図書状態変更".
+           05  LINE 4 COL 1         VALUE "図書ID: ".
+           05  LINE 4 COL 10        PIC X(10) FROM BOOK-ID.
+           05  LINE 5 COL 1         VALUE "書名: ".
+           05  LINE 5 COL 8         PIC X(50) FROM BOOK-TITLE.
+           05  LINE 6 COL 1         VALUE "現在の状態: ".
+           05  LINE 6 COL 13        PIC X(10) FROM WS-LIST-STATUS-LABEL.
+           05  LINE 8 COL 1         VALUE "1:貸出可能 2:紛失 3:破損 4:除籍".
+           05  LINE 9 COL 1         VALUE "新しい状態: ".
+           05  LINE 9 COL 13        PIC 9 USING WS-NEW-STATUS-OPTION.
 
        01  CONTINUE-SCREEN.
            05  LINE 14 COL 1        VALUE "続行しますか？ (Y/N): ".
            05  LINE 14 COL 25       PIC X USING WS-CONTINUE-FLAG.
 
-       PROCEDURE DIVISION.
+       01  LIST-SORT-SCREEN.
+           05  LINE 2 COL 1         VALUE "図書一覧".
+           05  LINE 4 COL 1         VALUE "並び順 (1:書名/2:著者): ".
+           05  LINE 4 COL 26        PIC 9 USING WS-LIST-SORT-OPTION.
+
+       01  BOOK-LIST-HEADER.
+           05  BLANK SCREEN.
+           05  LINE 1 COL 1         VALUE "図書一覧".
+           05  LINE 2 COL 1         VALUE "ページ: ".
+           05  LINE 2 COL 10        PIC ZZ9 FROM WS-LIST-CUR-PAGE.
+           05  LINE 2 COL 14        VALUE "/".
+           05  LINE 2 COL 16        PIC ZZ9 FROM WS-LIST-TOTAL-PAGES.
+           05  LINE 3 COL 1         VALUE
+               "========================================================".
+           05  LINE 4 COL 1         VALUE "図書ID     書名".
+           05  LINE 4 COL 45        VALUE "著者          状態".
+           05  LINE 5 COL 1         VALUE
+               "========================================================".
+
+       01  BOOK-LIST-ITEM.
+           05  LINE WS-LIST-LINE COL 1  PIC X(10) FROM WS-LIST-BOOK-ID
+                                                        (WS-LIST-I).
+           05  LINE WS-LIST-LINE COL 12 PIC X(30) FROM WS-LIST-TITLE
+                                                        (WS-LIST-I).
+           05  LINE WS-LIST-LINE COL 45 PIC X(14) FROM WS-LIST-AUTHOR
+                                                        (WS-LIST-I).
+           05  LINE WS-LIST-LINE COL 60 PIC X(10) FROM
+                                            WS-LIST-STATUS-LABEL.
+
+       01  BOOK-LIST-FOOTER.
+           05  LINE 17 COL 1        VALUE
+               "========================================================".
+           05  LINE 19 COL 1        VALUE
+               "N=次ページ, P=前ページ, X=終了: ".
+           05  LINE 19 COL 35       PIC X USING WS-LIST-PAGE-OPTION.
+
+       PROCEDURE DIVISION USING LS-OPERATOR-ID.
        MAIN-PROCESS SECTION.
            PERFORM OPEN-FILE
            PERFORM UNTIL WS-EXIT
@@ -120,10 +342,14 @@
            IF WS-FILE-NOT-FOUND
                DISPLAY MSG-FILE-NOT-FOUND
                MOVE "N" TO WS-CONTINUE-FLAG
-           END-IF.
+           END-IF
+           OPEN INPUT CATEGORY-FILE
+           OPEN INPUT BRANCH-FILE.
 
        CLOSE-FILE SECTION.
-           CLOSE BOOK-FILE.
+           CLOSE BOOK-FILE
+           CLOSE CATEGORY-FILE
+           CLOSE BRANCH-FILE.
 
        DISPLAY-MENU SECTION.
            DISPLAY BOOK-MENU-SCREEN
@@ -141,6 +367,12 @@
                    PERFORM DELETE-BOOK
                WHEN 5
                    PERFORM LIST-BOOKS
+               WHEN 6
+                   PERFORM CHANGE-BOOK-STATUS
+               WHEN 7
+                   PERFORM CALL-BRANCH-PROGRAM
+               WHEN 8
+                   PERFORM REGISTER-COPY
                WHEN 9
                    MOVE "N" TO WS-CONTINUE-FLAG
                WHEN OTHER
@@ -151,14 +383,62 @@
            INITIALIZE BOOK-RECORD
            DISPLAY BOOK-INPUT-SCREEN
            ACCEPT BOOK-INPUT-SCREEN
-           MOVE "A" TO BOOK-STATUS
-           MOVE FUNCTION CURRENT-DATE(1:8) TO BOOK-REGISTER-DATE
-           WRITE BOOK-RECORD
+           PERFORM VALIDATE-CATEGORY
+           PERFORM VALIDATE-BRANCH
+           IF WS-CAT-VALID AND WS-BRANCH-VALID
+               MOVE "A" TO BOOK-STATUS
+               MOVE FUNCTION CURRENT-DATE(1:8) TO BOOK-REGISTER-DATE
+               WRITE BOOK-RECORD
+                   INVALID KEY
+                       DISPLAY MSG-DUPLICATE-KEY
+                   NOT INVALID KEY
+                       DISPLAY "図書を登録しました。"
+                       MOVE SPACES TO WS-AUDIT-BEFORE
+                       MOVE BOOK-STATUS TO WS-AUDIT-AFTER
+                       CALL "LIBAUDIT" USING "BOOK", BOOK-ID, "CREATE",
+                           "LIBBOOK", LS-OPERATOR-ID,
+                           WS-AUDIT-BEFORE, WS-AUDIT-AFTER,
+                           WS-AUDIT-RETURN-CODE
+               END-WRITE
+           ELSE
+               IF NOT WS-CAT-VALID
+                   DISPLAY "分類コードが未登録です。"
+               END-IF
+               IF NOT WS-BRANCH-VALID
+                   DISPLAY "分館コードが未登録です。"
+               END-IF
+           END-IF.
+
+       VALIDATE-CATEGORY SECTION.
+           MOVE "N" TO WS-CAT-VALID-FLAG
+           MOVE BOOK-CATEGORY TO CAT-CODE
+           READ CATEGORY-FILE
                INVALID KEY
-                   DISPLAY MSG-DUPLICATE-KEY
+                   CONTINUE
                NOT INVALID KEY
-                   DISPLAY "図書を登録しました。"
-           END-WRITE.
+                   IF CAT-ACTIVE
+                       MOVE "Y" TO WS-CAT-VALID-FLAG
+                   END-IF
+           END-READ.
+
+       VALIDATE-BRANCH SECTION.
+           MOVE "N" TO WS-BRANCH-VALID-FLAG
+           MOVE BOOK-BRANCH TO BRANCH-CODE
+           READ BRANCH-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF BRANCH-ACTIVE
+                       MOVE "Y" TO WS-BRANCH-VALID-FLAG
+                   END-IF
+           END-READ.
+
+       CALL-BRANCH-PROGRAM SECTION.
+           DISPLAY "分館マスタ管理プログラムを起動します..."
+           CALL "LIBBRANCH"
+               ON EXCEPTION
+                   DISPLAY WS-ERR-CALL
+           END-CALL.
 
        SEARCH-BOOK SECTION.
            DISPLAY BOOK-SEARCH-SCREEN
@@ -169,8 +449,104 @@
                    DISPLAY MSG-RECORD-NOT-FOUND
                NOT INVALID KEY
                    DISPLAY BOOK-DISPLAY-SCREEN
+                   PERFORM COUNT-BOOK-COPIES
+                   DISPLAY COPY-COUNT-SCREEN
            END-READ.
 
+       COUNT-BOOK-COPIES SECTION.
+           MOVE 0 TO WS-COPY-TOTAL
+           MOVE 0 TO WS-COPY-AVAIL
+           MOVE BOOK-ISBN TO WS-COPY-SOURCE-ISBN
+           MOVE BOOK-ID TO WS-SEARCH-ID
+           MOVE "N" TO WS-COPY-SCAN-DONE-FLAG
+           START BOOK-FILE KEY = BOOK-ISBN
+               INVALID KEY
+                   MOVE "Y" TO WS-COPY-SCAN-DONE-FLAG
+           END-START
+           PERFORM UNTIL WS-COPY-SCAN-DONE
+               READ BOOK-FILE NEXT
+                   AT END
+                       MOVE "Y" TO WS-COPY-SCAN-DONE-FLAG
+                   NOT AT END
+                       IF BOOK-ISBN NOT = WS-COPY-SOURCE-ISBN
+                           MOVE "Y" TO WS-COPY-SCAN-DONE-FLAG
+                       ELSE
+                           ADD 1 TO WS-COPY-TOTAL
+                           IF BOOK-STATUS = "A"
+                               ADD 1 TO WS-COPY-AVAIL
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           MOVE WS-SEARCH-ID TO BOOK-ID
+           READ BOOK-FILE
+               INVALID KEY
+                   CONTINUE
+           END-READ
+           MOVE SPACES TO WS-COPY-COUNT-MSG
+           STRING "複本: " DELIMITED BY SIZE
+               WS-COPY-AVAIL DELIMITED BY SIZE
+               " / " DELIMITED BY SIZE
+               WS-COPY-TOTAL DELIMITED BY SIZE
+               " 冊 利用可能" DELIMITED BY SIZE
+               INTO WS-COPY-COUNT-MSG
+           END-STRING.
+
+       REGISTER-COPY SECTION.
+           MOVE SPACES TO WS-COPY-SOURCE-ISBN
+           DISPLAY COPY-SOURCE-SCREEN
+           ACCEPT COPY-SOURCE-SCREEN
+           MOVE "N" TO WS-COPY-FOUND-FLAG
+           MOVE "N" TO WS-COPY-SCAN-DONE-FLAG
+           MOVE WS-COPY-SOURCE-ISBN TO BOOK-ISBN
+           START BOOK-FILE KEY = BOOK-ISBN
+               INVALID KEY
+                   MOVE "Y" TO WS-COPY-SCAN-DONE-FLAG
+           END-START
+           IF NOT WS-COPY-SCAN-DONE
+               MOVE BOOK-ISBN TO WS-SEARCH-ID
+           END-IF
+           PERFORM UNTIL WS-COPY-SCAN-DONE OR WS-COPY-SOURCE-FOUND
+               READ BOOK-FILE NEXT
+                   AT END
+                       MOVE "Y" TO WS-COPY-SCAN-DONE-FLAG
+                   NOT AT END
+                       IF BOOK-ISBN = WS-COPY-SOURCE-ISBN
+                           MOVE "Y" TO WS-COPY-FOUND-FLAG
+                       ELSE
+                           MOVE "Y" TO WS-COPY-SCAN-DONE-FLAG
+                       END-IF
+               END-READ
+           END-PERFORM
+           IF NOT WS-COPY-SOURCE-FOUND
+               DISPLAY MSG-RECORD-NOT-FOUND
+           ELSE
+               MOVE SPACES TO WS-COPY-NEW-ID
+               DISPLAY COPY-CONFIRM-SCREEN
+               ACCEPT COPY-CONFIRM-SCREEN
+               MOVE WS-COPY-NEW-ID TO BOOK-ID
+               PERFORM VALIDATE-BRANCH
+               IF WS-BRANCH-VALID
+                   MOVE "A" TO BOOK-STATUS
+                   MOVE FUNCTION CURRENT-DATE(1:8) TO BOOK-REGISTER-DATE
+                   WRITE BOOK-RECORD
+                       INVALID KEY
+                           DISPLAY MSG-DUPLICATE-KEY
+                       NOT INVALID KEY
+                           DISPLAY "複本を登録しました。"
+                           MOVE SPACES TO WS-AUDIT-BEFORE
+                           MOVE BOOK-STATUS TO WS-AUDIT-AFTER
+                           CALL "LIBAUDIT" USING "BOOK", BOOK-ID,
+                               "CREATE", "LIBBOOK",
+                               LS-OPERATOR-ID,
+                               WS-AUDIT-BEFORE, WS-AUDIT-AFTER,
+                               WS-AUDIT-RETURN-CODE
+                   END-WRITE
+               ELSE
+                   DISPLAY "分館コードが未登録です。"
+               END-IF
+           END-IF.
+
        UPDATE-BOOK SECTION.
            DISPLAY BOOK-SEARCH-SCREEN
            ACCEPT BOOK-SEARCH-SCREEN
@@ -179,16 +555,68 @@
                INVALID KEY
                    DISPLAY MSG-RECORD-NOT-FOUND
                NOT INVALID KEY
-                   DISPLAY BOOK-INPUT-SCREEN
-                   ACCEPT BOOK-INPUT-SCREEN
-                   REWRITE BOOK-RECORD
-                       INVALID KEY
-                           DISPLAY MSG-FILE-WRITE
-                       NOT INVALID KEY
-                           DISPLAY "図書情報を更新しました。"
-                   END-REWRITE
+                   MOVE BOOK-TITLE TO WS-AUDIT-BEFORE
+                   PERFORM EDIT-BOOK-FIELDS
            END-READ.
 
+       EDIT-BOOK-FIELDS SECTION.
+           MOVE 9 TO WS-FIELD-CHOICE
+           PERFORM UNTIL WS-FIELD-DONE
+               DISPLAY BOOK-UPDATE-MENU-SCREEN
+               ACCEPT BOOK-UPDATE-MENU-SCREEN
+               EVALUATE TRUE
+                   WHEN WS-FIELD-DONE
+                       CONTINUE
+                   WHEN WS-FIELD-CHOICE = 1
+                       DISPLAY BOOK-EDIT-ISBN-SCREEN
+                       ACCEPT BOOK-EDIT-ISBN-SCREEN
+                   WHEN WS-FIELD-CHOICE = 2
+                       DISPLAY BOOK-EDIT-TITLE-SCREEN
+                       ACCEPT BOOK-EDIT-TITLE-SCREEN
+                   WHEN WS-FIELD-CHOICE = 3
+                       DISPLAY BOOK-EDIT-AUTHOR-SCREEN
+                       ACCEPT BOOK-EDIT-AUTHOR-SCREEN
+                   WHEN WS-FIELD-CHOICE = 4
+                       DISPLAY BOOK-EDIT-PUBLISHER-SCREEN
+                       ACCEPT BOOK-EDIT-PUBLISHER-SCREEN
+                   WHEN WS-FIELD-CHOICE = 5
+                       DISPLAY BOOK-EDIT-YEAR-SCREEN
+                       ACCEPT BOOK-EDIT-YEAR-SCREEN
+                   WHEN WS-FIELD-CHOICE = 6
+                       DISPLAY BOOK-EDIT-CATEGORY-SCREEN
+                       ACCEPT BOOK-EDIT-CATEGORY-SCREEN
+                   WHEN WS-FIELD-CHOICE = 7
+                       DISPLAY BOOK-EDIT-BRANCH-SCREEN
+                       ACCEPT BOOK-EDIT-BRANCH-SCREEN
+                   WHEN OTHER
+                       DISPLAY "無効な項目番号です。"
+               END-EVALUATE
+           END-PERFORM
+
+           PERFORM VALIDATE-CATEGORY
+           PERFORM VALIDATE-BRANCH
+           IF WS-CAT-VALID AND WS-BRANCH-VALID
+               REWRITE BOOK-RECORD
+                   INVALID KEY
+                       DISPLAY MSG-FILE-WRITE
+                   NOT INVALID KEY
+                       DISPLAY "図書情報を更新しました。"
+                       MOVE BOOK-TITLE TO WS-AUDIT-AFTER
+                       CALL "LIBAUDIT" USING "BOOK", BOOK-ID,
+                           "UPDATE", "LIBBOOK",
+                           LS-OPERATOR-ID,
+                           WS-AUDIT-BEFORE, WS-AUDIT-AFTER,
+                           WS-AUDIT-RETURN-CODE
+               END-REWRITE
+           ELSE
+               IF NOT WS-CAT-VALID
+                   DISPLAY "分類コードが未登録です。"
+               END-IF
+               IF NOT WS-BRANCH-VALID
+                   DISPLAY "分館コードが未登録です。"
+               END-IF
+           END-IF.
+
        DELETE-BOOK SECTION.
            DISPLAY BOOK-SEARCH-SCREEN
            ACCEPT BOOK-SEARCH-SCREEN
@@ -209,13 +637,184 @@
                                    DISPLAY MSG-FILE-WRITE
                                NOT INVALID KEY
                                    DISPLAY "図書を削除しました。"
+                                   MOVE BOOK-STATUS TO WS-AUDIT-BEFORE
+                                   MOVE SPACES TO WS-AUDIT-AFTER
+                                   CALL "LIBAUDIT" USING "BOOK", BOOK-ID,
+                                       "DELETE", "LIBBOOK",
+                                       LS-OPERATOR-ID,
+                                       WS-AUDIT-BEFORE, WS-AUDIT-AFTER,
+                                       WS-AUDIT-RETURN-CODE
                            END-DELETE
                        END-IF
                    END-IF
            END-READ.
 
        LIST-BOOKS SECTION.
-           DISPLAY "図書一覧表示機能は今後実装予定です。".
+           MOVE 1 TO WS-LIST-SORT-OPTION
+           DISPLAY LIST-SORT-SCREEN
+           ACCEPT LIST-SORT-SCREEN
+           PERFORM LOAD-BOOK-LIST
+           IF WS-LIST-COUNT = 0
+               DISPLAY "登録されている図書がありません。"
+           ELSE
+               PERFORM SORT-BOOK-LIST
+               MOVE 1 TO WS-LIST-CUR-PAGE
+               DIVIDE WS-LIST-COUNT BY WS-LIST-PAGE-SIZE
+                   GIVING WS-LIST-TOTAL-PAGES
+                   REMAINDER WS-LIST-LINE
+               IF WS-LIST-LINE > 0
+                   ADD 1 TO WS-LIST-TOTAL-PAGES
+               END-IF
+               IF WS-LIST-TOTAL-PAGES = 0
+                   MOVE 1 TO WS-LIST-TOTAL-PAGES
+               END-IF
+               MOVE "N" TO WS-LIST-PAGE-OPTION
+               PERFORM UNTIL WS-LIST-EXIT
+                   PERFORM DISPLAY-BOOK-LIST-PAGE
+                   DISPLAY BOOK-LIST-FOOTER
+                   ACCEPT BOOK-LIST-FOOTER
+                   EVALUATE TRUE
+                       WHEN WS-LIST-NEXT
+                           IF WS-LIST-CUR-PAGE < WS-LIST-TOTAL-PAGES
+                               ADD 1 TO WS-LIST-CUR-PAGE
+                           END-IF
+                       WHEN WS-LIST-PREV
+                           IF WS-LIST-CUR-PAGE > 1
+                               SUBTRACT 1 FROM WS-LIST-CUR-PAGE
+                           END-IF
+                   END-EVALUATE
+               END-PERFORM
+           END-IF.
+
+       LOAD-BOOK-LIST SECTION.
+           MOVE 0 TO WS-LIST-COUNT
+           MOVE LOW-VALUES TO BOOK-ID
+           START BOOK-FILE KEY >= BOOK-ID
+               INVALID KEY
+                   CONTINUE
+           END-START
+           PERFORM UNTIL WS-FILE-EOF
+               READ BOOK-FILE NEXT
+                   AT END
+                       MOVE "10" TO WS-FILE-STATUS
+                   NOT AT END
+                       ADD 1 TO WS-LIST-COUNT
+                       MOVE BOOK-ID TO WS-LIST-BOOK-ID(WS-LIST-COUNT)
+                       MOVE BOOK-TITLE TO WS-LIST-TITLE(WS-LIST-COUNT)
+                       MOVE BOOK-AUTHOR TO
+                           WS-LIST-AUTHOR(WS-LIST-COUNT)
+                       MOVE BOOK-STATUS TO
+                           WS-LIST-STATUS(WS-LIST-COUNT)
+               END-READ
+           END-PERFORM
+           MOVE "00" TO WS-FILE-STATUS.
+
+       SORT-BOOK-LIST SECTION.
+           PERFORM VARYING WS-LIST-I FROM 1 BY 1
+               UNTIL WS-LIST-I >= WS-LIST-COUNT
+               PERFORM VARYING WS-LIST-J FROM WS-LIST-I BY 1
+                   UNTIL WS-LIST-J > WS-LIST-COUNT
+                   PERFORM EVALUATE-SORT-SWAP
+               END-PERFORM
+           END-PERFORM.
+
+       EVALUATE-SORT-SWAP SECTION.
+           IF WS-SORT-BY-TITLE
+               IF WS-LIST-TITLE(WS-LIST-J) < WS-LIST-TITLE(WS-LIST-I)
+                   PERFORM SWAP-LIST-ENTRIES
+               END-IF
+           ELSE
+               IF WS-LIST-AUTHOR(WS-LIST-J) < WS-LIST-AUTHOR(WS-LIST-I)
+                   PERFORM SWAP-LIST-ENTRIES
+               END-IF
+           END-IF.
+
+       SWAP-LIST-ENTRIES SECTION.
+           MOVE WS-LIST-ENTRY(WS-LIST-I) TO WS-LIST-TEMP
+           MOVE WS-LIST-ENTRY(WS-LIST-J) TO WS-LIST-ENTRY(WS-LIST-I)
+           MOVE WS-LIST-TEMP TO WS-LIST-ENTRY(WS-LIST-J).
+
+       DISPLAY-BOOK-LIST-PAGE SECTION.
+           DISPLAY BOOK-LIST-HEADER
+           COMPUTE WS-LIST-START =
+               ((WS-LIST-CUR-PAGE - 1) * WS-LIST-PAGE-SIZE) + 1
+           COMPUTE WS-LIST-END =
+               WS-LIST-CUR-PAGE * WS-LIST-PAGE-SIZE
+           IF WS-LIST-END > WS-LIST-COUNT
+               MOVE WS-LIST-COUNT TO WS-LIST-END
+           END-IF
+           MOVE 6 TO WS-LIST-LINE
+           PERFORM VARYING WS-LIST-I FROM WS-LIST-START BY 1
+               UNTIL WS-LIST-I > WS-LIST-END
+               PERFORM SET-STATUS-LABEL
+               DISPLAY BOOK-LIST-ITEM
+               ADD 1 TO WS-LIST-LINE
+           END-PERFORM.
+
+       SET-STATUS-LABEL SECTION.
+           EVALUATE WS-LIST-STATUS(WS-LIST-I)
+               WHEN "A"
+                   MOVE "貸出可能" TO WS-LIST-STATUS-LABEL
+               WHEN "B"
+                   MOVE "貸出中" TO WS-LIST-STATUS-LABEL
+               WHEN "H"
+                   MOVE "予約中" TO WS-LIST-STATUS-LABEL
+               WHEN "L"
+                   MOVE "紛失" TO WS-LIST-STATUS-LABEL
+               WHEN "D"
+                   MOVE "破損" TO WS-LIST-STATUS-LABEL
+               WHEN "W"
+                   MOVE "除籍" TO WS-LIST-STATUS-LABEL
+               WHEN OTHER
+                   MOVE "不明" TO WS-LIST-STATUS-LABEL
+           END-EVALUATE.
+
+       CHANGE-BOOK-STATUS SECTION.
+           DISPLAY BOOK-SEARCH-SCREEN
+           ACCEPT BOOK-SEARCH-SCREEN
+           MOVE WS-SEARCH-ID TO BOOK-ID
+           READ BOOK-FILE
+               INVALID KEY
+                   DISPLAY MSG-RECORD-NOT-FOUND
+               NOT INVALID KEY
+                   MOVE BOOK-STATUS TO WS-LIST-STATUS(1)
+                   MOVE 1 TO WS-LIST-I
+                   PERFORM SET-STATUS-LABEL
+                   MOVE 0 TO WS-NEW-STATUS-OPTION
+                   DISPLAY BOOK-STATUS-SCREEN
+                   ACCEPT BOOK-STATUS-SCREEN
+                   IF WS-VALID-STATUS-OPTION
+                       IF BOOK-STATUS = "B" AND WS-NEW-STATUS-OPTION = 1
+                           DISPLAY "貸出中の図書を貸出可能にはできません。"
+                       ELSE
+                           EVALUATE WS-NEW-STATUS-OPTION
+                               WHEN 1
+                                   MOVE "A" TO BOOK-STATUS
+                               WHEN 2
+                                   MOVE "L" TO BOOK-STATUS
+                               WHEN 3
+                                   MOVE "D" TO BOOK-STATUS
+                               WHEN 4
+                                   MOVE "W" TO BOOK-STATUS
+                           END-EVALUATE
+                           REWRITE BOOK-RECORD
+                               INVALID KEY
+                                   DISPLAY MSG-FILE-WRITE
+                               NOT INVALID KEY
+                                   DISPLAY "図書状態を更新しました。"
+                                   MOVE WS-LIST-STATUS(1) TO WS-AUDIT-BEFORE
+                                   MOVE BOOK-STATUS TO WS-AUDIT-AFTER
+                                   CALL "LIBAUDIT" USING "BOOK", BOOK-ID,
+                                       "STATUS", "LIBBOOK",
+                                       LS-OPERATOR-ID,
+                                       WS-AUDIT-BEFORE, WS-AUDIT-AFTER,
+                                       WS-AUDIT-RETURN-CODE
+                           END-REWRITE
+                       END-IF
+                   ELSE
+                       DISPLAY MSG-INVALID-INPUT
+                   END-IF
+           END-READ.
 
        CHECK-CONTINUE SECTION.
            DISPLAY CONTINUE-SCREEN
