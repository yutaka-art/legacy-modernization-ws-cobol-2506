@@ -0,0 +1,300 @@
+******************************************************************
+      * 図書館管理システム - 貸出延長処理プログラム
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LIBRENEW.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  GNUCOBOL.
+       OBJECT-COMPUTER.  GNUCOBOL.
+       SPECIAL-NAMES.
+           CONSOLE IS CRT.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BOOK-FILE
+               ASSIGN TO "book.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS BOOK-ID
+               FILE STATUS IS WS-BOOK-STATUS.
+
+           SELECT USER-FILE
+               ASSIGN TO "user.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS USER-ID
+               FILE STATUS IS WS-USER-STATUS.
+
+           SELECT LOAN-FILE
+               ASSIGN TO "loan.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LOAN-NO
+               ALTERNATE RECORD KEY IS LOAN-BOOK-ID
+               FILE STATUS IS WS-LOAN-STATUS.
+
+           SELECT RESERVE-FILE
+               ASSIGN TO "reservation.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RESV-RESERVE-NO
+               ALTERNATE RECORD KEY IS RESV-BOOK-ID WITH DUPLICATES
+               FILE STATUS IS WS-RESV-STATUS.
+
+           SELECT HOLIDAY-FILE
+               ASSIGN TO "holiday.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS HOLIDAY-DATE
+               FILE STATUS IS WS-HOLIDAY-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BOOK-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY BOOKFILE.
+
+       FD  USER-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY USERFILE.
+
+       FD  LOAN-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY LOANFILE.
+
+       FD  RESERVE-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY RESVFILE.
+
+       FD  HOLIDAY-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY HOLIDAYFILE.
+
+       WORKING-STORAGE SECTION.
+       01  WS-BOOK-STATUS           PIC XX VALUE "00".
+           88  WS-BOOK-SUCCESS      VALUE "00".
+           88  WS-BOOK-NOT-FOUND    VALUE "23".
+
+       01  WS-AUDIT-KEY              PIC X(10) VALUE SPACES.
+       01  WS-AUDIT-RETURN-CODE      PIC 9 VALUE 0.
+       01  WS-AUDIT-BEFORE           PIC X(20) VALUE SPACES.
+       01  WS-AUDIT-AFTER            PIC X(20) VALUE SPACES.
+
+       01  WS-USER-STATUS           PIC XX VALUE "00".
+           88  WS-USER-SUCCESS      VALUE "00".
+           88  WS-USER-NOT-FOUND    VALUE "23".
+
+       01  WS-LOAN-STATUS           PIC XX VALUE "00".
+           88  WS-LOAN-SUCCESS      VALUE "00".
+           88  WS-LOAN-NOT-FOUND    VALUE "23".
+
+       01  WS-RESV-STATUS           PIC XX VALUE "00".
+           88  WS-RESV-SUCCESS      VALUE "00".
+
+       01  WS-HOLIDAY-STATUS        PIC XX VALUE "00".
+           88  WS-HOLIDAY-SUCCESS   VALUE "00".
+           88  WS-HOLIDAY-NOT-FOUND VALUE "23".
+
+       01  WS-RESV-WAITING-FLAG     PIC X VALUE "N".
+           88  WS-RESV-WAITING      VALUE "Y".
+
+       01  WS-RESV-SCAN-DONE-FLAG   PIC X VALUE "N".
+           88  WS-RESV-SCAN-DONE    VALUE "Y".
+
+       01  WS-CONTINUE-FLAG         PIC X VALUE "Y".
+           88  WS-CONTINUE          VALUE "Y", "y".
+           88  WS-EXIT              VALUE "N", "n".
+
+       01  WS-INPUT-BOOK-ID         PIC X(10) VALUE SPACES.
+       01  WS-CURRENT-DATE          PIC 9(08) VALUE ZERO.
+       01  WS-NEW-DUE-DATE          PIC 9(08) VALUE ZERO.
+       01  WS-RENEW-DAYS            PIC 9(03) VALUE 14.
+
+       COPY LIBERROR.
+
+       LINKAGE SECTION.
+       01  LS-OPERATOR-ID            PIC X(8).
+
+       SCREEN SECTION.
+       01  RENEW-INPUT-SCREEN.
+           05  LINE 2 COL 1         VALUE "貸出延長処理".
+           05  LINE 4 COL 1         VALUE "図書ID: ".
+           05  LINE 4 COL 10        PIC X(10) USING WS-INPUT-BOOK-ID.
+
+       01  RENEW-CONFIRM-SCREEN.
+           05  LINE 2 COL 1         VALUE "延長確認".
+           05  LINE 4 COL 1         VALUE "図書: ".
+           05  LINE 4 COL 8         PIC X(50) FROM BOOK-TITLE.
+           05  LINE 5 COL 1         VALUE "利用者: ".
+           05  LINE 5 COL 10        PIC X(30) FROM USER-NAME.
+           05  LINE 6 COL 1         VALUE "現在の返却期限: ".
+           05  LINE 6 COL 17        PIC 9(8) FROM LOAN-DUE-DATE.
+           05  LINE 7 COL 1         VALUE "延長後の返却期限: ".
+           05  LINE 7 COL 19        PIC 9(8) FROM WS-NEW-DUE-DATE.
+           05  LINE 9 COL 1         VALUE "延長しますか？ (Y/N): ".
+           05  LINE 9 COL 25        PIC X USING WS-CONTINUE-FLAG.
+
+       01  CONTINUE-SCREEN.
+           05  LINE 11 COL 1        VALUE "続行しますか？ (Y/N): ".
+           05  LINE 11 COL 25       PIC X USING WS-CONTINUE-FLAG.
+
+       PROCEDURE DIVISION USING LS-OPERATOR-ID.
+       MAIN-PROCESS SECTION.
+           PERFORM OPEN-FILES
+           PERFORM UNTIL WS-EXIT
+               PERFORM PROCESS-RENEWAL
+               PERFORM CHECK-CONTINUE
+           END-PERFORM
+           PERFORM CLOSE-FILES
+           GOBACK.
+
+       OPEN-FILES SECTION.
+           OPEN I-O BOOK-FILE
+           OPEN I-O USER-FILE
+           OPEN I-O LOAN-FILE
+           OPEN I-O RESERVE-FILE
+           OPEN INPUT HOLIDAY-FILE.
+
+       CLOSE-FILES SECTION.
+           CLOSE BOOK-FILE
+           CLOSE USER-FILE
+           CLOSE LOAN-FILE
+           CLOSE RESERVE-FILE
+           CLOSE HOLIDAY-FILE.
+
+       PROCESS-RENEWAL SECTION.
+           PERFORM GET-RENEW-INPUT
+           PERFORM VALIDATE-BOOK
+           IF WS-BOOK-SUCCESS
+               PERFORM FIND-LOAN-RECORD
+               IF WS-LOAN-SUCCESS
+                   PERFORM GET-USER-INFO
+                   PERFORM CHECK-OVERDUE-FOR-RENEWAL
+                   IF WS-LOAN-SUCCESS
+                       PERFORM CHECK-RESERVATION-WAITING
+                       IF WS-LOAN-SUCCESS
+                           PERFORM CONFIRM-RENEWAL
+                           IF WS-CONTINUE
+                               PERFORM EXECUTE-RENEWAL
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       GET-RENEW-INPUT SECTION.
+           DISPLAY RENEW-INPUT-SCREEN
+           ACCEPT RENEW-INPUT-SCREEN.
+
+       VALIDATE-BOOK SECTION.
+           MOVE WS-INPUT-BOOK-ID TO BOOK-ID
+           READ BOOK-FILE
+               INVALID KEY
+                   DISPLAY MSG-RECORD-NOT-FOUND
+                   MOVE "23" TO WS-BOOK-STATUS
+               NOT INVALID KEY
+                   IF BOOK-STATUS NOT = "B"
+                       DISPLAY "この図書は貸出されていません。"
+                       MOVE "23" TO WS-BOOK-STATUS
+                   END-IF
+           END-READ.
+
+       FIND-LOAN-RECORD SECTION.
+           MOVE WS-INPUT-BOOK-ID TO LOAN-BOOK-ID
+           START LOAN-FILE KEY = LOAN-BOOK-ID
+               INVALID KEY
+                   DISPLAY "貸出記録が見つかりません。"
+                   MOVE "23" TO WS-LOAN-STATUS
+               NOT INVALID KEY
+                   READ LOAN-FILE NEXT
+                       AT END
+                           DISPLAY "貸出記録が見つかりません。"
+                           MOVE "23" TO WS-LOAN-STATUS
+                       NOT AT END
+                           IF LOAN-BOOK-ID NOT = WS-INPUT-BOOK-ID
+                           OR LOAN-STATUS NOT = "A"
+                               DISPLAY "貸出記録が見つかりません。"
+                               MOVE "23" TO WS-LOAN-STATUS
+                           END-IF
+                   END-READ
+           END-START.
+
+       GET-USER-INFO SECTION.
+           MOVE LOAN-USER-ID TO USER-ID
+           READ USER-FILE
+               INVALID KEY
+                   DISPLAY "利用者情報が見つかりません。"
+                   MOVE "23" TO WS-USER-STATUS
+           END-READ.
+
+       CHECK-OVERDUE-FOR-RENEWAL SECTION.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE
+           IF WS-CURRENT-DATE > LOAN-DUE-DATE
+               DISPLAY "この図書は延滞中のため延長できません。返却してください。"
+               MOVE "23" TO WS-LOAN-STATUS
+           END-IF.
+
+       CHECK-RESERVATION-WAITING SECTION.
+           MOVE "N" TO WS-RESV-WAITING-FLAG
+           MOVE "N" TO WS-RESV-SCAN-DONE-FLAG
+           MOVE WS-INPUT-BOOK-ID TO RESV-BOOK-ID
+           START RESERVE-FILE KEY = RESV-BOOK-ID
+               INVALID KEY
+                   MOVE "Y" TO WS-RESV-SCAN-DONE-FLAG
+           END-START
+           PERFORM UNTIL WS-RESV-WAITING OR WS-RESV-SCAN-DONE
+               READ RESERVE-FILE NEXT
+                   AT END
+                       MOVE "Y" TO WS-RESV-SCAN-DONE-FLAG
+                   NOT AT END
+                       IF RESV-BOOK-ID NOT = WS-INPUT-BOOK-ID
+                           MOVE "Y" TO WS-RESV-SCAN-DONE-FLAG
+                       ELSE
+                           IF RESV-STATUS = "W"
+                               MOVE "Y" TO WS-RESV-WAITING-FLAG
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           IF WS-RESV-WAITING
+               DISPLAY "この図書には予約待ちがあるため延長できません。"
+               MOVE "23" TO WS-LOAN-STATUS
+           END-IF.
+
+       CONFIRM-RENEWAL SECTION.
+           COMPUTE WS-NEW-DUE-DATE = LOAN-DUE-DATE + WS-RENEW-DAYS
+           PERFORM SKIP-HOLIDAYS-FOR-NEW-DUE-DATE
+           DISPLAY RENEW-CONFIRM-SCREEN
+           ACCEPT RENEW-CONFIRM-SCREEN.
+
+       SKIP-HOLIDAYS-FOR-NEW-DUE-DATE SECTION.
+           MOVE WS-NEW-DUE-DATE TO HOLIDAY-DATE
+           READ HOLIDAY-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   ADD 1 TO WS-NEW-DUE-DATE
+                   PERFORM SKIP-HOLIDAYS-FOR-NEW-DUE-DATE
+           END-READ.
+
+       EXECUTE-RENEWAL SECTION.
+           MOVE LOAN-DUE-DATE TO WS-AUDIT-BEFORE
+           MOVE WS-NEW-DUE-DATE TO LOAN-DUE-DATE
+           MOVE LOAN-DUE-DATE TO WS-AUDIT-AFTER
+           REWRITE LOAN-RECORD
+               INVALID KEY
+                   DISPLAY MSG-FILE-WRITE
+               NOT INVALID KEY
+                   DISPLAY "貸出延長処理が完了しました。"
+                   MOVE LOAN-NO TO WS-AUDIT-KEY
+                   CALL "LIBAUDIT" USING "LOAN", WS-AUDIT-KEY, "RENEW",
+                       "LIBRENEW", LS-OPERATOR-ID,
+                       WS-AUDIT-BEFORE, WS-AUDIT-AFTER,
+                       WS-AUDIT-RETURN-CODE
+           END-REWRITE.
+
+       CHECK-CONTINUE SECTION.
+           DISPLAY CONTINUE-SCREEN
+           ACCEPT CONTINUE-SCREEN.
