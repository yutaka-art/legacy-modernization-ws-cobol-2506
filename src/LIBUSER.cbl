@@ -20,17 +20,39 @@
                RECORD KEY IS USER-ID
                FILE STATUS IS WS-FILE-STATUS.
 
+           SELECT FINE-FILE
+               ASSIGN TO "fine.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FINE-NO
+               ALTERNATE RECORD KEY IS FINE-USER-ID WITH DUPLICATES
+               FILE STATUS IS WS-FINE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  USER-FILE
            LABEL RECORDS ARE STANDARD.
            COPY USERFILE.
 
+       FD  FINE-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY FINEFILE.
+
        WORKING-STORAGE SECTION.
        01  WS-FILE-STATUS           PIC XX VALUE "00".
            88  WS-FILE-SUCCESS      VALUE "00".
            88  WS-FILE-NOT-FOUND    VALUE "23".
            88  WS-FILE-DUP          VALUE "22".
+           88  WS-FILE-EOF          VALUE "10".
+
+       01  WS-FINE-STATUS           PIC XX VALUE "00".
+           88  WS-FINE-SUCCESS      VALUE "00".
+
+       01  WS-FINE-FLAG             PIC X VALUE "N".
+           88  WS-HAS-UNPAID-FINE   VALUE "Y".
+
+       01  WS-FINE-SCAN-DONE-FLAG   PIC X VALUE "N".
+           88  WS-FINE-SCAN-DONE    VALUE "Y".
 
        01  WS-CONTINUE-FLAG         PIC X VALUE "Y".
            88  WS-CONTINUE          VALUE "Y", "y".
@@ -41,8 +63,46 @@
 
        01  WS-SEARCH-ID             PIC X(08) VALUE SPACES.
 
+       01  WS-AUDIT-RETURN-CODE     PIC 9 VALUE 0.
+       01  WS-AUDIT-BEFORE          PIC X(20) VALUE SPACES.
+       01  WS-AUDIT-AFTER           PIC X(20) VALUE SPACES.
+       01  WS-AUDIT-KEY             PIC X(10) VALUE SPACES.
+
+       01  WS-FIELD-CHOICE          PIC 9 VALUE 0.
+           88  WS-FIELD-DONE        VALUE 0.
+           88  WS-VALID-FIELD       VALUE 1 THRU 5.
+
+       01  WS-LIST-TYPE-FILTER       PIC X(01) VALUE SPACES.
+       01  WS-LIST-STATUS-FILTER     PIC X(01) VALUE SPACES.
+
+       01  WS-LIST-COUNT             PIC 9(4) VALUE ZERO.
+       01  WS-LIST-TABLE.
+           05  WS-LIST-ENTRY OCCURS 9999 TIMES.
+               10  WS-LIST-USER-ID      PIC X(08).
+               10  WS-LIST-NAME         PIC X(30).
+               10  WS-LIST-TYPE         PIC X(01).
+               10  WS-LIST-STATUS       PIC X(01).
+               10  WS-LIST-LOAN-COUNT   PIC 9(02).
+
+       01  WS-LIST-I                PIC 9(4).
+       01  WS-LIST-PAGE-SIZE         PIC 99 VALUE 10.
+       01  WS-LIST-CUR-PAGE          PIC 999 VALUE 1.
+       01  WS-LIST-TOTAL-PAGES       PIC 999 VALUE 1.
+       01  WS-LIST-START             PIC 9(4).
+       01  WS-LIST-END               PIC 9(4).
+       01  WS-LIST-LINE              PIC 99.
+       01  WS-LIST-TYPE-LABEL        PIC X(08).
+       01  WS-LIST-STATUS-LABEL      PIC X(08).
+       01  WS-LIST-PAGE-OPTION       PIC X VALUE "N".
+           88  WS-LIST-NEXT          VALUE "N" "n".
+           88  WS-LIST-PREV          VALUE "P" "p".
+           88  WS-LIST-EXIT          VALUE "X" "x".
+
        COPY LIBERROR.
 
+       LINKAGE SECTION.
+       01  LS-OPERATOR-ID            PIC X(8).
+
        SCREEN SECTION.
        01  USER-MENU-SCREEN.
            05  LINE 2 COL 1         VALUE "利用者管理メニュー".
@@ -67,8 +127,45 @@
            05  LINE 7 COL 12        PIC X(15) USING USER-PHONE.
            05  LINE 8 COL 1         VALUE "メール: ".
            05  LINE 8 COL 10        PIC X(30) USING USER-EMAIL.
-           05  LINE 9 COL 1         VALUE "区分(1:一般/2:学生): ".
-           05  LINE 9 COL 22        PIC X(1) USING USER-TYPE.
+           05  LINE 9 COL 1         VALUE "区分(1:一般/2:学生/3:教職員): ".
+           05  LINE 9 COL 32        PIC X(1) USING USER-TYPE.
+
+       01  USER-UPDATE-MENU-SCREEN.
+           05  LINE 2 COL 1         VALUE "利用者修正".
+           05  LINE 4 COL 1         VALUE "利用者ID  : ".
+           05  LINE 4 COL 13        PIC X(08) FROM USER-ID.
+           05  LINE 5 COL 1         VALUE "1.氏名    : ".
+           05  LINE 5 COL 13        PIC X(30) FROM USER-NAME.
+           05  LINE 6 COL 1         VALUE "2.住所    : ".
+           05  LINE 6 COL 13        PIC X(50) FROM USER-ADDRESS.
+           05  LINE 7 COL 1         VALUE "3.電話番号: ".
+           05  LINE 7 COL 13        PIC X(15) FROM USER-PHONE.
+           05  LINE 8 COL 1         VALUE "4.メール  : ".
+           05  LINE 8 COL 13        PIC X(30) FROM USER-EMAIL.
+           05  LINE 9 COL 1         VALUE "5.区分    : ".
+           05  LINE 9 COL 13        PIC X(1) FROM USER-TYPE.
+           05  LINE 11 COL 1        VALUE "変更する項目番号 (0:終了): ".
+           05  LINE 11 COL 27       PIC 9 USING WS-FIELD-CHOICE.
+
+       01  USER-EDIT-NAME-SCREEN.
+           05  LINE 13 COL 1        VALUE "新しい氏名: ".
+           05  LINE 13 COL 13       PIC X(30) USING USER-NAME.
+
+       01  USER-EDIT-ADDRESS-SCREEN.
+           05  LINE 13 COL 1        VALUE "新しい住所: ".
+           05  LINE 13 COL 13       PIC X(50) USING USER-ADDRESS.
+
+       01  USER-EDIT-PHONE-SCREEN.
+           05  LINE 13 COL 1        VALUE "新しい電話番号: ".
+           05  LINE 13 COL 17       PIC X(15) USING USER-PHONE.
+
+       01  USER-EDIT-EMAIL-SCREEN.
+           05  LINE 13 COL 1        VALUE "新しいメール: ".
+           05  LINE 13 COL 15       PIC X(30) USING USER-EMAIL.
+
+       01  USER-EDIT-TYPE-SCREEN.
+           05  LINE 13 COL 1        VALUE "新しい区分(1:一般/2:学生/3:教職員): ".
+           05  LINE 13 COL 36       PIC X(1) USING USER-TYPE.
 
        01  USER-SEARCH-SCREEN.
            05  LINE 2 COL 1         VALUE "利用者検索".
@@ -100,7 +197,50 @@
            05  LINE 14 COL 1        VALUE "続行しますか？ (Y/N): ".
            05  LINE 14 COL 25       PIC X USING WS-CONTINUE-FLAG.
 
-       PROCEDURE DIVISION.
+       01  LIST-FILTER-SCREEN.
+           05  LINE 2 COL 1         VALUE "利用者一覧".
+           05  LINE 4 COL 1         VALUE
+               "区分(1:一般/2:学生/3:教職員/空白:全て): ".
+           05  LINE 4 COL 42        PIC X(1) USING WS-LIST-TYPE-FILTER.
+           05  LINE 5 COL 1         VALUE
+               "状態(A:有効/S:停止/空白:全て): ".
+           05  LINE 5 COL 32        PIC X(1)
+                                        USING WS-LIST-STATUS-FILTER.
+
+       01  USER-LIST-HEADER.
+           05  BLANK SCREEN.
+           05  LINE 1 COL 1         VALUE "利用者一覧".
+           05  LINE 2 COL 1         VALUE "ページ: ".
+           05  LINE 2 COL 10        PIC ZZ9 FROM WS-LIST-CUR-PAGE.
+           05  LINE 2 COL 14        VALUE "/".
+           05  LINE 2 COL 16        PIC ZZ9 FROM WS-LIST-TOTAL-PAGES.
+           05  LINE 3 COL 1         VALUE
+               "========================================================".
+           05  LINE 4 COL 1         VALUE "利用者ID  氏名".
+           05  LINE 4 COL 40        VALUE "区分      状態    貸出数".
+           05  LINE 5 COL 1         VALUE
+               "========================================================".
+
+       01  USER-LIST-ITEM.
+           05  LINE WS-LIST-LINE COL 1  PIC X(08) FROM WS-LIST-USER-ID
+                                                        (WS-LIST-I).
+           05  LINE WS-LIST-LINE COL 11 PIC X(28) FROM WS-LIST-NAME
+                                                        (WS-LIST-I).
+           05  LINE WS-LIST-LINE COL 40 PIC X(09) FROM
+                                            WS-LIST-TYPE-LABEL.
+           05  LINE WS-LIST-LINE COL 50 PIC X(07) FROM
+                                            WS-LIST-STATUS-LABEL.
+           05  LINE WS-LIST-LINE COL 58 PIC Z9     FROM
+                                   WS-LIST-LOAN-COUNT(WS-LIST-I).
+
+       01  USER-LIST-FOOTER.
+           05  LINE 17 COL 1        VALUE
+               "========================================================".
+           05  LINE 19 COL 1        VALUE
+               "N=次ページ, P=前ページ, X=終了: ".
+           05  LINE 19 COL 35       PIC X USING WS-LIST-PAGE-OPTION.
+
+       PROCEDURE DIVISION USING LS-OPERATOR-ID.
        MAIN-PROCESS SECTION.
            PERFORM OPEN-FILE
            PERFORM UNTIL WS-EXIT
@@ -118,10 +258,12 @@
            IF WS-FILE-NOT-FOUND
                DISPLAY MSG-FILE-NOT-FOUND
                MOVE "N" TO WS-CONTINUE-FLAG
-           END-IF.
+           END-IF
+           OPEN INPUT FINE-FILE.
 
        CLOSE-FILE SECTION.
-           CLOSE USER-FILE.
+           CLOSE USER-FILE
+           CLOSE FINE-FILE.
 
        DISPLAY-MENU SECTION.
            DISPLAY USER-MENU-SCREEN
@@ -157,6 +299,13 @@
                    DISPLAY MSG-DUPLICATE-KEY
                NOT INVALID KEY
                    DISPLAY "利用者を登録しました。"
+                   MOVE USER-ID TO WS-AUDIT-KEY
+                   MOVE SPACES TO WS-AUDIT-BEFORE
+                   MOVE USER-STATUS TO WS-AUDIT-AFTER
+                   CALL "LIBAUDIT" USING "USER", WS-AUDIT-KEY, "CREATE",
+                       "LIBUSER", LS-OPERATOR-ID,
+                       WS-AUDIT-BEFORE, WS-AUDIT-AFTER,
+                       WS-AUDIT-RETURN-CODE
            END-WRITE.
 
        SEARCH-USER SECTION.
@@ -178,16 +327,52 @@
                INVALID KEY
                    DISPLAY MSG-RECORD-NOT-FOUND
                NOT INVALID KEY
-                   DISPLAY USER-INPUT-SCREEN
-                   ACCEPT USER-INPUT-SCREEN
-                   REWRITE USER-RECORD
-                       INVALID KEY
-                           DISPLAY MSG-FILE-WRITE
-                       NOT INVALID KEY
-                           DISPLAY "利用者情報を更新しました。"
-                   END-REWRITE
+                   MOVE USER-NAME TO WS-AUDIT-BEFORE
+                   PERFORM EDIT-USER-FIELDS
            END-READ.
 
+       EDIT-USER-FIELDS SECTION.
+           MOVE 9 TO WS-FIELD-CHOICE
+           PERFORM UNTIL WS-FIELD-DONE
+               DISPLAY USER-UPDATE-MENU-SCREEN
+               ACCEPT USER-UPDATE-MENU-SCREEN
+               EVALUATE TRUE
+                   WHEN WS-FIELD-DONE
+                       CONTINUE
+                   WHEN WS-FIELD-CHOICE = 1
+                       DISPLAY USER-EDIT-NAME-SCREEN
+                       ACCEPT USER-EDIT-NAME-SCREEN
+                   WHEN WS-FIELD-CHOICE = 2
+                       DISPLAY USER-EDIT-ADDRESS-SCREEN
+                       ACCEPT USER-EDIT-ADDRESS-SCREEN
+                   WHEN WS-FIELD-CHOICE = 3
+                       DISPLAY USER-EDIT-PHONE-SCREEN
+                       ACCEPT USER-EDIT-PHONE-SCREEN
+                   WHEN WS-FIELD-CHOICE = 4
+                       DISPLAY USER-EDIT-EMAIL-SCREEN
+                       ACCEPT USER-EDIT-EMAIL-SCREEN
+                   WHEN WS-FIELD-CHOICE = 5
+                       DISPLAY USER-EDIT-TYPE-SCREEN
+                       ACCEPT USER-EDIT-TYPE-SCREEN
+                   WHEN OTHER
+                       DISPLAY "無効な項目番号です。"
+               END-EVALUATE
+           END-PERFORM
+
+           REWRITE USER-RECORD
+               INVALID KEY
+                   DISPLAY MSG-FILE-WRITE
+               NOT INVALID KEY
+                   DISPLAY "利用者情報を更新しました。"
+                   MOVE USER-ID TO WS-AUDIT-KEY
+                   MOVE USER-NAME TO WS-AUDIT-AFTER
+                   CALL "LIBAUDIT" USING "USER", WS-AUDIT-KEY,
+                       "UPDATE", "LIBUSER",
+                       LS-OPERATOR-ID,
+                       WS-AUDIT-BEFORE, WS-AUDIT-AFTER,
+                       WS-AUDIT-RETURN-CODE
+           END-REWRITE.
+
        DELETE-USER SECTION.
            DISPLAY USER-SEARCH-SCREEN
            ACCEPT USER-SEARCH-SCREEN
@@ -196,25 +381,162 @@
                INVALID KEY
                    DISPLAY MSG-RECORD-NOT-FOUND
                NOT INVALID KEY
+                   PERFORM CHECK-USER-FINES
                    IF USER-LOAN-COUNT > 0
                        DISPLAY "貸出中の図書がある利用者は削除できません。"
                    ELSE
-                       DISPLAY USER-DISPLAY-SCREEN
-                       DISPLAY "この利用者を削除しますか？ (Y/N): "
-                       ACCEPT WS-CONTINUE-FLAG
-                       IF WS-CONTINUE
-                           DELETE USER-FILE
-                               INVALID KEY
-                                   DISPLAY MSG-FILE-WRITE
-                               NOT INVALID KEY
-                                   DISPLAY "利用者を削除しました。"
-                           END-DELETE
+                       IF WS-HAS-UNPAID-FINE
+                           DISPLAY "未払いの延滞金がある利用者は削除できません。"
+                       ELSE
+                           DISPLAY USER-DISPLAY-SCREEN
+                           DISPLAY "この利用者を削除しますか？ (Y/N): "
+                           ACCEPT WS-CONTINUE-FLAG
+                           IF WS-CONTINUE
+                               DELETE USER-FILE
+                                   INVALID KEY
+                                       DISPLAY MSG-FILE-WRITE
+                                   NOT INVALID KEY
+                                       DISPLAY "利用者を削除しました。"
+                                       MOVE USER-ID TO WS-AUDIT-KEY
+                                       MOVE USER-STATUS TO WS-AUDIT-BEFORE
+                                       MOVE SPACES TO WS-AUDIT-AFTER
+                                       CALL "LIBAUDIT" USING "USER",
+                                           WS-AUDIT-KEY, "DELETE", "LIBUSER",
+                                           LS-OPERATOR-ID,
+                                           WS-AUDIT-BEFORE, WS-AUDIT-AFTER,
+                                           WS-AUDIT-RETURN-CODE
+                               END-DELETE
+                           END-IF
                        END-IF
                    END-IF
            END-READ.
 
+       CHECK-USER-FINES SECTION.
+           MOVE "N" TO WS-FINE-FLAG
+           MOVE "N" TO WS-FINE-SCAN-DONE-FLAG
+           MOVE USER-ID TO FINE-USER-ID
+           START FINE-FILE KEY = FINE-USER-ID
+               INVALID KEY
+                   MOVE "Y" TO WS-FINE-SCAN-DONE-FLAG
+           END-START
+           PERFORM UNTIL WS-HAS-UNPAID-FINE OR WS-FINE-SCAN-DONE
+               READ FINE-FILE NEXT
+                   AT END
+                       MOVE "Y" TO WS-FINE-SCAN-DONE-FLAG
+                   NOT AT END
+                       IF FINE-USER-ID NOT = USER-ID
+                           MOVE "Y" TO WS-FINE-SCAN-DONE-FLAG
+                       ELSE
+                           IF FINE-PAID = "N"
+                               MOVE "Y" TO WS-FINE-FLAG
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+
        LIST-USERS SECTION.
-           DISPLAY "利用者一覧表示機能は今後実装予定です。".
+           MOVE SPACES TO WS-LIST-TYPE-FILTER
+           MOVE SPACES TO WS-LIST-STATUS-FILTER
+           DISPLAY LIST-FILTER-SCREEN
+           ACCEPT LIST-FILTER-SCREEN
+           PERFORM LOAD-USER-LIST
+           IF WS-LIST-COUNT = 0
+               DISPLAY "該当する利用者がありません。"
+           ELSE
+               MOVE 1 TO WS-LIST-CUR-PAGE
+               DIVIDE WS-LIST-COUNT BY WS-LIST-PAGE-SIZE
+                   GIVING WS-LIST-TOTAL-PAGES
+                   REMAINDER WS-LIST-LINE
+               IF WS-LIST-LINE > 0
+                   ADD 1 TO WS-LIST-TOTAL-PAGES
+               END-IF
+               IF WS-LIST-TOTAL-PAGES = 0
+                   MOVE 1 TO WS-LIST-TOTAL-PAGES
+               END-IF
+               MOVE "N" TO WS-LIST-PAGE-OPTION
+               PERFORM UNTIL WS-LIST-EXIT
+                   PERFORM DISPLAY-USER-LIST-PAGE
+                   DISPLAY USER-LIST-FOOTER
+                   ACCEPT USER-LIST-FOOTER
+                   EVALUATE TRUE
+                       WHEN WS-LIST-NEXT
+                           IF WS-LIST-CUR-PAGE < WS-LIST-TOTAL-PAGES
+                               ADD 1 TO WS-LIST-CUR-PAGE
+                           END-IF
+                       WHEN WS-LIST-PREV
+                           IF WS-LIST-CUR-PAGE > 1
+                               SUBTRACT 1 FROM WS-LIST-CUR-PAGE
+                           END-IF
+                   END-EVALUATE
+               END-PERFORM
+           END-IF.
+
+       LOAD-USER-LIST SECTION.
+           MOVE 0 TO WS-LIST-COUNT
+           MOVE LOW-VALUES TO USER-ID
+           START USER-FILE KEY >= USER-ID
+               INVALID KEY
+                   CONTINUE
+           END-START
+           PERFORM UNTIL WS-FILE-EOF
+               READ USER-FILE NEXT
+                   AT END
+                       MOVE "10" TO WS-FILE-STATUS
+                   NOT AT END
+                       IF (WS-LIST-TYPE-FILTER = SPACES OR
+                           USER-TYPE = WS-LIST-TYPE-FILTER)
+                       AND (WS-LIST-STATUS-FILTER = SPACES OR
+                           USER-STATUS = WS-LIST-STATUS-FILTER)
+                           ADD 1 TO WS-LIST-COUNT
+                           MOVE USER-ID TO
+                               WS-LIST-USER-ID(WS-LIST-COUNT)
+                           MOVE USER-NAME TO
+                               WS-LIST-NAME(WS-LIST-COUNT)
+                           MOVE USER-TYPE TO
+                               WS-LIST-TYPE(WS-LIST-COUNT)
+                           MOVE USER-STATUS TO
+                               WS-LIST-STATUS(WS-LIST-COUNT)
+                           MOVE USER-LOAN-COUNT TO
+                               WS-LIST-LOAN-COUNT(WS-LIST-COUNT)
+                       END-IF
+               END-READ
+           END-PERFORM
+           MOVE "00" TO WS-FILE-STATUS.
+
+       DISPLAY-USER-LIST-PAGE SECTION.
+           DISPLAY USER-LIST-HEADER
+           COMPUTE WS-LIST-START =
+               ((WS-LIST-CUR-PAGE - 1) * WS-LIST-PAGE-SIZE) + 1
+           COMPUTE WS-LIST-END =
+               WS-LIST-CUR-PAGE * WS-LIST-PAGE-SIZE
+           IF WS-LIST-END > WS-LIST-COUNT
+               MOVE WS-LIST-COUNT TO WS-LIST-END
+           END-IF
+           MOVE 6 TO WS-LIST-LINE
+           PERFORM VARYING WS-LIST-I FROM WS-LIST-START BY 1
+               UNTIL WS-LIST-I > WS-LIST-END
+               PERFORM SET-LIST-LABELS
+               DISPLAY USER-LIST-ITEM
+               ADD 1 TO WS-LIST-LINE
+           END-PERFORM.
+
+       SET-LIST-LABELS SECTION.
+           EVALUATE WS-LIST-TYPE(WS-LIST-I)
+               WHEN "1"
+                   MOVE "一般" TO WS-LIST-TYPE-LABEL
+               WHEN "2"
+                   MOVE "学生" TO WS-LIST-TYPE-LABEL
+               WHEN "3"
+                   MOVE "教職員" TO WS-LIST-TYPE-LABEL
+               WHEN OTHER
+                   MOVE "不明" TO WS-LIST-TYPE-LABEL
+           END-EVALUATE
+           EVALUATE WS-LIST-STATUS(WS-LIST-I)
+               WHEN "A"
+                   MOVE "有効" TO WS-LIST-STATUS-LABEL
+               WHEN OTHER
+                   MOVE "停止" TO WS-LIST-STATUS-LABEL
+           END-EVALUATE.
 
        CHECK-CONTINUE SECTION.
            DISPLAY CONTINUE-SCREEN
