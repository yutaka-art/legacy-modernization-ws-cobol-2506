@@ -0,0 +1,346 @@
+******************************************************************
+      * シラバス管理システム - 履修登録管理プログラム
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SYLENR.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  GNUCOBOL.
+       OBJECT-COMPUTER.  GNUCOBOL.
+       SPECIAL-NAMES.
+           CONSOLE IS CRT.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ENROLLMENT-FILE
+               ASSIGN TO "enrollment.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ENR-KEY
+               ALTERNATE RECORD KEY IS ENR-COURSE-ID WITH DUPLICATES
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT SYLLABUS-FILE
+               ASSIGN TO "syllabus.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SYL-COURSE-ID
+               FILE STATUS IS WS-SYL-STATUS.
+
+           SELECT STUDENT-FILE
+               ASSIGN TO "student.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS STU-ID
+               FILE STATUS IS WS-STU-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ENROLLMENT-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY ENRFILE.
+
+       FD  SYLLABUS-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY SYLFILE.
+
+       FD  STUDENT-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY STUFILE.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS           PIC XX VALUE "00".
+           88  WS-FILE-SUCCESS      VALUE "00".
+           88  WS-FILE-NOT-FOUND    VALUE "23".
+           88  WS-FILE-DUP          VALUE "22".
+           88  WS-FILE-EOF          VALUE "10".
+
+       01  WS-SYL-STATUS            PIC XX VALUE "00".
+           88  WS-SYL-SUCCESS       VALUE "00".
+           88  WS-SYL-NOT-FOUND     VALUE "23".
+
+       01  WS-STU-STATUS            PIC XX VALUE "00".
+           88  WS-STU-SUCCESS       VALUE "00".
+           88  WS-STU-NOT-FOUND     VALUE "23".
+
+       01  WS-VALID-FLAG            PIC X VALUE "Y".
+           88  WS-DATA-VALID        VALUE "Y".
+           88  WS-DATA-INVALID      VALUE "N".
+
+       01  WS-CONTINUE-FLAG         PIC X VALUE "Y".
+           88  WS-CONTINUE          VALUE "Y", "y".
+           88  WS-EXIT              VALUE "N", "n".
+
+       01  WS-CHOICE                PIC 9 VALUE 0.
+           88  WS-VALID-CHOICE      VALUE 1 THRU 3.
+
+       01  WS-INPUT-STUDENT-ID      PIC X(7) VALUE SPACES.
+       01  WS-INPUT-COURSE-ID       PIC X(6) VALUE SPACES.
+       01  WS-INPUT-SEMESTER        PIC X(2) VALUE SPACES.
+
+       01  WS-ENROLLED-COUNT        PIC 9(4) VALUE 0.
+
+      * Function Parameters
+       01  WS-FUNCTION-CODE         PIC X.
+       01  WS-PARAM-1               PIC X(50).
+       01  WS-PARAM-2               PIC X(50).
+       01  WS-RESULT                PIC X(200).
+       01  WS-RETURN-CODE           PIC 9.
+       01  WS-ENROLLED-COUNT-DISP   PIC 9(4).
+       01  WS-CAPACITY-DISP         PIC 9(4).
+
+       COPY LIBERROR.
+
+       SCREEN SECTION.
+       01  ENROLL-MENU-SCREEN.
+           05  LINE 2 COL 1         VALUE "履修登録メニュー".
+           05  LINE 4 COL 1         VALUE "1. 履修登録".
+           05  LINE 5 COL 1         VALUE "2. 履修取消".
+           05  LINE 6 COL 1         VALUE "3. 履修者一覧".
+           05  LINE 7 COL 1         VALUE "9. 戻る".
+           05  LINE 9 COL 1         VALUE "選択: ".
+           05  LINE 9 COL 8         PIC 9 USING WS-CHOICE.
+
+       01  ENROLL-INPUT-SCREEN.
+           05  LINE 2 COL 1         VALUE "履修登録".
+           05  LINE 4 COL 1         VALUE "学籍番号: ".
+           05  LINE 4 COL 13        PIC X(7) USING WS-INPUT-STUDENT-ID.
+           05  LINE 5 COL 1         VALUE "科目コード: ".
+           05  LINE 5 COL 13        PIC X(6) USING WS-INPUT-COURSE-ID.
+           05  LINE 6 COL 1         VALUE "学期: ".
+           05  LINE 6 COL 13        PIC X(2) USING WS-INPUT-SEMESTER.
+
+       01  DROP-INPUT-SCREEN.
+           05  LINE 2 COL 1         VALUE "履修取消".
+           05  LINE 4 COL 1         VALUE "学籍番号: ".
+           05  LINE 4 COL 13        PIC X(7) USING WS-INPUT-STUDENT-ID.
+           05  LINE 5 COL 1         VALUE "科目コード: ".
+           05  LINE 5 COL 13        PIC X(6) USING WS-INPUT-COURSE-ID.
+
+       01  ROSTER-SEARCH-SCREEN.
+           05  LINE 2 COL 1         VALUE "履修者一覧".
+           05  LINE 4 COL 1         VALUE "科目コード: ".
+           05  LINE 4 COL 13        PIC X(6) USING WS-INPUT-COURSE-ID.
+
+       01  ROSTER-LIST-HEADER.
+           05  BLANK SCREEN.
+           05  LINE 1 COL 1         VALUE "履修者一覧".
+           05  LINE 2 COL 1         VALUE
+               "========================================".
+           05  LINE 3 COL 1         VALUE "学籍番号 学期  状態".
+           05  LINE 4 COL 1         VALUE
+               "========================================".
+
+       01  CONTINUE-SCREEN.
+           05  LINE 14 COL 1        VALUE "続行しますか？ (Y/N): ".
+           05  LINE 14 COL 25       PIC X USING WS-CONTINUE-FLAG.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS SECTION.
+           PERFORM OPEN-FILE
+           PERFORM UNTIL WS-EXIT
+               PERFORM DISPLAY-MENU
+               PERFORM PROCESS-CHOICE
+               IF NOT WS-EXIT
+                   PERFORM CHECK-CONTINUE
+               END-IF
+           END-PERFORM
+           PERFORM CLOSE-FILE
+           GOBACK.
+
+       OPEN-FILE SECTION.
+           OPEN I-O ENROLLMENT-FILE
+           IF WS-FILE-NOT-FOUND
+               OPEN OUTPUT ENROLLMENT-FILE
+               CLOSE ENROLLMENT-FILE
+               OPEN I-O ENROLLMENT-FILE
+           END-IF
+
+           OPEN INPUT SYLLABUS-FILE
+           IF WS-SYL-NOT-FOUND
+               OPEN OUTPUT SYLLABUS-FILE
+               CLOSE SYLLABUS-FILE
+               OPEN INPUT SYLLABUS-FILE
+           END-IF
+
+           OPEN INPUT STUDENT-FILE
+           IF WS-STU-NOT-FOUND
+               OPEN OUTPUT STUDENT-FILE
+               CLOSE STUDENT-FILE
+               OPEN INPUT STUDENT-FILE
+           END-IF.
+
+       CLOSE-FILE SECTION.
+           CLOSE ENROLLMENT-FILE
+           CLOSE SYLLABUS-FILE
+           CLOSE STUDENT-FILE.
+
+       DISPLAY-MENU SECTION.
+           DISPLAY ENROLL-MENU-SCREEN
+           ACCEPT ENROLL-MENU-SCREEN.
+
+       PROCESS-CHOICE SECTION.
+           EVALUATE WS-CHOICE
+               WHEN 1
+                   PERFORM ENROLL-STUDENT
+               WHEN 2
+                   PERFORM DROP-STUDENT
+               WHEN 3
+                   PERFORM LIST-ROSTER
+               WHEN 9
+                   MOVE "N" TO WS-CONTINUE-FLAG
+               WHEN OTHER
+                   DISPLAY MSG-INVALID-INPUT
+           END-EVALUATE.
+
+       ENROLL-STUDENT SECTION.
+           DISPLAY ENROLL-INPUT-SCREEN
+           ACCEPT ENROLL-INPUT-SCREEN
+
+           PERFORM VALIDATE-STUDENT
+           PERFORM VALIDATE-COURSE
+
+           IF WS-DATA-VALID
+               PERFORM COUNT-ACTIVE-ENROLLMENT
+               PERFORM VALIDATE-CAPACITY
+           END-IF
+
+           IF WS-DATA-VALID
+               MOVE WS-INPUT-STUDENT-ID TO ENR-STUDENT-ID
+               MOVE WS-INPUT-COURSE-ID  TO ENR-COURSE-ID
+               MOVE WS-INPUT-SEMESTER   TO ENR-SEMESTER
+               MOVE FUNCTION CURRENT-DATE(1:8) TO ENR-ENROLL-DATE
+               MOVE "A" TO ENR-STATUS
+               WRITE ENROLLMENT-RECORD
+                   INVALID KEY
+                       DISPLAY MSG-DUPLICATE-KEY
+                   NOT INVALID KEY
+                       DISPLAY "履修を登録しました。"
+               END-WRITE
+           END-IF.
+
+       VALIDATE-STUDENT SECTION.
+           MOVE "Y" TO WS-VALID-FLAG
+           MOVE WS-INPUT-STUDENT-ID TO STU-ID
+           READ STUDENT-FILE
+               INVALID KEY
+                   DISPLAY "エラー: 学籍番号が未登録です。"
+                   MOVE "N" TO WS-VALID-FLAG
+               NOT INVALID KEY
+                   IF NOT STU-ACTIVE
+                       DISPLAY "エラー: この学生は在籍していません。"
+                       MOVE "N" TO WS-VALID-FLAG
+                   END-IF
+           END-READ.
+
+       VALIDATE-COURSE SECTION.
+           IF WS-DATA-VALID
+               MOVE WS-INPUT-COURSE-ID TO SYL-COURSE-ID
+               READ SYLLABUS-FILE
+                   INVALID KEY
+                       DISPLAY "エラー: 科目コードが未登録です。"
+                       MOVE "N" TO WS-VALID-FLAG
+               END-READ
+           END-IF.
+
+      * Counts the ACTIVE enrollment records for this course via the
+      * ENR-COURSE-ID alternate key, the same scan pattern LIST-ROSTER
+      * already uses.
+       COUNT-ACTIVE-ENROLLMENT SECTION.
+           MOVE ZERO TO WS-ENROLLED-COUNT
+           MOVE WS-INPUT-COURSE-ID TO ENR-COURSE-ID
+           START ENROLLMENT-FILE KEY IS = ENR-COURSE-ID
+               INVALID KEY
+                   MOVE "10" TO WS-FILE-STATUS
+           END-START
+
+           PERFORM UNTIL WS-FILE-EOF
+               READ ENROLLMENT-FILE NEXT
+                   AT END
+                       MOVE "10" TO WS-FILE-STATUS
+                   NOT AT END
+                       IF ENR-COURSE-ID = WS-INPUT-COURSE-ID
+                           IF ENR-ACTIVE
+                               ADD 1 TO WS-ENROLLED-COUNT
+                           END-IF
+                       ELSE
+                           MOVE "10" TO WS-FILE-STATUS
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           MOVE "00" TO WS-FILE-STATUS.
+
+      * A max capacity of zero means the syllabus record predates
+      * this field (or capacity was never set), so it is treated as
+      * unlimited rather than blocking every enrollment.
+       VALIDATE-CAPACITY SECTION.
+           IF SYL-MAX-CAPACITY NOT = 0
+               MOVE "N" TO WS-FUNCTION-CODE
+               MOVE SPACES TO WS-PARAM-1
+               MOVE WS-ENROLLED-COUNT TO WS-ENROLLED-COUNT-DISP
+               MOVE WS-ENROLLED-COUNT-DISP TO WS-PARAM-1(1:4)
+               MOVE SPACES TO WS-PARAM-2
+               MOVE SYL-MAX-CAPACITY TO WS-CAPACITY-DISP
+               MOVE WS-CAPACITY-DISP TO WS-PARAM-2(1:4)
+
+               CALL "SYLCOM" USING WS-FUNCTION-CODE
+                                  WS-PARAM-1
+                                  WS-PARAM-2
+                                  WS-RESULT
+                                  WS-RETURN-CODE
+
+               IF WS-RETURN-CODE = 1
+                   DISPLAY WS-RESULT
+                   MOVE "N" TO WS-VALID-FLAG
+               END-IF
+           END-IF.
+
+       DROP-STUDENT SECTION.
+           DISPLAY DROP-INPUT-SCREEN
+           ACCEPT DROP-INPUT-SCREEN
+           MOVE WS-INPUT-STUDENT-ID TO ENR-STUDENT-ID
+           MOVE WS-INPUT-COURSE-ID  TO ENR-COURSE-ID
+           READ ENROLLMENT-FILE
+               INVALID KEY
+                   DISPLAY MSG-RECORD-NOT-FOUND
+               NOT INVALID KEY
+                   MOVE "D" TO ENR-STATUS
+                   REWRITE ENROLLMENT-RECORD
+                       INVALID KEY
+                           DISPLAY MSG-FILE-WRITE
+                       NOT INVALID KEY
+                           DISPLAY "履修を取り消しました。"
+                   END-REWRITE
+           END-READ.
+
+       LIST-ROSTER SECTION.
+           DISPLAY ROSTER-SEARCH-SCREEN
+           ACCEPT ROSTER-SEARCH-SCREEN
+           DISPLAY ROSTER-LIST-HEADER
+
+           MOVE WS-INPUT-COURSE-ID TO ENR-COURSE-ID
+           START ENROLLMENT-FILE KEY IS = ENR-COURSE-ID
+               INVALID KEY
+                   MOVE "23" TO WS-FILE-STATUS
+           END-START
+
+           PERFORM UNTIL WS-FILE-EOF
+               READ ENROLLMENT-FILE NEXT
+                   AT END
+                       MOVE "10" TO WS-FILE-STATUS
+                   NOT AT END
+                       IF ENR-COURSE-ID = WS-INPUT-COURSE-ID
+                           DISPLAY ENR-STUDENT-ID SPACE SPACE
+                               ENR-SEMESTER SPACE SPACE ENR-STATUS
+                       ELSE
+                           MOVE "10" TO WS-FILE-STATUS
+                       END-IF
+               END-READ
+           END-PERFORM
+           MOVE "00" TO WS-FILE-STATUS.
+
+       CHECK-CONTINUE SECTION.
+           DISPLAY CONTINUE-SCREEN
+           ACCEPT CONTINUE-SCREEN.
