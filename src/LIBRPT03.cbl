@@ -26,10 +26,17 @@
                FILE STATUS IS WS-LOAN-STATUS.
 
            SELECT REPORT-FILE
-               ASSIGN TO "popular_books.txt"
+               ASSIGN TO WS-REPORT-FILENAME
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-REPORT-STATUS.
 
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO "rpt03chk.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CKPT-KEY
+               FILE STATUS IS WS-CKPT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  BOOK-FILE
@@ -44,6 +51,10 @@
            LABEL RECORDS ARE STANDARD.
        01  REPORT-LINE              PIC X(132).
 
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY CKPTFILE.
+
        WORKING-STORAGE SECTION.
        01  WS-BOOK-STATUS           PIC XX VALUE "00".
            88  WS-BOOK-SUCCESS      VALUE "00".
@@ -56,28 +67,51 @@
        01  WS-REPORT-STATUS         PIC XX VALUE "00".
            88  WS-REPORT-SUCCESS    VALUE "00".
 
-       01  WS-BOOK-COUNT            PIC 9(03) VALUE ZERO.
-       01  WS-LOAN-COUNT            PIC 9(03) VALUE ZERO.
+       01  WS-CKPT-STATUS           PIC XX VALUE "00".
+           88  WS-CKPT-SUCCESS      VALUE "00".
+           88  WS-CKPT-NOT-FOUND    VALUE "23".
+           88  WS-CKPT-EOF          VALUE "10".
+
+       01  WS-RESUMED-FLAG          PIC X VALUE "N".
+           88  WS-RESUMED           VALUE "Y".
+
+       01  WS-CKPT-INTERVAL         PIC 9(04) VALUE 500.
+       01  WS-CKPT-TALLY            PIC 9(04) VALUE ZERO.
+       01  WS-RESUME-LOAN-NO        PIC 9(10) VALUE ZERO.
+
+       01  WS-BOOK-COUNT            PIC 9(04) VALUE ZERO.
+       01  WS-LOAN-COUNT            PIC 9(04) VALUE ZERO.
+       01  WS-CURRENT-DATE          PIC 9(08) VALUE ZERO.
+       01  WS-REPORT-FILENAME       PIC X(40) VALUE SPACES.
 
        01  WS-BOOK-TABLE.
-           05  WS-BOOK-ENTRY OCCURS 100 TIMES.
+           05  WS-BOOK-ENTRY OCCURS 9999 TIMES.
                10  WS-ENTRY-BOOK-ID    PIC X(10).
                10  WS-ENTRY-BOOK-TITLE PIC X(50).
+               10  WS-ENTRY-BRANCH     PIC X(04).
                10  WS-ENTRY-LOAN-COUNT PIC 9(03).
 
-       01  WS-I                     PIC 9(03) VALUE ZERO.
-       01  WS-J                     PIC 9(03) VALUE ZERO.
+       01  WS-I                     PIC 9(04) VALUE ZERO.
+       01  WS-J                     PIC 9(04) VALUE ZERO.
        01  WS-TEMP-ENTRY.
            05  WS-TEMP-BOOK-ID      PIC X(10).
            05  WS-TEMP-BOOK-TITLE   PIC X(50).
+           05  WS-TEMP-BRANCH       PIC X(04).
            05  WS-TEMP-LOAN-COUNT   PIC 9(03).
 
+       01  WS-BRANCH-TABLE.
+           05  WS-BRANCH-ENTRY OCCURS 200 TIMES.
+               10  WS-BR-CODE          PIC X(04).
+               10  WS-BR-LOAN-COUNT    PIC 9(05).
+
+       01  WS-BRANCH-COUNT          PIC 9(04) VALUE ZERO.
+       01  WS-K                     PIC 9(04) VALUE ZERO.
+
        01  WS-HEADER1               PIC X(132) VALUE ALL "=".
        01  WS-HEADER2               PIC X(132) VALUE
            "                       人気図書ランキング".
        01  WS-HEADER3               PIC X(132) VALUE
-           "順位  図書ID     書名
-                "                                      貸出回数".
+           "順位  図書ID     書名                                      分館  貸出回数".
        01  WS-HEADER4               PIC X(132) VALUE ALL "-".
 
        01  WS-DETAIL-LINE.
@@ -87,30 +121,148 @@
            05  FILLER               PIC X(02) VALUE "  ".
            05  WS-DET-BOOK-TITLE    PIC X(50).
            05  FILLER               PIC X(02) VALUE "  ".
+           05  WS-DET-BRANCH        PIC X(04).
+           05  FILLER               PIC X(02) VALUE "  ".
            05  WS-DET-LOAN-COUNT    PIC Z(03).
-           05  FILLER               PIC X(58) VALUE SPACES.
+           05  FILLER               PIC X(52) VALUE SPACES.
+
+       01  WS-BRANCH-HEADER1        PIC X(132) VALUE
+           "                       分館別貸出集計".
+       01  WS-BRANCH-HEADER2        PIC X(132) VALUE
+           "分館  貸出回数".
+
+       01  WS-BRANCH-DETAIL-LINE.
+           05  WS-BR-DET-CODE       PIC X(04).
+           05  FILLER               PIC X(02) VALUE "  ".
+           05  WS-BR-DET-COUNT      PIC Z(04).
+           05  FILLER               PIC X(120) VALUE SPACES.
+
+       01  WS-CSV-LINE               PIC X(132) VALUE SPACES.
 
        COPY LIBERROR.
 
-       PROCEDURE DIVISION.
+       LINKAGE SECTION.
+       01  LS-FORMAT-CHOICE          PIC 9.
+           88  LS-CSV-FORMAT         VALUE 2.
+
+       PROCEDURE DIVISION USING LS-FORMAT-CHOICE.
        MAIN-PROCESS SECTION.
            PERFORM OPEN-FILES
-           PERFORM LOAD-BOOKS
+           PERFORM LOAD-CHECKPOINT
+           IF NOT WS-RESUMED
+               PERFORM LOAD-BOOKS
+           END-IF
            PERFORM COUNT-LOANS
            PERFORM SORT-BY-POPULARITY
+           PERFORM COMPUTE-BRANCH-TOTALS
            PERFORM WRITE-REPORT
+           PERFORM CLEAR-CHECKPOINT
            PERFORM CLOSE-FILES
            GOBACK.
 
        OPEN-FILES SECTION.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE
+           IF LS-CSV-FORMAT
+               STRING "popular_books_" DELIMITED BY SIZE
+                       WS-CURRENT-DATE DELIMITED BY SIZE
+                       ".csv" DELIMITED BY SIZE
+                   INTO WS-REPORT-FILENAME
+           ELSE
+               STRING "popular_books_" DELIMITED BY SIZE
+                       WS-CURRENT-DATE DELIMITED BY SIZE
+                       ".txt" DELIMITED BY SIZE
+                   INTO WS-REPORT-FILENAME
+           END-IF
            OPEN INPUT BOOK-FILE
            OPEN INPUT LOAN-FILE
-           OPEN OUTPUT REPORT-FILE.
+           OPEN OUTPUT REPORT-FILE
+           PERFORM OPEN-CHECKPOINT-FILE.
+
+       OPEN-CHECKPOINT-FILE SECTION.
+           OPEN I-O CHECKPOINT-FILE
+           IF WS-CKPT-NOT-FOUND
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+               OPEN I-O CHECKPOINT-FILE
+           END-IF.
+
+       LOAD-CHECKPOINT SECTION.
+           MOVE "CONTROL   " TO CKPT-KEY
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF CKPT-PHASE = "C"
+                       MOVE "Y" TO WS-RESUMED-FLAG
+                       MOVE CKPT-LAST-LOAN-NO TO WS-RESUME-LOAN-NO
+                       PERFORM RESTORE-BOOK-COUNTS
+                   END-IF
+           END-READ.
+
+       RESTORE-BOOK-COUNTS SECTION.
+           MOVE LOW-VALUES TO CKPT-KEY
+           START CHECKPOINT-FILE KEY >= CKPT-KEY
+               INVALID KEY
+                   MOVE "10" TO WS-CKPT-STATUS
+           END-START
+           PERFORM UNTIL WS-CKPT-EOF
+               READ CHECKPOINT-FILE NEXT
+                   AT END
+                       MOVE "10" TO WS-CKPT-STATUS
+                   NOT AT END
+                       IF CKPT-IS-COUNT
+                           PERFORM APPLY-CKPT-COUNT
+                       END-IF
+               END-READ
+           END-PERFORM
+           MOVE "00" TO WS-CKPT-STATUS.
+
+       APPLY-CKPT-COUNT SECTION.
+           PERFORM VARYING WS-I FROM 1 BY 1
+               UNTIL WS-I > WS-BOOK-COUNT
+               IF WS-ENTRY-BOOK-ID(WS-I) = CKPT-KEY
+                   MOVE CKPT-LOAN-COUNT TO WS-ENTRY-LOAN-COUNT(WS-I)
+                   MOVE WS-BOOK-COUNT TO WS-I
+               END-IF
+           END-PERFORM.
+
+       SAVE-CHECKPOINT SECTION.
+           MOVE "CONTROL   " TO CKPT-KEY
+           MOVE "C" TO CKPT-TYPE
+           MOVE "C" TO CKPT-PHASE
+           MOVE LOAN-NO TO CKPT-LAST-LOAN-NO
+           REWRITE CKPT-RECORD
+               INVALID KEY
+                   WRITE CKPT-RECORD
+           END-REWRITE
+           PERFORM VARYING WS-I FROM 1 BY 1
+               UNTIL WS-I > WS-BOOK-COUNT
+               IF WS-ENTRY-LOAN-COUNT(WS-I) > 0
+                   MOVE WS-ENTRY-BOOK-ID(WS-I) TO CKPT-KEY
+                   MOVE "B" TO CKPT-TYPE
+                   MOVE WS-ENTRY-LOAN-COUNT(WS-I) TO CKPT-LOAN-COUNT
+                   REWRITE CKPT-RECORD
+                       INVALID KEY
+                           WRITE CKPT-RECORD
+                   END-REWRITE
+               END-IF
+           END-PERFORM.
+
+       CLEAR-CHECKPOINT SECTION.
+           MOVE "CONTROL   " TO CKPT-KEY
+           MOVE "C" TO CKPT-TYPE
+           MOVE "D" TO CKPT-PHASE
+           MOVE 0 TO CKPT-LAST-LOAN-NO
+           REWRITE CKPT-RECORD
+               INVALID KEY
+                   WRITE CKPT-RECORD
+           END-REWRITE.
 
        CLOSE-FILES SECTION.
            CLOSE BOOK-FILE
            CLOSE LOAN-FILE
-           CLOSE REPORT-FILE.
+           CLOSE REPORT-FILE
+           CLOSE CHECKPOINT-FILE.
 
        LOAD-BOOKS SECTION.
            MOVE LOW-VALUES TO BOOK-ID
@@ -119,7 +271,7 @@
                    MOVE "10" TO WS-BOOK-STATUS
            END-START
 
-           PERFORM UNTIL WS-BOOK-EOF OR WS-BOOK-COUNT >= 100
+           PERFORM UNTIL WS-BOOK-EOF OR WS-BOOK-COUNT >= 9999
                READ BOOK-FILE NEXT
                    AT END
                        MOVE "10" TO WS-BOOK-STATUS
@@ -127,19 +279,30 @@
                        ADD 1 TO WS-BOOK-COUNT
                        MOVE BOOK-ID TO 
                            WS-ENTRY-BOOK-ID(WS-BOOK-COUNT)
-                       MOVE BOOK-TITLE TO 
+                       MOVE BOOK-TITLE TO
                            WS-ENTRY-BOOK-TITLE(WS-BOOK-COUNT)
-                       MOVE ZERO TO 
+                       MOVE BOOK-BRANCH TO
+                           WS-ENTRY-BRANCH(WS-BOOK-COUNT)
+                       MOVE ZERO TO
                            WS-ENTRY-LOAN-COUNT(WS-BOOK-COUNT)
                END-READ
            END-PERFORM.
 
        COUNT-LOANS SECTION.
-           MOVE LOW-VALUES TO LOAN-NO
-           START LOAN-FILE KEY >= LOAN-NO
-               INVALID KEY
-                   MOVE "10" TO WS-LOAN-STATUS
-           END-START
+           MOVE 0 TO WS-CKPT-TALLY
+           IF WS-RESUMED
+               MOVE WS-RESUME-LOAN-NO TO LOAN-NO
+               START LOAN-FILE KEY > LOAN-NO
+                   INVALID KEY
+                       MOVE "10" TO WS-LOAN-STATUS
+               END-START
+           ELSE
+               MOVE LOW-VALUES TO LOAN-NO
+               START LOAN-FILE KEY >= LOAN-NO
+                   INVALID KEY
+                       MOVE "10" TO WS-LOAN-STATUS
+               END-START
+           END-IF
 
            PERFORM UNTIL WS-LOAN-EOF
                READ LOAN-FILE NEXT
@@ -147,6 +310,11 @@
                        MOVE "10" TO WS-LOAN-STATUS
                    NOT AT END
                        PERFORM FIND-BOOK-IN-TABLE
+                       ADD 1 TO WS-CKPT-TALLY
+                       IF WS-CKPT-TALLY >= WS-CKPT-INTERVAL
+                           PERFORM SAVE-CHECKPOINT
+                           MOVE 0 TO WS-CKPT-TALLY
+                       END-IF
                END-READ
            END-PERFORM.
 
@@ -173,20 +341,95 @@
                END-PERFORM
            END-PERFORM.
 
-       WRITE-REPORT SECTION.
-           WRITE REPORT-LINE FROM WS-HEADER1
-           WRITE REPORT-LINE FROM WS-HEADER2
-           WRITE REPORT-LINE FROM WS-HEADER1
-           WRITE REPORT-LINE FROM WS-HEADER3
-           WRITE REPORT-LINE FROM WS-HEADER4
+       COMPUTE-BRANCH-TOTALS SECTION.
+           MOVE 0 TO WS-BRANCH-COUNT
+           PERFORM VARYING WS-I FROM 1 BY 1
+               UNTIL WS-I > WS-BOOK-COUNT
+               PERFORM FIND-BRANCH-IN-TABLE
+           END-PERFORM.
 
-           PERFORM VARYING WS-I FROM 1 BY 1 
-               UNTIL WS-I > WS-BOOK-COUNT OR WS-I > 10
-               MOVE WS-I TO WS-DET-RANK
-               MOVE WS-ENTRY-BOOK-ID(WS-I) TO WS-DET-BOOK-ID
-               MOVE WS-ENTRY-BOOK-TITLE(WS-I) TO WS-DET-BOOK-TITLE
-               MOVE WS-ENTRY-LOAN-COUNT(WS-I) TO WS-DET-LOAN-COUNT
-               WRITE REPORT-LINE FROM WS-DETAIL-LINE
+       FIND-BRANCH-IN-TABLE SECTION.
+           MOVE 0 TO WS-K
+           PERFORM VARYING WS-J FROM 1 BY 1
+               UNTIL WS-J > WS-BRANCH-COUNT
+               IF WS-BR-CODE(WS-J) = WS-ENTRY-BRANCH(WS-I)
+                   MOVE WS-J TO WS-K
+                   MOVE WS-BRANCH-COUNT TO WS-J
+               END-IF
            END-PERFORM
+           IF WS-K = 0
+               ADD 1 TO WS-BRANCH-COUNT
+               MOVE WS-BRANCH-COUNT TO WS-K
+               MOVE WS-ENTRY-BRANCH(WS-I) TO WS-BR-CODE(WS-K)
+               MOVE 0 TO WS-BR-LOAN-COUNT(WS-K)
+           END-IF
+           ADD WS-ENTRY-LOAN-COUNT(WS-I) TO WS-BR-LOAN-COUNT(WS-K).
+
+       WRITE-BRANCH-TOTALS SECTION.
+           IF LS-CSV-FORMAT
+               MOVE "分館,貸出回数" TO WS-CSV-LINE
+               WRITE REPORT-LINE FROM WS-CSV-LINE
+               PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-BRANCH-COUNT
+                   STRING FUNCTION TRIM(WS-BR-CODE(WS-I))
+                               DELIMITED BY SIZE
+                           "," DELIMITED BY SIZE
+                           WS-BR-LOAN-COUNT(WS-I) DELIMITED BY SIZE
+                       INTO WS-CSV-LINE
+                   WRITE REPORT-LINE FROM WS-CSV-LINE
+               END-PERFORM
+           ELSE
+               WRITE REPORT-LINE FROM WS-HEADER1
+               WRITE REPORT-LINE FROM WS-BRANCH-HEADER1
+               WRITE REPORT-LINE FROM WS-HEADER1
+               WRITE REPORT-LINE FROM WS-BRANCH-HEADER2
+               WRITE REPORT-LINE FROM WS-HEADER4
+               PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-BRANCH-COUNT
+                   MOVE WS-BR-CODE(WS-I) TO WS-BR-DET-CODE
+                   MOVE WS-BR-LOAN-COUNT(WS-I) TO WS-BR-DET-COUNT
+                   WRITE REPORT-LINE FROM WS-BRANCH-DETAIL-LINE
+               END-PERFORM
+           END-IF.
+
+       WRITE-REPORT SECTION.
+           IF LS-CSV-FORMAT
+               MOVE "順位,図書ID,書名,分館,貸出回数" TO WS-CSV-LINE
+               WRITE REPORT-LINE FROM WS-CSV-LINE
+               PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-BOOK-COUNT OR WS-I > 10
+                   STRING WS-I DELIMITED BY SIZE
+                           "," DELIMITED BY SIZE
+                           FUNCTION TRIM(WS-ENTRY-BOOK-ID(WS-I))
+                               DELIMITED BY SIZE
+                           "," DELIMITED BY SIZE
+                           FUNCTION TRIM(WS-ENTRY-BOOK-TITLE(WS-I))
+                               DELIMITED BY SIZE
+                           "," DELIMITED BY SIZE
+                           FUNCTION TRIM(WS-ENTRY-BRANCH(WS-I))
+                               DELIMITED BY SIZE
+                           "," DELIMITED BY SIZE
+                           WS-ENTRY-LOAN-COUNT(WS-I) DELIMITED BY SIZE
+                       INTO WS-CSV-LINE
+                   WRITE REPORT-LINE FROM WS-CSV-LINE
+               END-PERFORM
+           ELSE
+               WRITE REPORT-LINE FROM WS-HEADER1
+               WRITE REPORT-LINE FROM WS-HEADER2
+               WRITE REPORT-LINE FROM WS-HEADER1
+               WRITE REPORT-LINE FROM WS-HEADER3
+               WRITE REPORT-LINE FROM WS-HEADER4
+
+               PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-BOOK-COUNT OR WS-I > 10
+                   MOVE WS-I TO WS-DET-RANK
+                   MOVE WS-ENTRY-BOOK-ID(WS-I) TO WS-DET-BOOK-ID
+                   MOVE WS-ENTRY-BOOK-TITLE(WS-I) TO WS-DET-BOOK-TITLE
+                   MOVE WS-ENTRY-BRANCH(WS-I) TO WS-DET-BRANCH
+                   MOVE WS-ENTRY-LOAN-COUNT(WS-I) TO WS-DET-LOAN-COUNT
+                   WRITE REPORT-LINE FROM WS-DETAIL-LINE
+               END-PERFORM
 
-           WRITE REPORT-LINE FROM WS-HEADER4.
+               WRITE REPORT-LINE FROM WS-HEADER4
+           END-IF
+           PERFORM WRITE-BRANCH-TOTALS.
