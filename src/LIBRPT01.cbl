@@ -33,7 +33,7 @@
                FILE STATUS IS WS-LOAN-STATUS.
 
            SELECT REPORT-FILE
-               ASSIGN TO "overdue_report.txt"
+               ASSIGN TO WS-REPORT-FILENAME
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-REPORT-STATUS.
 
@@ -71,15 +71,24 @@
            88  WS-REPORT-SUCCESS    VALUE "00".
 
        01  WS-CURRENT-DATE          PIC 9(08) VALUE ZERO.
+       01  WS-REPORT-FILENAME       PIC X(40) VALUE SPACES.
        01  WS-OVERDUE-COUNT         PIC 9(03) VALUE ZERO.
        01  WS-OVERDUE-DAYS          PIC 9(03) VALUE ZERO.
 
+       01  WS-BRANCH-TABLE.
+           05  WS-BRANCH-ENTRY OCCURS 200 TIMES.
+               10  WS-BR-CODE          PIC X(04).
+               10  WS-BR-OVERDUE-COUNT PIC 9(05).
+
+       01  WS-BRANCH-COUNT          PIC 9(04) VALUE ZERO.
+       01  WS-I                     PIC 9(04) VALUE ZERO.
+       01  WS-K                     PIC 9(04) VALUE ZERO.
+
        01  WS-HEADER1               PIC X(132) VALUE ALL "=".
        01  WS-HEADER2               PIC X(132) VALUE
            "                          延滞者リスト".
        01  WS-HEADER3               PIC X(132) VALUE
-           "利用者ID  氏名              図書ID     書名
-      -    "                返却期限  延滞日数".
+           "利用者ID  氏名              図書ID     書名                返却期限  延滞日数  分館".
        01  WS-HEADER4               PIC X(132) VALUE ALL "-".
 
        01  WS-DETAIL-LINE.
@@ -94,7 +103,9 @@
            05  WS-DET-DUE-DATE      PIC 9(08).
            05  FILLER               PIC X(02) VALUE "  ".
            05  WS-DET-OVERDUE-DAYS  PIC Z(03).
-           05  FILLER               PIC X(47) VALUE SPACES.
+           05  FILLER               PIC X(02) VALUE "  ".
+           05  WS-DET-BRANCH        PIC X(04).
+           05  FILLER               PIC X(41) VALUE SPACES.
 
        01  WS-FOOTER.
            05  FILLER               PIC X(20) VALUE "延滞者総数: ".
@@ -102,9 +113,26 @@
            05  FILLER               PIC X(5) VALUE "名".
            05  FILLER               PIC X(104) VALUE SPACES.
 
+       01  WS-BRANCH-HEADER1        PIC X(132) VALUE
+           "                       分館別延滞集計".
+       01  WS-BRANCH-HEADER2        PIC X(132) VALUE
+           "分館  延滞件数".
+
+       01  WS-BRANCH-DETAIL-LINE.
+           05  WS-BR-DET-CODE       PIC X(04).
+           05  FILLER               PIC X(02) VALUE "  ".
+           05  WS-BR-DET-COUNT      PIC Z(04).
+           05  FILLER               PIC X(120) VALUE SPACES.
+
+       01  WS-CSV-LINE               PIC X(132) VALUE SPACES.
+
        COPY LIBERROR.
 
-       PROCEDURE DIVISION.
+       LINKAGE SECTION.
+       01  LS-FORMAT-CHOICE          PIC 9.
+           88  LS-CSV-FORMAT         VALUE 2.
+
+       PROCEDURE DIVISION USING LS-FORMAT-CHOICE.
        MAIN-PROCESS SECTION.
            PERFORM OPEN-FILES
            PERFORM WRITE-HEADERS
@@ -114,6 +142,18 @@
            GOBACK.
 
        OPEN-FILES SECTION.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE
+           IF LS-CSV-FORMAT
+               STRING "overdue_report_" DELIMITED BY SIZE
+                       WS-CURRENT-DATE DELIMITED BY SIZE
+                       ".csv" DELIMITED BY SIZE
+                   INTO WS-REPORT-FILENAME
+           ELSE
+               STRING "overdue_report_" DELIMITED BY SIZE
+                       WS-CURRENT-DATE DELIMITED BY SIZE
+                       ".txt" DELIMITED BY SIZE
+                   INTO WS-REPORT-FILENAME
+           END-IF
            OPEN INPUT LOAN-FILE
            OPEN INPUT BOOK-FILE
            OPEN INPUT USER-FILE
@@ -126,12 +166,17 @@
            CLOSE REPORT-FILE.
 
        WRITE-HEADERS SECTION.
-           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE
-           WRITE REPORT-LINE FROM WS-HEADER1
-           WRITE REPORT-LINE FROM WS-HEADER2
-           WRITE REPORT-LINE FROM WS-HEADER1
-           WRITE REPORT-LINE FROM WS-HEADER3
-           WRITE REPORT-LINE FROM WS-HEADER4.
+           IF LS-CSV-FORMAT
+               MOVE "利用者ID,氏名,図書ID,書名,返却期限,延滞日数"
+                   TO WS-CSV-LINE
+               WRITE REPORT-LINE FROM WS-CSV-LINE
+           ELSE
+               WRITE REPORT-LINE FROM WS-HEADER1
+               WRITE REPORT-LINE FROM WS-HEADER2
+               WRITE REPORT-LINE FROM WS-HEADER1
+               WRITE REPORT-LINE FROM WS-HEADER3
+               WRITE REPORT-LINE FROM WS-HEADER4
+           END-IF.
 
        PROCESS-LOANS SECTION.
            MOVE LOW-VALUES TO LOAN-NO
@@ -181,9 +226,78 @@
            MOVE BOOK-TITLE TO WS-DET-BOOK-TITLE
            MOVE LOAN-DUE-DATE TO WS-DET-DUE-DATE
            MOVE WS-OVERDUE-DAYS TO WS-DET-OVERDUE-DAYS
-           WRITE REPORT-LINE FROM WS-DETAIL-LINE.
+           MOVE BOOK-BRANCH TO WS-DET-BRANCH
+           PERFORM TALLY-BRANCH-OVERDUE
+           IF LS-CSV-FORMAT
+               STRING FUNCTION TRIM(WS-DET-USER-ID) DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-DET-USER-NAME) DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-DET-BOOK-ID) DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-DET-BOOK-TITLE) DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       WS-DET-DUE-DATE DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       WS-OVERDUE-DAYS DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-DET-BRANCH) DELIMITED BY SIZE
+                   INTO WS-CSV-LINE
+               WRITE REPORT-LINE FROM WS-CSV-LINE
+           ELSE
+               WRITE REPORT-LINE FROM WS-DETAIL-LINE
+           END-IF.
+
+       TALLY-BRANCH-OVERDUE SECTION.
+           MOVE 0 TO WS-K
+           PERFORM VARYING WS-I FROM 1 BY 1
+               UNTIL WS-I > WS-BRANCH-COUNT
+               IF WS-BR-CODE(WS-I) = BOOK-BRANCH
+                   MOVE WS-I TO WS-K
+                   MOVE WS-BRANCH-COUNT TO WS-I
+               END-IF
+           END-PERFORM
+           IF WS-K = 0
+               ADD 1 TO WS-BRANCH-COUNT
+               MOVE WS-BRANCH-COUNT TO WS-K
+               MOVE BOOK-BRANCH TO WS-BR-CODE(WS-K)
+               MOVE 0 TO WS-BR-OVERDUE-COUNT(WS-K)
+           END-IF
+           ADD 1 TO WS-BR-OVERDUE-COUNT(WS-K).
 
        WRITE-FOOTER SECTION.
-           WRITE REPORT-LINE FROM WS-HEADER4
-           MOVE WS-OVERDUE-COUNT TO WS-TOTAL-COUNT
-           WRITE REPORT-LINE FROM WS-FOOTER.
+           IF LS-CSV-FORMAT
+               CONTINUE
+           ELSE
+               WRITE REPORT-LINE FROM WS-HEADER4
+               MOVE WS-OVERDUE-COUNT TO WS-TOTAL-COUNT
+               WRITE REPORT-LINE FROM WS-FOOTER
+           END-IF
+           PERFORM WRITE-BRANCH-TOTALS.
+
+       WRITE-BRANCH-TOTALS SECTION.
+           IF LS-CSV-FORMAT
+               MOVE "分館,延滞件数" TO WS-CSV-LINE
+               WRITE REPORT-LINE FROM WS-CSV-LINE
+               PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-BRANCH-COUNT
+                   STRING FUNCTION TRIM(WS-BR-CODE(WS-I))
+                               DELIMITED BY SIZE
+                           "," DELIMITED BY SIZE
+                           WS-BR-OVERDUE-COUNT(WS-I) DELIMITED BY SIZE
+                       INTO WS-CSV-LINE
+                   WRITE REPORT-LINE FROM WS-CSV-LINE
+               END-PERFORM
+           ELSE
+               WRITE REPORT-LINE FROM WS-HEADER1
+               WRITE REPORT-LINE FROM WS-BRANCH-HEADER1
+               WRITE REPORT-LINE FROM WS-HEADER1
+               WRITE REPORT-LINE FROM WS-BRANCH-HEADER2
+               WRITE REPORT-LINE FROM WS-HEADER4
+               PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-BRANCH-COUNT
+                   MOVE WS-BR-CODE(WS-I) TO WS-BR-DET-CODE
+                   MOVE WS-BR-OVERDUE-COUNT(WS-I) TO WS-BR-DET-COUNT
+                   WRITE REPORT-LINE FROM WS-BRANCH-DETAIL-LINE
+               END-PERFORM
+           END-IF.
