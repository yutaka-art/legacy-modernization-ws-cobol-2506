@@ -0,0 +1,274 @@
+******************************************************************
+      * 図書館管理システム - 延滞通知状作成
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LIBRPT04.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  GNUCOBOL.
+       OBJECT-COMPUTER.  GNUCOBOL.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BOOK-FILE
+               ASSIGN TO "book.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS BOOK-ID
+               FILE STATUS IS WS-BOOK-STATUS.
+
+           SELECT USER-FILE
+               ASSIGN TO "user.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS USER-ID
+               FILE STATUS IS WS-USER-STATUS.
+
+           SELECT LOAN-FILE
+               ASSIGN TO "loan.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LOAN-NO
+               FILE STATUS IS WS-LOAN-STATUS.
+
+           SELECT REPORT-FILE
+               ASSIGN TO WS-REPORT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BOOK-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY BOOKFILE.
+
+       FD  USER-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY USERFILE.
+
+       FD  LOAN-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY LOANFILE.
+
+       FD  REPORT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  REPORT-LINE              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-BOOK-STATUS           PIC XX VALUE "00".
+           88  WS-BOOK-SUCCESS      VALUE "00".
+
+       01  WS-USER-STATUS           PIC XX VALUE "00".
+           88  WS-USER-SUCCESS      VALUE "00".
+
+       01  WS-LOAN-STATUS           PIC XX VALUE "00".
+           88  WS-LOAN-SUCCESS      VALUE "00".
+           88  WS-LOAN-EOF          VALUE "10".
+
+       01  WS-REPORT-STATUS         PIC XX VALUE "00".
+           88  WS-REPORT-SUCCESS    VALUE "00".
+
+       01  WS-CURRENT-DATE          PIC 9(08) VALUE ZERO.
+       01  WS-REPORT-FILENAME       PIC X(40) VALUE SPACES.
+
+       01  WS-OVERDUE-COUNT         PIC 9(4) VALUE ZERO.
+       01  WS-OVERDUE-TABLE.
+           05  WS-OVERDUE-ENTRY OCCURS 9999 TIMES.
+               10  WS-ENT-USER-ID       PIC X(08).
+               10  WS-ENT-BOOK-ID       PIC X(10).
+               10  WS-ENT-BOOK-TITLE    PIC X(50).
+               10  WS-ENT-DUE-DATE      PIC 9(08).
+               10  WS-ENT-OVERDUE-DAYS  PIC 9(03).
+               10  WS-ENT-FINE-AMOUNT   PIC 9(6)V99.
+
+       01  WS-I                     PIC 9(4).
+       01  WS-J                     PIC 9(4).
+       01  WS-TEMP-ENTRY.
+           05  WS-TEMP-USER-ID          PIC X(08).
+           05  WS-TEMP-BOOK-ID          PIC X(10).
+           05  WS-TEMP-BOOK-TITLE       PIC X(50).
+           05  WS-TEMP-DUE-DATE         PIC 9(08).
+           05  WS-TEMP-OVERDUE-DAYS     PIC 9(03).
+           05  WS-TEMP-FINE-AMOUNT      PIC 9(6)V99.
+
+       01  WS-FINE-RATE-PER-DAY     PIC 9(4) VALUE 10.
+       01  WS-NOTICE-COUNT          PIC 9(03) VALUE ZERO.
+       01  WS-PREV-USER-ID          PIC X(08) VALUE SPACES.
+
+       01  WS-HEADER1               PIC X(132) VALUE ALL "=".
+       01  WS-HEADER2               PIC X(132) VALUE
+           "                          延滞通知状".
+
+       01  WS-BLANK-LINE            PIC X(132) VALUE SPACES.
+
+       01  WS-ADDRESS-LINE.
+           05  FILLER               PIC X(03) VALUE SPACES.
+           05  WS-AD-NAME           PIC X(30).
+           05  FILLER               PIC X(06) VALUE " 様".
+           05  FILLER               PIC X(93) VALUE SPACES.
+
+       01  WS-ADDR2-LINE.
+           05  FILLER               PIC X(03) VALUE SPACES.
+           05  WS-AD-ADDRESS        PIC X(50).
+           05  FILLER               PIC X(79) VALUE SPACES.
+
+       01  WS-EMAIL-LINE.
+           05  FILLER               PIC X(03) VALUE SPACES.
+           05  FILLER               PIC X(10) VALUE "E-mail: ".
+           05  WS-AD-EMAIL          PIC X(30).
+           05  FILLER               PIC X(89) VALUE SPACES.
+
+       01  WS-BODY-LINE1            PIC X(132) VALUE
+           "下記の図書が返却期限を過ぎています。至急ご返却ください。".
+
+       01  WS-NOTICE-DETAIL-LINE.
+           05  FILLER               PIC X(03) VALUE SPACES.
+           05  WS-DET-BOOK-ID       PIC X(10).
+           05  FILLER               PIC X(02) VALUE "  ".
+           05  WS-DET-BOOK-TITLE    PIC X(50).
+           05  FILLER               PIC X(02) VALUE "  ".
+           05  FILLER               PIC X(10) VALUE "期限: ".
+           05  WS-DET-DUE-DATE      PIC 9(08).
+           05  FILLER               PIC X(02) VALUE "  ".
+           05  FILLER               PIC X(14) VALUE "延滞料金: ".
+           05  WS-DET-FINE          PIC ZZZ,ZZ9.99.
+           05  FILLER               PIC X(10) VALUE SPACES.
+
+       01  WS-FOOTER-LINE.
+           05  FILLER               PIC X(23) VALUE "通知状発行件数: ".
+           05  WS-TOTAL-NOTICES     PIC Z(03).
+           05  FILLER               PIC X(3) VALUE "件".
+           05  FILLER               PIC X(100) VALUE SPACES.
+
+       COPY LIBERROR.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS SECTION.
+           PERFORM OPEN-FILES
+           PERFORM LOAD-OVERDUE-LOANS
+           IF WS-OVERDUE-COUNT > 0
+               PERFORM SORT-BY-USER
+               PERFORM WRITE-NOTICES
+           END-IF
+           PERFORM WRITE-FOOTER
+           PERFORM CLOSE-FILES
+           GOBACK.
+
+       OPEN-FILES SECTION.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE
+           STRING "overdue_notices_" DELIMITED BY SIZE
+                   WS-CURRENT-DATE DELIMITED BY SIZE
+                   ".txt" DELIMITED BY SIZE
+               INTO WS-REPORT-FILENAME
+           OPEN INPUT LOAN-FILE
+           OPEN INPUT BOOK-FILE
+           OPEN INPUT USER-FILE
+           OPEN OUTPUT REPORT-FILE.
+
+       CLOSE-FILES SECTION.
+           CLOSE LOAN-FILE
+           CLOSE BOOK-FILE
+           CLOSE USER-FILE
+           CLOSE REPORT-FILE.
+
+       LOAD-OVERDUE-LOANS SECTION.
+           MOVE LOW-VALUES TO LOAN-NO
+           START LOAN-FILE KEY >= LOAN-NO
+               INVALID KEY
+                   MOVE "10" TO WS-LOAN-STATUS
+           END-START
+
+           PERFORM UNTIL WS-LOAN-EOF
+               READ LOAN-FILE NEXT
+                   AT END
+                       MOVE "10" TO WS-LOAN-STATUS
+                   NOT AT END
+                       IF LOAN-STATUS = "A"
+                       AND WS-CURRENT-DATE > LOAN-DUE-DATE
+                           PERFORM ADD-OVERDUE-ENTRY
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       ADD-OVERDUE-ENTRY SECTION.
+           ADD 1 TO WS-OVERDUE-COUNT
+           MOVE LOAN-USER-ID TO WS-ENT-USER-ID(WS-OVERDUE-COUNT)
+           MOVE LOAN-BOOK-ID TO WS-ENT-BOOK-ID(WS-OVERDUE-COUNT)
+           MOVE LOAN-DUE-DATE TO WS-ENT-DUE-DATE(WS-OVERDUE-COUNT)
+           COMPUTE WS-ENT-OVERDUE-DAYS(WS-OVERDUE-COUNT) =
+               WS-CURRENT-DATE - LOAN-DUE-DATE
+           COMPUTE WS-ENT-FINE-AMOUNT(WS-OVERDUE-COUNT) =
+               WS-ENT-OVERDUE-DAYS(WS-OVERDUE-COUNT) * WS-FINE-RATE-PER-DAY
+           MOVE LOAN-BOOK-ID TO BOOK-ID
+           READ BOOK-FILE
+               INVALID KEY
+                   MOVE "*** 図書情報なし ***"
+                       TO WS-ENT-BOOK-TITLE(WS-OVERDUE-COUNT)
+               NOT INVALID KEY
+                   MOVE BOOK-TITLE
+                       TO WS-ENT-BOOK-TITLE(WS-OVERDUE-COUNT)
+           END-READ.
+
+       SORT-BY-USER SECTION.
+           PERFORM VARYING WS-I FROM 1 BY 1
+               UNTIL WS-I >= WS-OVERDUE-COUNT
+               PERFORM VARYING WS-J FROM WS-I BY 1
+                   UNTIL WS-J > WS-OVERDUE-COUNT
+                   IF WS-ENT-USER-ID(WS-J) < WS-ENT-USER-ID(WS-I)
+                       MOVE WS-OVERDUE-ENTRY(WS-I) TO WS-TEMP-ENTRY
+                       MOVE WS-OVERDUE-ENTRY(WS-J)
+                           TO WS-OVERDUE-ENTRY(WS-I)
+                       MOVE WS-TEMP-ENTRY TO WS-OVERDUE-ENTRY(WS-J)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       WRITE-NOTICES SECTION.
+           MOVE SPACES TO WS-PREV-USER-ID
+           PERFORM VARYING WS-I FROM 1 BY 1
+               UNTIL WS-I > WS-OVERDUE-COUNT
+               IF WS-ENT-USER-ID(WS-I) NOT = WS-PREV-USER-ID
+                   PERFORM WRITE-NOTICE-HEADER
+                   MOVE WS-ENT-USER-ID(WS-I) TO WS-PREV-USER-ID
+               END-IF
+               PERFORM WRITE-NOTICE-DETAIL
+           END-PERFORM.
+
+       WRITE-NOTICE-HEADER SECTION.
+           IF WS-I > 1
+               WRITE REPORT-LINE FROM WS-BLANK-LINE
+           END-IF
+           ADD 1 TO WS-NOTICE-COUNT
+           MOVE WS-ENT-USER-ID(WS-I) TO USER-ID
+           READ USER-FILE
+               INVALID KEY
+                   MOVE "*** 利用者情報なし ***" TO USER-NAME
+                   MOVE SPACES TO USER-ADDRESS
+                   MOVE SPACES TO USER-EMAIL
+           END-READ
+           WRITE REPORT-LINE FROM WS-HEADER1
+           WRITE REPORT-LINE FROM WS-HEADER2
+           WRITE REPORT-LINE FROM WS-HEADER1
+           MOVE USER-NAME TO WS-AD-NAME
+           WRITE REPORT-LINE FROM WS-ADDRESS-LINE
+           MOVE USER-ADDRESS TO WS-AD-ADDRESS
+           WRITE REPORT-LINE FROM WS-ADDR2-LINE
+           MOVE USER-EMAIL TO WS-AD-EMAIL
+           WRITE REPORT-LINE FROM WS-EMAIL-LINE
+           WRITE REPORT-LINE FROM WS-BLANK-LINE
+           WRITE REPORT-LINE FROM WS-BODY-LINE1
+           WRITE REPORT-LINE FROM WS-BLANK-LINE.
+
+       WRITE-NOTICE-DETAIL SECTION.
+           MOVE WS-ENT-BOOK-ID(WS-I) TO WS-DET-BOOK-ID
+           MOVE WS-ENT-BOOK-TITLE(WS-I) TO WS-DET-BOOK-TITLE
+           MOVE WS-ENT-DUE-DATE(WS-I) TO WS-DET-DUE-DATE
+           MOVE WS-ENT-FINE-AMOUNT(WS-I) TO WS-DET-FINE
+           WRITE REPORT-LINE FROM WS-NOTICE-DETAIL-LINE.
+
+       WRITE-FOOTER SECTION.
+           WRITE REPORT-LINE FROM WS-BLANK-LINE
+           WRITE REPORT-LINE FROM WS-HEADER1
+           MOVE WS-NOTICE-COUNT TO WS-TOTAL-NOTICES
+           WRITE REPORT-LINE FROM WS-FOOTER-LINE.
