@@ -11,11 +11,35 @@
        SPECIAL-NAMES.
            CONSOLE IS CRT.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPERATOR-FILE
+               ASSIGN TO "operator.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS OPER-ID
+               FILE STATUS IS WS-OPER-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  OPERATOR-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY OPERFILE.
+
        WORKING-STORAGE SECTION.
-       01  WS-USER-CHOICE           PIC 9 VALUE 0.
-           88  WS-EXIT              VALUE 9.
-           88  WS-VALID-CHOICE      VALUE 1 THRU 5.
+       01  WS-OPER-STATUS           PIC XX VALUE "00".
+           88  WS-OPER-SUCCESS      VALUE "00".
+           88  WS-OPER-NOT-FOUND    VALUE "23".
+
+       01  WS-LOGIN-ID              PIC X(8) VALUE SPACES.
+       01  WS-LOGIN-PASSWORD        PIC X(8) VALUE SPACES.
+       01  WS-LOGIN-OK-FLAG         PIC X VALUE "N".
+           88  WS-LOGIN-OK          VALUE "Y".
+       01  WS-LOGIN-TRIES           PIC 9 VALUE 0.
+
+       01  WS-USER-CHOICE           PIC 99 VALUE 0.
+           88  WS-EXIT              VALUE 99.
+           88  WS-VALID-CHOICE      VALUE 1 THRU 10.
 
       *
        01  WS-MENU-ITEMS.
@@ -31,8 +55,18 @@
                10 FILLER            PIC X(30).
            05  WS-MENU-5.
                10 FILLER            PIC X(30).
+           05  WS-MENU-6.
+               10 FILLER            PIC X(30).
+           05  WS-MENU-7.
+               10 FILLER            PIC X(30).
+           05  WS-MENU-8.
+               10 FILLER            PIC X(30).
            05  WS-MENU-9.
                10 FILLER            PIC X(30).
+           05  WS-MENU-10.
+               10 FILLER            PIC X(30).
+           05  WS-MENU-EXIT.
+               10 FILLER            PIC X(30).
            05  WS-PROMPT.
                10 FILLER            PIC X(30).
       *
@@ -43,13 +77,48 @@
        PROCEDURE DIVISION.
        MAIN-CONTROL SECTION.
            PERFORM INITIALIZE-MESSAGES
-           PERFORM UNTIL WS-EXIT
-               PERFORM DISPLAY-MAIN-MENU
-               PERFORM PROCESS-MENU-CHOICE
-           END-PERFORM
+           PERFORM OPERATOR-LOGIN
+           IF WS-LOGIN-OK
+               PERFORM UNTIL WS-EXIT
+                   PERFORM DISPLAY-MAIN-MENU
+                   PERFORM PROCESS-MENU-CHOICE
+               END-PERFORM
+           END-IF
            DISPLAY "図書館管理システムを終了します。"
            STOP RUN.
 
+       OPERATOR-LOGIN SECTION.
+           OPEN INPUT OPERATOR-FILE
+           IF WS-OPER-NOT-FOUND
+               DISPLAY "オペレータファイルが見つかりません。"
+               MOVE "N" TO WS-LOGIN-OK-FLAG
+           ELSE
+               MOVE 0 TO WS-LOGIN-TRIES
+               PERFORM UNTIL WS-LOGIN-OK OR WS-LOGIN-TRIES = 3
+                   ADD 1 TO WS-LOGIN-TRIES
+                   DISPLAY "オペレータID: "
+                   ACCEPT WS-LOGIN-ID
+                   DISPLAY "パスワード: "
+                   ACCEPT WS-LOGIN-PASSWORD
+                   MOVE WS-LOGIN-ID TO OPER-ID
+                   READ OPERATOR-FILE
+                       INVALID KEY
+                           DISPLAY "IDまたはパスワードが違います。"
+                       NOT INVALID KEY
+                           IF OPER-PASSWORD = WS-LOGIN-PASSWORD
+                           AND OPER-ACTIVE
+                               MOVE "Y" TO WS-LOGIN-OK-FLAG
+                           ELSE
+                               DISPLAY "IDまたはパスワードが違います。"
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE OPERATOR-FILE
+               IF NOT WS-LOGIN-OK
+                   DISPLAY "ログインに失敗しました。処理を終了します。"
+               END-IF
+           END-IF.
+
        INITIALIZE-MESSAGES SECTION.
            MOVE "図書館管理システム" TO WS-TITLE
            MOVE " 1. 貸出処理" TO WS-MENU-1
@@ -57,8 +126,13 @@
            MOVE " 3. 蔵書管理" TO WS-MENU-3
            MOVE " 4. 利用者管理" TO WS-MENU-4
            MOVE " 5. レポート出力" TO WS-MENU-5
-           MOVE " 9. 終了" TO WS-MENU-9
-           MOVE "選択 (1-5, 9): " TO WS-PROMPT
+           MOVE " 6. 貸出延長" TO WS-MENU-6
+           MOVE " 7. 貸出履歴照会" TO WS-MENU-7
+           MOVE " 8. 図書分類マスタ" TO WS-MENU-8
+           MOVE " 9. 休日カレンダー" TO WS-MENU-9
+           MOVE "10. オペレータマスタ" TO WS-MENU-10
+           MOVE "99. 終了" TO WS-MENU-EXIT
+           MOVE "選択 (1-10, 99): " TO WS-PROMPT
            MOVE "無効な選択です" TO WS-ERR-INVALID
            MOVE "プログラム呼出エラー" TO WS-ERR-CALL.
 
@@ -72,7 +146,12 @@
            DISPLAY WS-MENU-3
            DISPLAY WS-MENU-4
            DISPLAY WS-MENU-5
+           DISPLAY WS-MENU-6
+           DISPLAY WS-MENU-7
+           DISPLAY WS-MENU-8
            DISPLAY WS-MENU-9
+           DISPLAY WS-MENU-10
+           DISPLAY WS-MENU-EXIT
            DISPLAY ALL "="
            DISPLAY SPACE
            DISPLAY WS-PROMPT
@@ -93,35 +172,45 @@
                        PERFORM CALL-USER-PROGRAM
                    WHEN 5
                        PERFORM CALL-REPORT-PROGRAM
+                   WHEN 6
+                       PERFORM CALL-RENEW-PROGRAM
+                   WHEN 7
+                       PERFORM CALL-HISTORY-PROGRAM
+                   WHEN 8
+                       PERFORM CALL-CATEGORY-PROGRAM
                    WHEN 9
+                       PERFORM CALL-HOLIDAY-PROGRAM
+                   WHEN 10
+                       PERFORM CALL-OPERATOR-PROGRAM
+                   WHEN 99
                        CONTINUE
                END-EVALUATE
            END-IF.
 
        CALL-LOAN-PROGRAM SECTION.
            DISPLAY "貸出処理プログラムを起動します..."
-           CALL "LIBLOAN"
+           CALL "LIBLOAN" USING WS-LOGIN-ID
            ON EXCEPTION
                DISPLAY WS-ERR-CALL
            END-CALL.
 
        CALL-RETURN-PROGRAM SECTION.
            DISPLAY "返却処理プログラムを起動します..."
-           CALL "LIBRETURN"
+           CALL "LIBRETURN" USING WS-LOGIN-ID
            ON EXCEPTION
                DISPLAY WS-ERR-CALL
            END-CALL.
 
        CALL-BOOK-PROGRAM SECTION.
            DISPLAY "蔵書管理プログラムを起動します..."
-           CALL "LIBBOOK"
+           CALL "LIBBOOK" USING WS-LOGIN-ID
            ON EXCEPTION
                DISPLAY WS-ERR-CALL
            END-CALL.
 
        CALL-USER-PROGRAM SECTION.
            DISPLAY "利用者管理プログラムを起動します..."
-           CALL "LIBUSER"
+           CALL "LIBUSER" USING WS-LOGIN-ID
            ON EXCEPTION
                DISPLAY WS-ERR-CALL
            END-CALL.
@@ -132,3 +221,38 @@
            ON EXCEPTION
                DISPLAY WS-ERR-CALL
            END-CALL.
+
+       CALL-RENEW-PROGRAM SECTION.
+           DISPLAY "貸出延長プログラムを起動します..."
+           CALL "LIBRENEW" USING WS-LOGIN-ID
+           ON EXCEPTION
+               DISPLAY WS-ERR-CALL
+           END-CALL.
+
+       CALL-HISTORY-PROGRAM SECTION.
+           DISPLAY "貸出履歴照会プログラムを起動します..."
+           CALL "LIBHIST"
+           ON EXCEPTION
+               DISPLAY WS-ERR-CALL
+           END-CALL.
+
+       CALL-CATEGORY-PROGRAM SECTION.
+           DISPLAY "図書分類マスタ管理プログラムを起動します..."
+           CALL "LIBCAT"
+           ON EXCEPTION
+               DISPLAY WS-ERR-CALL
+           END-CALL.
+
+       CALL-HOLIDAY-PROGRAM SECTION.
+           DISPLAY "休日カレンダー管理プログラムを起動します..."
+           CALL "LIBHOLIDAY"
+           ON EXCEPTION
+               DISPLAY WS-ERR-CALL
+           END-CALL.
+
+       CALL-OPERATOR-PROGRAM SECTION.
+           DISPLAY "オペレータマスタ管理プログラムを起動します..."
+           CALL "LIBOPER"
+           ON EXCEPTION
+               DISPLAY WS-ERR-CALL
+           END-CALL.
