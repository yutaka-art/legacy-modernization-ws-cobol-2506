@@ -0,0 +1,249 @@
+*****************************************************************
+      * シラバス管理システム - 学期一括繰越バッチ
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SYLROLL.
+       AUTHOR. SHINYAY.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SYLLABUS-FILE
+               ASSIGN TO "syllabus.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SYL-COURSE-ID
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD SYLLABUS-FILE.
+           COPY "SYLFILE.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS           PIC XX VALUE "00".
+          88 WS-FILE-SUCCESS       VALUE "00".
+          88 WS-FILE-DUP           VALUE "22".
+          88 WS-FILE-NOT-FOUND     VALUE "23".
+          88 WS-EOF                VALUE "10".
+
+       01 WS-I                     PIC 9(04) VALUE ZERO.
+       01 WS-ROLLED-COUNT          PIC 9(04) VALUE ZERO.
+       01 WS-SKIPPED-COUNT         PIC 9(04) VALUE ZERO.
+
+      * Every syllabus whose semester matches LS-OLD-SEMESTER is
+      * saved here before any new record is written, so the new
+      * keys being inserted cannot disturb the sequential scan of
+      * the file that is still under way.
+       01 WS-ROLLOVER-TABLE.
+          05 WS-ROLLOVER-COUNT     PIC 9(04) VALUE ZERO.
+          05 WS-ROLLOVER-ENTRY OCCURS 9999 TIMES.
+             10 WS-RO-COURSE-ID       PIC X(6).
+             10 WS-RO-COURSE-NAME     PIC X(30).
+             10 WS-RO-COURSE-NAME-EN  PIC X(30).
+             10 WS-RO-DEPARTMENT-ID   PIC X(4).
+             10 WS-RO-TEACHER-ID      PIC X(5).
+             10 WS-RO-CREDITS         PIC 9.
+             10 WS-RO-DESCRIPTION     PIC X(200).
+             10 WS-RO-OBJECTIVES      PIC X(100).
+             10 WS-RO-WEEK-PLAN OCCURS 15 TIMES
+                                      PIC X(30).
+             10 WS-RO-PREREQ-COUNT    PIC 9.
+             10 WS-RO-PREREQUISITES OCCURS 5 TIMES
+                                      PIC X(6).
+             10 WS-RO-MAX-CAPACITY    PIC 9(3).
+             10 WS-RO-CO-TEACHER-COUNT PIC 9.
+             10 WS-RO-CO-TEACHERS OCCURS 4 TIMES
+                                      PIC X(5).
+
+       01 WS-NEW-COURSE-ID         PIC X(6).
+
+       LINKAGE SECTION.
+       01 LS-OLD-SEMESTER          PIC X(2).
+       01 LS-NEW-SEMESTER          PIC X(2).
+
+       PROCEDURE DIVISION USING LS-OLD-SEMESTER LS-NEW-SEMESTER.
+       MAIN-PROCESS SECTION.
+           PERFORM OPEN-FILE.
+           IF WS-FILE-SUCCESS
+               PERFORM LOAD-MATCHING-SYLLABI
+               PERFORM WRITE-ROLLED-OVER-RECORDS
+               DISPLAY "学期繰越が完了しました。"
+               DISPLAY "繰越件数: " WS-ROLLED-COUNT
+               DISPLAY "重複によるスキップ件数: " WS-SKIPPED-COUNT
+           ELSE
+               DISPLAY "エラー: シラバスファイルが見つかりません。"
+           END-IF.
+
+           PERFORM CLOSE-FILE.
+           GOBACK.
+
+       OPEN-FILE SECTION.
+           OPEN I-O SYLLABUS-FILE.
+
+       CLOSE-FILE SECTION.
+           CLOSE SYLLABUS-FILE.
+
+       LOAD-MATCHING-SYLLABI SECTION.
+           MOVE LOW-VALUES TO SYL-COURSE-ID.
+           START SYLLABUS-FILE KEY >= SYL-COURSE-ID
+               INVALID KEY
+                   MOVE "10" TO WS-FILE-STATUS
+           END-START.
+
+           PERFORM UNTIL WS-EOF OR WS-ROLLOVER-COUNT >= 9999
+               READ SYLLABUS-FILE NEXT RECORD
+                   AT END
+                       MOVE "10" TO WS-FILE-STATUS
+                   NOT AT END
+                       IF SYL-SEMESTER = LS-OLD-SEMESTER
+                           PERFORM SAVE-ROLLOVER-ENTRY
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           MOVE "00" TO WS-FILE-STATUS.
+
+       SAVE-ROLLOVER-ENTRY SECTION.
+           ADD 1 TO WS-ROLLOVER-COUNT.
+           MOVE SYL-COURSE-ID     TO WS-RO-COURSE-ID(WS-ROLLOVER-COUNT).
+           MOVE SYL-COURSE-NAME   TO
+               WS-RO-COURSE-NAME(WS-ROLLOVER-COUNT).
+           MOVE SYL-COURSE-NAME-EN TO
+               WS-RO-COURSE-NAME-EN(WS-ROLLOVER-COUNT).
+           MOVE SYL-DEPARTMENT-ID TO
+               WS-RO-DEPARTMENT-ID(WS-ROLLOVER-COUNT).
+           MOVE SYL-TEACHER-ID    TO
+               WS-RO-TEACHER-ID(WS-ROLLOVER-COUNT).
+           MOVE SYL-CREDITS       TO WS-RO-CREDITS(WS-ROLLOVER-COUNT).
+           MOVE SYL-DESCRIPTION   TO
+               WS-RO-DESCRIPTION(WS-ROLLOVER-COUNT).
+           MOVE SYL-OBJECTIVES    TO
+               WS-RO-OBJECTIVES(WS-ROLLOVER-COUNT).
+           MOVE SYL-WEEK-PLAN(1)  TO
+               WS-RO-WEEK-PLAN(WS-ROLLOVER-COUNT 1).
+           MOVE SYL-WEEK-PLAN(2)  TO
+               WS-RO-WEEK-PLAN(WS-ROLLOVER-COUNT 2).
+           MOVE SYL-WEEK-PLAN(3)  TO
+               WS-RO-WEEK-PLAN(WS-ROLLOVER-COUNT 3).
+           MOVE SYL-WEEK-PLAN(4)  TO
+               WS-RO-WEEK-PLAN(WS-ROLLOVER-COUNT 4).
+           MOVE SYL-WEEK-PLAN(5)  TO
+               WS-RO-WEEK-PLAN(WS-ROLLOVER-COUNT 5).
+           MOVE SYL-WEEK-PLAN(6)  TO
+               WS-RO-WEEK-PLAN(WS-ROLLOVER-COUNT 6).
+           MOVE SYL-WEEK-PLAN(7)  TO
+               WS-RO-WEEK-PLAN(WS-ROLLOVER-COUNT 7).
+           MOVE SYL-WEEK-PLAN(8)  TO
+               WS-RO-WEEK-PLAN(WS-ROLLOVER-COUNT 8).
+           MOVE SYL-WEEK-PLAN(9)  TO
+               WS-RO-WEEK-PLAN(WS-ROLLOVER-COUNT 9).
+           MOVE SYL-WEEK-PLAN(10) TO
+               WS-RO-WEEK-PLAN(WS-ROLLOVER-COUNT 10).
+           MOVE SYL-WEEK-PLAN(11) TO
+               WS-RO-WEEK-PLAN(WS-ROLLOVER-COUNT 11).
+           MOVE SYL-WEEK-PLAN(12) TO
+               WS-RO-WEEK-PLAN(WS-ROLLOVER-COUNT 12).
+           MOVE SYL-WEEK-PLAN(13) TO
+               WS-RO-WEEK-PLAN(WS-ROLLOVER-COUNT 13).
+           MOVE SYL-WEEK-PLAN(14) TO
+               WS-RO-WEEK-PLAN(WS-ROLLOVER-COUNT 14).
+           MOVE SYL-WEEK-PLAN(15) TO
+               WS-RO-WEEK-PLAN(WS-ROLLOVER-COUNT 15).
+           MOVE SYL-PREREQ-COUNT  TO
+               WS-RO-PREREQ-COUNT(WS-ROLLOVER-COUNT).
+           MOVE SYL-PREREQUISITES(1) TO
+               WS-RO-PREREQUISITES(WS-ROLLOVER-COUNT 1).
+           MOVE SYL-PREREQUISITES(2) TO
+               WS-RO-PREREQUISITES(WS-ROLLOVER-COUNT 2).
+           MOVE SYL-PREREQUISITES(3) TO
+               WS-RO-PREREQUISITES(WS-ROLLOVER-COUNT 3).
+           MOVE SYL-PREREQUISITES(4) TO
+               WS-RO-PREREQUISITES(WS-ROLLOVER-COUNT 4).
+           MOVE SYL-PREREQUISITES(5) TO
+               WS-RO-PREREQUISITES(WS-ROLLOVER-COUNT 5).
+           MOVE SYL-MAX-CAPACITY  TO
+               WS-RO-MAX-CAPACITY(WS-ROLLOVER-COUNT).
+           MOVE SYL-CO-TEACHER-COUNT TO
+               WS-RO-CO-TEACHER-COUNT(WS-ROLLOVER-COUNT).
+           MOVE SYL-CO-TEACHERS(1) TO
+               WS-RO-CO-TEACHERS(WS-ROLLOVER-COUNT 1).
+           MOVE SYL-CO-TEACHERS(2) TO
+               WS-RO-CO-TEACHERS(WS-ROLLOVER-COUNT 2).
+           MOVE SYL-CO-TEACHERS(3) TO
+               WS-RO-CO-TEACHERS(WS-ROLLOVER-COUNT 3).
+           MOVE SYL-CO-TEACHERS(4) TO
+               WS-RO-CO-TEACHERS(WS-ROLLOVER-COUNT 4).
+
+       WRITE-ROLLED-OVER-RECORDS SECTION.
+           PERFORM VARYING WS-I FROM 1 BY 1
+               UNTIL WS-I > WS-ROLLOVER-COUNT
+               PERFORM BUILD-NEW-COURSE-ID
+               PERFORM WRITE-ONE-ROLLOVER-RECORD
+           END-PERFORM.
+
+      * New-term course IDs carry the same first four characters as
+      * the source course ID with the new semester code as the
+      * trailing two characters, since SYL-COURSE-ID is the file's
+      * only key and a rolled-over course cannot reuse its old ID.
+       BUILD-NEW-COURSE-ID SECTION.
+           STRING WS-RO-COURSE-ID(WS-I)(1:4) DELIMITED BY SIZE
+                  LS-NEW-SEMESTER DELIMITED BY SIZE
+               INTO WS-NEW-COURSE-ID.
+
+       WRITE-ONE-ROLLOVER-RECORD SECTION.
+           MOVE WS-NEW-COURSE-ID         TO SYL-COURSE-ID.
+           MOVE WS-RO-COURSE-NAME(WS-I)  TO SYL-COURSE-NAME.
+           MOVE WS-RO-COURSE-NAME-EN(WS-I) TO SYL-COURSE-NAME-EN.
+           MOVE WS-RO-DEPARTMENT-ID(WS-I) TO SYL-DEPARTMENT-ID.
+           MOVE WS-RO-TEACHER-ID(WS-I)   TO SYL-TEACHER-ID.
+           MOVE LS-NEW-SEMESTER          TO SYL-SEMESTER.
+           MOVE WS-RO-CREDITS(WS-I)      TO SYL-CREDITS.
+           MOVE WS-RO-DESCRIPTION(WS-I)  TO SYL-DESCRIPTION.
+           MOVE WS-RO-OBJECTIVES(WS-I)   TO SYL-OBJECTIVES.
+           MOVE WS-RO-WEEK-PLAN(WS-I 1)  TO SYL-WEEK-PLAN(1).
+           MOVE WS-RO-WEEK-PLAN(WS-I 2)  TO SYL-WEEK-PLAN(2).
+           MOVE WS-RO-WEEK-PLAN(WS-I 3)  TO SYL-WEEK-PLAN(3).
+           MOVE WS-RO-WEEK-PLAN(WS-I 4)  TO SYL-WEEK-PLAN(4).
+           MOVE WS-RO-WEEK-PLAN(WS-I 5)  TO SYL-WEEK-PLAN(5).
+           MOVE WS-RO-WEEK-PLAN(WS-I 6)  TO SYL-WEEK-PLAN(6).
+           MOVE WS-RO-WEEK-PLAN(WS-I 7)  TO SYL-WEEK-PLAN(7).
+           MOVE WS-RO-WEEK-PLAN(WS-I 8)  TO SYL-WEEK-PLAN(8).
+           MOVE WS-RO-WEEK-PLAN(WS-I 9)  TO SYL-WEEK-PLAN(9).
+           MOVE WS-RO-WEEK-PLAN(WS-I 10) TO SYL-WEEK-PLAN(10).
+           MOVE WS-RO-WEEK-PLAN(WS-I 11) TO SYL-WEEK-PLAN(11).
+           MOVE WS-RO-WEEK-PLAN(WS-I 12) TO SYL-WEEK-PLAN(12).
+           MOVE WS-RO-WEEK-PLAN(WS-I 13) TO SYL-WEEK-PLAN(13).
+           MOVE WS-RO-WEEK-PLAN(WS-I 14) TO SYL-WEEK-PLAN(14).
+           MOVE WS-RO-WEEK-PLAN(WS-I 15) TO SYL-WEEK-PLAN(15).
+           MOVE WS-RO-PREREQ-COUNT(WS-I) TO SYL-PREREQ-COUNT.
+           MOVE WS-RO-PREREQUISITES(WS-I 1) TO SYL-PREREQUISITES(1).
+           MOVE WS-RO-PREREQUISITES(WS-I 2) TO SYL-PREREQUISITES(2).
+           MOVE WS-RO-PREREQUISITES(WS-I 3) TO SYL-PREREQUISITES(3).
+           MOVE WS-RO-PREREQUISITES(WS-I 4) TO SYL-PREREQUISITES(4).
+           MOVE WS-RO-PREREQUISITES(WS-I 5) TO SYL-PREREQUISITES(5).
+           MOVE WS-RO-MAX-CAPACITY(WS-I) TO SYL-MAX-CAPACITY.
+           MOVE WS-RO-CO-TEACHER-COUNT(WS-I) TO SYL-CO-TEACHER-COUNT.
+           MOVE WS-RO-CO-TEACHERS(WS-I 1) TO SYL-CO-TEACHERS(1).
+           MOVE WS-RO-CO-TEACHERS(WS-I 2) TO SYL-CO-TEACHERS(2).
+           MOVE WS-RO-CO-TEACHERS(WS-I 3) TO SYL-CO-TEACHERS(3).
+           MOVE WS-RO-CO-TEACHERS(WS-I 4) TO SYL-CO-TEACHERS(4).
+           MOVE "D" TO SYL-STATUS.
+
+      * The new term requires its own classroom/day/period
+      * assignment, so schedule fields are not carried forward from
+      * the prior term (see SYLCPY, which makes the same choice).
+      * The academic year and effective date are likewise
+      * term-scoped and must be set for the new term individually.
+           MOVE SPACES TO SYL-CLASSROOM.
+           MOVE SPACES TO SYL-DAY-OF-WEEK.
+           MOVE ZERO TO SYL-PERIOD.
+           MOVE ZERO TO SYL-ACADEMIC-YEAR.
+           MOVE ZERO TO SYL-EFFECTIVE-DATE.
+
+           WRITE SYLLABUS-FILE-REC
+               INVALID KEY
+                   ADD 1 TO WS-SKIPPED-COUNT
+               NOT INVALID KEY
+                   ADD 1 TO WS-ROLLED-COUNT
+           END-WRITE.
