@@ -35,6 +35,29 @@
                ALTERNATE RECORD KEY IS LOAN-BOOK-ID
                FILE STATUS IS WS-LOAN-STATUS.
 
+           SELECT RESERVE-FILE
+               ASSIGN TO "reservation.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RESV-RESERVE-NO
+               ALTERNATE RECORD KEY IS RESV-BOOK-ID WITH DUPLICATES
+               FILE STATUS IS WS-RESV-STATUS.
+
+           SELECT HOLIDAY-FILE
+               ASSIGN TO "holiday.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS HOLIDAY-DATE
+               FILE STATUS IS WS-HOLIDAY-STATUS.
+
+           SELECT FINE-FILE
+               ASSIGN TO "fine.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FINE-NO
+               ALTERNATE RECORD KEY IS FINE-USER-ID WITH DUPLICATES
+               FILE STATUS IS WS-FINE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  BOOK-FILE
@@ -49,11 +72,28 @@
            LABEL RECORDS ARE STANDARD.
            COPY LOANFILE.
 
+       FD  RESERVE-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY RESVFILE.
+
+       FD  HOLIDAY-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY HOLIDAYFILE.
+
+       FD  FINE-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY FINEFILE.
+
        WORKING-STORAGE SECTION.
        01  WS-BOOK-STATUS           PIC XX VALUE "00".
            88  WS-BOOK-SUCCESS      VALUE "00".
            88  WS-BOOK-NOT-FOUND    VALUE "23".
 
+       01  WS-AUDIT-KEY              PIC X(10) VALUE SPACES.
+       01  WS-AUDIT-RETURN-CODE      PIC 9 VALUE 0.
+       01  WS-AUDIT-BEFORE           PIC X(20) VALUE SPACES.
+       01  WS-AUDIT-AFTER            PIC X(20) VALUE SPACES.
+
        01  WS-USER-STATUS           PIC XX VALUE "00".
            88  WS-USER-SUCCESS      VALUE "00".
            88  WS-USER-NOT-FOUND    VALUE "23".
@@ -62,6 +102,24 @@
            88  WS-LOAN-SUCCESS      VALUE "00".
            88  WS-LOAN-NOT-FOUND    VALUE "23".
 
+       01  WS-RESV-STATUS           PIC XX VALUE "00".
+           88  WS-RESV-SUCCESS      VALUE "00".
+
+       01  WS-RESV-FOUND-FLAG       PIC X VALUE "N".
+           88  WS-RESV-FOUND        VALUE "Y".
+
+       01  WS-RESV-SCAN-DONE-FLAG   PIC X VALUE "N".
+           88  WS-RESV-SCAN-DONE    VALUE "Y".
+
+       01  WS-HOLIDAY-STATUS        PIC XX VALUE "00".
+           88  WS-HOLIDAY-SUCCESS   VALUE "00".
+           88  WS-HOLIDAY-NOT-FOUND VALUE "23".
+
+       01  WS-FINE-STATUS           PIC XX VALUE "00".
+           88  WS-FINE-SUCCESS      VALUE "00".
+
+       01  WS-NEXT-FINE-NO          PIC 9(10) VALUE 1.
+
        01  WS-CONTINUE-FLAG         PIC X VALUE "Y".
            88  WS-CONTINUE          VALUE "Y", "y".
            88  WS-EXIT              VALUE "N", "n".
@@ -71,9 +129,14 @@
        01  WS-OVERDUE-FLAG          PIC X VALUE "N".
            88  WS-OVERDUE           VALUE "Y".
        01  WS-OVERDUE-DAYS          PIC 9(03) VALUE ZERO.
+       01  WS-OVERDUE-SCAN-DATE     PIC 9(08) VALUE ZERO.
+       01  WS-FINE-RATE-PER-DAY     PIC 9(4) VALUE 10.
 
        COPY LIBERROR.
 
+       LINKAGE SECTION.
+       01  LS-OPERATOR-ID            PIC X(8).
+
        SCREEN SECTION.
        01  RETURN-INPUT-SCREEN.
            05  LINE 2 COL 1         VALUE "返却処理".
@@ -101,11 +164,21 @@
            05  LINE 13 COL 12       PIC 9(3) FROM WS-OVERDUE-DAYS.
            05  LINE 13 COL 16       VALUE "日".
 
+       01  FINE-NOTICE-SCREEN.
+           05  LINE 16 COL 1        VALUE "延滞料金: ".
+           05  LINE 16 COL 11       PIC ZZZ,ZZ9.99 FROM LOAN-FINE-AMOUNT.
+           05  LINE 16 COL 21       VALUE "円（次回利用時までに精算してください）".
+
        01  CONTINUE-SCREEN.
            05  LINE 15 COL 1        VALUE "続行しますか？ (Y/N): ".
            05  LINE 15 COL 25       PIC X USING WS-CONTINUE-FLAG.
 
-       PROCEDURE DIVISION.
+       01  RESV-NOTICE-SCREEN.
+           05  LINE 14 COL 1        VALUE "この図書には予約が入っています。取り置きします。".
+           05  LINE 15 COL 1        VALUE "予約者ID: ".
+           05  LINE 15 COL 11       PIC X(08) FROM RESV-USER-ID.
+
+       PROCEDURE DIVISION USING LS-OPERATOR-ID.
        MAIN-PROCESS SECTION.
            PERFORM OPEN-FILES
            PERFORM UNTIL WS-EXIT
@@ -118,12 +191,18 @@
        OPEN-FILES SECTION.
            OPEN I-O BOOK-FILE
            OPEN I-O USER-FILE
-           OPEN I-O LOAN-FILE.
+           OPEN I-O LOAN-FILE
+           OPEN I-O RESERVE-FILE
+           OPEN INPUT HOLIDAY-FILE
+           OPEN I-O FINE-FILE.
 
        CLOSE-FILES SECTION.
+           CLOSE HOLIDAY-FILE
+           CLOSE FINE-FILE
            CLOSE BOOK-FILE
            CLOSE USER-FILE
-           CLOSE LOAN-FILE.
+           CLOSE LOAN-FILE
+           CLOSE RESERVE-FILE.
 
        PROCESS-RETURN SECTION.
            PERFORM GET-RETURN-INPUT
@@ -189,12 +268,29 @@
            MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE
            IF WS-CURRENT-DATE > LOAN-DUE-DATE
                MOVE "Y" TO WS-OVERDUE-FLAG
-               COMPUTE WS-OVERDUE-DAYS = WS-CURRENT-DATE - LOAN-DUE-DATE
+               MOVE 0 TO WS-OVERDUE-DAYS
+               MOVE LOAN-DUE-DATE TO WS-OVERDUE-SCAN-DATE
+               PERFORM COUNT-OVERDUE-DAYS
            ELSE
                MOVE "N" TO WS-OVERDUE-FLAG
                MOVE 0 TO WS-OVERDUE-DAYS
            END-IF.
 
+      * 返却期限の翌日から返却日までを1日ずつ数え、休館日は延滞日数に
+      * 含めない（延滞金の計算基準日もこの日数を使う）
+       COUNT-OVERDUE-DAYS SECTION.
+           ADD 1 TO WS-OVERDUE-SCAN-DATE
+           IF WS-OVERDUE-SCAN-DATE <= WS-CURRENT-DATE
+               MOVE WS-OVERDUE-SCAN-DATE TO HOLIDAY-DATE
+               READ HOLIDAY-FILE
+                   INVALID KEY
+                       ADD 1 TO WS-OVERDUE-DAYS
+                   NOT INVALID KEY
+                       CONTINUE
+               END-READ
+               PERFORM COUNT-OVERDUE-DAYS
+           END-IF.
+
        CONFIRM-RETURN SECTION.
            DISPLAY RETURN-CONFIRM-SCREEN
            IF WS-OVERDUE
@@ -203,9 +299,12 @@
            ACCEPT RETURN-CONFIRM-SCREEN.
 
        EXECUTE-RETURN SECTION.
+           MOVE LOAN-STATUS TO WS-AUDIT-BEFORE
            MOVE WS-CURRENT-DATE TO LOAN-RETURN-DATE
            MOVE "R" TO LOAN-STATUS
-           
+           MOVE LOAN-STATUS TO WS-AUDIT-AFTER
+           PERFORM COMPUTE-FINE
+
            REWRITE LOAN-RECORD
                INVALID KEY
                    DISPLAY MSG-FILE-WRITE
@@ -214,17 +313,98 @@
                    PERFORM UPDATE-USER-LOAN-COUNT
                    DISPLAY "返却処理が完了しました。"
                    IF WS-OVERDUE
-                       DISPLAY "延滞料金については窓口でお支払いください。"
+                       DISPLAY FINE-NOTICE-SCREEN
                    END-IF
+                   MOVE LOAN-NO TO WS-AUDIT-KEY
+                   CALL "LIBAUDIT" USING "LOAN", WS-AUDIT-KEY, "RETURN",
+                       "LIBRETURN", LS-OPERATOR-ID,
+                       WS-AUDIT-BEFORE, WS-AUDIT-AFTER,
+                       WS-AUDIT-RETURN-CODE
            END-REWRITE.
 
+       COMPUTE-FINE SECTION.
+           IF WS-OVERDUE
+               COMPUTE LOAN-FINE-AMOUNT = WS-OVERDUE-DAYS * WS-FINE-RATE-PER-DAY
+               MOVE "N" TO LOAN-FINE-PAID
+               PERFORM WRITE-FINE-RECORD
+           ELSE
+               MOVE 0 TO LOAN-FINE-AMOUNT
+               MOVE "Y" TO LOAN-FINE-PAID
+           END-IF.
+
+      * 延滞金台帳（fine.dat）に未払いレコードを追記する。貸出記録上の
+      * LOAN-FINE-AMOUNT/LOAN-FINE-PAIDは返却時点の金額表示用として
+      * 従来どおり残し、未払い延滞金の判定はこの台帳を正とする
+       WRITE-FINE-RECORD SECTION.
+           PERFORM GET-NEXT-FINE-NUMBER
+           INITIALIZE FINE-RECORD
+           MOVE WS-NEXT-FINE-NO TO FINE-NO
+           MOVE LOAN-NO TO FINE-LOAN-NO
+           MOVE LOAN-USER-ID TO FINE-USER-ID
+           MOVE LOAN-FINE-AMOUNT TO FINE-AMOUNT
+           MOVE WS-CURRENT-DATE TO FINE-ASSESSED-DATE
+           MOVE "N" TO FINE-PAID
+           MOVE 0 TO FINE-PAID-DATE
+           WRITE FINE-RECORD
+               INVALID KEY
+                   DISPLAY MSG-FILE-WRITE
+           END-WRITE.
+
+       GET-NEXT-FINE-NUMBER SECTION.
+           MOVE 9999999999 TO FINE-NO
+           START FINE-FILE KEY <= FINE-NO
+               INVALID KEY
+                   MOVE 1 TO WS-NEXT-FINE-NO
+               NOT INVALID KEY
+                   READ FINE-FILE PREVIOUS
+                       AT END
+                           MOVE 1 TO WS-NEXT-FINE-NO
+                       NOT AT END
+                           ADD 1 TO FINE-NO GIVING WS-NEXT-FINE-NO
+                   END-READ
+           END-START.
+
        UPDATE-BOOK-STATUS SECTION.
-           MOVE "A" TO BOOK-STATUS
+           PERFORM CHECK-RESERVATION
+           IF WS-RESV-FOUND
+               MOVE "H" TO BOOK-STATUS
+               MOVE "N" TO RESV-STATUS
+               REWRITE RESV-RECORD
+                   INVALID KEY
+                       DISPLAY MSG-FILE-WRITE
+               END-REWRITE
+               DISPLAY RESV-NOTICE-SCREEN
+           ELSE
+               MOVE "A" TO BOOK-STATUS
+           END-IF
            REWRITE BOOK-RECORD
                INVALID KEY
                    DISPLAY MSG-FILE-WRITE
            END-REWRITE.
 
+       CHECK-RESERVATION SECTION.
+           MOVE "N" TO WS-RESV-FOUND-FLAG
+           MOVE "N" TO WS-RESV-SCAN-DONE-FLAG
+           MOVE BOOK-ID TO RESV-BOOK-ID
+           START RESERVE-FILE KEY = RESV-BOOK-ID
+               INVALID KEY
+                   MOVE "Y" TO WS-RESV-SCAN-DONE-FLAG
+           END-START
+           PERFORM UNTIL WS-RESV-FOUND OR WS-RESV-SCAN-DONE
+               READ RESERVE-FILE NEXT
+                   AT END
+                       MOVE "Y" TO WS-RESV-SCAN-DONE-FLAG
+                   NOT AT END
+                       IF RESV-BOOK-ID NOT = BOOK-ID
+                           MOVE "Y" TO WS-RESV-SCAN-DONE-FLAG
+                       ELSE
+                           IF RESV-STATUS = "W"
+                               MOVE "Y" TO WS-RESV-FOUND-FLAG
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+
        UPDATE-USER-LOAN-COUNT SECTION.
            SUBTRACT 1 FROM USER-LOAN-COUNT
            REWRITE USER-RECORD
