@@ -0,0 +1,181 @@
+******************************************************************
+      * 図書館管理システム - 蔵書除却リストレポート
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LIBRPT05.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  GNUCOBOL.
+       OBJECT-COMPUTER.  GNUCOBOL.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BOOK-FILE
+               ASSIGN TO "book.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS BOOK-ID
+               FILE STATUS IS WS-BOOK-STATUS.
+
+           SELECT REPORT-FILE
+               ASSIGN TO WS-REPORT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BOOK-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY BOOKFILE.
+
+       FD  REPORT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  REPORT-LINE              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-BOOK-STATUS           PIC XX VALUE "00".
+           88  WS-BOOK-SUCCESS      VALUE "00".
+           88  WS-BOOK-EOF          VALUE "10".
+
+       01  WS-REPORT-STATUS         PIC XX VALUE "00".
+           88  WS-REPORT-SUCCESS    VALUE "00".
+
+       01  WS-CURRENT-DATE          PIC 9(08) VALUE ZERO.
+       01  WS-REPORT-FILENAME       PIC X(40) VALUE SPACES.
+       01  WS-WRITEOFF-COUNT        PIC 9(03) VALUE ZERO.
+       01  WS-STATUS-LABEL          PIC X(06) VALUE SPACES.
+
+       01  WS-HEADER1               PIC X(132) VALUE ALL "=".
+       01  WS-HEADER2               PIC X(132) VALUE
+           "                          蔵書除却リスト".
+       01  WS-HEADER3               PIC X(132) VALUE
+           "図書ID     書名                              分館  状態".
+       01  WS-HEADER4               PIC X(132) VALUE ALL "-".
+
+       01  WS-DETAIL-LINE.
+           05  WS-DET-BOOK-ID       PIC X(10).
+           05  FILLER               PIC X(02) VALUE "  ".
+           05  WS-DET-BOOK-TITLE    PIC X(30).
+           05  FILLER               PIC X(02) VALUE "  ".
+           05  WS-DET-BRANCH        PIC X(04).
+           05  FILLER               PIC X(02) VALUE "  ".
+           05  WS-DET-STATUS-LABEL  PIC X(06).
+           05  FILLER               PIC X(76) VALUE SPACES.
+
+       01  WS-FOOTER.
+           05  FILLER               PIC X(20) VALUE "除却図書総数: ".
+           05  WS-TOTAL-COUNT       PIC Z(03).
+           05  FILLER               PIC X(5) VALUE "冊".
+           05  FILLER               PIC X(104) VALUE SPACES.
+
+       01  WS-CSV-LINE               PIC X(132) VALUE SPACES.
+
+       COPY LIBERROR.
+
+       LINKAGE SECTION.
+       01  LS-FORMAT-CHOICE          PIC 9.
+           88  LS-CSV-FORMAT         VALUE 2.
+
+       PROCEDURE DIVISION USING LS-FORMAT-CHOICE.
+       MAIN-PROCESS SECTION.
+           PERFORM OPEN-FILES
+           PERFORM WRITE-HEADERS
+           PERFORM PROCESS-BOOKS
+           PERFORM WRITE-FOOTER
+           PERFORM CLOSE-FILES
+           GOBACK.
+
+       OPEN-FILES SECTION.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE
+           IF LS-CSV-FORMAT
+               STRING "writeoff_report_" DELIMITED BY SIZE
+                       WS-CURRENT-DATE DELIMITED BY SIZE
+                       ".csv" DELIMITED BY SIZE
+                   INTO WS-REPORT-FILENAME
+           ELSE
+               STRING "writeoff_report_" DELIMITED BY SIZE
+                       WS-CURRENT-DATE DELIMITED BY SIZE
+                       ".txt" DELIMITED BY SIZE
+                   INTO WS-REPORT-FILENAME
+           END-IF
+           OPEN INPUT BOOK-FILE
+           OPEN OUTPUT REPORT-FILE.
+
+       CLOSE-FILES SECTION.
+           CLOSE BOOK-FILE
+           CLOSE REPORT-FILE.
+
+       WRITE-HEADERS SECTION.
+           IF LS-CSV-FORMAT
+               MOVE "図書ID,書名,分館,状態"
+                   TO WS-CSV-LINE
+               WRITE REPORT-LINE FROM WS-CSV-LINE
+           ELSE
+               WRITE REPORT-LINE FROM WS-HEADER1
+               WRITE REPORT-LINE FROM WS-HEADER2
+               WRITE REPORT-LINE FROM WS-HEADER1
+               WRITE REPORT-LINE FROM WS-HEADER3
+               WRITE REPORT-LINE FROM WS-HEADER4
+           END-IF.
+
+       PROCESS-BOOKS SECTION.
+           MOVE LOW-VALUES TO BOOK-ID
+           START BOOK-FILE KEY >= BOOK-ID
+               INVALID KEY
+                   MOVE "10" TO WS-BOOK-STATUS
+           END-START
+
+           PERFORM UNTIL WS-BOOK-EOF
+               READ BOOK-FILE NEXT
+                   AT END
+                       MOVE "10" TO WS-BOOK-STATUS
+                   NOT AT END
+                       IF BOOK-STATUS = "L" OR BOOK-STATUS = "D"
+                               OR BOOK-STATUS = "W"
+                           PERFORM WRITE-DETAIL-LINE
+                           ADD 1 TO WS-WRITEOFF-COUNT
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       SET-STATUS-LABEL SECTION.
+           EVALUATE BOOK-STATUS
+               WHEN "L"
+                   MOVE "紛失" TO WS-STATUS-LABEL
+               WHEN "D"
+                   MOVE "破損" TO WS-STATUS-LABEL
+               WHEN "W"
+                   MOVE "廃棄" TO WS-STATUS-LABEL
+               WHEN OTHER
+                   MOVE SPACES TO WS-STATUS-LABEL
+           END-EVALUATE.
+
+       WRITE-DETAIL-LINE SECTION.
+           PERFORM SET-STATUS-LABEL
+           MOVE BOOK-ID TO WS-DET-BOOK-ID
+           MOVE BOOK-TITLE TO WS-DET-BOOK-TITLE
+           MOVE BOOK-BRANCH TO WS-DET-BRANCH
+           MOVE WS-STATUS-LABEL TO WS-DET-STATUS-LABEL
+           IF LS-CSV-FORMAT
+               STRING FUNCTION TRIM(WS-DET-BOOK-ID) DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-DET-BOOK-TITLE) DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-DET-BRANCH) DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-DET-STATUS-LABEL) DELIMITED BY SIZE
+                   INTO WS-CSV-LINE
+               WRITE REPORT-LINE FROM WS-CSV-LINE
+           ELSE
+               WRITE REPORT-LINE FROM WS-DETAIL-LINE
+           END-IF.
+
+       WRITE-FOOTER SECTION.
+           IF LS-CSV-FORMAT
+               CONTINUE
+           ELSE
+               WRITE REPORT-LINE FROM WS-HEADER4
+               MOVE WS-WRITEOFF-COUNT TO WS-TOTAL-COUNT
+               WRITE REPORT-LINE FROM WS-FOOTER
+           END-IF.
