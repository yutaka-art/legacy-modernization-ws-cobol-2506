@@ -0,0 +1,274 @@
+******************************************************************
+      * シラバス管理システム - シラバスファイル整合性チェック
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SYLINT.
+       AUTHOR. SHINYAY.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SYLLABUS-FILE
+               ASSIGN TO "syllabus.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SYL-COURSE-ID
+               FILE STATUS IS WS-SYL-STATUS.
+
+           SELECT CONTROL-FILE
+               ASSIGN TO "syllabus_integrity_ctl.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+
+           SELECT LOG-FILE
+               ASSIGN TO "syllabus_integrity_log.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD SYLLABUS-FILE.
+           COPY "SYLFILE.cpy".
+
+       FD CONTROL-FILE.
+       01 CONTROL-RECORD           PIC X(80).
+
+       FD LOG-FILE.
+       01 LOG-RECORD                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-SYL-STATUS            PIC XX VALUE "00".
+          88 WS-SYL-SUCCESS        VALUE "00".
+          88 WS-SYL-EOF            VALUE "10".
+
+       01 WS-CTL-STATUS            PIC XX VALUE "00".
+          88 WS-CTL-SUCCESS        VALUE "00".
+          88 WS-CTL-NOT-FOUND      VALUE "35".
+
+       01 WS-LOG-STATUS            PIC XX VALUE "00".
+          88 WS-LOG-SUCCESS        VALUE "00".
+
+       01 WS-FIRST-RUN-FLAG        PIC X VALUE "N".
+          88 WS-FIRST-RUN          VALUE "Y".
+
+       01 WS-CURRENT-COUNT         PIC 9(06) VALUE ZERO.
+       01 WS-MALFORMED-COUNT       PIC 9(06) VALUE ZERO.
+       01 WS-PRIOR-COUNT           PIC 9(06) VALUE ZERO.
+       01 WS-PRIOR-MALFORMED       PIC 9(06) VALUE ZERO.
+       01 WS-PRIOR-DATE            PIC 9(08) VALUE ZERO.
+       01 WS-DELTA-COUNT           PIC S9(06) VALUE ZERO.
+
+      * 全レコードの単純加算チェックサム（項目単位の書き換えなど、
+      * 件数もキー形式も変えない破損を検出するための補助チェック）
+       01 WS-CURRENT-CHECKSUM      PIC 9(09) VALUE ZERO.
+       01 WS-PRIOR-CHECKSUM        PIC 9(09) VALUE ZERO.
+       01 WS-CHECKSUM-INDEX        PIC 9(04) COMP.
+       01 WS-CHECKSUM-CHAR         PIC 9(03).
+
+       01 WS-INTEGRITY-STATUS      PIC X(10) VALUE SPACES.
+          88 WS-INTEGRITY-OK       VALUE "OK".
+          88 WS-INTEGRITY-WARNING  VALUE "WARNING".
+
+       01 WS-DATE-WORK.
+          05 WS-DATE-YEAR          PIC 9(4).
+          05 WS-DATE-MONTH         PIC 9(2).
+          05 WS-DATE-DAY           PIC 9(2).
+
+       01 WS-FUNCTION-CODE         PIC X.
+       01 WS-PARAM-1               PIC X(50).
+       01 WS-PARAM-2               PIC X(50).
+       01 WS-RESULT                PIC X(200).
+       01 WS-RETURN-CODE           PIC 9.
+
+      * 前回実行時の件数・状態を保持する制御レコード
+       01 WS-CONTROL-RECORD.
+          05 WS-CTL-DATE           PIC 9(08).
+          05 FILLER                PIC X(01) VALUE SPACE.
+          05 WS-CTL-COUNT          PIC 9(06).
+          05 FILLER                PIC X(01) VALUE SPACE.
+          05 WS-CTL-MALFORMED      PIC 9(06).
+          05 FILLER                PIC X(01) VALUE SPACE.
+          05 WS-CTL-CHECKSUM       PIC 9(09).
+          05 FILLER                PIC X(48) VALUE SPACES.
+
+      * 監査ログ（LIBAUDITの追記形式に倣った1行明細）
+       01 WS-LOG-DETAIL.
+          05 WS-LOG-DATE           PIC 9(08).
+          05 FILLER                PIC X(01) VALUE SPACE.
+          05 WS-LOG-COUNT          PIC 9(06).
+          05 FILLER                PIC X(01) VALUE SPACE.
+          05 WS-LOG-DELTA          PIC -(06)9.
+          05 FILLER                PIC X(01) VALUE SPACE.
+          05 WS-LOG-MALFORMED      PIC 9(06).
+          05 FILLER                PIC X(01) VALUE SPACE.
+          05 WS-LOG-RESULT         PIC X(10).
+          05 FILLER                PIC X(01) VALUE SPACE.
+          05 WS-LOG-CHECKSUM       PIC 9(09).
+          05 FILLER                PIC X(28) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS SECTION.
+           PERFORM OPEN-SYLLABUS-FILE.
+           IF WS-SYL-SUCCESS
+               PERFORM READ-PRIOR-CONTROL
+               PERFORM SCAN-SYLLABUS-FILE
+               PERFORM EVALUATE-INTEGRITY
+               PERFORM WRITE-LOG-ENTRY
+               PERFORM WRITE-CONTROL-RECORD
+               PERFORM DISPLAY-RESULT
+           ELSE
+               DISPLAY "エラー: シラバスファイルが見つかりません。"
+           END-IF.
+
+           CLOSE SYLLABUS-FILE.
+           GOBACK.
+
+       OPEN-SYLLABUS-FILE SECTION.
+           OPEN INPUT SYLLABUS-FILE.
+
+      * 前回チェック時に書き出した制御レコードを読み込む。
+      * 存在しなければ初回実行として扱う
+       READ-PRIOR-CONTROL SECTION.
+           OPEN INPUT CONTROL-FILE
+           IF WS-CTL-SUCCESS
+               READ CONTROL-FILE
+                   AT END
+                       MOVE "35" TO WS-CTL-STATUS
+               END-READ
+           END-IF
+
+           IF WS-CTL-SUCCESS
+               MOVE CONTROL-RECORD TO WS-CONTROL-RECORD
+               MOVE WS-CTL-DATE TO WS-PRIOR-DATE
+               MOVE WS-CTL-COUNT TO WS-PRIOR-COUNT
+               MOVE WS-CTL-MALFORMED TO WS-PRIOR-MALFORMED
+               MOVE WS-CTL-CHECKSUM TO WS-PRIOR-CHECKSUM
+               CLOSE CONTROL-FILE
+           ELSE
+               MOVE "Y" TO WS-FIRST-RUN-FLAG
+               MOVE ZERO TO WS-PRIOR-DATE
+               MOVE ZERO TO WS-PRIOR-COUNT
+               MOVE ZERO TO WS-PRIOR-MALFORMED
+               MOVE ZERO TO WS-PRIOR-CHECKSUM
+           END-IF
+           MOVE "00" TO WS-CTL-STATUS.
+
+      * シラバスファイルを全件走査し、総件数とキー破損件数を数える
+       SCAN-SYLLABUS-FILE SECTION.
+           MOVE LOW-VALUES TO SYL-COURSE-ID.
+           START SYLLABUS-FILE KEY >= SYL-COURSE-ID
+               INVALID KEY
+                   MOVE "10" TO WS-SYL-STATUS
+           END-START.
+
+           PERFORM UNTIL WS-SYL-EOF
+               READ SYLLABUS-FILE NEXT RECORD
+                   AT END
+                       MOVE "10" TO WS-SYL-STATUS
+                   NOT AT END
+                       ADD 1 TO WS-CURRENT-COUNT
+                       PERFORM VALIDATE-RECORD-INTEGRITY
+                       PERFORM COMPUTE-RECORD-CHECKSUM
+               END-READ
+           END-PERFORM.
+
+           MOVE "00" TO WS-SYL-STATUS.
+
+      * 科目コードの妥当性をSYLCOMの共通検証で確認する
+       VALIDATE-RECORD-INTEGRITY SECTION.
+           MOVE "C" TO WS-FUNCTION-CODE
+           MOVE SYL-COURSE-ID TO WS-PARAM-1
+           MOVE SPACES TO WS-PARAM-2
+
+           CALL "SYLCOM" USING WS-FUNCTION-CODE
+                              WS-PARAM-1
+                              WS-PARAM-2
+                              WS-RESULT
+                              WS-RETURN-CODE
+
+           IF WS-RETURN-CODE = 1
+               ADD 1 TO WS-MALFORMED-COUNT
+           END-IF.
+
+      * レコード全体を1バイトずつ加算し、単純な合計チェックサムを
+      * 求める。桁あふれを避けるため9桁の範囲に折り返す
+       COMPUTE-RECORD-CHECKSUM SECTION.
+           PERFORM VARYING WS-CHECKSUM-INDEX FROM 1 BY 1
+                   UNTIL WS-CHECKSUM-INDEX > LENGTH OF SYLLABUS-FILE-REC
+               MOVE FUNCTION ORD(SYLLABUS-FILE-REC(WS-CHECKSUM-INDEX:1))
+                   TO WS-CHECKSUM-CHAR
+               COMPUTE WS-CURRENT-CHECKSUM =
+                   FUNCTION MOD(WS-CURRENT-CHECKSUM + WS-CHECKSUM-CHAR,
+                                999999999)
+           END-PERFORM.
+
+      * 前回件数との差分を評価し、正常/警告を判定する。
+      * ファイルが空になった、または破損レコードが検出された
+      * 場合は警告とする。件数の増減そのものは、登録・削除の
+      * 通常業務でも起こり得るため警告の対象としない。
+      * 件数に増減がないにもかかわらずチェックサムが変化している
+      * 場合は、キー形式には現れない項目内容の書き換え（破損）が
+      * 疑われるため、これも警告とする
+       EVALUATE-INTEGRITY SECTION.
+           COMPUTE WS-DELTA-COUNT = WS-CURRENT-COUNT - WS-PRIOR-COUNT
+
+           MOVE "OK" TO WS-INTEGRITY-STATUS
+
+           IF NOT WS-FIRST-RUN
+               IF WS-PRIOR-COUNT > 0 AND WS-CURRENT-COUNT = 0
+                   MOVE "WARNING" TO WS-INTEGRITY-STATUS
+               END-IF
+
+               IF WS-DELTA-COUNT = 0 AND
+                  WS-CURRENT-CHECKSUM NOT = WS-PRIOR-CHECKSUM
+                   MOVE "WARNING" TO WS-INTEGRITY-STATUS
+               END-IF
+           END-IF
+
+           IF WS-MALFORMED-COUNT > 0
+               MOVE "WARNING" TO WS-INTEGRITY-STATUS
+           END-IF.
+
+       WRITE-LOG-ENTRY SECTION.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATE-WORK
+           MOVE WS-DATE-WORK TO WS-LOG-DATE
+           MOVE WS-CURRENT-COUNT TO WS-LOG-COUNT
+           MOVE WS-DELTA-COUNT TO WS-LOG-DELTA
+           MOVE WS-MALFORMED-COUNT TO WS-LOG-MALFORMED
+           MOVE WS-CURRENT-CHECKSUM TO WS-LOG-CHECKSUM
+           MOVE WS-INTEGRITY-STATUS TO WS-LOG-RESULT
+
+           OPEN EXTEND LOG-FILE
+           IF NOT WS-LOG-SUCCESS
+               OPEN OUTPUT LOG-FILE
+           END-IF
+
+           MOVE WS-LOG-DETAIL TO LOG-RECORD
+           WRITE LOG-RECORD
+           CLOSE LOG-FILE.
+
+      * 今回の結果を次回チェックのために書き出す
+       WRITE-CONTROL-RECORD SECTION.
+           MOVE WS-DATE-WORK TO WS-CTL-DATE
+           MOVE WS-CURRENT-COUNT TO WS-CTL-COUNT
+           MOVE WS-MALFORMED-COUNT TO WS-CTL-MALFORMED
+           MOVE WS-CURRENT-CHECKSUM TO WS-CTL-CHECKSUM
+
+           OPEN OUTPUT CONTROL-FILE
+           MOVE WS-CONTROL-RECORD TO CONTROL-RECORD
+           WRITE CONTROL-RECORD
+           CLOSE CONTROL-FILE.
+
+       DISPLAY-RESULT SECTION.
+           DISPLAY "シラバスファイル整合性チェック結果".
+           DISPLAY "現在の件数: " WS-CURRENT-COUNT.
+           IF WS-FIRST-RUN
+               DISPLAY "前回実行記録なし（初回実行）"
+           ELSE
+               DISPLAY "前回の件数: " WS-PRIOR-COUNT
+               DISPLAY "増減: " WS-LOG-DELTA
+           END-IF.
+           DISPLAY "破損レコード件数: " WS-MALFORMED-COUNT.
+           DISPLAY "チェックサム: " WS-CURRENT-CHECKSUM.
+           DISPLAY "判定: " WS-INTEGRITY-STATUS.
+           DISPLAY "ログファイル: syllabus_integrity_log.txt".
