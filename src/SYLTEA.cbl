@@ -0,0 +1,274 @@
+******************************************************************
+      * シラバス管理システム - 教員マスタ管理プログラム
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SYLTEA.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  GNUCOBOL.
+       OBJECT-COMPUTER.  GNUCOBOL.
+       SPECIAL-NAMES.
+           CONSOLE IS CRT.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TEACHER-FILE
+               ASSIGN TO "teacher.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TEA-ID
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TEACHER-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY TEAFILE.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS           PIC XX VALUE "00".
+           88  WS-FILE-SUCCESS      VALUE "00".
+           88  WS-FILE-NOT-FOUND    VALUE "23".
+           88  WS-FILE-DUP          VALUE "22".
+           88  WS-FILE-EOF          VALUE "10".
+
+       01  WS-CONTINUE-FLAG         PIC X VALUE "Y".
+           88  WS-CONTINUE          VALUE "Y", "y".
+           88  WS-EXIT              VALUE "N", "n".
+
+       01  WS-CHOICE                PIC 9 VALUE 0.
+           88  WS-VALID-CHOICE      VALUE 1 THRU 5.
+
+       01  WS-SEARCH-ID             PIC X(5) VALUE SPACES.
+
+       01  WS-STATUS-LABEL          PIC X(10) VALUE SPACES.
+
+       COPY LIBERROR.
+
+       SCREEN SECTION.
+       01  TEACHER-MENU-SCREEN.
+           05  LINE 2 COL 1         VALUE "教員マスタメニュー".
+           05  LINE 4 COL 1         VALUE "1. 教員登録".
+           05  LINE 5 COL 1         VALUE "2. 教員照会".
+           05  LINE 6 COL 1         VALUE "3. 教員修正".
+           05  LINE 7 COL 1         VALUE "4. 教員削除".
+           05  LINE 8 COL 1         VALUE "5. 教員一覧".
+           05  LINE 9 COL 1         VALUE "9. 戻る".
+           05  LINE 11 COL 1        VALUE "選択: ".
+           05  LINE 11 COL 8        PIC 9 USING WS-CHOICE.
+
+       01  TEACHER-INPUT-SCREEN.
+           05  LINE 2 COL 1         VALUE "教員登録".
+           05  LINE 4 COL 1         VALUE "教員ID: ".
+           05  LINE 4 COL 10        PIC X(5) USING TEA-ID.
+           05  LINE 5 COL 1         VALUE "姓: ".
+           05  LINE 5 COL 5         PIC X(20) USING TEA-LAST-NAME.
+           05  LINE 6 COL 1         VALUE "名: ".
+           05  LINE 6 COL 5         PIC X(20) USING TEA-FIRST-NAME.
+           05  LINE 7 COL 1         VALUE "所属学科コード: ".
+           05  LINE 7 COL 17        PIC X(4) USING TEA-DEPARTMENT-ID.
+           05  LINE 8 COL 1         VALUE "職位: ".
+           05  LINE 8 COL 7         PIC X(15) USING TEA-TITLE.
+           05  LINE 9 COL 1         VALUE "専門分野: ".
+           05  LINE 9 COL 11        PIC X(30) USING TEA-SPECIALIZATION.
+           05  LINE 10 COL 1        VALUE "研究室: ".
+           05  LINE 10 COL 9        PIC X(15) USING TEA-OFFICE-LOCATION.
+           05  LINE 11 COL 1        VALUE "電話番号: ".
+           05  LINE 11 COL 11       PIC X(15) USING TEA-PHONE.
+           05  LINE 12 COL 1        VALUE "メール: ".
+           05  LINE 12 COL 9        PIC X(30) USING TEA-EMAIL.
+           05  LINE 13 COL 1        VALUE "採用日(YYYYMMDD): ".
+           05  LINE 13 COL 19       PIC 9(4) USING TEA-HIRE-YEAR.
+           05  LINE 13 COL 23       PIC 9(2) USING TEA-HIRE-MONTH.
+           05  LINE 13 COL 25       PIC 9(2) USING TEA-HIRE-DAY.
+
+       01  TEACHER-SEARCH-SCREEN.
+           05  LINE 2 COL 1         VALUE "教員検索".
+           05  LINE 4 COL 1         VALUE "教員ID: ".
+           05  LINE 4 COL 10        PIC X(5) USING WS-SEARCH-ID.
+
+       01  TEACHER-DISPLAY-SCREEN.
+           05  LINE 2 COL 1         VALUE "教員情報".
+           05  LINE 4 COL 1         VALUE "教員ID: ".
+           05  LINE 4 COL 10        PIC X(5) FROM TEA-ID.
+           05  LINE 5 COL 1         VALUE "姓: ".
+           05  LINE 5 COL 5         PIC X(20) FROM TEA-LAST-NAME.
+           05  LINE 6 COL 1         VALUE "名: ".
+           05  LINE 6 COL 5         PIC X(20) FROM TEA-FIRST-NAME.
+           05  LINE 7 COL 1         VALUE "所属学科コード: ".
+           05  LINE 7 COL 17        PIC X(4) FROM TEA-DEPARTMENT-ID.
+           05  LINE 8 COL 1         VALUE "職位: ".
+           05  LINE 8 COL 7         PIC X(15) FROM TEA-TITLE.
+           05  LINE 9 COL 1         VALUE "専門分野: ".
+           05  LINE 9 COL 11        PIC X(30) FROM TEA-SPECIALIZATION.
+           05  LINE 10 COL 1        VALUE "研究室: ".
+           05  LINE 10 COL 9        PIC X(15) FROM TEA-OFFICE-LOCATION.
+           05  LINE 11 COL 1        VALUE "電話番号: ".
+           05  LINE 11 COL 11       PIC X(15) FROM TEA-PHONE.
+           05  LINE 12 COL 1        VALUE "メール: ".
+           05  LINE 12 COL 9        PIC X(30) FROM TEA-EMAIL.
+           05  LINE 13 COL 1        VALUE "採用日: ".
+           05  LINE 13 COL 9        PIC 9(4) FROM TEA-HIRE-YEAR.
+           05  LINE 13 COL 13       PIC 9(2) FROM TEA-HIRE-MONTH.
+           05  LINE 13 COL 15       PIC 9(2) FROM TEA-HIRE-DAY.
+           05  LINE 14 COL 1        VALUE "状態: ".
+           05  LINE 14 COL 7        PIC X(10) FROM WS-STATUS-LABEL.
+
+       01  TEACHER-LIST-HEADER.
+           05  BLANK SCREEN.
+           05  LINE 1 COL 1         VALUE "教員一覧".
+           05  LINE 2 COL 1         VALUE
+               "========================================".
+           05  LINE 3 COL 1         VALUE "ID     氏名                  所属  状態".
+           05  LINE 4 COL 1         VALUE
+               "========================================".
+
+       01  CONTINUE-SCREEN.
+           05  LINE 16 COL 1        VALUE "続行しますか？ (Y/N): ".
+           05  LINE 16 COL 25       PIC X USING WS-CONTINUE-FLAG.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS SECTION.
+           PERFORM OPEN-FILE
+           PERFORM UNTIL WS-EXIT
+               PERFORM DISPLAY-MENU
+               PERFORM PROCESS-CHOICE
+               IF NOT WS-EXIT
+                   PERFORM CHECK-CONTINUE
+               END-IF
+           END-PERFORM
+           PERFORM CLOSE-FILE
+           GOBACK.
+
+       OPEN-FILE SECTION.
+           OPEN I-O TEACHER-FILE
+           IF WS-FILE-NOT-FOUND
+               OPEN OUTPUT TEACHER-FILE
+               CLOSE TEACHER-FILE
+               OPEN I-O TEACHER-FILE
+           END-IF.
+
+       CLOSE-FILE SECTION.
+           CLOSE TEACHER-FILE.
+
+       DISPLAY-MENU SECTION.
+           DISPLAY TEACHER-MENU-SCREEN
+           ACCEPT TEACHER-MENU-SCREEN.
+
+       PROCESS-CHOICE SECTION.
+           EVALUATE WS-CHOICE
+               WHEN 1
+                   PERFORM REGISTER-TEACHER
+               WHEN 2
+                   PERFORM SEARCH-TEACHER
+               WHEN 3
+                   PERFORM UPDATE-TEACHER
+               WHEN 4
+                   PERFORM DELETE-TEACHER
+               WHEN 5
+                   PERFORM LIST-TEACHERS
+               WHEN 9
+                   MOVE "N" TO WS-CONTINUE-FLAG
+               WHEN OTHER
+                   DISPLAY MSG-INVALID-INPUT
+           END-EVALUATE.
+
+       REGISTER-TEACHER SECTION.
+           INITIALIZE TEACHER-RECORD
+           DISPLAY TEACHER-INPUT-SCREEN
+           ACCEPT TEACHER-INPUT-SCREEN
+           MOVE "A" TO TEA-STATUS
+           WRITE TEACHER-RECORD
+               INVALID KEY
+                   DISPLAY MSG-DUPLICATE-KEY
+               NOT INVALID KEY
+                   DISPLAY "教員を登録しました。"
+           END-WRITE.
+
+       SEARCH-TEACHER SECTION.
+           DISPLAY TEACHER-SEARCH-SCREEN
+           ACCEPT TEACHER-SEARCH-SCREEN
+           MOVE WS-SEARCH-ID TO TEA-ID
+           READ TEACHER-FILE
+               INVALID KEY
+                   DISPLAY MSG-RECORD-NOT-FOUND
+               NOT INVALID KEY
+                   PERFORM SET-STATUS-LABEL
+                   DISPLAY TEACHER-DISPLAY-SCREEN
+           END-READ.
+
+       UPDATE-TEACHER SECTION.
+           DISPLAY TEACHER-SEARCH-SCREEN
+           ACCEPT TEACHER-SEARCH-SCREEN
+           MOVE WS-SEARCH-ID TO TEA-ID
+           READ TEACHER-FILE
+               INVALID KEY
+                   DISPLAY MSG-RECORD-NOT-FOUND
+               NOT INVALID KEY
+                   DISPLAY TEACHER-INPUT-SCREEN
+                   ACCEPT TEACHER-INPUT-SCREEN
+                   REWRITE TEACHER-RECORD
+                       INVALID KEY
+                           DISPLAY MSG-FILE-WRITE
+                       NOT INVALID KEY
+                           DISPLAY "教員情報を更新しました。"
+                   END-REWRITE
+           END-READ.
+
+       DELETE-TEACHER SECTION.
+           DISPLAY TEACHER-SEARCH-SCREEN
+           ACCEPT TEACHER-SEARCH-SCREEN
+           MOVE WS-SEARCH-ID TO TEA-ID
+           READ TEACHER-FILE
+               INVALID KEY
+                   DISPLAY MSG-RECORD-NOT-FOUND
+               NOT INVALID KEY
+                   PERFORM SET-STATUS-LABEL
+                   DISPLAY TEACHER-DISPLAY-SCREEN
+                   DISPLAY "この教員を削除しますか？ (Y/N): "
+                   ACCEPT WS-CONTINUE-FLAG
+                   IF WS-CONTINUE
+                       DELETE TEACHER-FILE
+                           INVALID KEY
+                               DISPLAY MSG-FILE-WRITE
+                           NOT INVALID KEY
+                               DISPLAY "教員を削除しました。"
+                       END-DELETE
+                   END-IF
+           END-READ.
+
+       LIST-TEACHERS SECTION.
+           DISPLAY TEACHER-LIST-HEADER
+           MOVE LOW-VALUES TO TEA-ID
+           START TEACHER-FILE KEY >= TEA-ID
+               INVALID KEY
+                   CONTINUE
+           END-START
+           PERFORM UNTIL WS-FILE-EOF
+               READ TEACHER-FILE NEXT
+                   AT END
+                       MOVE "10" TO WS-FILE-STATUS
+                   NOT AT END
+                       DISPLAY TEA-ID SPACE SPACE TEA-LAST-NAME
+                           TEA-FIRST-NAME SPACE SPACE
+                           TEA-DEPARTMENT-ID SPACE SPACE TEA-STATUS
+               END-READ
+           END-PERFORM
+           MOVE "00" TO WS-FILE-STATUS.
+
+       SET-STATUS-LABEL SECTION.
+           EVALUATE TRUE
+               WHEN TEA-ACTIVE
+                   MOVE "在職" TO WS-STATUS-LABEL
+               WHEN TEA-ON-LEAVE
+                   MOVE "休職" TO WS-STATUS-LABEL
+               WHEN TEA-RETIRED
+                   MOVE "退職" TO WS-STATUS-LABEL
+               WHEN OTHER
+                   MOVE "不明" TO WS-STATUS-LABEL
+           END-EVALUATE.
+
+       CHECK-CONTINUE SECTION.
+           DISPLAY CONTINUE-SCREEN
+           ACCEPT CONTINUE-SCREEN.
