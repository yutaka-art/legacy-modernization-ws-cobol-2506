@@ -15,11 +15,41 @@
                RECORD KEY IS SYL-COURSE-ID
                FILE STATUS IS WS-FILE-STATUS.
 
+           SELECT DEPARTMENT-FILE
+               ASSIGN TO "department.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS DEP-ID
+               FILE STATUS IS WS-DEPT-STATUS.
+
+           SELECT TEACHER-FILE
+               ASSIGN TO "teacher.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TEA-ID
+               FILE STATUS IS WS-TEA-STATUS.
+
+           SELECT SYLLABUS-HISTORY-FILE
+               ASSIGN TO "syllabus_history.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS HIS-KEY
+               FILE STATUS IS WS-HIST-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  SYLLABUS-FILE.
            COPY SYLFILE.
 
+       FD  DEPARTMENT-FILE.
+           COPY DEPFILE.
+
+       FD  TEACHER-FILE.
+           COPY TEAFILE.
+
+       FD  SYLLABUS-HISTORY-FILE.
+           COPY SYLHIST.
+
        WORKING-STORAGE SECTION.
       * File Status
        01  WS-FILE-STATUS           PIC XX VALUE "00".
@@ -27,6 +57,23 @@
            88  WS-FILE-DUP          VALUE "22".
            88  WS-FILE-NOT-FOUND    VALUE "23".
 
+       01  WS-DEPT-STATUS           PIC XX VALUE "00".
+           88  WS-DEPT-SUCCESS      VALUE "00".
+           88  WS-DEPT-NOT-FOUND    VALUE "23".
+
+       01  WS-TEA-STATUS            PIC XX VALUE "00".
+           88  WS-TEA-SUCCESS       VALUE "00".
+           88  WS-TEA-NOT-FOUND     VALUE "23".
+
+       01  WS-HIST-STATUS           PIC XX VALUE "00".
+           88  WS-HIST-SUCCESS      VALUE "00".
+           88  WS-HIST-NOT-FOUND    VALUE "23".
+           88  WS-HIST-EOF          VALUE "10".
+
+       01  WS-VALID-FLAG            PIC X VALUE "Y".
+           88  WS-DATA-VALID        VALUE "Y".
+           88  WS-DATA-INVALID      VALUE "N".
+
        01  WS-EOF-FLAG             PIC X VALUE "N".
            88  WS-EOF              VALUE "Y".
 
@@ -36,16 +83,85 @@
        01  WS-PARAM-2              PIC X(50).
        01  WS-RESULT               PIC X(200).
        01  WS-RETURN-CODE          PIC 9.
+       01  WS-PREREQ-COUNT-DISP    PIC 9(4).
+       01  WS-PREREQ-CREDIT-TOTAL  PIC 9(4).
+       01  WS-EFFECTIVE-DATE-DISP  PIC 9(8).
 
       * Control Variables
        01  WS-CONTINUE-FLAG        PIC X VALUE "Y".
            88  WS-CONTINUE         VALUE "Y" "y".
            88  WS-EXIT             VALUE "N" "n".
        01  WS-SEARCH-COURSE-ID     PIC X(6).
-       01  WS-UPDATE-OPTION        PIC 9 VALUE 0.
-           88  WS-VALID-OPTION     VALUE 1 THRU 9.
+       01  WS-UPDATE-OPTION        PIC 99 VALUE 0.
+           88  WS-VALID-OPTION     VALUE 1 THRU 14, 99.
        01  WS-ERROR-MSG            PIC X(100).
 
+       01  WS-SAVED-RECORD.
+           05  WS-SAVED-COURSE-ID       PIC X(6).
+           05  WS-SAVED-COURSE-NAME     PIC X(30).
+           05  WS-SAVED-COURSE-NAME-EN  PIC X(30).
+           05  WS-SAVED-DEPARTMENT-ID   PIC X(4).
+           05  WS-SAVED-TEACHER-ID      PIC X(5).
+           05  WS-SAVED-SEMESTER        PIC X(2).
+           05  WS-SAVED-CREDITS         PIC 9.
+           05  WS-SAVED-DESCRIPTION     PIC X(200).
+           05  WS-SAVED-OBJECTIVES      PIC X(100).
+           05  WS-SAVED-WEEK-PLAN OCCURS 15 TIMES
+                                        PIC X(30).
+           05  WS-SAVED-PREREQ-COUNT    PIC 9.
+           05  WS-SAVED-PREREQUISITES OCCURS 5 TIMES
+                                        PIC X(6).
+           05  WS-SAVED-STATUS          PIC X(1).
+           05  WS-SAVED-CLASSROOM       PIC X(10).
+           05  WS-SAVED-DAY-OF-WEEK     PIC X(1).
+           05  WS-SAVED-PERIOD          PIC 9(1).
+           05  WS-SAVED-MAX-CAPACITY    PIC 9(3).
+           05  WS-SAVED-ACADEMIC-YEAR   PIC 9(4).
+           05  WS-SAVED-EFFECTIVE-DATE  PIC 9(8).
+           05  WS-SAVED-CO-TEACHER-COUNT PIC 9.
+           05  WS-SAVED-CO-TEACHERS OCCURS 4 TIMES
+                                        PIC X(5).
+
+      * Snapshot of the record as it stood immediately after it was
+      * read for update, before any of the current session's changes
+      * are applied. Archived to SYLLABUS-HISTORY-FILE once the
+      * updated record is successfully rewritten, so a prior version
+      * is kept for every update, not just the latest one.
+       01  WS-PRIOR-VERSION.
+           05  WS-PRIOR-COURSE-ID       PIC X(6).
+           05  WS-PRIOR-COURSE-NAME     PIC X(30).
+           05  WS-PRIOR-COURSE-NAME-EN  PIC X(30).
+           05  WS-PRIOR-DEPARTMENT-ID   PIC X(4).
+           05  WS-PRIOR-TEACHER-ID      PIC X(5).
+           05  WS-PRIOR-SEMESTER        PIC X(2).
+           05  WS-PRIOR-CREDITS         PIC 9.
+           05  WS-PRIOR-DESCRIPTION     PIC X(200).
+           05  WS-PRIOR-OBJECTIVES      PIC X(100).
+           05  WS-PRIOR-WEEK-PLAN OCCURS 15 TIMES
+                                        PIC X(30).
+           05  WS-PRIOR-PREREQ-COUNT    PIC 9.
+           05  WS-PRIOR-PREREQUISITES OCCURS 5 TIMES
+                                        PIC X(6).
+           05  WS-PRIOR-STATUS          PIC X(1).
+           05  WS-PRIOR-CLASSROOM       PIC X(10).
+           05  WS-PRIOR-DAY-OF-WEEK     PIC X(1).
+           05  WS-PRIOR-PERIOD          PIC 9(1).
+           05  WS-PRIOR-MAX-CAPACITY    PIC 9(3).
+           05  WS-PRIOR-ACADEMIC-YEAR   PIC 9(4).
+           05  WS-PRIOR-EFFECTIVE-DATE  PIC 9(8).
+           05  WS-PRIOR-CO-TEACHER-COUNT PIC 9.
+           05  WS-PRIOR-CO-TEACHERS OCCURS 4 TIMES
+                                        PIC X(5).
+
+       01  WS-NEXT-REVISION-NO      PIC 9(4) VALUE 0.
+       01  WS-HIST-INDEX            PIC 9 VALUE 0.
+
+       01  WS-PREREQ-INDEX          PIC 9 VALUE 0.
+       01  WS-CO-TEACHER-INDEX      PIC 9 VALUE 0.
+       01  WS-STATUS-OPTION         PIC 9 VALUE 0.
+           88  WS-VALID-STATUS-OPTION VALUE 1 THRU 3.
+       01  WS-STATUS-LABEL          PIC X(10) VALUE SPACES.
+
       * Messages
        01  WS-MESSAGES.
            05  WS-MSG-ERR-UPDATE    PIC X(50) VALUE
@@ -58,6 +174,16 @@
                "ERROR: FILE NOT FOUND".
            05  WS-MSG-CONTINUE      PIC X(30) VALUE
                "CONTINUE? (Y/N): ".
+           05  WS-MSG-DEPT-INVALID  PIC X(50) VALUE
+               "ERROR: DEPARTMENT CODE NOT FOUND".
+           05  WS-MSG-TEA-INVALID   PIC X(50) VALUE
+               "ERROR: TEACHER ID NOT FOUND".
+           05  WS-MSG-PREREQ-INVALID PIC X(50) VALUE
+               "ERROR: PREREQUISITE COURSE ID NOT FOUND".
+           05  WS-MSG-CO-TEA-INVALID PIC X(50) VALUE
+               "ERROR: CO-TEACHER ID NOT FOUND OR INACTIVE".
+           05  WS-MSG-SCHED-CONFLICT PIC X(50) VALUE
+               "ERROR: CLASSROOM OR TEACHER SCHEDULE CONFLICT".
 
        SCREEN SECTION.
        01  SEARCH-SCREEN.
@@ -83,9 +209,15 @@
            05  LINE 11 COL 01      VALUE "6. DESCRIPTION".
            05  LINE 12 COL 01      VALUE "7. OBJECTIVES".
            05  LINE 13 COL 01      VALUE "8. WEEK PLAN".
-           05  LINE 14 COL 01      VALUE "9. SAVE AND EXIT".
-           05  LINE 16 COL 01      VALUE "SELECT (1-9): ".
-           05  LINE 16 COL 15      PIC 9     USING WS-UPDATE-OPTION.
+           05  LINE 14 COL 01      VALUE "9. PREREQUISITES".
+           05  LINE 15 COL 01      VALUE "10. STATUS".
+           05  LINE 16 COL 01      VALUE "11. CLASSROOM/SCHEDULE".
+           05  LINE 17 COL 01      VALUE "12. ENROLLMENT CAPACITY".
+           05  LINE 18 COL 01      VALUE "13. ACADEMIC YEAR/EFFECTIVE DATE".
+           05  LINE 19 COL 01      VALUE "14. CO-TEACHERS (TEAM TEACHING)".
+           05  LINE 20 COL 01      VALUE "99. SAVE AND EXIT".
+           05  LINE 21 COL 01      VALUE "SELECT (1-14, 99): ".
+           05  LINE 21 COL 21      PIC 99    USING WS-UPDATE-OPTION.
 
        01  UPDATE-COURSE-NAME-SCREEN.
            05  BLANK SCREEN.
@@ -182,6 +314,92 @@
            05  LINE 20 COL 01      VALUE "WEEK 15: ".
            05  LINE 20 COL 10      PIC X(30) USING SYL-WEEK-PLAN(15).
 
+       01  UPDATE-PREREQ-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE 01 COL 01      VALUE "UPDATE PREREQUISITES".
+           05  LINE 02 COL 01      VALUE "COURSE ID: ".
+           05  LINE 02 COL 15      PIC X(6)  FROM  SYL-COURSE-ID.
+           05  LINE 04 COL 01      VALUE "PREREQUISITE COUNT (0-5): ".
+           05  LINE 04 COL 30      PIC 9     USING SYL-PREREQ-COUNT.
+           05  LINE 06 COL 01      VALUE "PREREQUISITE 1: ".
+           05  LINE 06 COL 20      PIC X(6)  USING SYL-PREREQUISITES(1).
+           05  LINE 07 COL 01      VALUE "PREREQUISITE 2: ".
+           05  LINE 07 COL 20      PIC X(6)  USING SYL-PREREQUISITES(2).
+           05  LINE 08 COL 01      VALUE "PREREQUISITE 3: ".
+           05  LINE 08 COL 20      PIC X(6)  USING SYL-PREREQUISITES(3).
+           05  LINE 09 COL 01      VALUE "PREREQUISITE 4: ".
+           05  LINE 09 COL 20      PIC X(6)  USING SYL-PREREQUISITES(4).
+           05  LINE 10 COL 01      VALUE "PREREQUISITE 5: ".
+           05  LINE 10 COL 20      PIC X(6)  USING SYL-PREREQUISITES(5).
+
+       01  UPDATE-STATUS-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE 01 COL 01      VALUE "UPDATE STATUS".
+           05  LINE 02 COL 01      VALUE "COURSE ID: ".
+           05  LINE 02 COL 15      PIC X(6)  FROM  SYL-COURSE-ID.
+           05  LINE 04 COL 01      VALUE "CURRENT STATUS: ".
+           05  LINE 04 COL 20      PIC X(10) FROM  WS-STATUS-LABEL.
+           05  LINE 06 COL 01      VALUE "1:DRAFT 2:APPROVED 3:PUBLISHED".
+           05  LINE 07 COL 01      VALUE "NEW STATUS: ".
+           05  LINE 07 COL 15      PIC 9     USING WS-STATUS-OPTION.
+
+       01  UPDATE-SCHEDULE-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE 01 COL 01      VALUE "UPDATE CLASSROOM/SCHEDULE".
+           05  LINE 02 COL 01      VALUE "COURSE ID: ".
+           05  LINE 02 COL 15      PIC X(6)  FROM  SYL-COURSE-ID.
+           05  LINE 04 COL 01      VALUE "CURRENT CLASSROOM: ".
+           05  LINE 04 COL 20      PIC X(10) FROM  SYL-CLASSROOM.
+           05  LINE 05 COL 01      VALUE "NEW CLASSROOM: ".
+           05  LINE 05 COL 20      PIC X(10) USING SYL-CLASSROOM.
+           05  LINE 07 COL 01      VALUE "CURRENT DAY(1=MON...7=SUN): ".
+           05  LINE 07 COL 30      PIC X(1)  FROM  SYL-DAY-OF-WEEK.
+           05  LINE 08 COL 01      VALUE "NEW DAY(1-7): ".
+           05  LINE 08 COL 15      PIC X(1)  USING SYL-DAY-OF-WEEK.
+           05  LINE 10 COL 01      VALUE "CURRENT PERIOD(1-9): ".
+           05  LINE 10 COL 25      PIC 9     FROM  SYL-PERIOD.
+           05  LINE 11 COL 01      VALUE "NEW PERIOD(1-9): ".
+           05  LINE 11 COL 20      PIC 9     USING SYL-PERIOD.
+
+       01  UPDATE-CAPACITY-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE 01 COL 01      VALUE "UPDATE ENROLLMENT CAPACITY".
+           05  LINE 03 COL 01      VALUE "CURRENT CAPACITY: ".
+           05  LINE 03 COL 20      PIC 9(3)  FROM  SYL-MAX-CAPACITY.
+           05  LINE 05 COL 01      VALUE "NEW CAPACITY: ".
+           05  LINE 05 COL 20      PIC 9(3)  USING SYL-MAX-CAPACITY.
+
+       01  UPDATE-TERM-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE 01 COL 01      VALUE
+               "UPDATE ACADEMIC YEAR/EFFECTIVE DATE".
+           05  LINE 03 COL 01      VALUE "CURRENT YEAR(YYYY): ".
+           05  LINE 03 COL 22      PIC 9(4)  FROM  SYL-ACADEMIC-YEAR.
+           05  LINE 04 COL 01      VALUE "NEW YEAR(YYYY): ".
+           05  LINE 04 COL 18      PIC 9(4)  USING SYL-ACADEMIC-YEAR.
+           05  LINE 06 COL 01      VALUE "CURRENT EFFECTIVE DATE: ".
+           05  LINE 06 COL 26      PIC 9(8)  FROM  SYL-EFFECTIVE-DATE.
+           05  LINE 07 COL 01      VALUE "NEW EFFECTIVE DATE(YYYYMMDD): ".
+           05  LINE 07 COL 32      PIC 9(8)  USING SYL-EFFECTIVE-DATE.
+
+       01  UPDATE-CO-TEACHERS-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE 01 COL 01      VALUE "UPDATE CO-TEACHERS (TEAM TEACHING)".
+           05  LINE 02 COL 01      VALUE "COURSE ID: ".
+           05  LINE 02 COL 15      PIC X(6)  FROM  SYL-COURSE-ID.
+           05  LINE 02 COL 25      VALUE "LEAD TEACHER: ".
+           05  LINE 02 COL 40      PIC X(5)  FROM  SYL-TEACHER-ID.
+           05  LINE 04 COL 01      VALUE "CO-TEACHER COUNT (0-4): ".
+           05  LINE 04 COL 28      PIC 9     USING SYL-CO-TEACHER-COUNT.
+           05  LINE 06 COL 01      VALUE "CO-TEACHER 1: ".
+           05  LINE 06 COL 20      PIC X(5)  USING SYL-CO-TEACHERS(1).
+           05  LINE 07 COL 01      VALUE "CO-TEACHER 2: ".
+           05  LINE 07 COL 20      PIC X(5)  USING SYL-CO-TEACHERS(2).
+           05  LINE 08 COL 01      VALUE "CO-TEACHER 3: ".
+           05  LINE 08 COL 20      PIC X(5)  USING SYL-CO-TEACHERS(3).
+           05  LINE 09 COL 01      VALUE "CO-TEACHER 4: ".
+           05  LINE 09 COL 20      PIC X(5)  USING SYL-CO-TEACHERS(4).
+
        PROCEDURE DIVISION.
       * メインプロセス
        MAIN-PROCESS SECTION.
@@ -217,18 +435,46 @@
                DISPLAY WS-MSG-NOT-FOUND
                MOVE "N" TO WS-CONTINUE-FLAG
            END-IF
+
+           OPEN INPUT DEPARTMENT-FILE
+           IF WS-DEPT-NOT-FOUND
+               OPEN OUTPUT DEPARTMENT-FILE
+               CLOSE DEPARTMENT-FILE
+               OPEN INPUT DEPARTMENT-FILE
+           END-IF
+
+           OPEN INPUT TEACHER-FILE
+           IF WS-TEA-NOT-FOUND
+               OPEN OUTPUT TEACHER-FILE
+               CLOSE TEACHER-FILE
+               OPEN INPUT TEACHER-FILE
+           END-IF
+
+           OPEN I-O SYLLABUS-HISTORY-FILE
+           IF WS-HIST-NOT-FOUND
+               OPEN OUTPUT SYLLABUS-HISTORY-FILE
+               CLOSE SYLLABUS-HISTORY-FILE
+               OPEN I-O SYLLABUS-HISTORY-FILE
+           END-IF
            .
 
        CLOSE-FILE SECTION.
            CLOSE SYLLABUS-FILE
+           CLOSE DEPARTMENT-FILE
+           CLOSE TEACHER-FILE
+           CLOSE SYLLABUS-HISTORY-FILE
            .
 
       * データ処理
        PROCESS-UPDATE SECTION.
            PERFORM SEARCH-SYLLABUS
            IF WS-FILE-SUCCESS
+               PERFORM CAPTURE-PRIOR-VERSION
                PERFORM UPDATE-SYLLABUS-LOOP
                PERFORM REWRITE-SYLLABUS-RECORD
+               IF WS-FILE-SUCCESS
+                   PERFORM ARCHIVE-PRIOR-VERSION
+               END-IF
            END-IF
            .
 
@@ -245,9 +491,128 @@
            END-READ
            .
 
+      * 更新前の内容を退避（変更前の版として履歴に残すため、
+      * 画面での変更が加わる前にレコードの内容を保存しておく）
+       CAPTURE-PRIOR-VERSION SECTION.
+           MOVE SYL-COURSE-ID       TO WS-PRIOR-COURSE-ID
+           MOVE SYL-COURSE-NAME     TO WS-PRIOR-COURSE-NAME
+           MOVE SYL-COURSE-NAME-EN  TO WS-PRIOR-COURSE-NAME-EN
+           MOVE SYL-DEPARTMENT-ID   TO WS-PRIOR-DEPARTMENT-ID
+           MOVE SYL-TEACHER-ID      TO WS-PRIOR-TEACHER-ID
+           MOVE SYL-SEMESTER        TO WS-PRIOR-SEMESTER
+           MOVE SYL-CREDITS         TO WS-PRIOR-CREDITS
+           MOVE SYL-DESCRIPTION     TO WS-PRIOR-DESCRIPTION
+           MOVE SYL-OBJECTIVES      TO WS-PRIOR-OBJECTIVES
+           MOVE SYL-WEEK-PLAN (1)   TO WS-PRIOR-WEEK-PLAN (1)
+           MOVE SYL-WEEK-PLAN (2)   TO WS-PRIOR-WEEK-PLAN (2)
+           MOVE SYL-WEEK-PLAN (3)   TO WS-PRIOR-WEEK-PLAN (3)
+           MOVE SYL-WEEK-PLAN (4)   TO WS-PRIOR-WEEK-PLAN (4)
+           MOVE SYL-WEEK-PLAN (5)   TO WS-PRIOR-WEEK-PLAN (5)
+           MOVE SYL-WEEK-PLAN (6)   TO WS-PRIOR-WEEK-PLAN (6)
+           MOVE SYL-WEEK-PLAN (7)   TO WS-PRIOR-WEEK-PLAN (7)
+           MOVE SYL-WEEK-PLAN (8)   TO WS-PRIOR-WEEK-PLAN (8)
+           MOVE SYL-WEEK-PLAN (9)   TO WS-PRIOR-WEEK-PLAN (9)
+           MOVE SYL-WEEK-PLAN (10)  TO WS-PRIOR-WEEK-PLAN (10)
+           MOVE SYL-WEEK-PLAN (11)  TO WS-PRIOR-WEEK-PLAN (11)
+           MOVE SYL-WEEK-PLAN (12)  TO WS-PRIOR-WEEK-PLAN (12)
+           MOVE SYL-WEEK-PLAN (13)  TO WS-PRIOR-WEEK-PLAN (13)
+           MOVE SYL-WEEK-PLAN (14)  TO WS-PRIOR-WEEK-PLAN (14)
+           MOVE SYL-WEEK-PLAN (15)  TO WS-PRIOR-WEEK-PLAN (15)
+           MOVE SYL-PREREQ-COUNT    TO WS-PRIOR-PREREQ-COUNT
+           MOVE SYL-PREREQUISITES (1) TO WS-PRIOR-PREREQUISITES (1)
+           MOVE SYL-PREREQUISITES (2) TO WS-PRIOR-PREREQUISITES (2)
+           MOVE SYL-PREREQUISITES (3) TO WS-PRIOR-PREREQUISITES (3)
+           MOVE SYL-PREREQUISITES (4) TO WS-PRIOR-PREREQUISITES (4)
+           MOVE SYL-PREREQUISITES (5) TO WS-PRIOR-PREREQUISITES (5)
+           MOVE SYL-STATUS          TO WS-PRIOR-STATUS
+           MOVE SYL-CLASSROOM       TO WS-PRIOR-CLASSROOM
+           MOVE SYL-DAY-OF-WEEK     TO WS-PRIOR-DAY-OF-WEEK
+           MOVE SYL-PERIOD          TO WS-PRIOR-PERIOD
+           MOVE SYL-MAX-CAPACITY    TO WS-PRIOR-MAX-CAPACITY
+           MOVE SYL-ACADEMIC-YEAR   TO WS-PRIOR-ACADEMIC-YEAR
+           MOVE SYL-EFFECTIVE-DATE  TO WS-PRIOR-EFFECTIVE-DATE
+           MOVE SYL-CO-TEACHER-COUNT TO WS-PRIOR-CO-TEACHER-COUNT
+           MOVE SYL-CO-TEACHERS (1) TO WS-PRIOR-CO-TEACHERS (1)
+           MOVE SYL-CO-TEACHERS (2) TO WS-PRIOR-CO-TEACHERS (2)
+           MOVE SYL-CO-TEACHERS (3) TO WS-PRIOR-CO-TEACHERS (3)
+           MOVE SYL-CO-TEACHERS (4) TO WS-PRIOR-CO-TEACHERS (4)
+           .
+
+      * 更新前の版を履歴ファイルへ書き込み（版番号は科目ごとに
+      * 既存の最大値+1を採番する）
+       ARCHIVE-PRIOR-VERSION SECTION.
+           PERFORM DETERMINE-NEXT-REVISION
+
+           MOVE WS-PRIOR-COURSE-ID      TO HIS-COURSE-ID
+           MOVE WS-NEXT-REVISION-NO     TO HIS-REVISION-NO
+           MOVE WS-PRIOR-COURSE-NAME    TO HIS-COURSE-NAME
+           MOVE WS-PRIOR-COURSE-NAME-EN TO HIS-COURSE-NAME-EN
+           MOVE WS-PRIOR-DEPARTMENT-ID  TO HIS-DEPARTMENT-ID
+           MOVE WS-PRIOR-TEACHER-ID     TO HIS-TEACHER-ID
+           MOVE WS-PRIOR-SEMESTER       TO HIS-SEMESTER
+           MOVE WS-PRIOR-CREDITS        TO HIS-CREDITS
+           MOVE WS-PRIOR-DESCRIPTION    TO HIS-DESCRIPTION
+           MOVE WS-PRIOR-OBJECTIVES     TO HIS-OBJECTIVES
+           PERFORM VARYING WS-HIST-INDEX FROM 1 BY 1
+                   UNTIL WS-HIST-INDEX > 15
+               MOVE WS-PRIOR-WEEK-PLAN (WS-HIST-INDEX)
+                   TO HIS-WEEK-PLAN (WS-HIST-INDEX)
+           END-PERFORM
+           MOVE WS-PRIOR-PREREQ-COUNT   TO HIS-PREREQ-COUNT
+           PERFORM VARYING WS-HIST-INDEX FROM 1 BY 1
+                   UNTIL WS-HIST-INDEX > 5
+               MOVE WS-PRIOR-PREREQUISITES (WS-HIST-INDEX)
+                   TO HIS-PREREQUISITES (WS-HIST-INDEX)
+           END-PERFORM
+           MOVE WS-PRIOR-STATUS         TO HIS-STATUS
+           MOVE WS-PRIOR-CLASSROOM      TO HIS-CLASSROOM
+           MOVE WS-PRIOR-DAY-OF-WEEK    TO HIS-DAY-OF-WEEK
+           MOVE WS-PRIOR-PERIOD         TO HIS-PERIOD
+           MOVE WS-PRIOR-MAX-CAPACITY   TO HIS-MAX-CAPACITY
+           MOVE WS-PRIOR-ACADEMIC-YEAR  TO HIS-ACADEMIC-YEAR
+           MOVE WS-PRIOR-EFFECTIVE-DATE TO HIS-EFFECTIVE-DATE
+           MOVE WS-PRIOR-CO-TEACHER-COUNT TO HIS-CO-TEACHER-COUNT
+           MOVE WS-PRIOR-CO-TEACHERS (1) TO HIS-CO-TEACHERS (1)
+           MOVE WS-PRIOR-CO-TEACHERS (2) TO HIS-CO-TEACHERS (2)
+           MOVE WS-PRIOR-CO-TEACHERS (3) TO HIS-CO-TEACHERS (3)
+           MOVE WS-PRIOR-CO-TEACHERS (4) TO HIS-CO-TEACHERS (4)
+           MOVE FUNCTION CURRENT-DATE(1:8) TO HIS-REVISION-DATE
+
+           WRITE SYLLABUS-HISTORY-REC
+               INVALID KEY
+                   DISPLAY "ERROR: UNABLE TO SAVE PRIOR VERSION"
+           END-WRITE
+           .
+
+      * 科目コードに対する既存の最大版番号を検索し、次の番号を求める
+       DETERMINE-NEXT-REVISION SECTION.
+           MOVE ZERO TO WS-NEXT-REVISION-NO
+           MOVE WS-PRIOR-COURSE-ID TO HIS-COURSE-ID
+           MOVE 9999 TO HIS-REVISION-NO
+           START SYLLABUS-HISTORY-FILE KEY IS NOT GREATER THAN HIS-KEY
+               INVALID KEY
+                   MOVE "10" TO WS-HIST-STATUS
+           END-START
+
+           IF WS-HIST-SUCCESS
+               READ SYLLABUS-HISTORY-FILE PREVIOUS
+                   AT END
+                       MOVE "10" TO WS-HIST-STATUS
+               END-READ
+               IF WS-HIST-SUCCESS
+                   IF HIS-COURSE-ID = WS-PRIOR-COURSE-ID
+                       MOVE HIS-REVISION-NO TO WS-NEXT-REVISION-NO
+                   END-IF
+               END-IF
+           END-IF
+
+           ADD 1 TO WS-NEXT-REVISION-NO
+           MOVE "00" TO WS-HIST-STATUS
+           .
+
        UPDATE-SYLLABUS-LOOP SECTION.
            MOVE 0 TO WS-UPDATE-OPTION
-           PERFORM WITH TEST AFTER UNTIL WS-UPDATE-OPTION = 9
+           PERFORM WITH TEST AFTER UNTIL WS-UPDATE-OPTION = 99
                DISPLAY UPDATE-MENU-SCREEN
                ACCEPT UPDATE-MENU-SCREEN
                EVALUATE WS-UPDATE-OPTION
@@ -259,7 +624,13 @@
                    WHEN 6  PERFORM UPDATE-DESCRIPTION
                    WHEN 7  PERFORM UPDATE-OBJECTIVES
                    WHEN 8  PERFORM UPDATE-WEEK-PLAN
-                   WHEN 9  CONTINUE
+                   WHEN 9  PERFORM UPDATE-PREREQUISITES
+                   WHEN 10 PERFORM UPDATE-STATUS
+                   WHEN 11 PERFORM UPDATE-SCHEDULE
+                   WHEN 12 PERFORM UPDATE-CAPACITY
+                   WHEN 13 PERFORM UPDATE-TERM
+                   WHEN 14 PERFORM UPDATE-CO-TEACHERS
+                   WHEN 99 CONTINUE
                    WHEN OTHER
                        DISPLAY "INVALID SELECTION"
                        MOVE 0 TO WS-UPDATE-OPTION
@@ -274,13 +645,53 @@
            .
 
        UPDATE-DEPARTMENT SECTION.
-           DISPLAY UPDATE-DEPARTMENT-SCREEN
-           ACCEPT UPDATE-DEPARTMENT-SCREEN
+           MOVE "N" TO WS-VALID-FLAG
+           PERFORM WITH TEST AFTER UNTIL WS-DATA-VALID
+               DISPLAY UPDATE-DEPARTMENT-SCREEN
+               ACCEPT UPDATE-DEPARTMENT-SCREEN
+               PERFORM VALIDATE-DEPARTMENT
+               IF WS-DATA-INVALID
+                   DISPLAY WS-MSG-DEPT-INVALID
+               END-IF
+           END-PERFORM
            .
 
        UPDATE-TEACHER SECTION.
-           DISPLAY UPDATE-TEACHER-SCREEN
-           ACCEPT UPDATE-TEACHER-SCREEN
+           MOVE "N" TO WS-VALID-FLAG
+           PERFORM WITH TEST AFTER UNTIL WS-DATA-VALID
+               DISPLAY UPDATE-TEACHER-SCREEN
+               ACCEPT UPDATE-TEACHER-SCREEN
+               PERFORM VALIDATE-TEACHER
+               IF WS-DATA-INVALID
+                   DISPLAY WS-MSG-TEA-INVALID
+               END-IF
+           END-PERFORM
+           .
+
+       VALIDATE-DEPARTMENT SECTION.
+           MOVE "Y" TO WS-VALID-FLAG
+           MOVE SYL-DEPARTMENT-ID TO DEP-ID
+           READ DEPARTMENT-FILE
+               INVALID KEY
+                   MOVE "N" TO WS-VALID-FLAG
+               NOT INVALID KEY
+                   IF NOT DEP-ACTIVE
+                       MOVE "N" TO WS-VALID-FLAG
+                   END-IF
+           END-READ
+           .
+
+       VALIDATE-TEACHER SECTION.
+           MOVE "Y" TO WS-VALID-FLAG
+           MOVE SYL-TEACHER-ID TO TEA-ID
+           READ TEACHER-FILE
+               INVALID KEY
+                   MOVE "N" TO WS-VALID-FLAG
+               NOT INVALID KEY
+                   IF NOT TEA-ACTIVE
+                       MOVE "N" TO WS-VALID-FLAG
+                   END-IF
+           END-READ
            .
 
        UPDATE-SEMESTER SECTION.
@@ -308,6 +719,266 @@
            ACCEPT UPDATE-WEEK-PLAN-SCREEN
            .
 
+       UPDATE-PREREQUISITES SECTION.
+           MOVE "N" TO WS-VALID-FLAG
+           PERFORM WITH TEST AFTER UNTIL WS-DATA-VALID
+               DISPLAY UPDATE-PREREQ-SCREEN
+               ACCEPT UPDATE-PREREQ-SCREEN
+               PERFORM SAVE-SYLLABUS-RECORD
+               PERFORM VALIDATE-PREREQUISITES
+               PERFORM RESTORE-SYLLABUS-RECORD
+               IF WS-DATA-INVALID
+                   DISPLAY WS-MSG-PREREQ-INVALID
+               END-IF
+           END-PERFORM
+           .
+
+       SAVE-SYLLABUS-RECORD SECTION.
+           MOVE SYL-COURSE-ID       TO WS-SAVED-COURSE-ID
+           MOVE SYL-COURSE-NAME     TO WS-SAVED-COURSE-NAME
+           MOVE SYL-COURSE-NAME-EN  TO WS-SAVED-COURSE-NAME-EN
+           MOVE SYL-DEPARTMENT-ID   TO WS-SAVED-DEPARTMENT-ID
+           MOVE SYL-TEACHER-ID      TO WS-SAVED-TEACHER-ID
+           MOVE SYL-SEMESTER        TO WS-SAVED-SEMESTER
+           MOVE SYL-CREDITS         TO WS-SAVED-CREDITS
+           MOVE SYL-DESCRIPTION     TO WS-SAVED-DESCRIPTION
+           MOVE SYL-OBJECTIVES      TO WS-SAVED-OBJECTIVES
+           MOVE SYL-PREREQ-COUNT    TO WS-SAVED-PREREQ-COUNT
+           MOVE SYL-STATUS          TO WS-SAVED-STATUS
+           MOVE SYL-CLASSROOM       TO WS-SAVED-CLASSROOM
+           MOVE SYL-DAY-OF-WEEK     TO WS-SAVED-DAY-OF-WEEK
+           MOVE SYL-PERIOD          TO WS-SAVED-PERIOD
+           MOVE SYL-MAX-CAPACITY    TO WS-SAVED-MAX-CAPACITY
+           MOVE SYL-ACADEMIC-YEAR   TO WS-SAVED-ACADEMIC-YEAR
+           MOVE SYL-EFFECTIVE-DATE  TO WS-SAVED-EFFECTIVE-DATE
+           MOVE SYL-CO-TEACHER-COUNT TO WS-SAVED-CO-TEACHER-COUNT
+           PERFORM VARYING WS-PREREQ-INDEX FROM 1 BY 1
+                   UNTIL WS-PREREQ-INDEX > 15
+               IF WS-PREREQ-INDEX <= 5
+                   MOVE SYL-PREREQUISITES(WS-PREREQ-INDEX)
+                       TO WS-SAVED-PREREQUISITES(WS-PREREQ-INDEX)
+               END-IF
+               IF WS-PREREQ-INDEX <= 4
+                   MOVE SYL-CO-TEACHERS(WS-PREREQ-INDEX)
+                       TO WS-SAVED-CO-TEACHERS(WS-PREREQ-INDEX)
+               END-IF
+               MOVE SYL-WEEK-PLAN(WS-PREREQ-INDEX)
+                   TO WS-SAVED-WEEK-PLAN(WS-PREREQ-INDEX)
+           END-PERFORM
+           .
+
+       RESTORE-SYLLABUS-RECORD SECTION.
+           MOVE WS-SAVED-COURSE-ID     TO SYL-COURSE-ID
+           MOVE WS-SAVED-COURSE-NAME   TO SYL-COURSE-NAME
+           MOVE WS-SAVED-COURSE-NAME-EN TO SYL-COURSE-NAME-EN
+           MOVE WS-SAVED-DEPARTMENT-ID TO SYL-DEPARTMENT-ID
+           MOVE WS-SAVED-TEACHER-ID    TO SYL-TEACHER-ID
+           MOVE WS-SAVED-SEMESTER      TO SYL-SEMESTER
+           MOVE WS-SAVED-CREDITS       TO SYL-CREDITS
+           MOVE WS-SAVED-DESCRIPTION   TO SYL-DESCRIPTION
+           MOVE WS-SAVED-OBJECTIVES    TO SYL-OBJECTIVES
+           MOVE WS-SAVED-PREREQ-COUNT  TO SYL-PREREQ-COUNT
+           MOVE WS-SAVED-STATUS        TO SYL-STATUS
+           MOVE WS-SAVED-CLASSROOM     TO SYL-CLASSROOM
+           MOVE WS-SAVED-DAY-OF-WEEK   TO SYL-DAY-OF-WEEK
+           MOVE WS-SAVED-PERIOD        TO SYL-PERIOD
+           MOVE WS-SAVED-MAX-CAPACITY  TO SYL-MAX-CAPACITY
+           MOVE WS-SAVED-ACADEMIC-YEAR TO SYL-ACADEMIC-YEAR
+           MOVE WS-SAVED-EFFECTIVE-DATE TO SYL-EFFECTIVE-DATE
+           MOVE WS-SAVED-CO-TEACHER-COUNT TO SYL-CO-TEACHER-COUNT
+           PERFORM VARYING WS-PREREQ-INDEX FROM 1 BY 1
+                   UNTIL WS-PREREQ-INDEX > 15
+               IF WS-PREREQ-INDEX <= 5
+                   MOVE WS-SAVED-PREREQUISITES(WS-PREREQ-INDEX)
+                       TO SYL-PREREQUISITES(WS-PREREQ-INDEX)
+               END-IF
+               IF WS-PREREQ-INDEX <= 4
+                   MOVE WS-SAVED-CO-TEACHERS(WS-PREREQ-INDEX)
+                       TO SYL-CO-TEACHERS(WS-PREREQ-INDEX)
+               END-IF
+               MOVE WS-SAVED-WEEK-PLAN(WS-PREREQ-INDEX)
+                   TO SYL-WEEK-PLAN(WS-PREREQ-INDEX)
+           END-PERFORM
+           .
+
+       VALIDATE-PREREQUISITES SECTION.
+           MOVE "Y" TO WS-VALID-FLAG
+           MOVE 0 TO WS-PREREQ-CREDIT-TOTAL
+
+           PERFORM VARYING WS-PREREQ-INDEX FROM 1 BY 1
+                   UNTIL WS-PREREQ-INDEX > 5
+               IF WS-SAVED-PREREQUISITES(WS-PREREQ-INDEX) NOT = SPACES
+                   MOVE WS-SAVED-PREREQUISITES(WS-PREREQ-INDEX)
+                       TO SYL-COURSE-ID
+                   READ SYLLABUS-FILE
+                       INVALID KEY
+                           MOVE "N" TO WS-VALID-FLAG
+                       NOT INVALID KEY
+                           ADD SYL-CREDITS TO WS-PREREQ-CREDIT-TOTAL
+                   END-READ
+               END-IF
+           END-PERFORM
+
+           MOVE "P" TO WS-FUNCTION-CODE
+           MOVE SPACES TO WS-PARAM-1
+           MOVE WS-SAVED-PREREQ-COUNT TO WS-PREREQ-COUNT-DISP
+           MOVE WS-PREREQ-COUNT-DISP TO WS-PARAM-1(1:4)
+           MOVE SPACES TO WS-PARAM-2
+           MOVE WS-PREREQ-CREDIT-TOTAL TO WS-PARAM-2(1:4)
+
+           CALL "SYLCOM" USING WS-FUNCTION-CODE
+                              WS-PARAM-1
+                              WS-PARAM-2
+                              WS-RESULT
+                              WS-RETURN-CODE
+
+           IF WS-RETURN-CODE = 1
+               DISPLAY WS-RESULT
+               MOVE "N" TO WS-VALID-FLAG
+           END-IF
+           .
+
+       UPDATE-STATUS SECTION.
+           PERFORM SET-STATUS-LABEL
+           MOVE 0 TO WS-STATUS-OPTION
+           DISPLAY UPDATE-STATUS-SCREEN
+           ACCEPT UPDATE-STATUS-SCREEN
+           IF WS-VALID-STATUS-OPTION
+               EVALUATE WS-STATUS-OPTION
+                   WHEN 1
+                       MOVE "D" TO SYL-STATUS
+                   WHEN 2
+                       MOVE "A" TO SYL-STATUS
+                   WHEN 3
+                       MOVE "P" TO SYL-STATUS
+               END-EVALUATE
+           ELSE
+               DISPLAY "INVALID SELECTION"
+           END-IF
+           .
+
+       SET-STATUS-LABEL SECTION.
+           EVALUATE SYL-STATUS
+               WHEN "D"
+                   MOVE "DRAFT" TO WS-STATUS-LABEL
+               WHEN "A"
+                   MOVE "APPROVED" TO WS-STATUS-LABEL
+               WHEN "P"
+                   MOVE "PUBLISHED" TO WS-STATUS-LABEL
+               WHEN OTHER
+                   MOVE "DRAFT" TO WS-STATUS-LABEL
+           END-EVALUATE
+           .
+
+       UPDATE-SCHEDULE SECTION.
+           MOVE "N" TO WS-VALID-FLAG
+           PERFORM WITH TEST AFTER UNTIL WS-DATA-VALID
+               DISPLAY UPDATE-SCHEDULE-SCREEN
+               ACCEPT UPDATE-SCHEDULE-SCREEN
+               PERFORM SAVE-SYLLABUS-RECORD
+               PERFORM VALIDATE-SCHEDULE-CONFLICT
+               PERFORM RESTORE-SYLLABUS-RECORD
+               IF WS-DATA-INVALID
+                   DISPLAY WS-MSG-SCHED-CONFLICT
+               END-IF
+           END-PERFORM
+           .
+
+       UPDATE-CAPACITY SECTION.
+           DISPLAY UPDATE-CAPACITY-SCREEN
+           ACCEPT UPDATE-CAPACITY-SCREEN
+           .
+
+      * 開講年度・発効日の更新（発効日はSYLCOMの日付形式検証を利用）
+       UPDATE-TERM SECTION.
+           DISPLAY UPDATE-TERM-SCREEN
+           ACCEPT UPDATE-TERM-SCREEN
+
+           MOVE "D" TO WS-FUNCTION-CODE
+           MOVE SPACES TO WS-PARAM-1
+           MOVE SYL-EFFECTIVE-DATE TO WS-EFFECTIVE-DATE-DISP
+           MOVE WS-EFFECTIVE-DATE-DISP TO WS-PARAM-1(1:8)
+           MOVE SPACES TO WS-PARAM-2
+
+           CALL "SYLCOM" USING WS-FUNCTION-CODE
+                              WS-PARAM-1
+                              WS-PARAM-2
+                              WS-RESULT
+                              WS-RETURN-CODE
+
+           IF WS-RETURN-CODE = 1
+               DISPLAY WS-RESULT
+               PERFORM UPDATE-TERM
+           END-IF
+           .
+
+       UPDATE-CO-TEACHERS SECTION.
+           MOVE "N" TO WS-VALID-FLAG
+           PERFORM WITH TEST AFTER UNTIL WS-DATA-VALID
+               DISPLAY UPDATE-CO-TEACHERS-SCREEN
+               ACCEPT UPDATE-CO-TEACHERS-SCREEN
+               PERFORM SAVE-SYLLABUS-RECORD
+               PERFORM VALIDATE-CO-TEACHERS
+               PERFORM RESTORE-SYLLABUS-RECORD
+               IF WS-DATA-INVALID
+                   DISPLAY WS-MSG-CO-TEA-INVALID
+               END-IF
+           END-PERFORM
+           .
+
+      * 共同担当教員は教員マスタに登録済みであることを確認する
+       VALIDATE-CO-TEACHERS SECTION.
+           MOVE "Y" TO WS-VALID-FLAG
+
+           PERFORM VARYING WS-CO-TEACHER-INDEX FROM 1 BY 1
+                   UNTIL WS-CO-TEACHER-INDEX > 4
+               IF WS-SAVED-CO-TEACHERS(WS-CO-TEACHER-INDEX) NOT = SPACES
+                   MOVE WS-SAVED-CO-TEACHERS(WS-CO-TEACHER-INDEX)
+                       TO TEA-ID
+                   READ TEACHER-FILE
+                       INVALID KEY
+                           MOVE "N" TO WS-VALID-FLAG
+                       NOT INVALID KEY
+                           IF NOT TEA-ACTIVE
+                               MOVE "N" TO WS-VALID-FLAG
+                           END-IF
+                   END-READ
+               END-IF
+           END-PERFORM
+           .
+
+      * Scans every other syllabus for the same semester and flags a
+      * conflict when the new schedule reuses either the same
+      * classroom or the same teacher at the same day/period.  The
+      * record being updated is excluded from the scan since it is
+      * already on file under its own course ID.
+       VALIDATE-SCHEDULE-CONFLICT SECTION.
+           MOVE "Y" TO WS-VALID-FLAG
+           MOVE "N" TO WS-EOF-FLAG
+           MOVE LOW-VALUES TO SYL-COURSE-ID
+           START SYLLABUS-FILE KEY >= SYL-COURSE-ID
+               INVALID KEY
+                   MOVE "Y" TO WS-EOF-FLAG
+           END-START
+
+           PERFORM UNTIL WS-EOF
+               READ SYLLABUS-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-EOF-FLAG
+                   NOT AT END
+                       IF SYL-COURSE-ID NOT = WS-SAVED-COURSE-ID
+                           AND SYL-SEMESTER = WS-SAVED-SEMESTER
+                           AND SYL-DAY-OF-WEEK = WS-SAVED-DAY-OF-WEEK
+                           AND SYL-PERIOD = WS-SAVED-PERIOD
+                           AND (SYL-CLASSROOM = WS-SAVED-CLASSROOM
+                             OR SYL-TEACHER-ID = WS-SAVED-TEACHER-ID)
+                           MOVE "N" TO WS-VALID-FLAG
+                           MOVE "Y" TO WS-EOF-FLAG
+                       END-IF
+               END-READ
+           END-PERFORM
+           .
+
        REWRITE-SYLLABUS-RECORD SECTION.
            REWRITE SYLLABUS-FILE-REC
                INVALID KEY
