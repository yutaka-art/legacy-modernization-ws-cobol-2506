@@ -0,0 +1,291 @@
+******************************************************************
+      * シラバス管理システム - 学生マスタ管理プログラム
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STUREG.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  GNUCOBOL.
+       OBJECT-COMPUTER.  GNUCOBOL.
+       SPECIAL-NAMES.
+           CONSOLE IS CRT.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-FILE
+               ASSIGN TO "student.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS STU-ID
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT DEPARTMENT-FILE
+               ASSIGN TO "department.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS DEP-ID
+               FILE STATUS IS WS-DEPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY STUFILE.
+
+       FD  DEPARTMENT-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY DEPFILE.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS           PIC XX VALUE "00".
+           88  WS-FILE-SUCCESS      VALUE "00".
+           88  WS-FILE-NOT-FOUND    VALUE "23".
+           88  WS-FILE-DUP          VALUE "22".
+           88  WS-FILE-EOF          VALUE "10".
+
+       01  WS-DEPT-STATUS           PIC XX VALUE "00".
+           88  WS-DEPT-SUCCESS       VALUE "00".
+           88  WS-DEPT-NOT-FOUND     VALUE "23".
+
+       01  WS-VALID-FLAG            PIC X VALUE "Y".
+           88  WS-DATA-VALID         VALUE "Y".
+           88  WS-DATA-INVALID       VALUE "N".
+
+       01  WS-CONTINUE-FLAG         PIC X VALUE "Y".
+           88  WS-CONTINUE          VALUE "Y", "y".
+           88  WS-EXIT              VALUE "N", "n".
+
+       01  WS-CHOICE                PIC 9 VALUE 0.
+           88  WS-VALID-CHOICE      VALUE 1 THRU 5.
+
+       01  WS-SEARCH-ID             PIC X(7) VALUE SPACES.
+
+       COPY LIBERROR.
+
+       SCREEN SECTION.
+       01  STUDENT-MENU-SCREEN.
+           05  LINE 2 COL 1         VALUE "学生マスタメニュー".
+           05  LINE 4 COL 1         VALUE "1. 学生登録".
+           05  LINE 5 COL 1         VALUE "2. 学生照会".
+           05  LINE 6 COL 1         VALUE "3. 学生修正".
+           05  LINE 7 COL 1         VALUE "4. 学生削除".
+           05  LINE 8 COL 1         VALUE "5. 学生一覧".
+           05  LINE 9 COL 1         VALUE "9. 戻る".
+           05  LINE 11 COL 1        VALUE "選択: ".
+           05  LINE 11 COL 8        PIC 9 USING WS-CHOICE.
+
+       01  STUDENT-INPUT-SCREEN.
+           05  LINE 2 COL 1         VALUE "学生登録".
+           05  LINE 4 COL 1         VALUE "学籍番号: ".
+           05  LINE 4 COL 13        PIC X(7) USING STU-ID.
+           05  LINE 5 COL 1         VALUE "姓: ".
+           05  LINE 5 COL 9         PIC X(20) USING STU-LAST-NAME.
+           05  LINE 6 COL 1         VALUE "名: ".
+           05  LINE 6 COL 9         PIC X(20) USING STU-FIRST-NAME.
+           05  LINE 7 COL 1         VALUE "学科コード: ".
+           05  LINE 7 COL 13        PIC X(4) USING STU-DEPARTMENT-ID.
+           05  LINE 8 COL 1         VALUE "学年: ".
+           05  LINE 8 COL 9         PIC 9 USING STU-YEAR.
+           05  LINE 9 COL 1         VALUE "メール: ".
+           05  LINE 9 COL 9         PIC X(30) USING STU-EMAIL.
+
+       01  STUDENT-SEARCH-SCREEN.
+           05  LINE 2 COL 1         VALUE "学生検索".
+           05  LINE 4 COL 1         VALUE "学籍番号: ".
+           05  LINE 4 COL 13        PIC X(7) USING WS-SEARCH-ID.
+
+       01  STUDENT-DISPLAY-SCREEN.
+           05  LINE 2 COL 1         VALUE "学生情報".
+           05  LINE 4 COL 1         VALUE "学籍番号: ".
+           05  LINE 4 COL 13        PIC X(7) FROM STU-ID.
+           05  LINE 5 COL 1         VALUE "姓: ".
+           05  LINE 5 COL 9         PIC X(20) FROM STU-LAST-NAME.
+           05  LINE 6 COL 1         VALUE "名: ".
+           05  LINE 6 COL 9         PIC X(20) FROM STU-FIRST-NAME.
+           05  LINE 7 COL 1         VALUE "学科コード: ".
+           05  LINE 7 COL 13        PIC X(4) FROM STU-DEPARTMENT-ID.
+           05  LINE 8 COL 1         VALUE "学年: ".
+           05  LINE 8 COL 9         PIC 9 FROM STU-YEAR.
+           05  LINE 9 COL 1         VALUE "メール: ".
+           05  LINE 9 COL 9         PIC X(30) FROM STU-EMAIL.
+           05  LINE 10 COL 1        VALUE "状態: ".
+           05  LINE 10 COL 7        PIC X(1) FROM STU-STATUS.
+
+       01  STUDENT-LIST-HEADER.
+           05  BLANK SCREEN.
+           05  LINE 1 COL 1         VALUE "学生一覧".
+           05  LINE 2 COL 1         VALUE
+               "========================================".
+           05  LINE 3 COL 1         VALUE "学籍番号 氏名                 学科  状態".
+           05  LINE 4 COL 1         VALUE
+               "========================================".
+
+       01  CONTINUE-SCREEN.
+           05  LINE 14 COL 1        VALUE "続行しますか？ (Y/N): ".
+           05  LINE 14 COL 25       PIC X USING WS-CONTINUE-FLAG.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS SECTION.
+           PERFORM OPEN-FILE
+           PERFORM UNTIL WS-EXIT
+               PERFORM DISPLAY-MENU
+               PERFORM PROCESS-CHOICE
+               IF NOT WS-EXIT
+                   PERFORM CHECK-CONTINUE
+               END-IF
+           END-PERFORM
+           PERFORM CLOSE-FILE
+           GOBACK.
+
+       OPEN-FILE SECTION.
+           OPEN I-O STUDENT-FILE
+           IF WS-FILE-NOT-FOUND
+               OPEN OUTPUT STUDENT-FILE
+               CLOSE STUDENT-FILE
+               OPEN I-O STUDENT-FILE
+           END-IF
+
+           OPEN INPUT DEPARTMENT-FILE
+           IF WS-DEPT-NOT-FOUND
+               OPEN OUTPUT DEPARTMENT-FILE
+               CLOSE DEPARTMENT-FILE
+               OPEN INPUT DEPARTMENT-FILE
+           END-IF.
+
+       CLOSE-FILE SECTION.
+           CLOSE STUDENT-FILE
+           CLOSE DEPARTMENT-FILE.
+
+       DISPLAY-MENU SECTION.
+           DISPLAY STUDENT-MENU-SCREEN
+           ACCEPT STUDENT-MENU-SCREEN.
+
+       PROCESS-CHOICE SECTION.
+           EVALUATE WS-CHOICE
+               WHEN 1
+                   PERFORM REGISTER-STUDENT
+               WHEN 2
+                   PERFORM SEARCH-STUDENT
+               WHEN 3
+                   PERFORM UPDATE-STUDENT
+               WHEN 4
+                   PERFORM DELETE-STUDENT
+               WHEN 5
+                   PERFORM LIST-STUDENTS
+               WHEN 9
+                   MOVE "N" TO WS-CONTINUE-FLAG
+               WHEN OTHER
+                   DISPLAY MSG-INVALID-INPUT
+           END-EVALUATE.
+
+       REGISTER-STUDENT SECTION.
+           INITIALIZE STUDENT-RECORD
+           MOVE "N" TO WS-VALID-FLAG
+           PERFORM WITH TEST AFTER UNTIL WS-DATA-VALID
+               DISPLAY STUDENT-INPUT-SCREEN
+               ACCEPT STUDENT-INPUT-SCREEN
+               PERFORM VALIDATE-DEPARTMENT
+               IF WS-DATA-INVALID
+                   DISPLAY "エラー: 学科コードが未登録です。"
+               END-IF
+           END-PERFORM
+           MOVE "A" TO STU-STATUS
+           WRITE STUDENT-RECORD
+               INVALID KEY
+                   DISPLAY MSG-DUPLICATE-KEY
+               NOT INVALID KEY
+                   DISPLAY "学生を登録しました。"
+           END-WRITE.
+
+       VALIDATE-DEPARTMENT SECTION.
+           MOVE "Y" TO WS-VALID-FLAG
+           MOVE STU-DEPARTMENT-ID TO DEP-ID
+           READ DEPARTMENT-FILE
+               INVALID KEY
+                   MOVE "N" TO WS-VALID-FLAG
+               NOT INVALID KEY
+                   IF NOT DEP-ACTIVE
+                       MOVE "N" TO WS-VALID-FLAG
+                   END-IF
+           END-READ.
+
+       SEARCH-STUDENT SECTION.
+           DISPLAY STUDENT-SEARCH-SCREEN
+           ACCEPT STUDENT-SEARCH-SCREEN
+           MOVE WS-SEARCH-ID TO STU-ID
+           READ STUDENT-FILE
+               INVALID KEY
+                   DISPLAY MSG-RECORD-NOT-FOUND
+               NOT INVALID KEY
+                   DISPLAY STUDENT-DISPLAY-SCREEN
+           END-READ.
+
+       UPDATE-STUDENT SECTION.
+           DISPLAY STUDENT-SEARCH-SCREEN
+           ACCEPT STUDENT-SEARCH-SCREEN
+           MOVE WS-SEARCH-ID TO STU-ID
+           READ STUDENT-FILE
+               INVALID KEY
+                   DISPLAY MSG-RECORD-NOT-FOUND
+               NOT INVALID KEY
+                   MOVE "N" TO WS-VALID-FLAG
+                   PERFORM WITH TEST AFTER UNTIL WS-DATA-VALID
+                       DISPLAY STUDENT-INPUT-SCREEN
+                       ACCEPT STUDENT-INPUT-SCREEN
+                       PERFORM VALIDATE-DEPARTMENT
+                       IF WS-DATA-INVALID
+                           DISPLAY "エラー: 学科コードが未登録です。"
+                       END-IF
+                   END-PERFORM
+                   REWRITE STUDENT-RECORD
+                       INVALID KEY
+                           DISPLAY MSG-FILE-WRITE
+                       NOT INVALID KEY
+                           DISPLAY "学生情報を更新しました。"
+                   END-REWRITE
+           END-READ.
+
+       DELETE-STUDENT SECTION.
+           DISPLAY STUDENT-SEARCH-SCREEN
+           ACCEPT STUDENT-SEARCH-SCREEN
+           MOVE WS-SEARCH-ID TO STU-ID
+           READ STUDENT-FILE
+               INVALID KEY
+                   DISPLAY MSG-RECORD-NOT-FOUND
+               NOT INVALID KEY
+                   DISPLAY STUDENT-DISPLAY-SCREEN
+                   DISPLAY "この学生を削除しますか？ (Y/N): "
+                   ACCEPT WS-CONTINUE-FLAG
+                   IF WS-CONTINUE
+                       DELETE STUDENT-FILE
+                           INVALID KEY
+                               DISPLAY MSG-FILE-WRITE
+                           NOT INVALID KEY
+                               DISPLAY "学生を削除しました。"
+                       END-DELETE
+                   END-IF
+           END-READ.
+
+       LIST-STUDENTS SECTION.
+           DISPLAY STUDENT-LIST-HEADER
+           MOVE LOW-VALUES TO STU-ID
+           START STUDENT-FILE KEY >= STU-ID
+               INVALID KEY
+                   CONTINUE
+           END-START
+           PERFORM UNTIL WS-FILE-EOF
+               READ STUDENT-FILE NEXT
+                   AT END
+                       MOVE "10" TO WS-FILE-STATUS
+                   NOT AT END
+                       DISPLAY STU-ID SPACE STU-LAST-NAME
+                           STU-FIRST-NAME SPACE STU-DEPARTMENT-ID
+                           SPACE SPACE STU-STATUS
+               END-READ
+           END-PERFORM
+           MOVE "00" TO WS-FILE-STATUS.
+
+       CHECK-CONTINUE SECTION.
+           DISPLAY CONTINUE-SCREEN
+           ACCEPT CONTINUE-SCREEN.
