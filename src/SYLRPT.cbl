@@ -45,6 +45,7 @@
        01 WS-REPORT-OPTION        PIC 9 VALUE 0.
        01 WS-DEPARTMENT-FILTER    PIC X(4) VALUE SPACES.
        01 WS-TEACHER-FILTER       PIC X(5) VALUE SPACES.
+       01 WS-SEMESTER-FILTER      PIC X(2) VALUE SPACES.
 
        01 WS-REPORT-HEADERS.
           05 WS-REPORT-TITLE        PIC X(50).
@@ -104,15 +105,31 @@
           05 WS-DATE-MONTH         PIC 9(2).
           05 WS-DATE-DAY           PIC 9(2).
 
+       01 WS-SCREEN-LABELS.
+          05 WS-LBL-OPT-TITLE      PIC X(30).
+          05 WS-LBL-OPT-PROMPT     PIC X(35).
+          05 WS-LBL-OPT-1          PIC X(30).
+          05 WS-LBL-OPT-2          PIC X(35).
+          05 WS-LBL-OPT-3          PIC X(30).
+          05 WS-LBL-OPT-4          PIC X(30).
+          05 WS-LBL-OPT-SELECT     PIC X(15).
+          05 WS-LBL-ALL-TITLE      PIC X(20).
+          05 WS-LBL-DEPT-TITLE     PIC X(20).
+          05 WS-LBL-TEACHER-TITLE  PIC X(20).
+          05 WS-LBL-SEMESTER-TITLE PIC X(20).
+
+       COPY SYLLANG.
+
        SCREEN SECTION.
        01 REPORT-OPTION-SCREEN.
            05 BLANK SCREEN.
-           05 LINE 1 COLUMN 1 VALUE "レポート生成".
-           05 LINE 3 COLUMN 1 VALUE "レポートの種類を選択してください:".
-           05 LINE 5 COLUMN 1 VALUE "1. 全シラバスレポート".
-           05 LINE 6 COLUMN 1 VALUE "2. 学部学科別シラバスレポート".
-           05 LINE 7 COLUMN 1 VALUE "3. 教員別シラバスレポート".
-           05 LINE 9 COLUMN 1 VALUE "選択 (1-3): ".
+           05 LINE 1 COLUMN 1 PIC X(30) FROM WS-LBL-OPT-TITLE.
+           05 LINE 3 COLUMN 1 PIC X(35) FROM WS-LBL-OPT-PROMPT.
+           05 LINE 5 COLUMN 1 PIC X(30) FROM WS-LBL-OPT-1.
+           05 LINE 6 COLUMN 1 PIC X(35) FROM WS-LBL-OPT-2.
+           05 LINE 7 COLUMN 1 PIC X(30) FROM WS-LBL-OPT-3.
+           05 LINE 8 COLUMN 1 PIC X(30) FROM WS-LBL-OPT-4.
+           05 LINE 9 COLUMN 1 PIC X(15) FROM WS-LBL-OPT-SELECT.
            05 LINE 9 COLUMN 15 PIC 9 USING WS-REPORT-OPTION.
 
        01 DEPARTMENT-FILTER-SCREEN.
@@ -127,9 +144,17 @@
            05 LINE 3 COLUMN 1 VALUE "教員IDを入力してください: ".
            05 LINE 3 COLUMN 30 PIC X(5) USING WS-TEACHER-FILTER.
 
+       01 SEMESTER-FILTER-SCREEN.
+           05 BLANK SCREEN.
+           05 LINE 1 COLUMN 1 VALUE "学期別レポート".
+           05 LINE 3 COLUMN 1 VALUE "学期を入力してください(例:01): ".
+           05 LINE 3 COLUMN 35 PIC X(2) USING WS-SEMESTER-FILTER.
+
        PROCEDURE DIVISION.
        MAIN-PROCESS.
            PERFORM OPEN-FILES.
+           PERFORM SELECT-LANGUAGE.
+           PERFORM SET-SCREEN-LABELS.
            IF WS-FILE-SUCCESS AND WS-REPORT-SUCCESS
                PERFORM GET-REPORT-OPTIONS
                PERFORM GENERATE-REPORT-HEADER
@@ -167,25 +192,67 @@
                CLOSE REPORT-FILE
            END-IF.
 
+       SELECT-LANGUAGE.
+           DISPLAY "言語を選択してください / Select language"
+           DISPLAY "1. 日本語   2. English"
+           MOVE 1 TO WS-LANG-CHOICE
+           ACCEPT WS-LANG-CHOICE
+           IF WS-LANG-CHOICE = 2
+               MOVE "E" TO WS-LANG-CODE
+           ELSE
+               MOVE "J" TO WS-LANG-CODE
+           END-IF.
+
+       SET-SCREEN-LABELS.
+           IF WS-LANG-ENGLISH
+               MOVE "Generate Report"          TO WS-LBL-OPT-TITLE
+               MOVE "Select report type:"      TO WS-LBL-OPT-PROMPT
+               MOVE "1. All Syllabi Report"    TO WS-LBL-OPT-1
+               MOVE "2. Report by Department"  TO WS-LBL-OPT-2
+               MOVE "3. Report by Teacher"     TO WS-LBL-OPT-3
+               MOVE "4. Report by Semester"    TO WS-LBL-OPT-4
+               MOVE "Select (1-4): "           TO WS-LBL-OPT-SELECT
+               MOVE "All Syllabi Report"       TO WS-LBL-ALL-TITLE
+               MOVE "Report by Department: "   TO WS-LBL-DEPT-TITLE
+               MOVE "Report by Teacher: "      TO WS-LBL-TEACHER-TITLE
+               MOVE "Report by Semester: "     TO WS-LBL-SEMESTER-TITLE
+           ELSE
+               MOVE "レポート生成"                     TO WS-LBL-OPT-TITLE
+               MOVE "レポートの種類を選択してください:" TO WS-LBL-OPT-PROMPT
+               MOVE "1. 全シラバスレポート"             TO WS-LBL-OPT-1
+               MOVE "2. 学部学科別シラバスレポート"     TO WS-LBL-OPT-2
+               MOVE "3. 教員別シラバスレポート"         TO WS-LBL-OPT-3
+               MOVE "4. 学期別シラバスレポート"         TO WS-LBL-OPT-4
+               MOVE "選択 (1-4): "                     TO WS-LBL-OPT-SELECT
+               MOVE "全シラバスレポート"                TO WS-LBL-ALL-TITLE
+               MOVE "学部学科別レポート: "              TO WS-LBL-DEPT-TITLE
+               MOVE "教員別レポート: "                  TO WS-LBL-TEACHER-TITLE
+               MOVE "学期別レポート: "                  TO WS-LBL-SEMESTER-TITLE
+           END-IF.
+
        GET-REPORT-OPTIONS.
            DISPLAY REPORT-OPTION-SCREEN.
            ACCEPT REPORT-OPTION-SCREEN.
 
            EVALUATE WS-REPORT-OPTION
                WHEN 1
-                   MOVE "全シラバスレポート" TO WS-REPORT-TITLE
+                   MOVE WS-LBL-ALL-TITLE TO WS-REPORT-TITLE
                WHEN 2
                    PERFORM GET-DEPARTMENT-FILTER
-                   STRING "学部学科別レポート: " WS-DEPARTMENT-FILTER
+                   STRING WS-LBL-DEPT-TITLE WS-DEPARTMENT-FILTER
                        DELIMITED BY SIZE INTO WS-REPORT-TITLE
                WHEN 3
                    PERFORM GET-TEACHER-FILTER
-                   STRING "教員別レポート: " WS-TEACHER-FILTER
+                   STRING WS-LBL-TEACHER-TITLE WS-TEACHER-FILTER
+                       DELIMITED BY SIZE INTO WS-REPORT-TITLE
+               WHEN 4
+                   PERFORM GET-SEMESTER-FILTER
+                   STRING WS-LBL-SEMESTER-TITLE WS-SEMESTER-FILTER
                        DELIMITED BY SIZE INTO WS-REPORT-TITLE
                WHEN OTHER
                    DISPLAY "無効な選択です。全シラバスレポートを生成します。"
                    MOVE 1 TO WS-REPORT-OPTION
-                   MOVE "全シラバスレポート" TO WS-REPORT-TITLE
+                   MOVE WS-LBL-ALL-TITLE TO WS-REPORT-TITLE
            END-EVALUATE.
 
        GET-DEPARTMENT-FILTER.
@@ -196,6 +263,10 @@
            DISPLAY TEACHER-FILTER-SCREEN.
            ACCEPT TEACHER-FILTER-SCREEN.
 
+       GET-SEMESTER-FILTER.
+           DISPLAY SEMESTER-FILTER-SCREEN.
+           ACCEPT SEMESTER-FILTER-SCREEN.
+
        GENERATE-REPORT-HEADER.
            MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATE-WORK.
            STRING WS-DATE-YEAR "-" WS-DATE-MONTH "-" WS-DATE-DAY
@@ -277,6 +348,12 @@
                    ELSE
                        MOVE "N" TO WS-CONTINUE-FLAG
                    END-IF
+               WHEN 4
+                   IF SYL-SEMESTER = WS-SEMESTER-FILTER
+                       MOVE "Y" TO WS-CONTINUE-FLAG
+                   ELSE
+                       MOVE "N" TO WS-CONTINUE-FLAG
+                   END-IF
            END-EVALUATE.
 
            IF WS-CONTINUE
@@ -286,6 +363,12 @@
            END-IF.
 
        NEW-PAGE.
+           MOVE SPACES TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE "-- 続く --" TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
            ADD 1 TO WS-PAGE-NUMBER.
            MOVE WS-PAGE-NUMBER TO WS-PAGE-OUT.
 
@@ -322,6 +405,11 @@
                DELIMITED BY SIZE INTO REPORT-RECORD.
            WRITE REPORT-RECORD.
 
+           MOVE SPACES TO REPORT-RECORD.
+           STRING "総ページ数: " WS-PAGE-NUMBER
+               DELIMITED BY SIZE INTO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
            MOVE WS-SEPARATOR-LINE TO REPORT-RECORD.
            WRITE REPORT-RECORD.
 
