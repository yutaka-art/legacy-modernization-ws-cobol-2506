@@ -0,0 +1,287 @@
+      ******************************************************************
+      * シラバス管理システム - 前提科目整合性チェックレポート
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SYLPRV.
+       AUTHOR. SHINYAY.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SYLLABUS-FILE
+               ASSIGN TO "syllabus.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SYL-COURSE-ID
+               FILE STATUS IS WS-SYL-STATUS.
+
+           SELECT REPORT-FILE
+               ASSIGN TO "syllabus_prereq_report.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD SYLLABUS-FILE.
+           COPY "SYLFILE.cpy".
+
+       FD REPORT-FILE.
+       01 REPORT-RECORD            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-SYL-STATUS            PIC XX VALUE "00".
+          88 WS-SYL-SUCCESS        VALUE "00".
+          88 WS-SYL-EOF            VALUE "10".
+
+       01 WS-REPORT-STATUS         PIC XX VALUE "00".
+          88 WS-REPORT-SUCCESS     VALUE "00".
+          88 WS-REPORT-ERROR       VALUE "35".
+
+       01 WS-BROKEN-COUNT          PIC 9(05) VALUE ZERO.
+       01 WS-TOTAL-SCANNED         PIC 9(05) VALUE ZERO.
+       01 WS-PREREQ-INDEX          PIC 9 VALUE ZERO.
+       01 WS-COURSE-INDEX          PIC 9(05) VALUE ZERO.
+       01 WS-FOUND-FLAG            PIC X VALUE "N".
+          88 WS-FOUND              VALUE "Y".
+
+      * 既存の科目コード一覧を保持し、前提科目コードの存在確認に使う
+       01 WS-COURSE-TABLE.
+          05 WS-COURSE-ENTRY OCCURS 9999 TIMES
+                                        PIC X(6).
+       01 WS-COURSE-COUNT          PIC 9(05) VALUE ZERO.
+
+       01 WS-REPORT-HEADERS.
+          05 WS-CURRENT-DATE         PIC X(10).
+          05 WS-PAGE-NUMBER          PIC 999 VALUE 1.
+
+       01 WS-REPORT-LINES.
+          05 WS-HEADER-LINE-1.
+             10 FILLER               PIC X(30) VALUE "シラバス管理システム".
+             10 FILLER               PIC X(10) VALUE SPACES.
+             10 FILLER               PIC X(10) VALUE "日付: ".
+             10 WS-DATE-OUT          PIC X(10).
+             10 FILLER               PIC X(05) VALUE SPACES.
+             10 FILLER               PIC X(12) VALUE "ページ:".
+             10 WS-PAGE-OUT          PIC ZZ9.
+
+          05 WS-HEADER-LINE-2.
+             10 FILLER               PIC X(54) VALUE
+                "前提科目整合性チェックレポート".
+
+          05 WS-HEADER-LINE-3.
+             10 FILLER               PIC X(80) VALUE ALL "=".
+
+          05 WS-HEADER-LINE-4.
+             10 FILLER               PIC X(15) VALUE "科目コード".
+             10 FILLER               PIC X(02) VALUE SPACES.
+             10 FILLER               PIC X(30) VALUE "科目名".
+             10 FILLER               PIC X(02) VALUE SPACES.
+             10 FILLER               PIC X(25) VALUE "不整合内容".
+
+          05 WS-DETAIL-LINE.
+             10 WS-DET-COURSE-ID     PIC X(17).
+             10 WS-DET-COURSE-NAME   PIC X(32).
+             10 WS-DET-PROBLEM       PIC X(31).
+
+          05 WS-SEPARATOR-LINE       PIC X(80) VALUE ALL "-".
+
+       01 WS-COUNTERS.
+          05 WS-LINE-COUNT         PIC 99 VALUE 0.
+          05 WS-RECORDS-PER-PAGE   PIC 99 VALUE 40.
+          05 WS-TOTAL-RECORDS      PIC 999 VALUE 0.
+
+       01 WS-DATE-WORK.
+          05 WS-DATE-YEAR          PIC 9(4).
+          05 WS-DATE-MONTH         PIC 9(2).
+          05 WS-DATE-DAY           PIC 9(2).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           PERFORM OPEN-FILES.
+           IF WS-SYL-SUCCESS AND WS-REPORT-SUCCESS
+               PERFORM GENERATE-REPORT-HEADER
+               PERFORM LOAD-COURSE-TABLE
+               PERFORM CHECK-PREREQUISITE-CHAINS
+               PERFORM GENERATE-REPORT-FOOTER
+               DISPLAY "レポートが正常に生成されました。"
+               DISPLAY "ファイル名: syllabus_prereq_report.txt"
+           ELSE
+               IF NOT WS-SYL-SUCCESS
+                   DISPLAY "エラー: シラバスファイルが見つかりません。"
+               ELSE
+                   DISPLAY "エラー: レポートファイルを作成できません。"
+               END-IF
+           END-IF.
+
+           PERFORM CLOSE-FILES.
+           GOBACK.
+
+       OPEN-FILES.
+           OPEN INPUT SYLLABUS-FILE.
+           IF WS-SYL-SUCCESS
+               OPEN OUTPUT REPORT-FILE
+           END-IF.
+
+       CLOSE-FILES.
+           CLOSE SYLLABUS-FILE.
+           IF WS-REPORT-SUCCESS
+               CLOSE REPORT-FILE
+           END-IF.
+
+      * 既存の全科目コードをメモリ上の表に読み込む
+       LOAD-COURSE-TABLE.
+           MOVE LOW-VALUES TO SYL-COURSE-ID.
+           START SYLLABUS-FILE KEY >= SYL-COURSE-ID
+               INVALID KEY
+                   MOVE "10" TO WS-SYL-STATUS
+           END-START.
+
+           PERFORM UNTIL WS-SYL-EOF
+               READ SYLLABUS-FILE NEXT RECORD
+                   AT END
+                       MOVE "10" TO WS-SYL-STATUS
+                   NOT AT END
+                       ADD 1 TO WS-COURSE-COUNT
+                       MOVE SYL-COURSE-ID
+                           TO WS-COURSE-ENTRY(WS-COURSE-COUNT)
+               END-READ
+           END-PERFORM.
+
+           MOVE "00" TO WS-SYL-STATUS.
+
+      * シラバスを全件走査し、前提科目コードがシラバスファイル上に
+      * まだ存在するかどうかを検証する。登録・修正時の検証は
+      * 入力時点でしか働かないため、前提科目が後から削除されると
+      * 参照が残ったままになる。このレポートはその状態を検出する
+       CHECK-PREREQUISITE-CHAINS.
+           MOVE LOW-VALUES TO SYL-COURSE-ID.
+           START SYLLABUS-FILE KEY >= SYL-COURSE-ID
+               INVALID KEY
+                   MOVE "10" TO WS-SYL-STATUS
+           END-START.
+
+           PERFORM UNTIL WS-SYL-EOF
+               READ SYLLABUS-FILE NEXT RECORD
+                   AT END
+                       MOVE "10" TO WS-SYL-STATUS
+                   NOT AT END
+                       ADD 1 TO WS-TOTAL-SCANNED
+                       PERFORM CHECK-ONE-SYLLABUS-RECORD
+               END-READ
+           END-PERFORM.
+
+           MOVE "00" TO WS-SYL-STATUS.
+
+       CHECK-ONE-SYLLABUS-RECORD.
+           PERFORM VARYING WS-PREREQ-INDEX FROM 1 BY 1
+                   UNTIL WS-PREREQ-INDEX > SYL-PREREQ-COUNT
+               IF SYL-PREREQUISITES(WS-PREREQ-INDEX) NOT = SPACES
+                   PERFORM SEARCH-COURSE-TABLE
+                   IF NOT WS-FOUND
+                       ADD 1 TO WS-BROKEN-COUNT
+                       PERFORM WRITE-BROKEN-PREREQ-LINE
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       SEARCH-COURSE-TABLE.
+           MOVE "N" TO WS-FOUND-FLAG
+           PERFORM VARYING WS-COURSE-INDEX FROM 1 BY 1
+                   UNTIL WS-COURSE-INDEX > WS-COURSE-COUNT
+               IF WS-COURSE-ENTRY(WS-COURSE-INDEX) =
+                       SYL-PREREQUISITES(WS-PREREQ-INDEX)
+                   MOVE "Y" TO WS-FOUND-FLAG
+                   MOVE WS-COURSE-COUNT TO WS-COURSE-INDEX
+               END-IF
+           END-PERFORM.
+
+       WRITE-BROKEN-PREREQ-LINE.
+           MOVE SYL-COURSE-ID TO WS-DET-COURSE-ID
+           MOVE SYL-COURSE-NAME TO WS-DET-COURSE-NAME
+           STRING "前提科目が未登録です: "
+                   SYL-PREREQUISITES(WS-PREREQ-INDEX)
+               DELIMITED BY SIZE INTO WS-DET-PROBLEM
+
+           IF WS-LINE-COUNT >= WS-RECORDS-PER-PAGE
+               PERFORM NEW-PAGE
+           END-IF
+
+           MOVE WS-DETAIL-LINE TO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           ADD 1 TO WS-LINE-COUNT
+           ADD 1 TO WS-TOTAL-RECORDS.
+
+       GENERATE-REPORT-HEADER.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATE-WORK.
+           STRING WS-DATE-YEAR "-" WS-DATE-MONTH "-" WS-DATE-DAY
+               DELIMITED BY SIZE INTO WS-DATE-OUT.
+           MOVE WS-PAGE-NUMBER TO WS-PAGE-OUT.
+
+           MOVE WS-HEADER-LINE-1 TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE WS-HEADER-LINE-2 TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE WS-HEADER-LINE-3 TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE WS-HEADER-LINE-4 TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE WS-HEADER-LINE-3 TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE 5 TO WS-LINE-COUNT.
+
+       NEW-PAGE.
+           ADD 1 TO WS-PAGE-NUMBER.
+           MOVE WS-PAGE-NUMBER TO WS-PAGE-OUT.
+
+           MOVE SPACES TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE WS-HEADER-LINE-1 TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE WS-HEADER-LINE-2 TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE WS-HEADER-LINE-3 TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE WS-HEADER-LINE-4 TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE WS-HEADER-LINE-3 TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE 7 TO WS-LINE-COUNT.
+
+       GENERATE-REPORT-FOOTER.
+           MOVE SPACES TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE WS-SEPARATOR-LINE TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE SPACES TO REPORT-RECORD.
+           STRING "走査したシラバス件数: " WS-TOTAL-SCANNED
+               DELIMITED BY SIZE INTO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE SPACES TO REPORT-RECORD.
+           STRING "前提科目不整合件数: " WS-BROKEN-COUNT
+               DELIMITED BY SIZE INTO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE WS-SEPARATOR-LINE TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE SPACES TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE "*** レポート終了 ***" TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
