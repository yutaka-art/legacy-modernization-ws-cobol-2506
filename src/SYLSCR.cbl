@@ -0,0 +1,296 @@
+      ******************************************************************
+      * シラバス管理システム - 時間割重複チェックレポート
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SYLSCR.
+       AUTHOR. SHINYAY.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SYLLABUS-FILE
+               ASSIGN TO "syllabus.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SYL-COURSE-ID
+               FILE STATUS IS WS-SYL-STATUS.
+
+           SELECT REPORT-FILE
+               ASSIGN TO "syllabus_conflict_report.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD SYLLABUS-FILE.
+           COPY "SYLFILE.cpy".
+
+       FD REPORT-FILE.
+       01 REPORT-RECORD            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-SYL-STATUS            PIC XX VALUE "00".
+          88 WS-SYL-SUCCESS        VALUE "00".
+          88 WS-SYL-EOF            VALUE "10".
+
+       01 WS-REPORT-STATUS         PIC XX VALUE "00".
+          88 WS-REPORT-SUCCESS     VALUE "00".
+          88 WS-REPORT-ERROR       VALUE "35".
+
+       01 WS-CONFLICT-COUNT        PIC 9(05) VALUE ZERO.
+       01 WS-TOTAL-SCANNED         PIC 9(05) VALUE ZERO.
+       01 WS-I                     PIC 9(05) VALUE ZERO.
+       01 WS-J                     PIC 9(05) VALUE ZERO.
+
+      * 全科目の学期・曜日・時限・教室・担当教員をメモリ上の表に
+      * 読み込み、総当たりで重複を検出する
+       01 WS-COURSE-TABLE.
+          05 WS-COURSE-ENTRY OCCURS 9999 TIMES.
+             10 WS-ENT-COURSE-ID      PIC X(06).
+             10 WS-ENT-COURSE-NAME    PIC X(30).
+             10 WS-ENT-SEMESTER       PIC X(02).
+             10 WS-ENT-ACADEMIC-YEAR  PIC 9(04).
+             10 WS-ENT-DAY-OF-WEEK    PIC X(01).
+             10 WS-ENT-PERIOD         PIC 9(01).
+             10 WS-ENT-CLASSROOM      PIC X(10).
+             10 WS-ENT-TEACHER-ID     PIC X(05).
+
+       01 WS-COURSE-COUNT          PIC 9(05) VALUE ZERO.
+
+       01 WS-REPORT-HEADERS.
+          05 WS-CURRENT-DATE         PIC X(10).
+          05 WS-PAGE-NUMBER          PIC 999 VALUE 1.
+
+       01 WS-REPORT-LINES.
+          05 WS-HEADER-LINE-1.
+             10 FILLER               PIC X(30) VALUE "シラバス管理システム".
+             10 FILLER               PIC X(10) VALUE SPACES.
+             10 FILLER               PIC X(10) VALUE "日付: ".
+             10 WS-DATE-OUT          PIC X(10).
+             10 FILLER               PIC X(05) VALUE SPACES.
+             10 FILLER               PIC X(12) VALUE "ページ:".
+             10 WS-PAGE-OUT          PIC ZZ9.
+
+          05 WS-HEADER-LINE-2.
+             10 FILLER               PIC X(54) VALUE
+                "時間割重複チェックレポート".
+
+          05 WS-HEADER-LINE-3.
+             10 FILLER               PIC X(80) VALUE ALL "=".
+
+          05 WS-HEADER-LINE-4.
+             10 FILLER               PIC X(15) VALUE "科目コード".
+             10 FILLER               PIC X(02) VALUE SPACES.
+             10 FILLER               PIC X(30) VALUE "科目名".
+             10 FILLER               PIC X(02) VALUE SPACES.
+             10 FILLER               PIC X(25) VALUE "不整合内容".
+
+          05 WS-DETAIL-LINE.
+             10 WS-DET-COURSE-ID     PIC X(17).
+             10 WS-DET-COURSE-NAME   PIC X(32).
+             10 WS-DET-PROBLEM       PIC X(31).
+
+          05 WS-SEPARATOR-LINE       PIC X(80) VALUE ALL "-".
+
+       01 WS-COUNTERS.
+          05 WS-LINE-COUNT         PIC 99 VALUE 0.
+          05 WS-RECORDS-PER-PAGE   PIC 99 VALUE 40.
+          05 WS-TOTAL-RECORDS      PIC 999 VALUE 0.
+
+       01 WS-DATE-WORK.
+          05 WS-DATE-YEAR          PIC 9(4).
+          05 WS-DATE-MONTH         PIC 9(2).
+          05 WS-DATE-DAY           PIC 9(2).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           PERFORM OPEN-FILES.
+           IF WS-SYL-SUCCESS AND WS-REPORT-SUCCESS
+               PERFORM GENERATE-REPORT-HEADER
+               PERFORM LOAD-COURSE-TABLE
+               PERFORM CHECK-SCHEDULE-CONFLICTS
+               PERFORM GENERATE-REPORT-FOOTER
+               DISPLAY "レポートが正常に生成されました。"
+               DISPLAY "ファイル名: syllabus_conflict_report.txt"
+           ELSE
+               IF NOT WS-SYL-SUCCESS
+                   DISPLAY "エラー: シラバスファイルが見つかりません。"
+               ELSE
+                   DISPLAY "エラー: レポートファイルを作成できません。"
+               END-IF
+           END-IF.
+
+           PERFORM CLOSE-FILES.
+           GOBACK.
+
+       OPEN-FILES.
+           OPEN INPUT SYLLABUS-FILE.
+           IF WS-SYL-SUCCESS
+               OPEN OUTPUT REPORT-FILE
+           END-IF.
+
+       CLOSE-FILES.
+           CLOSE SYLLABUS-FILE.
+           IF WS-REPORT-SUCCESS
+               CLOSE REPORT-FILE
+           END-IF.
+
+       LOAD-COURSE-TABLE.
+           MOVE LOW-VALUES TO SYL-COURSE-ID.
+           START SYLLABUS-FILE KEY >= SYL-COURSE-ID
+               INVALID KEY
+                   MOVE "10" TO WS-SYL-STATUS
+           END-START.
+
+           PERFORM UNTIL WS-SYL-EOF
+               READ SYLLABUS-FILE NEXT RECORD
+                   AT END
+                       MOVE "10" TO WS-SYL-STATUS
+                   NOT AT END
+                       ADD 1 TO WS-TOTAL-SCANNED
+                       ADD 1 TO WS-COURSE-COUNT
+                       MOVE SYL-COURSE-ID
+                           TO WS-ENT-COURSE-ID(WS-COURSE-COUNT)
+                       MOVE SYL-COURSE-NAME
+                           TO WS-ENT-COURSE-NAME(WS-COURSE-COUNT)
+                       MOVE SYL-SEMESTER
+                           TO WS-ENT-SEMESTER(WS-COURSE-COUNT)
+                       MOVE SYL-ACADEMIC-YEAR
+                           TO WS-ENT-ACADEMIC-YEAR(WS-COURSE-COUNT)
+                       MOVE SYL-DAY-OF-WEEK
+                           TO WS-ENT-DAY-OF-WEEK(WS-COURSE-COUNT)
+                       MOVE SYL-PERIOD
+                           TO WS-ENT-PERIOD(WS-COURSE-COUNT)
+                       MOVE SYL-CLASSROOM
+                           TO WS-ENT-CLASSROOM(WS-COURSE-COUNT)
+                       MOVE SYL-TEACHER-ID
+                           TO WS-ENT-TEACHER-ID(WS-COURSE-COUNT)
+               END-READ
+           END-PERFORM.
+
+           MOVE "00" TO WS-SYL-STATUS.
+
+      * 登録・修正時の重複チェックは新規科目1件のみを既存データと
+      * 比較するため、登録済みどうしの組み合わせは検証されない。
+      * このレポートは全科目を総当たりで比較し、同一年度・学期・
+      * 曜日・時限で教室または教員が重複している組を検出する
+       CHECK-SCHEDULE-CONFLICTS.
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I >= WS-COURSE-COUNT
+               COMPUTE WS-J = WS-I + 1
+               PERFORM VARYING WS-J FROM WS-J BY 1
+                       UNTIL WS-J > WS-COURSE-COUNT
+                   IF WS-ENT-ACADEMIC-YEAR(WS-I) =
+                           WS-ENT-ACADEMIC-YEAR(WS-J)
+                       AND WS-ENT-SEMESTER(WS-I) =
+                           WS-ENT-SEMESTER(WS-J)
+                       AND WS-ENT-DAY-OF-WEEK(WS-I) =
+                           WS-ENT-DAY-OF-WEEK(WS-J)
+                       AND WS-ENT-PERIOD(WS-I) =
+                           WS-ENT-PERIOD(WS-J)
+                       AND (WS-ENT-CLASSROOM(WS-I) =
+                               WS-ENT-CLASSROOM(WS-J)
+                         OR WS-ENT-TEACHER-ID(WS-I) =
+                               WS-ENT-TEACHER-ID(WS-J))
+                       ADD 1 TO WS-CONFLICT-COUNT
+                       PERFORM WRITE-CONFLICT-LINE
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       WRITE-CONFLICT-LINE.
+           MOVE WS-ENT-COURSE-ID(WS-I) TO WS-DET-COURSE-ID
+           MOVE WS-ENT-COURSE-NAME(WS-I) TO WS-DET-COURSE-NAME
+           IF WS-ENT-CLASSROOM(WS-I) = WS-ENT-CLASSROOM(WS-J)
+               STRING "教室重複: " WS-ENT-COURSE-ID(WS-J)
+                       " (" WS-ENT-CLASSROOM(WS-J) ")"
+                   DELIMITED BY SIZE INTO WS-DET-PROBLEM
+           ELSE
+               STRING "教員重複: " WS-ENT-COURSE-ID(WS-J)
+                       " (" WS-ENT-TEACHER-ID(WS-J) ")"
+                   DELIMITED BY SIZE INTO WS-DET-PROBLEM
+           END-IF
+
+           IF WS-LINE-COUNT >= WS-RECORDS-PER-PAGE
+               PERFORM NEW-PAGE
+           END-IF
+
+           MOVE WS-DETAIL-LINE TO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           ADD 1 TO WS-LINE-COUNT
+           ADD 1 TO WS-TOTAL-RECORDS.
+
+       GENERATE-REPORT-HEADER.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATE-WORK.
+           STRING WS-DATE-YEAR "-" WS-DATE-MONTH "-" WS-DATE-DAY
+               DELIMITED BY SIZE INTO WS-DATE-OUT.
+           MOVE WS-PAGE-NUMBER TO WS-PAGE-OUT.
+
+           MOVE WS-HEADER-LINE-1 TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE WS-HEADER-LINE-2 TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE WS-HEADER-LINE-3 TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE WS-HEADER-LINE-4 TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE WS-HEADER-LINE-3 TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE 5 TO WS-LINE-COUNT.
+
+       NEW-PAGE.
+           ADD 1 TO WS-PAGE-NUMBER.
+           MOVE WS-PAGE-NUMBER TO WS-PAGE-OUT.
+
+           MOVE SPACES TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE WS-HEADER-LINE-1 TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE WS-HEADER-LINE-2 TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE WS-HEADER-LINE-3 TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE WS-HEADER-LINE-4 TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE WS-HEADER-LINE-3 TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE 7 TO WS-LINE-COUNT.
+
+       GENERATE-REPORT-FOOTER.
+           MOVE SPACES TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE WS-SEPARATOR-LINE TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE SPACES TO REPORT-RECORD.
+           STRING "走査したシラバス件数: " WS-TOTAL-SCANNED
+               DELIMITED BY SIZE INTO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE SPACES TO REPORT-RECORD.
+           STRING "時間割重複件数: " WS-CONFLICT-COUNT
+               DELIMITED BY SIZE INTO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE WS-SEPARATOR-LINE TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE SPACES TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE "*** レポート終了 ***" TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
