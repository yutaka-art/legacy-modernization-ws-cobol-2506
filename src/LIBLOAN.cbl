@@ -18,6 +18,7 @@
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS BOOK-ID
+               ALTERNATE RECORD KEY IS BOOK-ISBN WITH DUPLICATES
                FILE STATUS IS WS-BOOK-STATUS.
 
            SELECT USER-FILE
@@ -32,8 +33,33 @@
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS LOAN-NO
+               ALTERNATE RECORD KEY IS LOAN-BOOK-ID
+               ALTERNATE RECORD KEY IS LOAN-USER-ID WITH DUPLICATES
                FILE STATUS IS WS-LOAN-STATUS.
 
+           SELECT RESERVE-FILE
+               ASSIGN TO "reservation.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RESV-RESERVE-NO
+               ALTERNATE RECORD KEY IS RESV-BOOK-ID WITH DUPLICATES
+               FILE STATUS IS WS-RESV-STATUS.
+
+           SELECT HOLIDAY-FILE
+               ASSIGN TO "holiday.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS HOLIDAY-DATE
+               FILE STATUS IS WS-HOLIDAY-STATUS.
+
+           SELECT FINE-FILE
+               ASSIGN TO "fine.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FINE-NO
+               ALTERNATE RECORD KEY IS FINE-USER-ID WITH DUPLICATES
+               FILE STATUS IS WS-FINE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  BOOK-FILE
@@ -48,6 +74,18 @@
            LABEL RECORDS ARE STANDARD.
            COPY LOANFILE.
 
+       FD  RESERVE-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY RESVFILE.
+
+       FD  HOLIDAY-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY HOLIDAYFILE.
+
+       FD  FINE-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY FINEFILE.
+
        WORKING-STORAGE SECTION.
        01  WS-BOOK-STATUS           PIC XX VALUE "00".
            88  WS-BOOK-SUCCESS      VALUE "00".
@@ -60,18 +98,73 @@
        01  WS-LOAN-STATUS           PIC XX VALUE "00".
            88  WS-LOAN-SUCCESS      VALUE "00".
 
+       01  WS-RESV-STATUS           PIC XX VALUE "00".
+           88  WS-RESV-SUCCESS      VALUE "00".
+
+       01  WS-HOLIDAY-STATUS        PIC XX VALUE "00".
+           88  WS-HOLIDAY-SUCCESS   VALUE "00".
+           88  WS-HOLIDAY-NOT-FOUND VALUE "23".
+
+       01  WS-FINE-STATUS           PIC XX VALUE "00".
+           88  WS-FINE-SUCCESS      VALUE "00".
+
        01  WS-CONTINUE-FLAG         PIC X VALUE "Y".
            88  WS-CONTINUE          VALUE "Y", "y".
            88  WS-EXIT              VALUE "N", "n".
 
+       01  WS-BOOK-ON-LOAN-FLAG     PIC X VALUE "N".
+           88  WS-BOOK-ON-LOAN      VALUE "Y".
+
+       01  WS-HOLD-MATCH-FLAG       PIC X VALUE "N".
+           88  WS-HOLD-MATCHES-USER VALUE "Y".
+
+       01  WS-MATCHED-RESERVE-NO    PIC 9(10) VALUE ZERO.
+
+       01  WS-HOLD-SCAN-DONE-FLAG   PIC X VALUE "N".
+           88  WS-HOLD-SCAN-DONE    VALUE "Y".
+
+       01  WS-OVERDUE-FLAG          PIC X VALUE "N".
+           88  WS-HAS-OVERDUE       VALUE "Y".
+
+       01  WS-OVERDUE-SCAN-DONE-FLAG PIC X VALUE "N".
+           88  WS-OVERDUE-SCAN-DONE  VALUE "Y".
+
+       01  WS-FINE-FLAG              PIC X VALUE "N".
+           88  WS-HAS-UNPAID-FINE    VALUE "Y".
+
+       01  WS-FINE-SCAN-DONE-FLAG    PIC X VALUE "N".
+           88  WS-FINE-SCAN-DONE     VALUE "Y".
+
+       01  WS-TOTAL-UNPAID-FINE      PIC 9(7)V99 VALUE 0.
+
        01  WS-INPUT-USER-ID         PIC X(08) VALUE SPACES.
        01  WS-INPUT-BOOK-ID         PIC X(10) VALUE SPACES.
        01  WS-CURRENT-DATE          PIC 9(08) VALUE ZERO.
        01  WS-DUE-DATE              PIC 9(08) VALUE ZERO.
        01  WS-NEXT-LOAN-NO          PIC 9(10) VALUE 1.
+       01  WS-AUDIT-KEY              PIC X(10) VALUE SPACES.
+       01  WS-AUDIT-RETURN-CODE      PIC 9 VALUE 0.
+       01  WS-AUDIT-BEFORE           PIC X(20) VALUE SPACES.
+       01  WS-AUDIT-AFTER            PIC X(20) VALUE SPACES.
+       01  WS-NEXT-RESERVE-NO       PIC 9(10) VALUE 1.
+
+       01  WS-LOAN-LIMIT-GENERAL     PIC 9(02) VALUE 5.
+       01  WS-LOAN-LIMIT-STUDENT     PIC 9(02) VALUE 3.
+       01  WS-LOAN-LIMIT-STAFF       PIC 9(02) VALUE 10.
+       01  WS-LOAN-LIMIT             PIC 9(02) VALUE 5.
+
+       01  WS-COPY-SEARCH-ISBN       PIC X(13) VALUE SPACES.
+       01  WS-COPY-SCAN-DONE-FLAG    PIC X VALUE "N".
+           88  WS-COPY-SCAN-DONE     VALUE "Y".
+       01  WS-COPY-TOTAL             PIC 99 VALUE 0.
+       01  WS-COPY-AVAIL             PIC 99 VALUE 0.
+       01  WS-COPY-COUNT-MSG         PIC X(60) VALUE SPACES.
 
        COPY LIBERROR.
 
+       LINKAGE SECTION.
+       01  LS-OPERATOR-ID            PIC X(8).
+
        SCREEN SECTION.
        01  LOAN-INPUT-SCREEN.
            05  LINE 2 COL 1         VALUE "貸出処理".
@@ -90,6 +183,7 @@
            05  LINE 6 COL 10        PIC 9(8) FROM WS-CURRENT-DATE.
            05  LINE 7 COL 1         VALUE "返却期限: ".
            05  LINE 7 COL 12        PIC 9(8) FROM WS-DUE-DATE.
+           05  LINE 8 COL 1         PIC X(60) FROM WS-COPY-COUNT-MSG.
            05  LINE 9 COL 1         VALUE "貸出しますか？ (Y/N): ".
            05  LINE 9 COL 25        PIC X USING WS-CONTINUE-FLAG.
 
@@ -97,7 +191,21 @@
            05  LINE 11 COL 1        VALUE "続行しますか？ (Y/N): ".
            05  LINE 11 COL 25       PIC X USING WS-CONTINUE-FLAG.
 
-       PROCEDURE DIVISION.
+       01  RESERVE-OFFER-SCREEN.
+           05  LINE 9 COL 1         VALUE "この図書は貸出中です。予約しますか？ (Y/N): ".
+           05  LINE 9 COL 40        PIC X USING WS-CONTINUE-FLAG.
+
+       01  RESERVE-DONE-SCREEN.
+           05  LINE 11 COL 1        VALUE "予約番号: ".
+           05  LINE 11 COL 11       PIC 9(10) FROM WS-NEXT-RESERVE-NO.
+           05  LINE 12 COL 1        VALUE "予約を受け付けました。返却され次第ご連絡します。".
+
+       01  FINE-LOOKUP-SCREEN.
+           05  LINE 9 COL 1         VALUE "未払いの延滞金があるため貸出できません。".
+           05  LINE 10 COL 1        VALUE "未払い延滞金合計: ".
+           05  LINE 10 COL 19       PIC ZZZ,ZZ9.99 FROM WS-TOTAL-UNPAID-FINE.
+
+       PROCEDURE DIVISION USING LS-OPERATOR-ID.
        MAIN-PROCESS SECTION.
            PERFORM OPEN-FILES
            PERFORM UNTIL WS-EXIT
@@ -110,29 +218,101 @@
        OPEN-FILES SECTION.
            OPEN I-O BOOK-FILE
            OPEN I-O USER-FILE
-           OPEN I-O LOAN-FILE.
+           OPEN I-O LOAN-FILE
+           OPEN I-O RESERVE-FILE
+           OPEN INPUT HOLIDAY-FILE
+           OPEN INPUT FINE-FILE.
 
        CLOSE-FILES SECTION.
            CLOSE BOOK-FILE
            CLOSE USER-FILE
-           CLOSE LOAN-FILE.
+           CLOSE LOAN-FILE
+           CLOSE RESERVE-FILE
+           CLOSE HOLIDAY-FILE
+           CLOSE FINE-FILE.
 
        PROCESS-LOAN SECTION.
            PERFORM GET-LOAN-INPUT
            PERFORM VALIDATE-USER
            IF WS-USER-SUCCESS
-               PERFORM VALIDATE-BOOK
-               IF WS-BOOK-SUCCESS
-                   PERFORM CHECK-LOAN-LIMIT
-                   IF WS-CONTINUE
-                       PERFORM CONFIRM-LOAN
-                       IF WS-CONTINUE
-                           PERFORM EXECUTE-LOAN
+               PERFORM CHECK-USER-OVERDUE
+               IF WS-HAS-OVERDUE
+                   DISPLAY "延滞中の図書があるため貸出できません。"
+               ELSE
+                   PERFORM CHECK-USER-FINES
+                   IF WS-HAS-UNPAID-FINE
+                       DISPLAY FINE-LOOKUP-SCREEN
+                   ELSE
+                       PERFORM VALIDATE-BOOK
+                       IF WS-BOOK-SUCCESS
+                           PERFORM CHECK-LOAN-LIMIT
+                           IF WS-CONTINUE
+                               PERFORM CONFIRM-LOAN
+                               IF WS-CONTINUE
+                                   PERFORM EXECUTE-LOAN
+                               END-IF
+                           END-IF
+                       ELSE
+                           IF WS-BOOK-ON-LOAN
+                               PERFORM OFFER-RESERVATION
+                           END-IF
                        END-IF
                    END-IF
                END-IF
            END-IF.
 
+       CHECK-USER-OVERDUE SECTION.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE
+           MOVE "N" TO WS-OVERDUE-FLAG
+           MOVE "N" TO WS-OVERDUE-SCAN-DONE-FLAG
+           MOVE WS-INPUT-USER-ID TO LOAN-USER-ID
+           START LOAN-FILE KEY = LOAN-USER-ID
+               INVALID KEY
+                   MOVE "Y" TO WS-OVERDUE-SCAN-DONE-FLAG
+           END-START
+           PERFORM UNTIL WS-HAS-OVERDUE OR WS-OVERDUE-SCAN-DONE
+               READ LOAN-FILE NEXT
+                   AT END
+                       MOVE "Y" TO WS-OVERDUE-SCAN-DONE-FLAG
+                   NOT AT END
+                       IF LOAN-USER-ID NOT = WS-INPUT-USER-ID
+                           MOVE "Y" TO WS-OVERDUE-SCAN-DONE-FLAG
+                       ELSE
+                           IF LOAN-STATUS = "A"
+                           AND WS-CURRENT-DATE > LOAN-DUE-DATE
+                               MOVE "Y" TO WS-OVERDUE-FLAG
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+      * 過去の貸出履歴の中に未払いの延滞金がないか確認する
+       CHECK-USER-FINES SECTION.
+           MOVE "N" TO WS-FINE-FLAG
+           MOVE "N" TO WS-FINE-SCAN-DONE-FLAG
+           MOVE 0 TO WS-TOTAL-UNPAID-FINE
+           MOVE WS-INPUT-USER-ID TO FINE-USER-ID
+           START FINE-FILE KEY = FINE-USER-ID
+               INVALID KEY
+                   MOVE "Y" TO WS-FINE-SCAN-DONE-FLAG
+           END-START
+           PERFORM UNTIL WS-FINE-SCAN-DONE
+               READ FINE-FILE NEXT
+                   AT END
+                       MOVE "Y" TO WS-FINE-SCAN-DONE-FLAG
+                   NOT AT END
+                       IF FINE-USER-ID NOT = WS-INPUT-USER-ID
+                           MOVE "Y" TO WS-FINE-SCAN-DONE-FLAG
+                       ELSE
+                           IF FINE-PAID = "N"
+                               MOVE "Y" TO WS-FINE-FLAG
+                               ADD FINE-AMOUNT TO
+                                   WS-TOTAL-UNPAID-FINE
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+
        GET-LOAN-INPUT SECTION.
            DISPLAY LOAN-INPUT-SCREEN
            ACCEPT LOAN-INPUT-SCREEN.
@@ -152,31 +332,137 @@
 
        VALIDATE-BOOK SECTION.
            MOVE WS-INPUT-BOOK-ID TO BOOK-ID
+           MOVE "N" TO WS-BOOK-ON-LOAN-FLAG
            READ BOOK-FILE
                INVALID KEY
                    DISPLAY MSG-RECORD-NOT-FOUND
                    MOVE "23" TO WS-BOOK-STATUS
                NOT INVALID KEY
-                   IF BOOK-STATUS NOT = "A"
-                       DISPLAY MSG-BOOK-NOT-AVAIL
-                       MOVE "23" TO WS-BOOK-STATUS
-                   END-IF
+                   EVALUATE BOOK-STATUS
+                       WHEN "A"
+                           PERFORM COUNT-AVAILABLE-COPIES
+                       WHEN "H"
+                           PERFORM CHECK-HOLD-FOR-USER
+                           IF NOT WS-HOLD-MATCHES-USER
+                               DISPLAY MSG-BOOK-NOT-AVAIL
+                               MOVE "23" TO WS-BOOK-STATUS
+                           END-IF
+                       WHEN OTHER
+                           DISPLAY MSG-BOOK-NOT-AVAIL
+                           MOVE "23" TO WS-BOOK-STATUS
+                           IF BOOK-STATUS = "B"
+                               MOVE "Y" TO WS-BOOK-ON-LOAN-FLAG
+                           END-IF
+                   END-EVALUATE
            END-READ.
 
+       COUNT-AVAILABLE-COPIES SECTION.
+           MOVE 0 TO WS-COPY-TOTAL
+           MOVE 0 TO WS-COPY-AVAIL
+           MOVE BOOK-ISBN TO WS-COPY-SEARCH-ISBN
+           MOVE WS-INPUT-BOOK-ID TO BOOK-ID
+           MOVE "N" TO WS-COPY-SCAN-DONE-FLAG
+           START BOOK-FILE KEY = BOOK-ISBN
+               INVALID KEY
+                   MOVE "Y" TO WS-COPY-SCAN-DONE-FLAG
+           END-START
+           PERFORM UNTIL WS-COPY-SCAN-DONE
+               READ BOOK-FILE NEXT
+                   AT END
+                       MOVE "Y" TO WS-COPY-SCAN-DONE-FLAG
+                   NOT AT END
+                       IF BOOK-ISBN NOT = WS-COPY-SEARCH-ISBN
+                           MOVE "Y" TO WS-COPY-SCAN-DONE-FLAG
+                       ELSE
+                           ADD 1 TO WS-COPY-TOTAL
+                           IF BOOK-STATUS = "A"
+                               ADD 1 TO WS-COPY-AVAIL
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           MOVE WS-INPUT-BOOK-ID TO BOOK-ID
+           READ BOOK-FILE
+               INVALID KEY
+                   CONTINUE
+           END-READ
+           MOVE SPACES TO WS-COPY-COUNT-MSG
+           STRING "複本: " DELIMITED BY SIZE
+               WS-COPY-AVAIL DELIMITED BY SIZE
+               " / " DELIMITED BY SIZE
+               WS-COPY-TOTAL DELIMITED BY SIZE
+               " 冊 利用可能" DELIMITED BY SIZE
+               INTO WS-COPY-COUNT-MSG
+           END-STRING.
+
+      * この時点では該当予約の有無を確認するのみで、予約を
+      * 「充足済」に確定するのは実際に貸出が成立するEXECUTE-LOAN
+      * の中で行う。ここで確定してしまうと、この後の貸出冊数
+      * 上限チェックや確認画面で貸出が中止された場合に、予約を
+      * 取り戻せなくなってしまう
+       CHECK-HOLD-FOR-USER SECTION.
+           MOVE "N" TO WS-HOLD-MATCH-FLAG
+           MOVE "N" TO WS-HOLD-SCAN-DONE-FLAG
+           MOVE ZERO TO WS-MATCHED-RESERVE-NO
+           MOVE BOOK-ID TO RESV-BOOK-ID
+           START RESERVE-FILE KEY = RESV-BOOK-ID
+               INVALID KEY
+                   MOVE "Y" TO WS-HOLD-SCAN-DONE-FLAG
+           END-START
+           PERFORM UNTIL WS-HOLD-MATCHES-USER OR WS-HOLD-SCAN-DONE
+               READ RESERVE-FILE NEXT
+                   AT END
+                       MOVE "Y" TO WS-HOLD-SCAN-DONE-FLAG
+                   NOT AT END
+                       IF RESV-BOOK-ID NOT = BOOK-ID
+                           MOVE "Y" TO WS-HOLD-SCAN-DONE-FLAG
+                       ELSE
+                           IF RESV-STATUS = "N"
+                           AND RESV-USER-ID = WS-INPUT-USER-ID
+                               MOVE "Y" TO WS-HOLD-MATCH-FLAG
+                               MOVE RESV-RESERVE-NO
+                                   TO WS-MATCHED-RESERVE-NO
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+
        CHECK-LOAN-LIMIT SECTION.
-           IF USER-LOAN-COUNT >= 5
+           PERFORM DETERMINE-LOAN-LIMIT
+           IF USER-LOAN-COUNT >= WS-LOAN-LIMIT
                DISPLAY MSG-LOAN-LIMIT
                MOVE "N" TO WS-CONTINUE-FLAG
            ELSE
                MOVE "Y" TO WS-CONTINUE-FLAG
            END-IF.
 
+       DETERMINE-LOAN-LIMIT SECTION.
+           EVALUATE USER-TYPE
+               WHEN "2"
+                   MOVE WS-LOAN-LIMIT-STUDENT TO WS-LOAN-LIMIT
+               WHEN "3"
+                   MOVE WS-LOAN-LIMIT-STAFF TO WS-LOAN-LIMIT
+               WHEN OTHER
+                   MOVE WS-LOAN-LIMIT-GENERAL TO WS-LOAN-LIMIT
+           END-EVALUATE.
+
        CONFIRM-LOAN SECTION.
            MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE
            COMPUTE WS-DUE-DATE = WS-CURRENT-DATE + 14
+           PERFORM SKIP-HOLIDAYS-FOR-DUE-DATE
            DISPLAY LOAN-CONFIRM-SCREEN
            ACCEPT LOAN-CONFIRM-SCREEN.
 
+       SKIP-HOLIDAYS-FOR-DUE-DATE SECTION.
+           MOVE WS-DUE-DATE TO HOLIDAY-DATE
+           READ HOLIDAY-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   ADD 1 TO WS-DUE-DATE
+                   PERFORM SKIP-HOLIDAYS-FOR-DUE-DATE
+           END-READ.
+
        EXECUTE-LOAN SECTION.
            PERFORM GET-NEXT-LOAN-NUMBER
            
@@ -188,16 +474,43 @@
            MOVE WS-DUE-DATE TO LOAN-DUE-DATE
            MOVE 0 TO LOAN-RETURN-DATE
            MOVE "A" TO LOAN-STATUS
-           
+           MOVE 0 TO LOAN-FINE-AMOUNT
+           MOVE "Y" TO LOAN-FINE-PAID
+
            WRITE LOAN-RECORD
                INVALID KEY
                    DISPLAY MSG-FILE-WRITE
                NOT INVALID KEY
                    PERFORM UPDATE-BOOK-STATUS
                    PERFORM UPDATE-USER-LOAN-COUNT
+                   IF WS-MATCHED-RESERVE-NO NOT = ZERO
+                       PERFORM FULFILL-MATCHED-HOLD
+                   END-IF
                    DISPLAY "貸出処理が完了しました。"
+                   MOVE LOAN-NO TO WS-AUDIT-KEY
+                   MOVE SPACES TO WS-AUDIT-BEFORE
+                   MOVE LOAN-STATUS TO WS-AUDIT-AFTER
+                   CALL "LIBAUDIT" USING "LOAN", WS-AUDIT-KEY, "CREATE",
+                       "LIBLOAN", LS-OPERATOR-ID,
+                       WS-AUDIT-BEFORE, WS-AUDIT-AFTER,
+                       WS-AUDIT-RETURN-CODE
            END-WRITE.
 
+      * 貸出が確定した時点で初めて、対応する予約を「充足済」に
+      * 更新する
+       FULFILL-MATCHED-HOLD SECTION.
+           MOVE WS-MATCHED-RESERVE-NO TO RESV-RESERVE-NO
+           READ RESERVE-FILE
+               INVALID KEY
+                   DISPLAY MSG-FILE-WRITE
+               NOT INVALID KEY
+                   MOVE "F" TO RESV-STATUS
+                   REWRITE RESV-RECORD
+                       INVALID KEY
+                           DISPLAY MSG-FILE-WRITE
+                   END-REWRITE
+           END-READ.
+
        GET-NEXT-LOAN-NUMBER SECTION.
            MOVE 9999999999 TO LOAN-NO
            START LOAN-FILE KEY <= LOAN-NO
@@ -229,3 +542,36 @@
        CHECK-CONTINUE SECTION.
            DISPLAY CONTINUE-SCREEN
            ACCEPT CONTINUE-SCREEN.
+
+       OFFER-RESERVATION SECTION.
+           DISPLAY RESERVE-OFFER-SCREEN
+           ACCEPT RESERVE-OFFER-SCREEN
+           IF WS-CONTINUE
+               PERFORM GET-NEXT-RESERVE-NUMBER
+               INITIALIZE RESV-RECORD
+               MOVE WS-NEXT-RESERVE-NO TO RESV-RESERVE-NO
+               MOVE WS-INPUT-BOOK-ID TO RESV-BOOK-ID
+               MOVE WS-INPUT-USER-ID TO RESV-USER-ID
+               MOVE FUNCTION CURRENT-DATE(1:8) TO RESV-DATE
+               MOVE "W" TO RESV-STATUS
+               WRITE RESV-RECORD
+                   INVALID KEY
+                       DISPLAY MSG-FILE-WRITE
+                   NOT INVALID KEY
+                       DISPLAY RESERVE-DONE-SCREEN
+               END-WRITE
+           END-IF.
+
+       GET-NEXT-RESERVE-NUMBER SECTION.
+           MOVE 9999999999 TO RESV-RESERVE-NO
+           START RESERVE-FILE KEY <= RESV-RESERVE-NO
+               INVALID KEY
+                   MOVE 1 TO WS-NEXT-RESERVE-NO
+               NOT INVALID KEY
+                   READ RESERVE-FILE PREVIOUS
+                       AT END
+                           MOVE 1 TO WS-NEXT-RESERVE-NO
+                       NOT AT END
+                           ADD 1 TO RESV-RESERVE-NO GIVING WS-NEXT-RESERVE-NO
+                   END-READ
+           END-START.
