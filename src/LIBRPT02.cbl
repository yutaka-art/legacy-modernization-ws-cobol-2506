@@ -19,7 +19,7 @@
                FILE STATUS IS WS-LOAN-STATUS.
 
            SELECT REPORT-FILE
-               ASSIGN TO "loan_stats.txt"
+               ASSIGN TO WS-REPORT-FILENAME
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-REPORT-STATUS.
 
@@ -45,6 +45,33 @@
        01  WS-ACTIVE-LOANS          PIC 9(05) VALUE ZERO.
        01  WS-RETURNED-LOANS        PIC 9(05) VALUE ZERO.
        01  WS-CURRENT-DATE          PIC 9(08) VALUE ZERO.
+       01  WS-REPORT-FILENAME       PIC X(40) VALUE SPACES.
+
+       01  WS-MONTH-COUNT           PIC 9(04) VALUE ZERO.
+       01  WS-MONTH-TABLE.
+           05  WS-MONTH-ENTRY OCCURS 999 TIMES.
+               10  WS-ENTRY-YEAR-MONTH PIC 9(06).
+               10  WS-ENTRY-MONTH-LOANS PIC 9(05).
+
+       01  WS-LOAN-YEAR-MONTH       PIC 9(06).
+       01  WS-M                     PIC 9(04) VALUE ZERO.
+       01  WS-N                     PIC 9(04) VALUE ZERO.
+       01  WS-MONTH-TEMP-ENTRY.
+           05  WS-TEMP-YEAR-MONTH   PIC 9(06).
+           05  WS-TEMP-MONTH-LOANS  PIC 9(05).
+
+       01  WS-RETURN-MONTH-COUNT    PIC 9(04) VALUE ZERO.
+       01  WS-RETURN-MONTH-TABLE.
+           05  WS-RETURN-ENTRY OCCURS 999 TIMES.
+               10  WS-RETENTRY-YEAR-MONTH PIC 9(06).
+               10  WS-RETENTRY-MONTH-RETURNS PIC 9(05).
+
+       01  WS-RETURN-YEAR-MONTH     PIC 9(06).
+       01  WS-RETURN-MONTH-TEMP-ENTRY.
+           05  WS-RETTEMP-YEAR-MONTH    PIC 9(06).
+           05  WS-RETTEMP-MONTH-RETURNS PIC 9(05).
+
+       01  WS-SCAN-DONE-FLAG        PIC X VALUE "N".
 
        01  WS-HEADER1               PIC X(132) VALUE ALL "=".
        01  WS-HEADER2               PIC X(132) VALUE
@@ -68,18 +95,62 @@
            05  FILLER               PIC X(5) VALUE "件".
            05  FILLER               PIC X(102) VALUE SPACES.
 
+       01  WS-MONTH-HEADER1         PIC X(132) VALUE
+           "月別貸出件数".
+       01  WS-MONTH-HEADER2         PIC X(132) VALUE ALL "-".
+
+       01  WS-MONTH-LINE.
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-MON-YEAR-MONTH    PIC 9(06).
+           05  FILLER               PIC X(04) VALUE SPACES.
+           05  WS-MON-LOAN-COUNT    PIC Z(05).
+           05  FILLER               PIC X(3) VALUE "件".
+           05  FILLER               PIC X(112) VALUE SPACES.
+
+       01  WS-RETURN-MONTH-HEADER1  PIC X(132) VALUE
+           "月別返却件数".
+
+       01  WS-RETURN-MONTH-LINE.
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-RETMON-YEAR-MONTH PIC 9(06).
+           05  FILLER               PIC X(04) VALUE SPACES.
+           05  WS-RETMON-COUNT      PIC Z(05).
+           05  FILLER               PIC X(3) VALUE "件".
+           05  FILLER               PIC X(112) VALUE SPACES.
+
+       01  WS-CSV-LINE               PIC X(132) VALUE SPACES.
+
        COPY LIBERROR.
 
-       PROCEDURE DIVISION.
+       LINKAGE SECTION.
+       01  LS-FORMAT-CHOICE          PIC 9.
+           88  LS-CSV-FORMAT         VALUE 2.
+
+       PROCEDURE DIVISION USING LS-FORMAT-CHOICE.
        MAIN-PROCESS SECTION.
            PERFORM OPEN-FILES
            PERFORM WRITE-HEADERS
            PERFORM PROCESS-STATISTICS
            PERFORM WRITE-STATISTICS
+           PERFORM SORT-MONTHS
+           PERFORM SORT-RETURN-MONTHS
+           PERFORM WRITE-MONTHLY-BREAKDOWN
            PERFORM CLOSE-FILES
            GOBACK.
 
        OPEN-FILES SECTION.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE
+           IF LS-CSV-FORMAT
+               STRING "loan_stats_" DELIMITED BY SIZE
+                       WS-CURRENT-DATE DELIMITED BY SIZE
+                       ".csv" DELIMITED BY SIZE
+                   INTO WS-REPORT-FILENAME
+           ELSE
+               STRING "loan_stats_" DELIMITED BY SIZE
+                       WS-CURRENT-DATE DELIMITED BY SIZE
+                       ".txt" DELIMITED BY SIZE
+                   INTO WS-REPORT-FILENAME
+           END-IF
            OPEN INPUT LOAN-FILE
            OPEN OUTPUT REPORT-FILE.
 
@@ -88,11 +159,12 @@
            CLOSE REPORT-FILE.
 
        WRITE-HEADERS SECTION.
-           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE
-           WRITE REPORT-LINE FROM WS-HEADER1
-           WRITE REPORT-LINE FROM WS-HEADER2
-           WRITE REPORT-LINE FROM WS-HEADER1
-           WRITE REPORT-LINE FROM SPACES.
+           IF NOT LS-CSV-FORMAT
+               WRITE REPORT-LINE FROM WS-HEADER1
+               WRITE REPORT-LINE FROM WS-HEADER2
+               WRITE REPORT-LINE FROM WS-HEADER1
+               WRITE REPORT-LINE FROM SPACES
+           END-IF.
 
        PROCESS-STATISTICS SECTION.
            MOVE LOW-VALUES TO LOAN-NO
@@ -111,19 +183,151 @@
                            ADD 1 TO WS-ACTIVE-LOANS
                        ELSE
                            ADD 1 TO WS-RETURNED-LOANS
+                           MOVE LOAN-RETURN-DATE(1:6)
+                               TO WS-RETURN-YEAR-MONTH
+                           PERFORM ADD-RETURN-MONTH-ENTRY
                        END-IF
+                       MOVE LOAN-DATE(1:6) TO WS-LOAN-YEAR-MONTH
+                       PERFORM ADD-MONTH-ENTRY
                END-READ
            END-PERFORM.
 
+       ADD-MONTH-ENTRY SECTION.
+           MOVE "N" TO WS-SCAN-DONE-FLAG
+           PERFORM VARYING WS-M FROM 1 BY 1
+               UNTIL WS-M > WS-MONTH-COUNT
+               IF WS-ENTRY-YEAR-MONTH(WS-M) = WS-LOAN-YEAR-MONTH
+                   ADD 1 TO WS-ENTRY-MONTH-LOANS(WS-M)
+                   MOVE "Y" TO WS-SCAN-DONE-FLAG
+                   MOVE WS-MONTH-COUNT TO WS-M
+               END-IF
+           END-PERFORM
+           IF WS-SCAN-DONE-FLAG = "N"
+               ADD 1 TO WS-MONTH-COUNT
+               MOVE WS-LOAN-YEAR-MONTH TO
+                   WS-ENTRY-YEAR-MONTH(WS-MONTH-COUNT)
+               MOVE 1 TO WS-ENTRY-MONTH-LOANS(WS-MONTH-COUNT)
+           END-IF.
+
+       ADD-RETURN-MONTH-ENTRY SECTION.
+           MOVE "N" TO WS-SCAN-DONE-FLAG
+           PERFORM VARYING WS-M FROM 1 BY 1
+               UNTIL WS-M > WS-RETURN-MONTH-COUNT
+               IF WS-RETENTRY-YEAR-MONTH(WS-M) = WS-RETURN-YEAR-MONTH
+                   ADD 1 TO WS-RETENTRY-MONTH-RETURNS(WS-M)
+                   MOVE "Y" TO WS-SCAN-DONE-FLAG
+                   MOVE WS-RETURN-MONTH-COUNT TO WS-M
+               END-IF
+           END-PERFORM
+           IF WS-SCAN-DONE-FLAG = "N"
+               ADD 1 TO WS-RETURN-MONTH-COUNT
+               MOVE WS-RETURN-YEAR-MONTH TO
+                   WS-RETENTRY-YEAR-MONTH(WS-RETURN-MONTH-COUNT)
+               MOVE 1 TO WS-RETENTRY-MONTH-RETURNS(WS-RETURN-MONTH-COUNT)
+           END-IF.
+
+       SORT-RETURN-MONTHS SECTION.
+           PERFORM VARYING WS-M FROM 1 BY 1
+               UNTIL WS-M >= WS-RETURN-MONTH-COUNT
+               PERFORM VARYING WS-N FROM WS-M BY 1
+                   UNTIL WS-N > WS-RETURN-MONTH-COUNT
+                   IF WS-RETENTRY-YEAR-MONTH(WS-N) <
+                      WS-RETENTRY-YEAR-MONTH(WS-M)
+                       MOVE WS-RETURN-ENTRY(WS-M)
+                           TO WS-RETURN-MONTH-TEMP-ENTRY
+                       MOVE WS-RETURN-ENTRY(WS-N)
+                           TO WS-RETURN-ENTRY(WS-M)
+                       MOVE WS-RETURN-MONTH-TEMP-ENTRY
+                           TO WS-RETURN-ENTRY(WS-N)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       SORT-MONTHS SECTION.
+           PERFORM VARYING WS-M FROM 1 BY 1
+               UNTIL WS-M >= WS-MONTH-COUNT
+               PERFORM VARYING WS-N FROM WS-M BY 1
+                   UNTIL WS-N > WS-MONTH-COUNT
+                   IF WS-ENTRY-YEAR-MONTH(WS-N) <
+                      WS-ENTRY-YEAR-MONTH(WS-M)
+                       MOVE WS-MONTH-ENTRY(WS-M) TO WS-MONTH-TEMP-ENTRY
+                       MOVE WS-MONTH-ENTRY(WS-N) TO WS-MONTH-ENTRY(WS-M)
+                       MOVE WS-MONTH-TEMP-ENTRY TO WS-MONTH-ENTRY(WS-N)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       WRITE-MONTHLY-BREAKDOWN SECTION.
+           IF LS-CSV-FORMAT
+               MOVE "年月,貸出件数" TO WS-CSV-LINE
+               WRITE REPORT-LINE FROM WS-CSV-LINE
+               PERFORM VARYING WS-M FROM 1 BY 1
+                   UNTIL WS-M > WS-MONTH-COUNT
+                   STRING WS-ENTRY-YEAR-MONTH(WS-M) DELIMITED BY SIZE
+                           "," DELIMITED BY SIZE
+                           WS-ENTRY-MONTH-LOANS(WS-M) DELIMITED BY SIZE
+                       INTO WS-CSV-LINE
+                   WRITE REPORT-LINE FROM WS-CSV-LINE
+               END-PERFORM
+               MOVE "年月,返却件数" TO WS-CSV-LINE
+               WRITE REPORT-LINE FROM WS-CSV-LINE
+               PERFORM VARYING WS-M FROM 1 BY 1
+                   UNTIL WS-M > WS-RETURN-MONTH-COUNT
+                   STRING WS-RETENTRY-YEAR-MONTH(WS-M) DELIMITED BY SIZE
+                           "," DELIMITED BY SIZE
+                           WS-RETENTRY-MONTH-RETURNS(WS-M)
+                               DELIMITED BY SIZE
+                       INTO WS-CSV-LINE
+                   WRITE REPORT-LINE FROM WS-CSV-LINE
+               END-PERFORM
+           ELSE
+               WRITE REPORT-LINE FROM SPACES
+               WRITE REPORT-LINE FROM WS-MONTH-HEADER1
+               WRITE REPORT-LINE FROM WS-MONTH-HEADER2
+               PERFORM VARYING WS-M FROM 1 BY 1
+                   UNTIL WS-M > WS-MONTH-COUNT
+                   MOVE WS-ENTRY-YEAR-MONTH(WS-M) TO WS-MON-YEAR-MONTH
+                   MOVE WS-ENTRY-MONTH-LOANS(WS-M) TO WS-MON-LOAN-COUNT
+                   WRITE REPORT-LINE FROM WS-MONTH-LINE
+               END-PERFORM
+               WRITE REPORT-LINE FROM SPACES
+               WRITE REPORT-LINE FROM WS-RETURN-MONTH-HEADER1
+               WRITE REPORT-LINE FROM WS-MONTH-HEADER2
+               PERFORM VARYING WS-M FROM 1 BY 1
+                   UNTIL WS-M > WS-RETURN-MONTH-COUNT
+                   MOVE WS-RETENTRY-YEAR-MONTH(WS-M)
+                       TO WS-RETMON-YEAR-MONTH
+                   MOVE WS-RETENTRY-MONTH-RETURNS(WS-M)
+                       TO WS-RETMON-COUNT
+                   WRITE REPORT-LINE FROM WS-RETURN-MONTH-LINE
+               END-PERFORM
+               WRITE REPORT-LINE FROM WS-HEADER1
+           END-IF.
+
        WRITE-STATISTICS SECTION.
-           MOVE WS-TOTAL-LOANS TO WS-TOTAL-COUNT
-           WRITE REPORT-LINE FROM WS-STATS-LINE1
+           IF LS-CSV-FORMAT
+               STRING "総貸出件数," DELIMITED BY SIZE
+                       WS-TOTAL-LOANS DELIMITED BY SIZE
+                   INTO WS-CSV-LINE
+               WRITE REPORT-LINE FROM WS-CSV-LINE
+               STRING "貸出中件数," DELIMITED BY SIZE
+                       WS-ACTIVE-LOANS DELIMITED BY SIZE
+                   INTO WS-CSV-LINE
+               WRITE REPORT-LINE FROM WS-CSV-LINE
+               STRING "返却済件数," DELIMITED BY SIZE
+                       WS-RETURNED-LOANS DELIMITED BY SIZE
+                   INTO WS-CSV-LINE
+               WRITE REPORT-LINE FROM WS-CSV-LINE
+           ELSE
+               MOVE WS-TOTAL-LOANS TO WS-TOTAL-COUNT
+               WRITE REPORT-LINE FROM WS-STATS-LINE1
 
-           MOVE WS-ACTIVE-LOANS TO WS-ACTIVE-COUNT
-           WRITE REPORT-LINE FROM WS-STATS-LINE2
+               MOVE WS-ACTIVE-LOANS TO WS-ACTIVE-COUNT
+               WRITE REPORT-LINE FROM WS-STATS-LINE2
 
-           MOVE WS-RETURNED-LOANS TO WS-RETURNED-COUNT
-           WRITE REPORT-LINE FROM WS-STATS-LINE3
+               MOVE WS-RETURNED-LOANS TO WS-RETURNED-COUNT
+               WRITE REPORT-LINE FROM WS-STATS-LINE3
 
-           WRITE REPORT-LINE FROM SPACES
-           WRITE REPORT-LINE FROM WS-HEADER1.
+               WRITE REPORT-LINE FROM SPACES
+               WRITE REPORT-LINE FROM WS-HEADER1
+           END-IF.
