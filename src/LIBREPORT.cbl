@@ -14,12 +14,16 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01  WS-CHOICE                PIC 9 VALUE 0.
-           88  WS-VALID-CHOICE      VALUE 1 THRU 3.
+           88  WS-VALID-CHOICE      VALUE 1 THRU 5.
            88  WS-EXIT              VALUE 9.
 
        01  WS-CONTINUE-FLAG         PIC X VALUE "Y".
            88  WS-CONTINUE          VALUE "Y", "y".
 
+       01  WS-FORMAT-CHOICE         PIC 9 VALUE 1.
+           88  WS-VALID-FORMAT      VALUE 1 THRU 2.
+           88  WS-FORMAT-CSV        VALUE 2.
+
        COPY LIBERROR.
 
        SCREEN SECTION.
@@ -28,13 +32,22 @@
            05  LINE 4 COL 1         VALUE "1. 延滞者リスト".
            05  LINE 5 COL 1         VALUE "2. 貸出統計".
            05  LINE 6 COL 1         VALUE "3. 人気図書ランキング".
-           05  LINE 7 COL 1         VALUE "9. 戻る".
-           05  LINE 9 COL 1         VALUE "選択: ".
-           05  LINE 9 COL 8         PIC 9 USING WS-CHOICE.
+           05  LINE 7 COL 1         VALUE "4. 延滞通知状作成".
+           05  LINE 8 COL 1         VALUE "5. 蔵書除却リスト".
+           05  LINE 9 COL 1         VALUE "9. 戻る".
+           05  LINE 11 COL 1        VALUE "選択: ".
+           05  LINE 11 COL 8        PIC 9 USING WS-CHOICE.
+
+       01  FORMAT-SCREEN.
+           05  LINE 2 COL 1         VALUE "出力形式を選択してください".
+           05  LINE 4 COL 1         VALUE "1. テキスト".
+           05  LINE 5 COL 1         VALUE "2. CSV".
+           05  LINE 7 COL 1         VALUE "選択: ".
+           05  LINE 7 COL 8         PIC 9 USING WS-FORMAT-CHOICE.
 
        01  CONTINUE-SCREEN.
-           05  LINE 11 COL 1        VALUE "続行しますか？ (Y/N): ".
-           05  LINE 11 COL 25       PIC X USING WS-CONTINUE-FLAG.
+           05  LINE 12 COL 1        VALUE "続行しますか？ (Y/N): ".
+           05  LINE 12 COL 25       PIC X USING WS-CONTINUE-FLAG.
 
        PROCEDURE DIVISION.
        MAIN-PROCESS SECTION.
@@ -59,36 +72,70 @@
                    PERFORM CALL-LOAN-STATS
                WHEN 3
                    PERFORM CALL-POPULAR-BOOKS
+               WHEN 4
+                   PERFORM CALL-OVERDUE-NOTICES
+               WHEN 5
+                   PERFORM CALL-WRITEOFF-REPORT
                WHEN 9
                    CONTINUE
                WHEN OTHER
                    DISPLAY MSG-INVALID-INPUT
            END-EVALUATE.
 
+       ASK-FORMAT SECTION.
+           MOVE 1 TO WS-FORMAT-CHOICE
+           PERFORM UNTIL WS-VALID-FORMAT
+               DISPLAY FORMAT-SCREEN
+               ACCEPT FORMAT-SCREEN
+               IF NOT WS-VALID-FORMAT
+                   DISPLAY MSG-INVALID-INPUT
+               END-IF
+           END-PERFORM.
+
        CALL-OVERDUE-REPORT SECTION.
+           PERFORM ASK-FORMAT
            DISPLAY "延滞者リストを作成中..."
-           CALL "LIBRPT01"
+           CALL "LIBRPT01" USING WS-FORMAT-CHOICE
            ON EXCEPTION
                DISPLAY "レポートプログラムの呼び出しに失敗しました"
            END-CALL
            DISPLAY "延滞者リストが作成されました。".
 
        CALL-LOAN-STATS SECTION.
+           PERFORM ASK-FORMAT
            DISPLAY "貸出統計を作成中..."
-           CALL "LIBRPT02"
+           CALL "LIBRPT02" USING WS-FORMAT-CHOICE
            ON EXCEPTION
                DISPLAY "レポートプログラムの呼び出しに失敗しました"
            END-CALL
            DISPLAY "貸出統計が作成されました。".
 
        CALL-POPULAR-BOOKS SECTION.
+           PERFORM ASK-FORMAT
            DISPLAY "人気図書ランキングを作成中..."
-           CALL "LIBRPT03"
+           CALL "LIBRPT03" USING WS-FORMAT-CHOICE
            ON EXCEPTION
                DISPLAY "レポートプログラムの呼び出しに失敗しました"
            END-CALL
            DISPLAY "人気図書ランキングが作成されました。".
 
+       CALL-OVERDUE-NOTICES SECTION.
+           DISPLAY "延滞通知状を作成中..."
+           CALL "LIBRPT04"
+           ON EXCEPTION
+               DISPLAY "レポートプログラムの呼び出しに失敗しました"
+           END-CALL
+           DISPLAY "延滞通知状が作成されました。".
+
+       CALL-WRITEOFF-REPORT SECTION.
+           PERFORM ASK-FORMAT
+           DISPLAY "蔵書除却リストを作成中..."
+           CALL "LIBRPT05" USING WS-FORMAT-CHOICE
+           ON EXCEPTION
+               DISPLAY "レポートプログラムの呼び出しに失敗しました"
+           END-CALL
+           DISPLAY "蔵書除却リストが作成されました。".
+
        CHECK-CONTINUE SECTION.
            DISPLAY CONTINUE-SCREEN
            ACCEPT CONTINUE-SCREEN.
