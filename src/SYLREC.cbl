@@ -0,0 +1,349 @@
+      ******************************************************************
+      * シラバス管理システム - 学科・教員参照整合性チェックレポート
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SYLREC.
+       AUTHOR. SHINYAY.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SYLLABUS-FILE
+               ASSIGN TO "syllabus.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SYL-COURSE-ID
+               FILE STATUS IS WS-SYL-STATUS.
+
+           SELECT DEPARTMENT-FILE
+               ASSIGN TO "department.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS DEP-ID
+               FILE STATUS IS WS-DEPT-STATUS.
+
+           SELECT TEACHER-FILE
+               ASSIGN TO "teacher.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TEA-ID
+               FILE STATUS IS WS-TEA-STATUS.
+
+           SELECT REPORT-FILE
+               ASSIGN TO "syllabus_reconciliation_report.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD SYLLABUS-FILE.
+           COPY "SYLFILE.cpy".
+
+       FD DEPARTMENT-FILE.
+           COPY "DEPFILE.cpy".
+
+       FD TEACHER-FILE.
+           COPY "TEAFILE.cpy".
+
+       FD REPORT-FILE.
+       01 REPORT-RECORD            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-SYL-STATUS            PIC XX VALUE "00".
+          88 WS-SYL-SUCCESS        VALUE "00".
+          88 WS-SYL-EOF            VALUE "10".
+
+       01 WS-DEPT-STATUS           PIC XX VALUE "00".
+          88 WS-DEPT-SUCCESS       VALUE "00".
+          88 WS-DEPT-NOT-FOUND     VALUE "23".
+          88 WS-DEPT-EOF           VALUE "10".
+
+       01 WS-TEA-STATUS            PIC XX VALUE "00".
+          88 WS-TEA-SUCCESS        VALUE "00".
+          88 WS-TEA-NOT-FOUND      VALUE "23".
+          88 WS-TEA-EOF            VALUE "10".
+
+       01 WS-REPORT-STATUS         PIC XX VALUE "00".
+          88 WS-REPORT-SUCCESS     VALUE "00".
+          88 WS-REPORT-ERROR       VALUE "35".
+
+       01 WS-ORPHAN-DEPT-COUNT     PIC 9(05) VALUE ZERO.
+       01 WS-ORPHAN-TEA-COUNT      PIC 9(05) VALUE ZERO.
+       01 WS-ORPHAN-CO-TEA-COUNT   PIC 9(05) VALUE ZERO.
+       01 WS-TOTAL-SCANNED         PIC 9(05) VALUE ZERO.
+       01 WS-CO-TEACHER-INDEX      PIC 9 VALUE ZERO.
+
+       01 WS-REPORT-HEADERS.
+          05 WS-CURRENT-DATE         PIC X(10).
+          05 WS-PAGE-NUMBER          PIC 999 VALUE 1.
+
+       01 WS-REPORT-LINES.
+          05 WS-HEADER-LINE-1.
+             10 FILLER               PIC X(30) VALUE "シラバス管理システム".
+             10 FILLER               PIC X(10) VALUE SPACES.
+             10 FILLER               PIC X(10) VALUE "日付: ".
+             10 WS-DATE-OUT          PIC X(10).
+             10 FILLER               PIC X(05) VALUE SPACES.
+             10 FILLER               PIC X(12) VALUE "ページ:".
+             10 WS-PAGE-OUT          PIC ZZ9.
+
+          05 WS-HEADER-LINE-2.
+             10 FILLER               PIC X(54) VALUE
+                "学科・教員参照整合性チェックレポート".
+
+          05 WS-HEADER-LINE-3.
+             10 FILLER               PIC X(80) VALUE ALL "=".
+
+          05 WS-HEADER-LINE-4.
+             10 FILLER               PIC X(15) VALUE "科目コード".
+             10 FILLER               PIC X(02) VALUE SPACES.
+             10 FILLER               PIC X(30) VALUE "科目名".
+             10 FILLER               PIC X(02) VALUE SPACES.
+             10 FILLER               PIC X(25) VALUE "不整合内容".
+
+          05 WS-DETAIL-LINE.
+             10 WS-DET-COURSE-ID     PIC X(17).
+             10 WS-DET-COURSE-NAME   PIC X(32).
+             10 WS-DET-PROBLEM       PIC X(31).
+
+          05 WS-SEPARATOR-LINE       PIC X(80) VALUE ALL "-".
+
+       01 WS-COUNTERS.
+          05 WS-LINE-COUNT         PIC 99 VALUE 0.
+          05 WS-RECORDS-PER-PAGE   PIC 99 VALUE 40.
+          05 WS-TOTAL-RECORDS      PIC 999 VALUE 0.
+
+       01 WS-DATE-WORK.
+          05 WS-DATE-YEAR          PIC 9(4).
+          05 WS-DATE-MONTH         PIC 9(2).
+          05 WS-DATE-DAY           PIC 9(2).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           PERFORM OPEN-FILES.
+           IF WS-SYL-SUCCESS AND WS-DEPT-SUCCESS AND WS-TEA-SUCCESS
+                   AND WS-REPORT-SUCCESS
+               PERFORM GENERATE-REPORT-HEADER
+               PERFORM CHECK-SYLLABUS-REFERENCES
+               PERFORM GENERATE-REPORT-FOOTER
+               DISPLAY "レポートが正常に生成されました。"
+               DISPLAY "ファイル名: syllabus_reconciliation_report.txt"
+           ELSE
+               IF NOT WS-SYL-SUCCESS
+                   DISPLAY "エラー: シラバスファイルが見つかりません。"
+               ELSE
+                   IF NOT WS-DEPT-SUCCESS
+                       DISPLAY "エラー: 学科ファイルが見つかりません。"
+                   ELSE
+                       IF NOT WS-TEA-SUCCESS
+                           DISPLAY
+                               "エラー: 教員ファイルが見つかりません。"
+                       ELSE
+                           DISPLAY
+                               "エラー: レポートファイルを作成できません。"
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+           PERFORM CLOSE-FILES.
+           GOBACK.
+
+       OPEN-FILES.
+           OPEN INPUT SYLLABUS-FILE.
+           OPEN INPUT DEPARTMENT-FILE.
+           OPEN INPUT TEACHER-FILE.
+           IF WS-SYL-SUCCESS AND WS-DEPT-SUCCESS AND WS-TEA-SUCCESS
+               OPEN OUTPUT REPORT-FILE
+           END-IF.
+
+       CLOSE-FILES.
+           CLOSE SYLLABUS-FILE.
+           CLOSE DEPARTMENT-FILE.
+           CLOSE TEACHER-FILE.
+           IF WS-REPORT-SUCCESS
+               CLOSE REPORT-FILE
+           END-IF.
+
+      * シラバスを全件走査し、学科コード・教員コードが
+      * 該当マスタに存在するかを検証する
+       CHECK-SYLLABUS-REFERENCES.
+           MOVE LOW-VALUES TO SYL-COURSE-ID.
+           START SYLLABUS-FILE KEY >= SYL-COURSE-ID
+               INVALID KEY
+                   MOVE "10" TO WS-SYL-STATUS
+           END-START.
+
+           PERFORM UNTIL WS-SYL-EOF
+               READ SYLLABUS-FILE NEXT RECORD
+                   AT END
+                       MOVE "10" TO WS-SYL-STATUS
+                   NOT AT END
+                       ADD 1 TO WS-TOTAL-SCANNED
+                       PERFORM CHECK-ONE-SYLLABUS-RECORD
+               END-READ
+           END-PERFORM.
+
+           MOVE "00" TO WS-SYL-STATUS.
+
+       CHECK-ONE-SYLLABUS-RECORD.
+           MOVE SYL-DEPARTMENT-ID TO DEP-ID
+           READ DEPARTMENT-FILE
+               KEY IS DEP-ID
+               INVALID KEY
+                   ADD 1 TO WS-ORPHAN-DEPT-COUNT
+                   PERFORM WRITE-ORPHAN-DEPT-LINE
+           END-READ
+
+           MOVE SYL-TEACHER-ID TO TEA-ID
+           READ TEACHER-FILE
+               KEY IS TEA-ID
+               INVALID KEY
+                   ADD 1 TO WS-ORPHAN-TEA-COUNT
+                   PERFORM WRITE-ORPHAN-TEA-LINE
+           END-READ
+
+           PERFORM VARYING WS-CO-TEACHER-INDEX FROM 1 BY 1
+                   UNTIL WS-CO-TEACHER-INDEX > SYL-CO-TEACHER-COUNT
+               IF SYL-CO-TEACHERS(WS-CO-TEACHER-INDEX) NOT = SPACES
+                   MOVE SYL-CO-TEACHERS(WS-CO-TEACHER-INDEX) TO TEA-ID
+                   READ TEACHER-FILE
+                       KEY IS TEA-ID
+                       INVALID KEY
+                           ADD 1 TO WS-ORPHAN-CO-TEA-COUNT
+                           PERFORM WRITE-ORPHAN-CO-TEA-LINE
+                   END-READ
+               END-IF
+           END-PERFORM.
+
+       WRITE-ORPHAN-DEPT-LINE.
+           MOVE SYL-COURSE-ID TO WS-DET-COURSE-ID
+           MOVE SYL-COURSE-NAME TO WS-DET-COURSE-NAME
+           STRING "存在しない学科コード: " SYL-DEPARTMENT-ID
+               DELIMITED BY SIZE INTO WS-DET-PROBLEM
+
+           IF WS-LINE-COUNT >= WS-RECORDS-PER-PAGE
+               PERFORM NEW-PAGE
+           END-IF
+
+           MOVE WS-DETAIL-LINE TO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           ADD 1 TO WS-LINE-COUNT
+           ADD 1 TO WS-TOTAL-RECORDS.
+
+       WRITE-ORPHAN-TEA-LINE.
+           MOVE SYL-COURSE-ID TO WS-DET-COURSE-ID
+           MOVE SYL-COURSE-NAME TO WS-DET-COURSE-NAME
+           STRING "存在しない教員コード: " SYL-TEACHER-ID
+               DELIMITED BY SIZE INTO WS-DET-PROBLEM
+
+           IF WS-LINE-COUNT >= WS-RECORDS-PER-PAGE
+               PERFORM NEW-PAGE
+           END-IF
+
+           MOVE WS-DETAIL-LINE TO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           ADD 1 TO WS-LINE-COUNT
+           ADD 1 TO WS-TOTAL-RECORDS.
+
+       WRITE-ORPHAN-CO-TEA-LINE.
+           MOVE SYL-COURSE-ID TO WS-DET-COURSE-ID
+           MOVE SYL-COURSE-NAME TO WS-DET-COURSE-NAME
+           STRING "存在しない共同教員コード: " TEA-ID
+               DELIMITED BY SIZE INTO WS-DET-PROBLEM
+
+           IF WS-LINE-COUNT >= WS-RECORDS-PER-PAGE
+               PERFORM NEW-PAGE
+           END-IF
+
+           MOVE WS-DETAIL-LINE TO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           ADD 1 TO WS-LINE-COUNT
+           ADD 1 TO WS-TOTAL-RECORDS.
+
+       GENERATE-REPORT-HEADER.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATE-WORK.
+           STRING WS-DATE-YEAR "-" WS-DATE-MONTH "-" WS-DATE-DAY
+               DELIMITED BY SIZE INTO WS-DATE-OUT.
+           MOVE WS-PAGE-NUMBER TO WS-PAGE-OUT.
+
+           MOVE WS-HEADER-LINE-1 TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE WS-HEADER-LINE-2 TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE WS-HEADER-LINE-3 TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE WS-HEADER-LINE-4 TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE WS-HEADER-LINE-3 TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE 5 TO WS-LINE-COUNT.
+
+       NEW-PAGE.
+           ADD 1 TO WS-PAGE-NUMBER.
+           MOVE WS-PAGE-NUMBER TO WS-PAGE-OUT.
+
+           MOVE SPACES TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE WS-HEADER-LINE-1 TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE WS-HEADER-LINE-2 TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE WS-HEADER-LINE-3 TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE WS-HEADER-LINE-4 TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE WS-HEADER-LINE-3 TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE 7 TO WS-LINE-COUNT.
+
+       GENERATE-REPORT-FOOTER.
+           MOVE SPACES TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE WS-SEPARATOR-LINE TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE SPACES TO REPORT-RECORD.
+           STRING "走査したシラバス件数: " WS-TOTAL-SCANNED
+               DELIMITED BY SIZE INTO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE SPACES TO REPORT-RECORD.
+           STRING "学科コード不整合件数: " WS-ORPHAN-DEPT-COUNT
+               DELIMITED BY SIZE INTO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE SPACES TO REPORT-RECORD.
+           STRING "教員コード不整合件数: " WS-ORPHAN-TEA-COUNT
+               DELIMITED BY SIZE INTO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE SPACES TO REPORT-RECORD.
+           STRING "共同教員コード不整合件数: " WS-ORPHAN-CO-TEA-COUNT
+               DELIMITED BY SIZE INTO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE WS-SEPARATOR-LINE TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE SPACES TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE "*** レポート終了 ***" TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
