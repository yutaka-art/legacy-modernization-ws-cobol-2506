@@ -34,11 +34,14 @@
        01 WS-DEPARTMENT-FILTER    PIC X(4) VALUE SPACES.
        01 WS-TEACHER-FILTER       PIC X(5) VALUE SPACES.
        01 WS-SEMESTER-FILTER      PIC X(2) VALUE SPACES.
+       01 WS-KEYWORD-FILTER       PIC X(30) VALUE SPACES.
+       01 WS-MATCH-COUNT          PIC 9(03) VALUE 0.
 
        01 WS-PAGE-CONTROL.
           05 WS-RECORDS-PER-PAGE   PIC 99 VALUE 10.
           05 WS-CURRENT-PAGE       PIC 999 VALUE 1.
           05 WS-TOTAL-RECORDS      PIC 999 VALUE 0.
+          05 WS-TOTAL-CREDITS      PIC 9(04) VALUE 0.
           05 WS-TOTAL-PAGES        PIC 999 VALUE 0.
           05 WS-LINE-COUNT         PIC 99 VALUE 1.
           05 WS-PAGE-OPTION        PIC X VALUE "N".
@@ -48,16 +51,31 @@
 
        01 WS-KEY-PRESSED          PIC X.
 
+       01 WS-SCREEN-LABELS.
+          05 WS-LBL-LIST-TITLE     PIC X(20).
+          05 WS-LBL-LIST-SELECT    PIC X(24).
+          05 WS-LBL-OPT-1          PIC X(30).
+          05 WS-LBL-OPT-2          PIC X(30).
+          05 WS-LBL-OPT-3          PIC X(30).
+          05 WS-LBL-OPT-4          PIC X(30).
+          05 WS-LBL-OPT-5          PIC X(30).
+          05 WS-LBL-OPT-PROMPT     PIC X(14).
+          05 WS-LBL-TOTAL-COURSES  PIC X(16).
+          05 WS-LBL-TOTAL-CREDITS  PIC X(16).
+
+          COPY SYLLANG.
+
        SCREEN SECTION.
        01 LIST-OPTION-SCREEN.
            05 BLANK SCREEN.
-           05 LINE 1 COLUMN 1 VALUE "Syllabus List".
-           05 LINE 3 COLUMN 1 VALUE "Select display option:".
-           05 LINE 5 COLUMN 1 VALUE "1. All syllabi".
-           05 LINE 6 COLUMN 1 VALUE "2. By department".
-           05 LINE 7 COLUMN 1 VALUE "3. By teacher".
-           05 LINE 8 COLUMN 1 VALUE "4. By semester".
-           05 LINE 10 COLUMN 1 VALUE "Select (1-4): ".
+           05 LINE 1 COLUMN 1 PIC X(20) FROM WS-LBL-LIST-TITLE.
+           05 LINE 3 COLUMN 1 PIC X(24) FROM WS-LBL-LIST-SELECT.
+           05 LINE 5 COLUMN 1 PIC X(30) FROM WS-LBL-OPT-1.
+           05 LINE 6 COLUMN 1 PIC X(30) FROM WS-LBL-OPT-2.
+           05 LINE 7 COLUMN 1 PIC X(30) FROM WS-LBL-OPT-3.
+           05 LINE 8 COLUMN 1 PIC X(30) FROM WS-LBL-OPT-4.
+           05 LINE 9 COLUMN 1 PIC X(30) FROM WS-LBL-OPT-5.
+           05 LINE 10 COLUMN 1 PIC X(14) FROM WS-LBL-OPT-PROMPT.
            05 LINE 10 COLUMN 15 PIC 9 USING WS-LIST-OPTION.
 
        01 DEPARTMENT-FILTER-SCREEN.
@@ -78,6 +96,12 @@
            05 LINE 3 COLUMN 1 VALUE "Enter semester (e.g. 01=Spring): ".
            05 LINE 3 COLUMN 45 PIC X(2) USING WS-SEMESTER-FILTER.
 
+       01 KEYWORD-FILTER-SCREEN.
+           05 BLANK SCREEN.
+           05 LINE 1 COLUMN 1 VALUE "Syllabus List by Course Name Keyword".
+           05 LINE 3 COLUMN 1 VALUE "Enter keyword: ".
+           05 LINE 3 COLUMN 20 PIC X(30) USING WS-KEYWORD-FILTER.
+
        01 SYLLABUS-LIST-HEADER.
            05 BLANK SCREEN.
            05 LINE 1 COLUMN 1 VALUE "Syllabus List".
@@ -98,12 +122,18 @@
 
        01 SYLLABUS-LIST-FOOTER.
            05 LINE 17 COLUMN 1 VALUE "==============================".
-           05 LINE 19 COLUMN 1 VALUE "N=Next, P=Prev, X=Exit: ".
-           05 LINE 19 COLUMN 35 PIC X USING WS-PAGE-OPTION.
+           05 LINE 18 COLUMN 1 PIC X(16) FROM WS-LBL-TOTAL-COURSES.
+           05 LINE 18 COLUMN 17 PIC ZZ9 FROM WS-TOTAL-RECORDS.
+           05 LINE 18 COLUMN 25 PIC X(16) FROM WS-LBL-TOTAL-CREDITS.
+           05 LINE 18 COLUMN 41 PIC ZZZ9 FROM WS-TOTAL-CREDITS.
+           05 LINE 20 COLUMN 1 VALUE "N=Next, P=Prev, X=Exit: ".
+           05 LINE 20 COLUMN 35 PIC X USING WS-PAGE-OPTION.
 
        PROCEDURE DIVISION.
        MAIN-PROCESS.
            PERFORM OPEN-FILE.
+           PERFORM SELECT-LANGUAGE.
+           PERFORM SET-SCREEN-LABELS.
            IF WS-FILE-SUCCESS
                PERFORM LIST-OPTIONS-PROCESS
                PERFORM COUNT-RECORDS
@@ -126,6 +156,42 @@
        CLOSE-FILE.
            CLOSE SYLLABUS-FILE.
 
+       SELECT-LANGUAGE.
+           DISPLAY "Select language / 言語選択 (1=Japanese 2=English): "
+               WITH NO ADVANCING.
+           MOVE 1 TO WS-LANG-CHOICE.
+           ACCEPT WS-LANG-CHOICE.
+           IF WS-LANG-CHOICE = 2
+               MOVE "E" TO WS-LANG-CODE
+           ELSE
+               MOVE "J" TO WS-LANG-CODE
+           END-IF.
+
+       SET-SCREEN-LABELS.
+           IF WS-LANG-ENGLISH
+               MOVE "Syllabus List"          TO WS-LBL-LIST-TITLE
+               MOVE "Select display option:" TO WS-LBL-LIST-SELECT
+               MOVE "1. All syllabi"         TO WS-LBL-OPT-1
+               MOVE "2. By department"       TO WS-LBL-OPT-2
+               MOVE "3. By teacher"          TO WS-LBL-OPT-3
+               MOVE "4. By semester"         TO WS-LBL-OPT-4
+               MOVE "5. By course name keyword" TO WS-LBL-OPT-5
+               MOVE "Select (1-5): "         TO WS-LBL-OPT-PROMPT
+               MOVE "Total Courses:"         TO WS-LBL-TOTAL-COURSES
+               MOVE "Total Credits:"         TO WS-LBL-TOTAL-CREDITS
+           ELSE
+               MOVE "シラバス一覧"            TO WS-LBL-LIST-TITLE
+               MOVE "表示方法を選択:"          TO WS-LBL-LIST-SELECT
+               MOVE "1. 全件表示"             TO WS-LBL-OPT-1
+               MOVE "2. 学科別"               TO WS-LBL-OPT-2
+               MOVE "3. 教員別"               TO WS-LBL-OPT-3
+               MOVE "4. 学期別"               TO WS-LBL-OPT-4
+               MOVE "5. 科目名キーワード検索" TO WS-LBL-OPT-5
+               MOVE "選択 (1-5): "            TO WS-LBL-OPT-PROMPT
+               MOVE "総科目数:"                TO WS-LBL-TOTAL-COURSES
+               MOVE "総単位数:"                TO WS-LBL-TOTAL-CREDITS
+           END-IF.
+
        LIST-OPTIONS-PROCESS.
            DISPLAY LIST-OPTION-SCREEN.
            ACCEPT LIST-OPTION-SCREEN.
@@ -139,6 +205,8 @@
                    PERFORM GET-TEACHER-FILTER
                WHEN 4
                    PERFORM GET-SEMESTER-FILTER
+               WHEN 5
+                   PERFORM GET-KEYWORD-FILTER
                WHEN OTHER
                    DISPLAY "Invalid selection. Showing all syllabi."
                    MOVE 1 TO WS-LIST-OPTION
@@ -156,8 +224,13 @@
            DISPLAY SEMESTER-FILTER-SCREEN.
            ACCEPT SEMESTER-FILTER-SCREEN.
 
+       GET-KEYWORD-FILTER.
+           DISPLAY KEYWORD-FILTER-SCREEN.
+           ACCEPT KEYWORD-FILTER-SCREEN.
+
        COUNT-RECORDS.
            MOVE 0 TO WS-TOTAL-RECORDS.
+           MOVE 0 TO WS-TOTAL-CREDITS.
            MOVE LOW-VALUES TO SYL-COURSE-ID.
 
            START SYLLABUS-FILE KEY >= SYL-COURSE-ID
@@ -178,6 +251,7 @@
                        PERFORM RECORD-MATCHES-FILTER
                        IF RETURN-CODE = 1
                            ADD 1 TO WS-TOTAL-RECORDS
+                           ADD SYL-CREDITS TO WS-TOTAL-CREDITS
                        END-IF
                END-READ
            END-PERFORM.
@@ -206,8 +280,22 @@
                    ELSE
                        MOVE "N" TO WS-CONTINUE-FLAG
                    END-IF
+               WHEN 5
+                   MOVE 0 TO WS-MATCH-COUNT
+                   INSPECT SYL-COURSE-NAME TALLYING
+                       WS-MATCH-COUNT FOR ALL
+                       FUNCTION TRIM(WS-KEYWORD-FILTER)
+                   IF WS-MATCH-COUNT > 0
+                       MOVE "Y" TO WS-CONTINUE-FLAG
+                   ELSE
+                       MOVE "N" TO WS-CONTINUE-FLAG
+                   END-IF
            END-EVALUATE.
 
+           IF WS-CONTINUE AND SYL-STATUS NOT = "P"
+               MOVE "N" TO WS-CONTINUE-FLAG
+           END-IF.
+
            IF WS-CONTINUE
                MOVE 1 TO RETURN-CODE
            ELSE
