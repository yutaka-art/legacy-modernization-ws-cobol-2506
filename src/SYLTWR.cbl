@@ -0,0 +1,320 @@
+******************************************************************
+      * シラバス管理システム - 教員別担当コマ数レポート
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SYLTWR.
+       AUTHOR. SHINYAY.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SYLLABUS-FILE
+               ASSIGN TO "syllabus.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SYL-COURSE-ID
+               FILE STATUS IS WS-SYL-STATUS.
+
+           SELECT TEACHER-FILE
+               ASSIGN TO "teacher.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TEA-ID
+               FILE STATUS IS WS-TEA-STATUS.
+
+           SELECT REPORT-FILE
+               ASSIGN TO "teacher_workload_report.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD SYLLABUS-FILE.
+           COPY "SYLFILE.cpy".
+
+       FD TEACHER-FILE.
+           COPY "TEAFILE.cpy".
+
+       FD REPORT-FILE.
+       01 REPORT-RECORD            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-SYL-STATUS            PIC XX VALUE "00".
+          88 WS-SYL-SUCCESS        VALUE "00".
+          88 WS-SYL-EOF            VALUE "10".
+
+       01 WS-TEA-STATUS            PIC XX VALUE "00".
+          88 WS-TEA-SUCCESS        VALUE "00".
+          88 WS-TEA-NOT-FOUND      VALUE "23".
+          88 WS-TEA-EOF            VALUE "10".
+
+       01 WS-REPORT-STATUS         PIC XX VALUE "00".
+          88 WS-REPORT-SUCCESS     VALUE "00".
+          88 WS-REPORT-ERROR       VALUE "35".
+
+       01 WS-TEACHER-TABLE.
+          05 WS-TEACHER-COUNT      PIC 9(04) VALUE ZERO.
+          05 WS-TEACHER-ENTRY OCCURS 9999 TIMES.
+             10 WS-ENTRY-TEA-ID        PIC X(05).
+             10 WS-ENTRY-TEA-NAME      PIC X(40).
+             10 WS-ENTRY-TEA-DEPT      PIC X(04).
+             10 WS-ENTRY-COURSE-COUNT  PIC 9(03).
+             10 WS-ENTRY-CREDIT-TOTAL  PIC 9(04).
+
+       01 WS-I                     PIC 9(04) VALUE ZERO.
+       01 WS-CO-TEACHER-INDEX      PIC 9 VALUE ZERO.
+
+       01 WS-REPORT-HEADERS.
+          05 WS-CURRENT-DATE         PIC X(10).
+          05 WS-PAGE-NUMBER          PIC 999 VALUE 1.
+
+       01 WS-REPORT-LINES.
+          05 WS-HEADER-LINE-1.
+             10 FILLER               PIC X(30) VALUE "シラバス管理システム".
+             10 FILLER               PIC X(10) VALUE SPACES.
+             10 FILLER               PIC X(10) VALUE "日付: ".
+             10 WS-DATE-OUT          PIC X(10).
+             10 FILLER               PIC X(05) VALUE SPACES.
+             10 FILLER               PIC X(12) VALUE "ページ:".
+             10 WS-PAGE-OUT          PIC ZZ9.
+
+          05 WS-HEADER-LINE-2.
+             10 FILLER               PIC X(50) VALUE
+                "教員別担当コマ数レポート".
+
+          05 WS-HEADER-LINE-3.
+             10 FILLER               PIC X(80) VALUE ALL "=".
+
+          05 WS-HEADER-LINE-4.
+             10 FILLER               PIC X(09) VALUE "教員ID".
+             10 FILLER               PIC X(02) VALUE SPACES.
+             10 FILLER               PIC X(20) VALUE "教員名".
+             10 FILLER               PIC X(02) VALUE SPACES.
+             10 FILLER               PIC X(09) VALUE "学科".
+             10 FILLER               PIC X(02) VALUE SPACES.
+             10 FILLER               PIC X(15) VALUE "担当科目数".
+             10 FILLER               PIC X(02) VALUE SPACES.
+             10 FILLER               PIC X(12) VALUE "合計単位".
+
+          05 WS-DETAIL-LINE.
+             10 WS-DET-TEA-ID        PIC X(09).
+             10 FILLER               PIC X(02) VALUE SPACES.
+             10 WS-DET-TEA-NAME      PIC X(20).
+             10 FILLER               PIC X(02) VALUE SPACES.
+             10 WS-DET-TEA-DEPT      PIC X(09).
+             10 FILLER               PIC X(02) VALUE SPACES.
+             10 WS-DET-COURSE-COUNT  PIC ZZ9.
+             10 FILLER               PIC X(08) VALUE SPACES.
+             10 WS-DET-CREDIT-TOTAL  PIC ZZZ9.
+
+          05 WS-SEPARATOR-LINE       PIC X(80) VALUE ALL "-".
+
+       01 WS-COUNTERS.
+          05 WS-LINE-COUNT         PIC 99 VALUE 0.
+          05 WS-RECORDS-PER-PAGE   PIC 99 VALUE 40.
+          05 WS-TOTAL-RECORDS      PIC 999 VALUE 0.
+
+       01 WS-DATE-WORK.
+          05 WS-DATE-YEAR          PIC 9(4).
+          05 WS-DATE-MONTH         PIC 9(2).
+          05 WS-DATE-DAY           PIC 9(2).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           PERFORM OPEN-FILES.
+           IF WS-SYL-SUCCESS AND WS-TEA-SUCCESS AND WS-REPORT-SUCCESS
+               PERFORM LOAD-TEACHERS
+               PERFORM COUNT-COURSES
+               PERFORM GENERATE-REPORT-HEADER
+               PERFORM GENERATE-REPORT-BODY
+               PERFORM GENERATE-REPORT-FOOTER
+               DISPLAY "レポートが正常に生成されました。"
+               DISPLAY "ファイル名: teacher_workload_report.txt"
+           ELSE
+               IF NOT WS-SYL-SUCCESS
+                   DISPLAY "エラー: シラバスファイルが見つかりません。"
+               ELSE
+                   IF NOT WS-TEA-SUCCESS
+                       DISPLAY "エラー: 教員ファイルが見つかりません。"
+                   ELSE
+                       DISPLAY "エラー: レポートファイルを作成できません。"
+                   END-IF
+               END-IF
+           END-IF.
+
+           PERFORM CLOSE-FILES.
+           GOBACK.
+
+       OPEN-FILES.
+           OPEN INPUT SYLLABUS-FILE.
+           OPEN INPUT TEACHER-FILE.
+           IF WS-SYL-SUCCESS AND WS-TEA-SUCCESS
+               OPEN OUTPUT REPORT-FILE
+           END-IF.
+
+       CLOSE-FILES.
+           CLOSE SYLLABUS-FILE.
+           CLOSE TEACHER-FILE.
+           IF WS-REPORT-SUCCESS
+               CLOSE REPORT-FILE
+           END-IF.
+
+       LOAD-TEACHERS.
+           MOVE LOW-VALUES TO TEA-ID.
+           START TEACHER-FILE KEY >= TEA-ID
+               INVALID KEY
+                   MOVE "10" TO WS-TEA-STATUS
+           END-START.
+
+           PERFORM UNTIL WS-TEA-EOF OR WS-TEACHER-COUNT >= 9999
+               READ TEACHER-FILE NEXT RECORD
+                   AT END
+                       MOVE "10" TO WS-TEA-STATUS
+                   NOT AT END
+                       ADD 1 TO WS-TEACHER-COUNT
+                       MOVE TEA-ID TO
+                           WS-ENTRY-TEA-ID(WS-TEACHER-COUNT)
+                       STRING TEA-LAST-NAME DELIMITED BY SIZE
+                              " " DELIMITED BY SIZE
+                              TEA-FIRST-NAME DELIMITED BY SIZE
+                           INTO WS-ENTRY-TEA-NAME(WS-TEACHER-COUNT)
+                       MOVE TEA-DEPARTMENT-ID TO
+                           WS-ENTRY-TEA-DEPT(WS-TEACHER-COUNT)
+                       MOVE ZERO TO
+                           WS-ENTRY-COURSE-COUNT(WS-TEACHER-COUNT)
+                       MOVE ZERO TO
+                           WS-ENTRY-CREDIT-TOTAL(WS-TEACHER-COUNT)
+               END-READ
+           END-PERFORM.
+
+           MOVE "00" TO WS-TEA-STATUS.
+
+       COUNT-COURSES.
+           MOVE LOW-VALUES TO SYL-COURSE-ID.
+           START SYLLABUS-FILE KEY >= SYL-COURSE-ID
+               INVALID KEY
+                   MOVE "10" TO WS-SYL-STATUS
+           END-START.
+
+           PERFORM UNTIL WS-SYL-EOF
+               READ SYLLABUS-FILE NEXT RECORD
+                   AT END
+                       MOVE "10" TO WS-SYL-STATUS
+                   NOT AT END
+                       PERFORM FIND-TEACHER-IN-TABLE
+               END-READ
+           END-PERFORM.
+
+           MOVE "00" TO WS-SYL-STATUS.
+
+       FIND-TEACHER-IN-TABLE.
+           PERFORM VARYING WS-I FROM 1 BY 1
+               UNTIL WS-I > WS-TEACHER-COUNT
+               IF WS-ENTRY-TEA-ID(WS-I) = SYL-TEACHER-ID
+                   ADD 1 TO WS-ENTRY-COURSE-COUNT(WS-I)
+                   ADD SYL-CREDITS TO WS-ENTRY-CREDIT-TOTAL(WS-I)
+               ELSE
+                   PERFORM VARYING WS-CO-TEACHER-INDEX FROM 1 BY 1
+                       UNTIL WS-CO-TEACHER-INDEX > SYL-CO-TEACHER-COUNT
+                       IF WS-ENTRY-TEA-ID(WS-I) =
+                               SYL-CO-TEACHERS(WS-CO-TEACHER-INDEX)
+                           ADD 1 TO WS-ENTRY-COURSE-COUNT(WS-I)
+                           ADD SYL-CREDITS TO
+                               WS-ENTRY-CREDIT-TOTAL(WS-I)
+                       END-IF
+                   END-PERFORM
+               END-IF
+           END-PERFORM.
+
+       GENERATE-REPORT-HEADER.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATE-WORK.
+           STRING WS-DATE-YEAR "-" WS-DATE-MONTH "-" WS-DATE-DAY
+               DELIMITED BY SIZE INTO WS-DATE-OUT.
+           MOVE WS-PAGE-NUMBER TO WS-PAGE-OUT.
+
+           MOVE WS-HEADER-LINE-1 TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE WS-HEADER-LINE-2 TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE WS-HEADER-LINE-3 TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE WS-HEADER-LINE-4 TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE WS-HEADER-LINE-3 TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE 5 TO WS-LINE-COUNT.
+
+       GENERATE-REPORT-BODY.
+           PERFORM VARYING WS-I FROM 1 BY 1
+               UNTIL WS-I > WS-TEACHER-COUNT
+               IF WS-ENTRY-COURSE-COUNT(WS-I) > 0
+                   MOVE WS-ENTRY-TEA-ID(WS-I) TO WS-DET-TEA-ID
+                   MOVE WS-ENTRY-TEA-NAME(WS-I) TO WS-DET-TEA-NAME
+                   MOVE WS-ENTRY-TEA-DEPT(WS-I) TO WS-DET-TEA-DEPT
+                   MOVE WS-ENTRY-COURSE-COUNT(WS-I)
+                       TO WS-DET-COURSE-COUNT
+                   MOVE WS-ENTRY-CREDIT-TOTAL(WS-I)
+                       TO WS-DET-CREDIT-TOTAL
+
+                   IF WS-LINE-COUNT >= WS-RECORDS-PER-PAGE
+                       PERFORM NEW-PAGE
+                   END-IF
+
+                   MOVE WS-DETAIL-LINE TO REPORT-RECORD
+                   WRITE REPORT-RECORD
+
+                   ADD 1 TO WS-LINE-COUNT
+                   ADD 1 TO WS-TOTAL-RECORDS
+               END-IF
+           END-PERFORM.
+
+       NEW-PAGE.
+           ADD 1 TO WS-PAGE-NUMBER.
+           MOVE WS-PAGE-NUMBER TO WS-PAGE-OUT.
+
+           MOVE SPACES TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE WS-HEADER-LINE-1 TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE WS-HEADER-LINE-2 TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE WS-HEADER-LINE-3 TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE WS-HEADER-LINE-4 TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE WS-HEADER-LINE-3 TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE 7 TO WS-LINE-COUNT.
+
+       GENERATE-REPORT-FOOTER.
+           MOVE SPACES TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE WS-SEPARATOR-LINE TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE SPACES TO REPORT-RECORD.
+           STRING "合計教員数: " WS-TOTAL-RECORDS
+               DELIMITED BY SIZE INTO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE WS-SEPARATOR-LINE TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE SPACES TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE "*** レポート終了 ***" TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
