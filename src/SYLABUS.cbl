@@ -13,12 +13,17 @@
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01  WS-USER-CHOICE           PIC 9 VALUE 0.
-           88  WS-EXIT              VALUE 9.
-           88  WS-VALID-CHOICE      VALUE 1 THRU 6.
+       01  WS-USER-CHOICE           PIC 99 VALUE 0.
+           88  WS-EXIT              VALUE 99.
+           88  WS-VALID-CHOICE      VALUE 1 THRU 19.
+
+       01  WS-ROLL-OLD-SEMESTER     PIC X(2) VALUE SPACES.
+       01  WS-ROLL-NEW-SEMESTER     PIC X(2) VALUE SPACES.
 
        01  WS-EXIT-FLAG             PIC 9 VALUE 0.
        01  WS-ERROR-MESSAGE         PIC X(50) VALUE SPACES.
+      *
+           COPY SYLLANG.
       *
        01  WS-MENU-ITEMS.
            05  WS-TITLE.
@@ -35,10 +40,36 @@
                10 FILLER            PIC X(25).
            05  WS-MENU-6.
                10 FILLER            PIC X(25).
+           05  WS-MENU-7.
+               10 FILLER            PIC X(25).
+           05  WS-MENU-8.
+               10 FILLER            PIC X(25).
            05  WS-MENU-9.
                10 FILLER            PIC X(25).
-           05  WS-PROMPT.
+           05  WS-MENU-10.
+               10 FILLER            PIC X(25).
+           05  WS-MENU-11.
+               10 FILLER            PIC X(25).
+           05  WS-MENU-12.
+               10 FILLER            PIC X(25).
+           05  WS-MENU-13.
+               10 FILLER            PIC X(25).
+           05  WS-MENU-14.
+               10 FILLER            PIC X(25).
+           05  WS-MENU-15.
                10 FILLER            PIC X(25).
+           05  WS-MENU-16.
+               10 FILLER            PIC X(25).
+           05  WS-MENU-17.
+               10 FILLER            PIC X(25).
+           05  WS-MENU-18.
+               10 FILLER            PIC X(25).
+           05  WS-MENU-19.
+               10 FILLER            PIC X(25).
+           05  WS-MENU-EXIT.
+               10 FILLER            PIC X(25).
+           05  WS-PROMPT.
+               10 FILLER            PIC X(30).
       *
        01  WS-ERROR-MESSAGES.
            05  WS-ERR-INVALID       PIC X(40).
@@ -46,26 +77,87 @@
 
        PROCEDURE DIVISION.
        MAIN-CONTROL SECTION.
+           PERFORM SELECT-LANGUAGE
            PERFORM INITIALIZE-MESSAGES
            PERFORM UNTIL WS-EXIT
                PERFORM DISPLAY-MAIN-MENU
                PERFORM PROCESS-MENU-CHOICE
            END-PERFORM
-           DISPLAY "シラバス管理システムを終了します。"
+           IF WS-LANG-ENGLISH
+               DISPLAY "Exiting the syllabus management system."
+           ELSE
+               DISPLAY "シラバス管理システムを終了します。"
+           END-IF
            STOP RUN.
 
+      * Language selection - carried by COPY SYLLANG's
+      * WS-LANG-CODE; every SYL* program this menu CALLs prompts for
+      * its own language the same way, so the choice is not required
+      * to persist across the CALL boundary.
+       SELECT-LANGUAGE SECTION.
+           DISPLAY "言語を選択してください / Select language"
+           DISPLAY "1. 日本語   2. English"
+           MOVE 1 TO WS-LANG-CHOICE
+           ACCEPT WS-LANG-CHOICE
+           IF WS-LANG-CHOICE = 2
+               MOVE "E" TO WS-LANG-CODE
+           ELSE
+               MOVE "J" TO WS-LANG-CODE
+           END-IF
+           .
+
        INITIALIZE-MESSAGES SECTION.
-           MOVE "シラバス管理システム" TO WS-TITLE
-           MOVE " 1. シラバス登録" TO WS-MENU-1
-           MOVE " 2. シラバス更新" TO WS-MENU-2
-           MOVE " 3. シラバス削除" TO WS-MENU-3
-           MOVE " 4. シラバス照会" TO WS-MENU-4
-           MOVE " 5. シラバス一覧" TO WS-MENU-5
-           MOVE " 6. レポート作成" TO WS-MENU-6
-           MOVE " 9. 終了" TO WS-MENU-9
-           MOVE "選択 (1-6, 9): " TO WS-PROMPT
-           MOVE "無効な選択です" TO WS-ERR-INVALID
-           MOVE "プログラム呼出エラー" TO WS-ERR-CALL.
+           IF WS-LANG-ENGLISH
+               MOVE "Syllabus Management System" TO WS-TITLE
+               MOVE " 1. Register Syllabus" TO WS-MENU-1
+               MOVE " 2. Update Syllabus" TO WS-MENU-2
+               MOVE " 3. Delete Syllabus" TO WS-MENU-3
+               MOVE " 4. Query Syllabus" TO WS-MENU-4
+               MOVE " 5. List Syllabi" TO WS-MENU-5
+               MOVE " 6. Generate Report" TO WS-MENU-6
+               MOVE " 7. Department Master" TO WS-MENU-7
+               MOVE " 8. Teacher Master" TO WS-MENU-8
+               MOVE " 9. Copy Syllabus (new term)" TO WS-MENU-9
+               MOVE "10. Student Master" TO WS-MENU-10
+               MOVE "11. Enrollment" TO WS-MENU-11
+               MOVE "12. Teacher Workload Report" TO WS-MENU-12
+               MOVE "13. Semester Rollover" TO WS-MENU-13
+               MOVE "14. LMS Export" TO WS-MENU-14
+               MOVE "15. Department Credit Summary" TO WS-MENU-15
+               MOVE "16. Reference Reconciliation" TO WS-MENU-16
+               MOVE "17. Syllabus File Integrity Check" TO WS-MENU-17
+               MOVE "18. Prerequisite Chain Check" TO WS-MENU-18
+               MOVE "19. Schedule Conflict Report" TO WS-MENU-19
+               MOVE "99. Exit" TO WS-MENU-EXIT
+               MOVE "Select (1-19, 99): " TO WS-PROMPT
+               MOVE "Invalid selection" TO WS-ERR-INVALID
+               MOVE "Program call error" TO WS-ERR-CALL
+           ELSE
+               MOVE "シラバス管理システム" TO WS-TITLE
+               MOVE " 1. シラバス登録" TO WS-MENU-1
+               MOVE " 2. シラバス更新" TO WS-MENU-2
+               MOVE " 3. シラバス削除" TO WS-MENU-3
+               MOVE " 4. シラバス照会" TO WS-MENU-4
+               MOVE " 5. シラバス一覧" TO WS-MENU-5
+               MOVE " 6. レポート作成" TO WS-MENU-6
+               MOVE " 7. 学科マスタ" TO WS-MENU-7
+               MOVE " 8. 教員マスタ" TO WS-MENU-8
+               MOVE " 9. シラバスコピー(新学期用)" TO WS-MENU-9
+               MOVE "10. 学生マスタ" TO WS-MENU-10
+               MOVE "11. 履修登録" TO WS-MENU-11
+               MOVE "12. 教員別担当コマ数レポート" TO WS-MENU-12
+               MOVE "13. 学期一括繰越" TO WS-MENU-13
+               MOVE "14. LMS連携用データ抽出" TO WS-MENU-14
+               MOVE "15. 学科別単位数集計レポート" TO WS-MENU-15
+               MOVE "16. 参照整合性チェック" TO WS-MENU-16
+               MOVE "17. シラバスファイル整合性チェック" TO WS-MENU-17
+               MOVE "18. 前提科目整合性チェック" TO WS-MENU-18
+               MOVE "19. 時間割重複チェック" TO WS-MENU-19
+               MOVE "99. 終了" TO WS-MENU-EXIT
+               MOVE "選択 (1-19, 99): " TO WS-PROMPT
+               MOVE "無効な選択です" TO WS-ERR-INVALID
+               MOVE "プログラム呼出エラー" TO WS-ERR-CALL
+           END-IF.
 
        DISPLAY-MAIN-MENU SECTION.
            DISPLAY SPACE
@@ -78,7 +170,20 @@
            DISPLAY WS-MENU-4
            DISPLAY WS-MENU-5
            DISPLAY WS-MENU-6
+           DISPLAY WS-MENU-7
+           DISPLAY WS-MENU-8
            DISPLAY WS-MENU-9
+           DISPLAY WS-MENU-10
+           DISPLAY WS-MENU-11
+           DISPLAY WS-MENU-12
+           DISPLAY WS-MENU-13
+           DISPLAY WS-MENU-14
+           DISPLAY WS-MENU-15
+           DISPLAY WS-MENU-16
+           DISPLAY WS-MENU-17
+           DISPLAY WS-MENU-18
+           DISPLAY WS-MENU-19
+           DISPLAY WS-MENU-EXIT
            DISPLAY ALL "="
            DISPLAY SPACE
            DISPLAY WS-PROMPT
@@ -101,7 +206,33 @@
                        PERFORM CALL-SYLLABUS-LIST
                    WHEN 6
                        PERFORM CALL-REPORT-GENERATE
+                   WHEN 7
+                       PERFORM CALL-DEPARTMENT-MASTER
+                   WHEN 8
+                       PERFORM CALL-TEACHER-MASTER
                    WHEN 9
+                       PERFORM CALL-SYLLABUS-COPY
+                   WHEN 10
+                       PERFORM CALL-STUDENT-MASTER
+                   WHEN 11
+                       PERFORM CALL-ENROLLMENT
+                   WHEN 12
+                       PERFORM CALL-TEACHER-WORKLOAD-REPORT
+                   WHEN 13
+                       PERFORM CALL-SEMESTER-ROLLOVER
+                   WHEN 14
+                       PERFORM CALL-LMS-EXPORT
+                   WHEN 15
+                       PERFORM CALL-DEPARTMENT-CREDIT-REPORT
+                   WHEN 16
+                       PERFORM CALL-RECONCILIATION-REPORT
+                   WHEN 17
+                       PERFORM CALL-INTEGRITY-CHECK
+                   WHEN 18
+                       PERFORM CALL-PREREQUISITE-CHECK
+                   WHEN 19
+                       PERFORM CALL-SCHEDULE-CONFLICT-REPORT
+                   WHEN 99
                        MOVE 1 TO WS-EXIT-FLAG
                END-EVALUATE
            END-IF.
@@ -141,3 +272,86 @@
                ON EXCEPTION
                    DISPLAY WS-ERR-CALL
            END-CALL.
+
+       CALL-DEPARTMENT-MASTER SECTION.
+           CALL "SYLDEP"
+               ON EXCEPTION
+                   DISPLAY WS-ERR-CALL
+           END-CALL.
+
+       CALL-TEACHER-MASTER SECTION.
+           CALL "SYLTEA"
+               ON EXCEPTION
+                   DISPLAY WS-ERR-CALL
+           END-CALL.
+
+       CALL-SYLLABUS-COPY SECTION.
+           CALL "SYLCPY"
+               ON EXCEPTION
+                   DISPLAY WS-ERR-CALL
+           END-CALL.
+
+       CALL-STUDENT-MASTER SECTION.
+           CALL "STUREG"
+               ON EXCEPTION
+                   DISPLAY WS-ERR-CALL
+           END-CALL.
+
+       CALL-ENROLLMENT SECTION.
+           CALL "SYLENR"
+               ON EXCEPTION
+                   DISPLAY WS-ERR-CALL
+           END-CALL.
+
+       CALL-TEACHER-WORKLOAD-REPORT SECTION.
+           CALL "SYLTWR"
+               ON EXCEPTION
+                   DISPLAY WS-ERR-CALL
+           END-CALL.
+
+       CALL-SEMESTER-ROLLOVER SECTION.
+           DISPLAY "繰越元の学期を入力してください(例:01): "
+           ACCEPT WS-ROLL-OLD-SEMESTER
+           DISPLAY "繰越先の学期を入力してください(例:02): "
+           ACCEPT WS-ROLL-NEW-SEMESTER
+           CALL "SYLROLL" USING WS-ROLL-OLD-SEMESTER
+               WS-ROLL-NEW-SEMESTER
+               ON EXCEPTION
+                   DISPLAY WS-ERR-CALL
+           END-CALL.
+
+       CALL-LMS-EXPORT SECTION.
+           CALL "SYLEXP"
+               ON EXCEPTION
+                   DISPLAY WS-ERR-CALL
+           END-CALL.
+
+       CALL-DEPARTMENT-CREDIT-REPORT SECTION.
+           CALL "SYLDCR"
+               ON EXCEPTION
+                   DISPLAY WS-ERR-CALL
+           END-CALL.
+
+       CALL-RECONCILIATION-REPORT SECTION.
+           CALL "SYLREC"
+               ON EXCEPTION
+                   DISPLAY WS-ERR-CALL
+           END-CALL.
+
+       CALL-INTEGRITY-CHECK SECTION.
+           CALL "SYLINT"
+               ON EXCEPTION
+                   DISPLAY WS-ERR-CALL
+           END-CALL.
+
+       CALL-PREREQUISITE-CHECK SECTION.
+           CALL "SYLPRV"
+               ON EXCEPTION
+                   DISPLAY WS-ERR-CALL
+           END-CALL.
+
+       CALL-SCHEDULE-CONFLICT-REPORT SECTION.
+           CALL "SYLSCR"
+               ON EXCEPTION
+                   DISPLAY WS-ERR-CALL
+           END-CALL.
