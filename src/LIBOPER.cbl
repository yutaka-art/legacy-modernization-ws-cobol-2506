@@ -0,0 +1,222 @@
+******************************************************************
+      * 図書館管理システム - オペレータマスタ管理プログラム
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LIBOPER.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  GNUCOBOL.
+       OBJECT-COMPUTER.  GNUCOBOL.
+       SPECIAL-NAMES.
+           CONSOLE IS CRT.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPERATOR-FILE
+               ASSIGN TO "operator.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS OPER-ID
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OPERATOR-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY OPERFILE.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS           PIC XX VALUE "00".
+           88  WS-FILE-SUCCESS      VALUE "00".
+           88  WS-FILE-NOT-FOUND    VALUE "23".
+           88  WS-FILE-DUP          VALUE "22".
+           88  WS-FILE-EOF          VALUE "10".
+
+       01  WS-CONTINUE-FLAG         PIC X VALUE "Y".
+           88  WS-CONTINUE          VALUE "Y", "y".
+           88  WS-EXIT              VALUE "N", "n".
+
+       01  WS-CHOICE                PIC 9 VALUE 0.
+           88  WS-VALID-CHOICE      VALUE 1 THRU 5.
+
+       01  WS-SEARCH-ID             PIC X(8) VALUE SPACES.
+
+       COPY LIBERROR.
+
+       SCREEN SECTION.
+       01  OPER-MENU-SCREEN.
+           05  LINE 2 COL 1         VALUE "オペレータマスタメニュー".
+           05  LINE 4 COL 1         VALUE "1. オペレータ登録".
+           05  LINE 5 COL 1         VALUE "2. オペレータ照会".
+           05  LINE 6 COL 1         VALUE "3. オペレータ修正".
+           05  LINE 7 COL 1         VALUE "4. オペレータ削除".
+           05  LINE 8 COL 1         VALUE "5. オペレータ一覧".
+           05  LINE 9 COL 1         VALUE "9. 戻る".
+           05  LINE 11 COL 1        VALUE "選択: ".
+           05  LINE 11 COL 8        PIC 9 USING WS-CHOICE.
+
+       01  OPER-INPUT-SCREEN.
+           05  LINE 2 COL 1         VALUE "オペレータ登録".
+           05  LINE 4 COL 1         VALUE "オペレータID: ".
+           05  LINE 4 COL 15        PIC X(8) USING OPER-ID.
+           05  LINE 5 COL 1         VALUE "パスワード: ".
+           05  LINE 5 COL 13        PIC X(8) USING OPER-PASSWORD.
+           05  LINE 6 COL 1         VALUE "氏名: ".
+           05  LINE 6 COL 7         PIC X(30) USING OPER-NAME.
+
+       01  OPER-SEARCH-SCREEN.
+           05  LINE 2 COL 1         VALUE "オペレータ検索".
+           05  LINE 4 COL 1         VALUE "オペレータID: ".
+           05  LINE 4 COL 15        PIC X(8) USING WS-SEARCH-ID.
+
+       01  OPER-DISPLAY-SCREEN.
+           05  LINE 2 COL 1         VALUE "オペレータ情報".
+           05  LINE 4 COL 1         VALUE "オペレータID: ".
+           05  LINE 4 COL 15        PIC X(8) FROM OPER-ID.
+           05  LINE 5 COL 1         VALUE "氏名: ".
+           05  LINE 5 COL 7         PIC X(30) FROM OPER-NAME.
+           05  LINE 6 COL 1         VALUE "状態: ".
+           05  LINE 6 COL 7         PIC X(1) FROM OPER-STATUS.
+
+       01  OPER-LIST-HEADER.
+           05  BLANK SCREEN.
+           05  LINE 1 COL 1         VALUE "オペレータ一覧".
+           05  LINE 2 COL 1         VALUE
+               "========================================".
+           05  LINE 3 COL 1         VALUE "ID        氏名                           状態".
+           05  LINE 4 COL 1         VALUE
+               "========================================".
+
+       01  CONTINUE-SCREEN.
+           05  LINE 14 COL 1        VALUE "続行しますか？ (Y/N): ".
+           05  LINE 14 COL 25       PIC X USING WS-CONTINUE-FLAG.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS SECTION.
+           PERFORM OPEN-FILE
+           PERFORM UNTIL WS-EXIT
+               PERFORM DISPLAY-MENU
+               PERFORM PROCESS-CHOICE
+               IF NOT WS-EXIT
+                   PERFORM CHECK-CONTINUE
+               END-IF
+           END-PERFORM
+           PERFORM CLOSE-FILE
+           GOBACK.
+
+       OPEN-FILE SECTION.
+           OPEN I-O OPERATOR-FILE
+           IF WS-FILE-NOT-FOUND
+               DISPLAY MSG-FILE-NOT-FOUND
+               MOVE "N" TO WS-CONTINUE-FLAG
+           END-IF.
+
+       CLOSE-FILE SECTION.
+           CLOSE OPERATOR-FILE.
+
+       DISPLAY-MENU SECTION.
+           DISPLAY OPER-MENU-SCREEN
+           ACCEPT OPER-MENU-SCREEN.
+
+       PROCESS-CHOICE SECTION.
+           EVALUATE WS-CHOICE
+               WHEN 1
+                   PERFORM REGISTER-OPERATOR
+               WHEN 2
+                   PERFORM SEARCH-OPERATOR
+               WHEN 3
+                   PERFORM UPDATE-OPERATOR
+               WHEN 4
+                   PERFORM DELETE-OPERATOR
+               WHEN 5
+                   PERFORM LIST-OPERATORS
+               WHEN 9
+                   MOVE "N" TO WS-CONTINUE-FLAG
+               WHEN OTHER
+                   DISPLAY MSG-INVALID-INPUT
+           END-EVALUATE.
+
+       REGISTER-OPERATOR SECTION.
+           INITIALIZE OPERATOR-RECORD
+           DISPLAY OPER-INPUT-SCREEN
+           ACCEPT OPER-INPUT-SCREEN
+           MOVE "A" TO OPER-STATUS
+           WRITE OPERATOR-RECORD
+               INVALID KEY
+                   DISPLAY MSG-DUPLICATE-KEY
+               NOT INVALID KEY
+                   DISPLAY "オペレータを登録しました。"
+           END-WRITE.
+
+       SEARCH-OPERATOR SECTION.
+           DISPLAY OPER-SEARCH-SCREEN
+           ACCEPT OPER-SEARCH-SCREEN
+           MOVE WS-SEARCH-ID TO OPER-ID
+           READ OPERATOR-FILE
+               INVALID KEY
+                   DISPLAY MSG-RECORD-NOT-FOUND
+               NOT INVALID KEY
+                   DISPLAY OPER-DISPLAY-SCREEN
+           END-READ.
+
+       UPDATE-OPERATOR SECTION.
+           DISPLAY OPER-SEARCH-SCREEN
+           ACCEPT OPER-SEARCH-SCREEN
+           MOVE WS-SEARCH-ID TO OPER-ID
+           READ OPERATOR-FILE
+               INVALID KEY
+                   DISPLAY MSG-RECORD-NOT-FOUND
+               NOT INVALID KEY
+                   DISPLAY OPER-INPUT-SCREEN
+                   ACCEPT OPER-INPUT-SCREEN
+                   REWRITE OPERATOR-RECORD
+                       INVALID KEY
+                           DISPLAY MSG-FILE-WRITE
+                       NOT INVALID KEY
+                           DISPLAY "オペレータ情報を更新しました。"
+                   END-REWRITE
+           END-READ.
+
+       DELETE-OPERATOR SECTION.
+           DISPLAY OPER-SEARCH-SCREEN
+           ACCEPT OPER-SEARCH-SCREEN
+           MOVE WS-SEARCH-ID TO OPER-ID
+           READ OPERATOR-FILE
+               INVALID KEY
+                   DISPLAY MSG-RECORD-NOT-FOUND
+               NOT INVALID KEY
+                   DISPLAY OPER-DISPLAY-SCREEN
+                   DISPLAY "このオペレータを削除しますか？ (Y/N): "
+                   ACCEPT WS-CONTINUE-FLAG
+                   IF WS-CONTINUE
+                       DELETE OPERATOR-FILE
+                           INVALID KEY
+                               DISPLAY MSG-FILE-WRITE
+                           NOT INVALID KEY
+                               DISPLAY "オペレータを削除しました。"
+                       END-DELETE
+                   END-IF
+           END-READ.
+
+       LIST-OPERATORS SECTION.
+           DISPLAY OPER-LIST-HEADER
+           MOVE LOW-VALUES TO OPER-ID
+           START OPERATOR-FILE KEY >= OPER-ID
+               INVALID KEY
+                   CONTINUE
+           END-START
+           PERFORM UNTIL WS-FILE-EOF
+               READ OPERATOR-FILE NEXT
+                   AT END
+                       MOVE "10" TO WS-FILE-STATUS
+                   NOT AT END
+                       DISPLAY OPER-ID SPACE SPACE OPER-NAME
+                           SPACE SPACE OPER-STATUS
+               END-READ
+           END-PERFORM
+           MOVE "00" TO WS-FILE-STATUS.
+
+       CHECK-CONTINUE SECTION.
+           DISPLAY CONTINUE-SCREEN
+           ACCEPT CONTINUE-SCREEN.
