@@ -20,18 +20,52 @@
                RECORD KEY IS SYL-COURSE-ID
                FILE STATUS IS WS-FILE-STATUS.
 
+           SELECT DEPARTMENT-FILE
+               ASSIGN TO "department.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS DEP-ID
+               FILE STATUS IS WS-DEPT-STATUS.
+
+           SELECT TEACHER-FILE
+               ASSIGN TO "teacher.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TEA-ID
+               FILE STATUS IS WS-TEA-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  SYLLABUS-FILE
            LABEL RECORDS ARE STANDARD.
            COPY SYLFILE.
 
+       FD  DEPARTMENT-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY DEPFILE.
+
+       FD  TEACHER-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY TEAFILE.
+
        WORKING-STORAGE SECTION.
        01  WS-FILE-STATUS           PIC XX VALUE "00".
            88  WS-FILE-SUCCESS       VALUE "00".
            88  WS-FILE-DUP           VALUE "22".
            88  WS-FILE-NOT-FOUND     VALUE "23".
 
+       01  WS-DEPT-STATUS           PIC XX VALUE "00".
+           88  WS-DEPT-SUCCESS       VALUE "00".
+           88  WS-DEPT-NOT-FOUND     VALUE "23".
+
+       01  WS-TEA-STATUS            PIC XX VALUE "00".
+           88  WS-TEA-SUCCESS        VALUE "00".
+           88  WS-TEA-NOT-FOUND      VALUE "23".
+
+       01  WS-VALID-FLAG            PIC X VALUE "Y".
+           88  WS-DATA-VALID         VALUE "Y".
+           88  WS-DATA-INVALID       VALUE "N".
+
        01  WS-EOF-FLAG             PIC X VALUE "N".
            88  WS-EOF               VALUE "Y".
 
@@ -40,6 +74,9 @@
        01  WS-PARAM-2              PIC X(50).
        01  WS-RESULT               PIC X(200).
        01  WS-RETURN-CODE          PIC 9.
+       01  WS-PREREQ-COUNT-DISP    PIC 9(4).
+       01  WS-PREREQ-CREDIT-TOTAL  PIC 9(4).
+       01  WS-EFFECTIVE-DATE-DISP  PIC 9(8).
 
        01  WS-CONTINUE-FLAG        PIC X VALUE "Y".
            88  WS-CONTINUE          VALUE "Y" "y".
@@ -50,30 +87,79 @@
 
        01  WS-ERROR-MSG            PIC X(50) VALUE SPACES.
 
+       01  WS-SAVED-RECORD.
+           05  WS-SAVED-COURSE-ID       PIC X(6).
+           05  WS-SAVED-COURSE-NAME     PIC X(30).
+           05  WS-SAVED-COURSE-NAME-EN  PIC X(30).
+           05  WS-SAVED-DEPARTMENT-ID   PIC X(4).
+           05  WS-SAVED-TEACHER-ID      PIC X(5).
+           05  WS-SAVED-SEMESTER        PIC X(2).
+           05  WS-SAVED-CREDITS         PIC 9.
+           05  WS-SAVED-DESCRIPTION     PIC X(200).
+           05  WS-SAVED-OBJECTIVES      PIC X(100).
+           05  WS-SAVED-WEEK-PLAN OCCURS 15 TIMES
+                                        PIC X(30).
+           05  WS-SAVED-PREREQ-COUNT    PIC 9.
+           05  WS-SAVED-PREREQUISITES OCCURS 5 TIMES
+                                        PIC X(6).
+           05  WS-SAVED-STATUS          PIC X(1).
+           05  WS-SAVED-CLASSROOM       PIC X(10).
+           05  WS-SAVED-DAY-OF-WEEK     PIC X(1).
+           05  WS-SAVED-PERIOD          PIC 9(1).
+           05  WS-SAVED-MAX-CAPACITY    PIC 9(3).
+           05  WS-SAVED-CO-TEACHER-COUNT PIC 9.
+           05  WS-SAVED-CO-TEACHERS OCCURS 4 TIMES
+                                        PIC X(5).
+
+       01  WS-PREREQ-INDEX          PIC 9 VALUE 0.
+       01  WS-CO-TEACHER-INDEX      PIC 9 VALUE 0.
+
+      * Bilingual screen labels - populated by SET-SCREEN-LABELS from
+      * WS-LANG-CODE (COPY SYLLANG) before the first screen is
+      * displayed.
+       01  WS-SCREEN-LABELS.
+           05  WS-LBL-TITLE         PIC X(30).
+           05  WS-LBL-COURSE-ID     PIC X(24).
+           05  WS-LBL-COURSE-NM     PIC X(24).
+           05  WS-LBL-COURSE-EN     PIC X(24).
+           05  WS-LBL-DEPT          PIC X(24).
+           05  WS-LBL-TEACHER       PIC X(24).
+           05  WS-LBL-SEMESTER      PIC X(24).
+           05  WS-LBL-CREDITS       PIC X(24).
+           05  WS-LBL-DESC          PIC X(24).
+           05  WS-LBL-OBJ           PIC X(24).
+           05  WS-LBL-CAPACITY      PIC X(24).
+
+           COPY SYLLANG.
+
        SCREEN SECTION.
        01  SYLLABUS-INPUT-SCREEN AUTO.
            05  BLANK SCREEN.
-           05  LINE 01 COL 01      VALUE "シラバス登録画面".
-           05  LINE 03 COL 01      VALUE "科目コード(例:CS1001):".
+           05  LINE 01 COL 01      PIC X(30) FROM WS-LBL-TITLE.
+           05  LINE 03 COL 01      PIC X(24) FROM WS-LBL-COURSE-ID.
            05  LINE 03 COL 28      PIC X(6)  USING SYL-COURSE-ID.
-           05  LINE 04 COL 01      VALUE "科目名:".
+           05  LINE 04 COL 01      PIC X(24) FROM WS-LBL-COURSE-NM.
            05  LINE 04 COL 28      PIC X(30) USING SYL-COURSE-NAME.
-           05  LINE 05 COL 01      VALUE "学部学科コード:".
+           05  LINE 05 COL 01      PIC X(24) FROM WS-LBL-DEPT.
            05  LINE 05 COL 28      PIC X(4)  USING SYL-DEPARTMENT-ID.
-           05  LINE 06 COL 01      VALUE "教員ID:".
+           05  LINE 06 COL 01      PIC X(24) FROM WS-LBL-TEACHER.
            05  LINE 06 COL 28      PIC X(5)  USING SYL-TEACHER-ID.
-           05  LINE 07 COL 01      VALUE "開講学期(01=春前期):".
+           05  LINE 07 COL 01      PIC X(24) FROM WS-LBL-SEMESTER.
            05  LINE 07 COL 28      PIC X(2)  USING SYL-SEMESTER.
-           05  LINE 08 COL 01      VALUE "単位数:".
+           05  LINE 08 COL 01      PIC X(24) FROM WS-LBL-CREDITS.
            05  LINE 08 COL 28      PIC 9     USING SYL-CREDITS.
-           05  LINE 10 COL 01      VALUE "授業概要:".
+           05  LINE 09 COL 01      PIC X(24) FROM WS-LBL-COURSE-EN.
+           05  LINE 09 COL 28      PIC X(30) USING SYL-COURSE-NAME-EN.
+           05  LINE 10 COL 01      PIC X(24) FROM WS-LBL-DESC.
            05  LINE 10 COL 28      PIC X(50) USING SYL-DESCRIPTION.
            05  LINE 11 COL 28      PIC X(50).
            05  LINE 12 COL 28      PIC X(50).
            05  LINE 13 COL 28      PIC X(50).
-           05  LINE 15 COL 01      VALUE "学習目標:".
+           05  LINE 15 COL 01      PIC X(24) FROM WS-LBL-OBJ.
            05  LINE 15 COL 28      PIC X(50) USING SYL-OBJECTIVES.
            05  LINE 16 COL 28      PIC X(50).
+           05  LINE 17 COL 01      PIC X(24) FROM WS-LBL-CAPACITY.
+           05  LINE 17 COL 28      PIC 9(3)  USING SYL-MAX-CAPACITY.
 
        01  WEEK-PLAN-SCREEN AUTO.
            05  BLANK SCREEN.
@@ -114,13 +200,77 @@
            05  LINE 20 COL 01      VALUE "第15週:".
            05  LINE 20 COL 10      PIC X(30) USING SYL-WEEK-PLAN(15).
 
+       01  PREREQ-INPUT-SCREEN AUTO.
+           05  BLANK SCREEN.
+           05  LINE 01 COL 01      VALUE "履修前提科目登録画面".
+           05  LINE 02 COL 01      VALUE "科目コード:".
+           05  LINE 02 COL 15      PIC X(6)  FROM  SYL-COURSE-ID.
+           05  LINE 04 COL 01      VALUE "前提科目数(0-5):".
+           05  LINE 04 COL 20      PIC 9     USING SYL-PREREQ-COUNT.
+           05  LINE 06 COL 01      VALUE "前提科目1:".
+           05  LINE 06 COL 12      PIC X(6)  USING SYL-PREREQUISITES(1).
+           05  LINE 07 COL 01      VALUE "前提科目2:".
+           05  LINE 07 COL 12      PIC X(6)  USING SYL-PREREQUISITES(2).
+           05  LINE 08 COL 01      VALUE "前提科目3:".
+           05  LINE 08 COL 12      PIC X(6)  USING SYL-PREREQUISITES(3).
+           05  LINE 09 COL 01      VALUE "前提科目4:".
+           05  LINE 09 COL 12      PIC X(6)  USING SYL-PREREQUISITES(4).
+           05  LINE 10 COL 01      VALUE "前提科目5:".
+           05  LINE 10 COL 12      PIC X(6)  USING SYL-PREREQUISITES(5).
+
+       01  SCHEDULE-INPUT-SCREEN AUTO.
+           05  BLANK SCREEN.
+           05  LINE 01 COL 01      VALUE "教室・時限登録画面".
+           05  LINE 02 COL 01      VALUE "科目コード:".
+           05  LINE 02 COL 15      PIC X(6)  FROM  SYL-COURSE-ID.
+           05  LINE 04 COL 01      VALUE "教室:".
+           05  LINE 04 COL 10      PIC X(10) USING SYL-CLASSROOM.
+           05  LINE 05 COL 01      VALUE "曜日(1=月...7=日):".
+           05  LINE 05 COL 22      PIC X(1)  USING SYL-DAY-OF-WEEK.
+           05  LINE 06 COL 01      VALUE "時限(1-9):".
+           05  LINE 06 COL 15      PIC 9     USING SYL-PERIOD.
+
+       01  CO-TEACHER-INPUT-SCREEN AUTO.
+           05  BLANK SCREEN.
+           05  LINE 01 COL 01      VALUE "共同担当教員登録画面".
+           05  LINE 02 COL 01      VALUE "科目コード:".
+           05  LINE 02 COL 15      PIC X(6)  FROM  SYL-COURSE-ID.
+           05  LINE 03 COL 01      VALUE "主担当教員:".
+           05  LINE 03 COL 15      PIC X(5)  FROM  SYL-TEACHER-ID.
+           05  LINE 05 COL 01      VALUE "共同担当教員数(0-4):".
+           05  LINE 05 COL 23      PIC 9     USING SYL-CO-TEACHER-COUNT.
+           05  LINE 07 COL 01      VALUE "共同担当教員1:".
+           05  LINE 07 COL 17      PIC X(5)  USING SYL-CO-TEACHERS(1).
+           05  LINE 08 COL 01      VALUE "共同担当教員2:".
+           05  LINE 08 COL 17      PIC X(5)  USING SYL-CO-TEACHERS(2).
+           05  LINE 09 COL 01      VALUE "共同担当教員3:".
+           05  LINE 09 COL 17      PIC X(5)  USING SYL-CO-TEACHERS(3).
+           05  LINE 10 COL 01      VALUE "共同担当教員4:".
+           05  LINE 10 COL 17      PIC X(5)  USING SYL-CO-TEACHERS(4).
+
+       01  TERM-INPUT-SCREEN AUTO.
+           05  BLANK SCREEN.
+           05  LINE 01 COL 01      VALUE "開講年度・発効日登録画面".
+           05  LINE 02 COL 01      VALUE "科目コード:".
+           05  LINE 02 COL 15      PIC X(6)  FROM  SYL-COURSE-ID.
+           05  LINE 04 COL 01      VALUE "開講年度(YYYY):".
+           05  LINE 04 COL 18      PIC 9(4)  USING SYL-ACADEMIC-YEAR.
+           05  LINE 05 COL 01      VALUE "発効日(YYYYMMDD):".
+           05  LINE 05 COL 20      PIC 9(8)  USING SYL-EFFECTIVE-DATE.
+
        PROCEDURE DIVISION.
        MAIN-PROCESS SECTION.
            PERFORM OPEN-FILE
+           PERFORM SELECT-LANGUAGE
+           PERFORM SET-SCREEN-LABELS
            PERFORM UNTIL WS-EXIT
                PERFORM INITIALIZE-SYLLABUS-RECORD
                PERFORM INPUT-SYLLABUS-DATA
                PERFORM INPUT-WEEK-PLAN-DATA
+               PERFORM INPUT-PREREQ-DATA
+               PERFORM INPUT-CO-TEACHER-DATA
+               PERFORM INPUT-SCHEDULE-DATA
+               PERFORM INPUT-TERM-DATA
                PERFORM WRITE-SYLLABUS-RECORD
                PERFORM CHECK-CONTINUE
            END-PERFORM
@@ -135,14 +285,73 @@
                CLOSE SYLLABUS-FILE
                OPEN I-O SYLLABUS-FILE
            END-IF
+
+           OPEN INPUT DEPARTMENT-FILE
+           IF WS-DEPT-NOT-FOUND
+               OPEN OUTPUT DEPARTMENT-FILE
+               CLOSE DEPARTMENT-FILE
+               OPEN INPUT DEPARTMENT-FILE
+           END-IF
+
+           OPEN INPUT TEACHER-FILE
+           IF WS-TEA-NOT-FOUND
+               OPEN OUTPUT TEACHER-FILE
+               CLOSE TEACHER-FILE
+               OPEN INPUT TEACHER-FILE
+           END-IF
            .
 
        CLOSE-FILE SECTION.
            CLOSE SYLLABUS-FILE
+           CLOSE DEPARTMENT-FILE
+           CLOSE TEACHER-FILE
+           .
+
+      * Language selection - the choice made here
+      * governs every screen label shown for the rest of this run.
+       SELECT-LANGUAGE SECTION.
+           DISPLAY "言語を選択してください / Select language"
+           DISPLAY "1. 日本語   2. English"
+           MOVE 1 TO WS-LANG-CHOICE
+           ACCEPT WS-LANG-CHOICE
+           IF WS-LANG-CHOICE = 2
+               MOVE "E" TO WS-LANG-CODE
+           ELSE
+               MOVE "J" TO WS-LANG-CODE
+           END-IF
+           .
+
+       SET-SCREEN-LABELS SECTION.
+           IF WS-LANG-ENGLISH
+               MOVE "Syllabus Registration Screen" TO WS-LBL-TITLE
+               MOVE "Course ID (e.g. CS1001):" TO WS-LBL-COURSE-ID
+               MOVE "Course Name:"          TO WS-LBL-COURSE-NM
+               MOVE "Course Name (English):" TO WS-LBL-COURSE-EN
+               MOVE "Department Code:"      TO WS-LBL-DEPT
+               MOVE "Teacher ID:"           TO WS-LBL-TEACHER
+               MOVE "Semester (01=Spring1):" TO WS-LBL-SEMESTER
+               MOVE "Credits:"              TO WS-LBL-CREDITS
+               MOVE "Course Description:"   TO WS-LBL-DESC
+               MOVE "Learning Objectives:"  TO WS-LBL-OBJ
+               MOVE "Enrollment Capacity:"  TO WS-LBL-CAPACITY
+           ELSE
+               MOVE "シラバス登録画面" TO WS-LBL-TITLE
+               MOVE "科目コード(例:CS1001):" TO WS-LBL-COURSE-ID
+               MOVE "科目名:"          TO WS-LBL-COURSE-NM
+               MOVE "科目名(英語):"    TO WS-LBL-COURSE-EN
+               MOVE "学部学科コード:"  TO WS-LBL-DEPT
+               MOVE "教員ID:"          TO WS-LBL-TEACHER
+               MOVE "開講学期(01=春前期):" TO WS-LBL-SEMESTER
+               MOVE "単位数:"          TO WS-LBL-CREDITS
+               MOVE "授業概要:"        TO WS-LBL-DESC
+               MOVE "学習目標:"        TO WS-LBL-OBJ
+               MOVE "定員:"            TO WS-LBL-CAPACITY
+           END-IF
            .
 
        INITIALIZE-SYLLABUS-RECORD SECTION.
            INITIALIZE SYLLABUS-FILE-REC
+           MOVE "D" TO SYL-STATUS
            .
 
        INPUT-SYLLABUS-DATA SECTION.
@@ -162,6 +371,43 @@
            IF WS-RETURN-CODE = 1
                DISPLAY WS-RESULT
                PERFORM INPUT-SYLLABUS-DATA
+           ELSE
+               PERFORM VALIDATE-DEPARTMENT
+               PERFORM VALIDATE-TEACHER
+               IF WS-DATA-INVALID
+                   PERFORM INPUT-SYLLABUS-DATA
+               END-IF
+           END-IF
+           .
+
+       VALIDATE-DEPARTMENT SECTION.
+           MOVE "Y" TO WS-VALID-FLAG
+           MOVE SYL-DEPARTMENT-ID TO DEP-ID
+           READ DEPARTMENT-FILE
+               INVALID KEY
+                   DISPLAY "エラー: 学科コードが未登録です。"
+                   MOVE "N" TO WS-VALID-FLAG
+               NOT INVALID KEY
+                   IF NOT DEP-ACTIVE
+                       DISPLAY "エラー: この学科は無効になっています。"
+                       MOVE "N" TO WS-VALID-FLAG
+                   END-IF
+           END-READ
+           .
+
+       VALIDATE-TEACHER SECTION.
+           IF WS-DATA-VALID
+               MOVE SYL-TEACHER-ID TO TEA-ID
+               READ TEACHER-FILE
+                   INVALID KEY
+                       DISPLAY "エラー: 教員IDが未登録です。"
+                       MOVE "N" TO WS-VALID-FLAG
+                   NOT INVALID KEY
+                       IF NOT TEA-ACTIVE
+                           DISPLAY "エラー: この教員は在職していません。"
+                           MOVE "N" TO WS-VALID-FLAG
+                       END-IF
+               END-READ
            END-IF
            .
 
@@ -170,6 +416,231 @@
            ACCEPT WEEK-PLAN-SCREEN
            .
 
+       INPUT-PREREQ-DATA SECTION.
+           DISPLAY PREREQ-INPUT-SCREEN
+           ACCEPT PREREQ-INPUT-SCREEN
+
+           PERFORM SAVE-SYLLABUS-RECORD
+           PERFORM VALIDATE-PREREQUISITES
+           PERFORM RESTORE-SYLLABUS-RECORD
+
+           IF WS-DATA-INVALID
+               PERFORM INPUT-PREREQ-DATA
+           END-IF
+           .
+
+      * 共同担当教員（チームティーチング）の入力。主担当教員は
+      * SYL-TEACHER-ID のまま、追加の担当教員のみここで登録する
+       INPUT-CO-TEACHER-DATA SECTION.
+           DISPLAY CO-TEACHER-INPUT-SCREEN
+           ACCEPT CO-TEACHER-INPUT-SCREEN
+
+           PERFORM SAVE-SYLLABUS-RECORD
+           PERFORM VALIDATE-CO-TEACHERS
+           PERFORM RESTORE-SYLLABUS-RECORD
+
+           IF WS-DATA-INVALID
+               PERFORM INPUT-CO-TEACHER-DATA
+           END-IF
+           .
+
+       INPUT-SCHEDULE-DATA SECTION.
+           DISPLAY SCHEDULE-INPUT-SCREEN
+           ACCEPT SCHEDULE-INPUT-SCREEN
+
+           PERFORM SAVE-SYLLABUS-RECORD
+           PERFORM VALIDATE-SCHEDULE-CONFLICT
+           PERFORM RESTORE-SYLLABUS-RECORD
+
+           IF WS-DATA-INVALID
+               PERFORM INPUT-SCHEDULE-DATA
+           END-IF
+           .
+
+      * 開講年度・発効日の入力（発効日はSYLCOMの日付形式検証を利用）
+       INPUT-TERM-DATA SECTION.
+           DISPLAY TERM-INPUT-SCREEN
+           ACCEPT TERM-INPUT-SCREEN
+
+           MOVE "D" TO WS-FUNCTION-CODE
+           MOVE SPACES TO WS-PARAM-1
+           MOVE SYL-EFFECTIVE-DATE TO WS-EFFECTIVE-DATE-DISP
+           MOVE WS-EFFECTIVE-DATE-DISP TO WS-PARAM-1(1:8)
+           MOVE SPACES TO WS-PARAM-2
+
+           CALL "SYLCOM" USING WS-FUNCTION-CODE
+                              WS-PARAM-1
+                              WS-PARAM-2
+                              WS-RESULT
+                              WS-RETURN-CODE
+
+           IF WS-RETURN-CODE = 1
+               DISPLAY WS-RESULT
+               PERFORM INPUT-TERM-DATA
+           END-IF
+           .
+
+       SAVE-SYLLABUS-RECORD SECTION.
+           MOVE SYL-COURSE-ID       TO WS-SAVED-COURSE-ID
+           MOVE SYL-COURSE-NAME     TO WS-SAVED-COURSE-NAME
+           MOVE SYL-COURSE-NAME-EN  TO WS-SAVED-COURSE-NAME-EN
+           MOVE SYL-DEPARTMENT-ID   TO WS-SAVED-DEPARTMENT-ID
+           MOVE SYL-TEACHER-ID      TO WS-SAVED-TEACHER-ID
+           MOVE SYL-SEMESTER        TO WS-SAVED-SEMESTER
+           MOVE SYL-CREDITS         TO WS-SAVED-CREDITS
+           MOVE SYL-DESCRIPTION     TO WS-SAVED-DESCRIPTION
+           MOVE SYL-OBJECTIVES      TO WS-SAVED-OBJECTIVES
+           MOVE SYL-PREREQ-COUNT    TO WS-SAVED-PREREQ-COUNT
+           MOVE SYL-STATUS          TO WS-SAVED-STATUS
+           MOVE SYL-CLASSROOM       TO WS-SAVED-CLASSROOM
+           MOVE SYL-DAY-OF-WEEK     TO WS-SAVED-DAY-OF-WEEK
+           MOVE SYL-PERIOD          TO WS-SAVED-PERIOD
+           MOVE SYL-MAX-CAPACITY    TO WS-SAVED-MAX-CAPACITY
+           MOVE SYL-CO-TEACHER-COUNT TO WS-SAVED-CO-TEACHER-COUNT
+           PERFORM VARYING WS-PREREQ-INDEX FROM 1 BY 1
+                   UNTIL WS-PREREQ-INDEX > 15
+               IF WS-PREREQ-INDEX <= 5
+                   MOVE SYL-PREREQUISITES(WS-PREREQ-INDEX)
+                       TO WS-SAVED-PREREQUISITES(WS-PREREQ-INDEX)
+               END-IF
+               IF WS-PREREQ-INDEX <= 4
+                   MOVE SYL-CO-TEACHERS(WS-PREREQ-INDEX)
+                       TO WS-SAVED-CO-TEACHERS(WS-PREREQ-INDEX)
+               END-IF
+               MOVE SYL-WEEK-PLAN(WS-PREREQ-INDEX)
+                   TO WS-SAVED-WEEK-PLAN(WS-PREREQ-INDEX)
+           END-PERFORM
+           .
+
+       RESTORE-SYLLABUS-RECORD SECTION.
+           MOVE WS-SAVED-COURSE-ID     TO SYL-COURSE-ID
+           MOVE WS-SAVED-COURSE-NAME   TO SYL-COURSE-NAME
+           MOVE WS-SAVED-COURSE-NAME-EN TO SYL-COURSE-NAME-EN
+           MOVE WS-SAVED-DEPARTMENT-ID TO SYL-DEPARTMENT-ID
+           MOVE WS-SAVED-TEACHER-ID    TO SYL-TEACHER-ID
+           MOVE WS-SAVED-SEMESTER      TO SYL-SEMESTER
+           MOVE WS-SAVED-CREDITS       TO SYL-CREDITS
+           MOVE WS-SAVED-DESCRIPTION   TO SYL-DESCRIPTION
+           MOVE WS-SAVED-OBJECTIVES    TO SYL-OBJECTIVES
+           MOVE WS-SAVED-PREREQ-COUNT  TO SYL-PREREQ-COUNT
+           MOVE WS-SAVED-STATUS        TO SYL-STATUS
+           MOVE WS-SAVED-CLASSROOM     TO SYL-CLASSROOM
+           MOVE WS-SAVED-DAY-OF-WEEK   TO SYL-DAY-OF-WEEK
+           MOVE WS-SAVED-PERIOD        TO SYL-PERIOD
+           MOVE WS-SAVED-MAX-CAPACITY  TO SYL-MAX-CAPACITY
+           MOVE WS-SAVED-CO-TEACHER-COUNT TO SYL-CO-TEACHER-COUNT
+           PERFORM VARYING WS-PREREQ-INDEX FROM 1 BY 1
+                   UNTIL WS-PREREQ-INDEX > 15
+               IF WS-PREREQ-INDEX <= 5
+                   MOVE WS-SAVED-PREREQUISITES(WS-PREREQ-INDEX)
+                       TO SYL-PREREQUISITES(WS-PREREQ-INDEX)
+               END-IF
+               IF WS-PREREQ-INDEX <= 4
+                   MOVE WS-SAVED-CO-TEACHERS(WS-PREREQ-INDEX)
+                       TO SYL-CO-TEACHERS(WS-PREREQ-INDEX)
+               END-IF
+               MOVE WS-SAVED-WEEK-PLAN(WS-PREREQ-INDEX)
+                   TO SYL-WEEK-PLAN(WS-PREREQ-INDEX)
+           END-PERFORM
+           .
+
+       VALIDATE-PREREQUISITES SECTION.
+           MOVE "Y" TO WS-VALID-FLAG
+           MOVE 0 TO WS-PREREQ-CREDIT-TOTAL
+
+           PERFORM VARYING WS-PREREQ-INDEX FROM 1 BY 1
+                   UNTIL WS-PREREQ-INDEX > 5
+               IF WS-SAVED-PREREQUISITES(WS-PREREQ-INDEX) NOT = SPACES
+                   MOVE WS-SAVED-PREREQUISITES(WS-PREREQ-INDEX)
+                       TO SYL-COURSE-ID
+                   READ SYLLABUS-FILE
+                       INVALID KEY
+                           DISPLAY
+                               "エラー: 前提科目コードが未登録です。"
+                           MOVE "N" TO WS-VALID-FLAG
+                       NOT INVALID KEY
+                           ADD SYL-CREDITS TO WS-PREREQ-CREDIT-TOTAL
+                   END-READ
+               END-IF
+           END-PERFORM
+
+           MOVE "P" TO WS-FUNCTION-CODE
+           MOVE SPACES TO WS-PARAM-1
+           MOVE WS-SAVED-PREREQ-COUNT TO WS-PREREQ-COUNT-DISP
+           MOVE WS-PREREQ-COUNT-DISP TO WS-PARAM-1(1:4)
+           MOVE SPACES TO WS-PARAM-2
+           MOVE WS-PREREQ-CREDIT-TOTAL TO WS-PARAM-2(1:4)
+
+           CALL "SYLCOM" USING WS-FUNCTION-CODE
+                              WS-PARAM-1
+                              WS-PARAM-2
+                              WS-RESULT
+                              WS-RETURN-CODE
+
+           IF WS-RETURN-CODE = 1
+               DISPLAY WS-RESULT
+               MOVE "N" TO WS-VALID-FLAG
+           END-IF
+           .
+
+      * 共同担当教員は教員マスタに登録済みであることを確認する
+       VALIDATE-CO-TEACHERS SECTION.
+           MOVE "Y" TO WS-VALID-FLAG
+
+           PERFORM VARYING WS-CO-TEACHER-INDEX FROM 1 BY 1
+                   UNTIL WS-CO-TEACHER-INDEX > 4
+               IF WS-SAVED-CO-TEACHERS(WS-CO-TEACHER-INDEX) NOT = SPACES
+                   MOVE WS-SAVED-CO-TEACHERS(WS-CO-TEACHER-INDEX)
+                       TO TEA-ID
+                   READ TEACHER-FILE
+                       INVALID KEY
+                           DISPLAY
+                               "エラー: 共同担当教員IDが未登録です。"
+                           MOVE "N" TO WS-VALID-FLAG
+                       NOT INVALID KEY
+                           IF NOT TEA-ACTIVE
+                               DISPLAY
+                                   "エラー: この共同担当教員は在職していません。"
+                               MOVE "N" TO WS-VALID-FLAG
+                           END-IF
+                   END-READ
+               END-IF
+           END-PERFORM
+           .
+
+      * Scans every existing syllabus for the same semester and
+      * flags a conflict when the new schedule reuses either the
+      * same classroom or the same teacher at the same day/period.
+      * A full scan is unavoidable: neither classroom nor teacher
+      * has an alternate key on this file.
+       VALIDATE-SCHEDULE-CONFLICT SECTION.
+           MOVE "Y" TO WS-VALID-FLAG
+           MOVE "N" TO WS-EOF-FLAG
+           MOVE LOW-VALUES TO SYL-COURSE-ID
+           START SYLLABUS-FILE KEY >= SYL-COURSE-ID
+               INVALID KEY
+                   MOVE "Y" TO WS-EOF-FLAG
+           END-START
+
+           PERFORM UNTIL WS-EOF
+               READ SYLLABUS-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-EOF-FLAG
+                   NOT AT END
+                       IF SYL-SEMESTER = WS-SAVED-SEMESTER
+                           AND SYL-DAY-OF-WEEK = WS-SAVED-DAY-OF-WEEK
+                           AND SYL-PERIOD = WS-SAVED-PERIOD
+                           AND (SYL-CLASSROOM = WS-SAVED-CLASSROOM
+                             OR SYL-TEACHER-ID = WS-SAVED-TEACHER-ID)
+                           DISPLAY
+                               "エラー: 教室または教員の予定が重複しています。"
+                           MOVE "N" TO WS-VALID-FLAG
+                           MOVE "Y" TO WS-EOF-FLAG
+                       END-IF
+               END-READ
+           END-PERFORM
+           .
+
        WRITE-SYLLABUS-RECORD SECTION.
            WRITE SYLLABUS-FILE-REC
                INVALID KEY
