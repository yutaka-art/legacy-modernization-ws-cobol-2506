@@ -0,0 +1,9 @@
+       01  ENROLLMENT-RECORD.
+           05  ENR-KEY.
+               10  ENR-STUDENT-ID      PIC X(7).
+               10  ENR-COURSE-ID       PIC X(6).
+           05  ENR-SEMESTER            PIC X(2).
+           05  ENR-ENROLL-DATE         PIC 9(8).
+           05  ENR-STATUS              PIC X.
+               88  ENR-ACTIVE          VALUE "A".
+               88  ENR-DROPPED         VALUE "D".
