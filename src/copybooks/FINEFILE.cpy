@@ -0,0 +1,8 @@
+       01  FINE-RECORD.
+           05  FINE-NO                  PIC 9(10).
+           05  FINE-LOAN-NO             PIC 9(10).
+           05  FINE-USER-ID             PIC X(08).
+           05  FINE-AMOUNT              PIC 9(6)V99.
+           05  FINE-ASSESSED-DATE       PIC 9(8).
+           05  FINE-PAID                PIC X(1).
+           05  FINE-PAID-DATE           PIC 9(8).
