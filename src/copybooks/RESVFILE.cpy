@@ -0,0 +1,6 @@
+       01  RESV-RECORD.
+           05  RESV-RESERVE-NO          PIC 9(10).
+           05  RESV-BOOK-ID             PIC X(10).
+           05  RESV-USER-ID             PIC X(08).
+           05  RESV-DATE                PIC 9(8).
+           05  RESV-STATUS              PIC X(1).
