@@ -0,0 +1,6 @@
+       01  OPERATOR-RECORD.
+           05  OPER-ID                  PIC X(8).
+           05  OPER-PASSWORD            PIC X(8).
+           05  OPER-NAME                PIC X(30).
+           05  OPER-STATUS              PIC X(1).
+               88  OPER-ACTIVE          VALUE "A".
