@@ -0,0 +1,5 @@
+       01  CATEGORY-RECORD.
+           05  CAT-CODE                 PIC X(3).
+           05  CAT-NAME                 PIC X(30).
+           05  CAT-STATUS               PIC X(1).
+               88  CAT-ACTIVE           VALUE "A".
