@@ -0,0 +1,10 @@
+       01  USER-RECORD.
+           05  USER-ID                  PIC X(08).
+           05  USER-NAME                PIC X(30).
+           05  USER-ADDRESS             PIC X(50).
+           05  USER-PHONE               PIC X(15).
+           05  USER-EMAIL               PIC X(30).
+           05  USER-TYPE                PIC X(1).
+           05  USER-REGISTER-DATE       PIC 9(8).
+           05  USER-LOAN-COUNT          PIC 9(2).
+           05  USER-STATUS              PIC X(1).
