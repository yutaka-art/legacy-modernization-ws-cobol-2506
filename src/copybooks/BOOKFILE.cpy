@@ -0,0 +1,11 @@
+       01  BOOK-RECORD.
+           05  BOOK-ID                  PIC X(10).
+           05  BOOK-ISBN                PIC X(13).
+           05  BOOK-TITLE               PIC X(50).
+           05  BOOK-AUTHOR              PIC X(30).
+           05  BOOK-PUBLISHER           PIC X(30).
+           05  BOOK-PUBLISH-YEAR        PIC 9(4).
+           05  BOOK-CATEGORY            PIC X(3).
+           05  BOOK-STATUS              PIC X(1).
+           05  BOOK-REGISTER-DATE       PIC 9(8).
+           05  BOOK-BRANCH              PIC X(4).
