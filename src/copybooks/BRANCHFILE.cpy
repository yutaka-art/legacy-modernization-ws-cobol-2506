@@ -0,0 +1,5 @@
+       01  BRANCH-RECORD.
+           05  BRANCH-CODE              PIC X(4).
+           05  BRANCH-NAME               PIC X(30).
+           05  BRANCH-STATUS             PIC X(1).
+               88  BRANCH-ACTIVE         VALUE "A".
