@@ -0,0 +1,25 @@
+       01  SYLLABUS-FILE-REC.
+           05  SYL-COURSE-ID            PIC X(6).
+           05  SYL-COURSE-NAME          PIC X(30).
+           05  SYL-COURSE-NAME-EN       PIC X(30).
+           05  SYL-DEPARTMENT-ID        PIC X(4).
+           05  SYL-TEACHER-ID           PIC X(5).
+           05  SYL-SEMESTER             PIC X(2).
+           05  SYL-CREDITS              PIC 9.
+           05  SYL-DESCRIPTION          PIC X(200).
+           05  SYL-OBJECTIVES           PIC X(100).
+           05  SYL-WEEK-PLAN OCCURS 15 TIMES
+                                        PIC X(30).
+           05  SYL-PREREQ-COUNT         PIC 9.
+           05  SYL-PREREQUISITES OCCURS 5 TIMES
+                                        PIC X(6).
+           05  SYL-STATUS               PIC X(1).
+           05  SYL-CLASSROOM            PIC X(10).
+           05  SYL-DAY-OF-WEEK          PIC X(1).
+           05  SYL-PERIOD               PIC 9(1).
+           05  SYL-MAX-CAPACITY         PIC 9(3).
+           05  SYL-ACADEMIC-YEAR        PIC 9(4).
+           05  SYL-EFFECTIVE-DATE       PIC 9(8).
+           05  SYL-CO-TEACHER-COUNT     PIC 9.
+           05  SYL-CO-TEACHERS OCCURS 4 TIMES
+                                        PIC X(5).
