@@ -0,0 +1,26 @@
+       01  SYLLABUS-ARCHIVE-REC.
+           05  ARC-COURSE-ID            PIC X(6).
+           05  ARC-COURSE-NAME          PIC X(30).
+           05  ARC-COURSE-NAME-EN       PIC X(30).
+           05  ARC-DEPARTMENT-ID        PIC X(4).
+           05  ARC-TEACHER-ID           PIC X(5).
+           05  ARC-SEMESTER             PIC X(2).
+           05  ARC-CREDITS              PIC 9.
+           05  ARC-DESCRIPTION          PIC X(200).
+           05  ARC-OBJECTIVES           PIC X(100).
+           05  ARC-WEEK-PLAN OCCURS 15 TIMES
+                                        PIC X(30).
+           05  ARC-PREREQ-COUNT         PIC 9.
+           05  ARC-PREREQUISITES OCCURS 5 TIMES
+                                        PIC X(6).
+           05  ARC-STATUS               PIC X(1).
+           05  ARC-CLASSROOM            PIC X(10).
+           05  ARC-DAY-OF-WEEK          PIC X(1).
+           05  ARC-PERIOD               PIC 9(1).
+           05  ARC-MAX-CAPACITY         PIC 9(3).
+           05  ARC-ACADEMIC-YEAR        PIC 9(4).
+           05  ARC-EFFECTIVE-DATE       PIC 9(8).
+           05  ARC-CO-TEACHER-COUNT     PIC 9.
+           05  ARC-CO-TEACHERS OCCURS 4 TIMES
+                                        PIC X(5).
+           05  ARC-DELETED-DATE         PIC 9(8).
