@@ -0,0 +1,15 @@
+       01  WS-ERROR-MESSAGES.
+           05  MSG-FILE-NOT-FOUND      PIC X(60) VALUE
+               "ファイルが見つかりません。".
+           05  MSG-DUPLICATE-KEY       PIC X(60) VALUE
+               "このキーはすでに登録されています。".
+           05  MSG-RECORD-NOT-FOUND    PIC X(60) VALUE
+               "該当するデータが見つかりません。".
+           05  MSG-FILE-WRITE          PIC X(60) VALUE
+               "ファイルの更新に失敗しました。".
+           05  MSG-INVALID-INPUT       PIC X(60) VALUE
+               "無効な入力です。".
+           05  MSG-BOOK-NOT-AVAIL      PIC X(60) VALUE
+               "この図書は貸出できません。".
+           05  MSG-LOAN-LIMIT          PIC X(60) VALUE
+               "貸出可能数の上限に達しています。".
