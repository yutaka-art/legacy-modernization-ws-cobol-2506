@@ -0,0 +1,3 @@
+       01  HOLIDAY-RECORD.
+           05  HOLIDAY-DATE              PIC 9(8).
+           05  HOLIDAY-NAME              PIC X(30).
