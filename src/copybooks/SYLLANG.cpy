@@ -0,0 +1,4 @@
+       01  WS-LANG-CODE             PIC X(1) VALUE "J".
+           88  WS-LANG-JAPANESE     VALUE "J".
+           88  WS-LANG-ENGLISH      VALUE "E".
+       01  WS-LANG-CHOICE           PIC 9 VALUE 1.
