@@ -0,0 +1,11 @@
+       01  STUDENT-RECORD.
+           05  STU-ID                  PIC X(7).
+           05  STU-LAST-NAME           PIC X(20).
+           05  STU-FIRST-NAME          PIC X(20).
+           05  STU-DEPARTMENT-ID       PIC X(4).
+           05  STU-YEAR                PIC 9(1).
+           05  STU-EMAIL               PIC X(30).
+           05  STU-STATUS              PIC X.
+               88  STU-ACTIVE          VALUE "A".
+               88  STU-INACTIVE        VALUE "I".
+               88  STU-GRADUATED       VALUE "G".
