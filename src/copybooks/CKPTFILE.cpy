@@ -0,0 +1,8 @@
+       01  CKPT-RECORD.
+           05  CKPT-KEY                 PIC X(10).
+           05  CKPT-TYPE                PIC X(01).
+               88  CKPT-IS-CONTROL      VALUE "C".
+               88  CKPT-IS-COUNT        VALUE "B".
+           05  CKPT-PHASE                PIC X(01).
+           05  CKPT-LAST-LOAN-NO         PIC 9(10).
+           05  CKPT-LOAN-COUNT           PIC 9(03).
