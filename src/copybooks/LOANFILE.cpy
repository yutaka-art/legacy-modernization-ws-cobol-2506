@@ -0,0 +1,10 @@
+       01  LOAN-RECORD.
+           05  LOAN-NO                  PIC 9(10).
+           05  LOAN-USER-ID             PIC X(08).
+           05  LOAN-BOOK-ID             PIC X(10).
+           05  LOAN-DATE                PIC 9(8).
+           05  LOAN-DUE-DATE            PIC 9(8).
+           05  LOAN-RETURN-DATE         PIC 9(8).
+           05  LOAN-STATUS              PIC X(1).
+           05  LOAN-FINE-AMOUNT         PIC 9(6)V99.
+           05  LOAN-FINE-PAID           PIC X(1).
