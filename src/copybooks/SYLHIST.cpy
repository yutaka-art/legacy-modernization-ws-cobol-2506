@@ -0,0 +1,28 @@
+       01  SYLLABUS-HISTORY-REC.
+           05  HIS-KEY.
+               10  HIS-COURSE-ID        PIC X(6).
+               10  HIS-REVISION-NO      PIC 9(4).
+           05  HIS-COURSE-NAME          PIC X(30).
+           05  HIS-COURSE-NAME-EN       PIC X(30).
+           05  HIS-DEPARTMENT-ID        PIC X(4).
+           05  HIS-TEACHER-ID           PIC X(5).
+           05  HIS-SEMESTER             PIC X(2).
+           05  HIS-CREDITS              PIC 9.
+           05  HIS-DESCRIPTION          PIC X(200).
+           05  HIS-OBJECTIVES           PIC X(100).
+           05  HIS-WEEK-PLAN OCCURS 15 TIMES
+                                        PIC X(30).
+           05  HIS-PREREQ-COUNT         PIC 9.
+           05  HIS-PREREQUISITES OCCURS 5 TIMES
+                                        PIC X(6).
+           05  HIS-STATUS               PIC X(1).
+           05  HIS-CLASSROOM            PIC X(10).
+           05  HIS-DAY-OF-WEEK          PIC X(1).
+           05  HIS-PERIOD               PIC 9(1).
+           05  HIS-MAX-CAPACITY         PIC 9(3).
+           05  HIS-ACADEMIC-YEAR        PIC 9(4).
+           05  HIS-EFFECTIVE-DATE       PIC 9(8).
+           05  HIS-CO-TEACHER-COUNT     PIC 9.
+           05  HIS-CO-TEACHERS OCCURS 4 TIMES
+                                        PIC X(5).
+           05  HIS-REVISION-DATE        PIC 9(8).
