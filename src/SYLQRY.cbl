@@ -24,6 +24,7 @@
        01 WS-FILE-STATUS           PIC XX VALUE "00".
           88 WS-FILE-SUCCESS       VALUE "00".
           88 WS-FILE-NOT-FOUND     VALUE "23".
+          88 WS-FILE-EOF           VALUE "10".
 
        01 WS-SEARCH-COURSE-ID     PIC X(6).
        01 WS-CONTINUE-FLAG        PIC X VALUE "Y".
@@ -31,21 +32,61 @@
           88 WS-EXIT              VALUE "N" "n".
 
        01 WS-KEY-PRESSED          PIC X.
+       01 WS-STATUS-LABEL         PIC X(10) VALUE SPACES.
+
+       01 WS-SEARCH-MODE          PIC 9 VALUE 1.
+       01 WS-KEYWORD-FILTER       PIC X(30) VALUE SPACES.
+       01 WS-MATCH-COUNT          PIC 9(03) VALUE 0.
+       01 WS-TOTAL-MATCHES        PIC 9(03) VALUE 0.
+
+       01 WS-SCREEN-LABELS.
+          05 WS-LBL-SEARCH-TITLE   PIC X(30).
+          05 WS-LBL-SEARCH-PROMPT  PIC X(30).
+          05 WS-LBL-DETAIL-TITLE   PIC X(20).
+          05 WS-LBL-COURSE-ID      PIC X(15).
+          05 WS-LBL-COURSE-NM      PIC X(15).
+          05 WS-LBL-COURSE-EN      PIC X(15).
+          05 WS-LBL-RESTRICTED-1   PIC X(60).
+          05 WS-LBL-RESTRICTED-2   PIC X(60).
+          05 WS-LBL-MODE-SELECT    PIC X(30).
+          05 WS-LBL-MODE-OPT-1     PIC X(30).
+          05 WS-LBL-MODE-OPT-2     PIC X(30).
+          05 WS-LBL-MODE-PROMPT    PIC X(14).
+          05 WS-LBL-KEYWORD-PROMPT PIC X(30).
+
+          COPY SYLLANG.
 
        SCREEN SECTION.
+       01 SEARCH-MODE-SCREEN.
+           05 BLANK SCREEN.
+           05 LINE 1 COLUMN 1 PIC X(30) FROM WS-LBL-SEARCH-TITLE.
+           05 LINE 3 COLUMN 1 PIC X(30) FROM WS-LBL-MODE-SELECT.
+           05 LINE 5 COLUMN 1 PIC X(30) FROM WS-LBL-MODE-OPT-1.
+           05 LINE 6 COLUMN 1 PIC X(30) FROM WS-LBL-MODE-OPT-2.
+           05 LINE 8 COLUMN 1 PIC X(14) FROM WS-LBL-MODE-PROMPT.
+           05 LINE 8 COLUMN 15 PIC 9 USING WS-SEARCH-MODE.
+
+       01 KEYWORD-SEARCH-SCREEN.
+           05 BLANK SCREEN.
+           05 LINE 1 COLUMN 1 PIC X(30) FROM WS-LBL-SEARCH-TITLE.
+           05 LINE 3 COLUMN 1 PIC X(30) FROM WS-LBL-KEYWORD-PROMPT.
+           05 LINE 3 COLUMN 35 PIC X(30) USING WS-KEYWORD-FILTER.
+
        01 QUERY-SEARCH-SCREEN.
            05 BLANK SCREEN.
-           05 LINE 1 COLUMN 1 VALUE "Syllabus Query Screen".
-           05 LINE 3 COLUMN 1 VALUE "Enter course ID to query: ".
+           05 LINE 1 COLUMN 1 PIC X(30) FROM WS-LBL-SEARCH-TITLE.
+           05 LINE 3 COLUMN 1 PIC X(30) FROM WS-LBL-SEARCH-PROMPT.
            05 LINE 3 COLUMN 40 PIC X(6) USING WS-SEARCH-COURSE-ID.
 
        01 SYLLABUS-DETAIL-SCREEN.
            05 BLANK SCREEN.
-           05 LINE 1 COLUMN 1 VALUE "Syllabus Details".
-           05 LINE 3 COLUMN 1 VALUE "Course ID: ".
+           05 LINE 1 COLUMN 1 PIC X(20) FROM WS-LBL-DETAIL-TITLE.
+           05 LINE 3 COLUMN 1 PIC X(15) FROM WS-LBL-COURSE-ID.
            05 LINE 3 COLUMN 15 PIC X(6) FROM SYL-COURSE-ID.
-           05 LINE 4 COLUMN 1 VALUE "Course Name: ".
+           05 LINE 4 COLUMN 1 PIC X(15) FROM WS-LBL-COURSE-NM.
            05 LINE 4 COLUMN 15 PIC X(30) FROM SYL-COURSE-NAME.
+           05 LINE 4 COLUMN 46 PIC X(15) FROM WS-LBL-COURSE-EN.
+           05 LINE 4 COLUMN 61 PIC X(30) FROM SYL-COURSE-NAME-EN.
            05 LINE 5 COLUMN 1 VALUE "Department: ".
            05 LINE 5 COLUMN 20 PIC X(4) FROM SYL-DEPARTMENT-ID.
            05 LINE 6 COLUMN 1 VALUE "Teacher ID: ".
@@ -54,16 +95,24 @@
            05 LINE 7 COLUMN 15 PIC X(2) FROM SYL-SEMESTER.
            05 LINE 8 COLUMN 1 VALUE "Credits: ".
            05 LINE 8 COLUMN 15 PIC 9 FROM SYL-CREDITS.
-           05 LINE 10 COLUMN 1 VALUE "Description: ".
-           05 LINE 11 COLUMN 5 PIC X(60) FROM SYL-DESCRIPTION(1:60).
-           05 LINE 12 COLUMN 5 PIC X(60) FROM SYL-DESCRIPTION(61:60).
-           05 LINE 13 COLUMN 5 PIC X(60) FROM SYL-DESCRIPTION(121:60).
-           05 LINE 14 COLUMN 5 PIC X(20) FROM SYL-DESCRIPTION(181:20).
-           05 LINE 16 COLUMN 1 VALUE "Objectives: ".
-           05 LINE 17 COLUMN 5 PIC X(60) FROM SYL-OBJECTIVES(1:60).
-           05 LINE 18 COLUMN 5 PIC X(40) FROM SYL-OBJECTIVES(61:40).
-           05 LINE 20 COLUMN 1 VALUE "Press any key to continue...".
-           05 LINE 20 COLUMN 40 PIC X TO WS-KEY-PRESSED.
+           05 LINE 9 COLUMN 1 VALUE "Status: ".
+           05 LINE 9 COLUMN 15 PIC X(10) FROM WS-STATUS-LABEL.
+           05 LINE 10 COLUMN 1 VALUE "Classroom: ".
+           05 LINE 10 COLUMN 15 PIC X(10) FROM SYL-CLASSROOM.
+           05 LINE 10 COLUMN 30 VALUE "Day: ".
+           05 LINE 10 COLUMN 35 PIC X(1) FROM SYL-DAY-OF-WEEK.
+           05 LINE 10 COLUMN 40 VALUE "Period: ".
+           05 LINE 10 COLUMN 48 PIC 9 FROM SYL-PERIOD.
+           05 LINE 11 COLUMN 1 VALUE "Description: ".
+           05 LINE 12 COLUMN 5 PIC X(60) FROM SYL-DESCRIPTION(1:60).
+           05 LINE 13 COLUMN 5 PIC X(60) FROM SYL-DESCRIPTION(61:60).
+           05 LINE 14 COLUMN 5 PIC X(60) FROM SYL-DESCRIPTION(121:60).
+           05 LINE 15 COLUMN 5 PIC X(20) FROM SYL-DESCRIPTION(181:20).
+           05 LINE 17 COLUMN 1 VALUE "Objectives: ".
+           05 LINE 18 COLUMN 5 PIC X(60) FROM SYL-OBJECTIVES(1:60).
+           05 LINE 19 COLUMN 5 PIC X(40) FROM SYL-OBJECTIVES(61:40).
+           05 LINE 21 COLUMN 1 VALUE "Press any key to continue...".
+           05 LINE 21 COLUMN 40 PIC X TO WS-KEY-PRESSED.
 
        01 WEEK-PLAN-DETAIL-SCREEN.
            05 BLANK SCREEN.
@@ -106,9 +155,65 @@
            05 LINE 22 COLUMN 1 VALUE "Press any key to continue...".
            05 LINE 22 COLUMN 40 PIC X TO WS-KEY-PRESSED.
 
+       01 PREREQ-DETAIL-SCREEN.
+           05 BLANK SCREEN.
+           05 LINE 1 COLUMN 1 VALUE "Prerequisites".
+           05 LINE 2 COLUMN 1 VALUE "Course ID: ".
+           05 LINE 2 COLUMN 15 PIC X(6) FROM SYL-COURSE-ID.
+           05 LINE 2 COLUMN 25 VALUE "Course Name: ".
+           05 LINE 2 COLUMN 35 PIC X(30) FROM SYL-COURSE-NAME.
+           05 LINE 4 COLUMN 1 VALUE "Prerequisite Count: ".
+           05 LINE 4 COLUMN 25 PIC 9 FROM SYL-PREREQ-COUNT.
+           05 LINE 6 COLUMN 1 VALUE "Prerequisite 1: ".
+           05 LINE 6 COLUMN 20 PIC X(6) FROM SYL-PREREQUISITES(1).
+           05 LINE 7 COLUMN 1 VALUE "Prerequisite 2: ".
+           05 LINE 7 COLUMN 20 PIC X(6) FROM SYL-PREREQUISITES(2).
+           05 LINE 8 COLUMN 1 VALUE "Prerequisite 3: ".
+           05 LINE 8 COLUMN 20 PIC X(6) FROM SYL-PREREQUISITES(3).
+           05 LINE 9 COLUMN 1 VALUE "Prerequisite 4: ".
+           05 LINE 9 COLUMN 20 PIC X(6) FROM SYL-PREREQUISITES(4).
+           05 LINE 10 COLUMN 1 VALUE "Prerequisite 5: ".
+           05 LINE 10 COLUMN 20 PIC X(6) FROM SYL-PREREQUISITES(5).
+           05 LINE 12 COLUMN 1 VALUE "Press any key to continue...".
+           05 LINE 12 COLUMN 40 PIC X TO WS-KEY-PRESSED.
+
+       01 RESTRICTED-NOTICE-SCREEN.
+           05 BLANK SCREEN.
+           05 LINE 1 COLUMN 1 PIC X(20) FROM WS-LBL-DETAIL-TITLE.
+           05 LINE 3 COLUMN 1 PIC X(15) FROM WS-LBL-COURSE-ID.
+           05 LINE 3 COLUMN 15 PIC X(6) FROM SYL-COURSE-ID.
+           05 LINE 4 COLUMN 1 PIC X(15) FROM WS-LBL-COURSE-NM.
+           05 LINE 4 COLUMN 15 PIC X(30) FROM SYL-COURSE-NAME.
+           05 LINE 6 COLUMN 1 PIC X(60) FROM WS-LBL-RESTRICTED-1.
+           05 LINE 7 COLUMN 1 PIC X(60) FROM WS-LBL-RESTRICTED-2.
+           05 LINE 9 COLUMN 1 VALUE "Press any key to continue...".
+           05 LINE 9 COLUMN 40 PIC X TO WS-KEY-PRESSED.
+
+       01 CO-TEACHER-DETAIL-SCREEN.
+           05 BLANK SCREEN.
+           05 LINE 1 COLUMN 1 VALUE "Co-Teachers (Team Teaching)".
+           05 LINE 2 COLUMN 1 VALUE "Course ID: ".
+           05 LINE 2 COLUMN 15 PIC X(6) FROM SYL-COURSE-ID.
+           05 LINE 2 COLUMN 25 VALUE "Lead Teacher: ".
+           05 LINE 2 COLUMN 40 PIC X(5) FROM SYL-TEACHER-ID.
+           05 LINE 4 COLUMN 1 VALUE "Co-Teacher Count: ".
+           05 LINE 4 COLUMN 25 PIC 9 FROM SYL-CO-TEACHER-COUNT.
+           05 LINE 6 COLUMN 1 VALUE "Co-Teacher 1: ".
+           05 LINE 6 COLUMN 20 PIC X(5) FROM SYL-CO-TEACHERS(1).
+           05 LINE 7 COLUMN 1 VALUE "Co-Teacher 2: ".
+           05 LINE 7 COLUMN 20 PIC X(5) FROM SYL-CO-TEACHERS(2).
+           05 LINE 8 COLUMN 1 VALUE "Co-Teacher 3: ".
+           05 LINE 8 COLUMN 20 PIC X(5) FROM SYL-CO-TEACHERS(3).
+           05 LINE 9 COLUMN 1 VALUE "Co-Teacher 4: ".
+           05 LINE 9 COLUMN 20 PIC X(5) FROM SYL-CO-TEACHERS(4).
+           05 LINE 11 COLUMN 1 VALUE "Press any key to continue...".
+           05 LINE 11 COLUMN 40 PIC X TO WS-KEY-PRESSED.
+
        PROCEDURE DIVISION.
        MAIN-PROCESS SECTION.
            PERFORM OPEN-FILE.
+           PERFORM SELECT-LANGUAGE.
+           PERFORM SET-SCREEN-LABELS.
            IF WS-FILE-SUCCESS
                PERFORM UNTIL WS-EXIT
                    PERFORM QUERY-SYLLABUS-PROCESS
@@ -132,12 +237,116 @@
            CLOSE SYLLABUS-FILE.
 
        QUERY-SYLLABUS-PROCESS SECTION.
-           PERFORM SEARCH-SYLLABUS.
-           IF WS-FILE-SUCCESS
+           PERFORM SELECT-SEARCH-MODE.
+           IF WS-SEARCH-MODE = 2
+               PERFORM KEYWORD-SEARCH-PROCESS
+           ELSE
+               PERFORM SEARCH-SYLLABUS
+               IF WS-FILE-SUCCESS
+                   PERFORM DISPLAY-SYLLABUS-OR-RESTRICTED
+               END-IF
+           END-IF.
+
+       SELECT-SEARCH-MODE SECTION.
+           MOVE 1 TO WS-SEARCH-MODE
+           DISPLAY SEARCH-MODE-SCREEN
+           ACCEPT SEARCH-MODE-SCREEN.
+
+       DISPLAY-SYLLABUS-OR-RESTRICTED SECTION.
+           IF SYL-STATUS = "P"
                PERFORM DISPLAY-SYLLABUS-DETAIL
                PERFORM DISPLAY-WEEK-PLAN
+               PERFORM DISPLAY-PREREQUISITES
+               PERFORM DISPLAY-CO-TEACHERS
+           ELSE
+               PERFORM DISPLAY-RESTRICTED-NOTICE
            END-IF.
 
+       KEYWORD-SEARCH-PROCESS SECTION.
+           DISPLAY KEYWORD-SEARCH-SCREEN
+           ACCEPT KEYWORD-SEARCH-SCREEN
+           MOVE 0 TO WS-TOTAL-MATCHES
+           MOVE LOW-VALUES TO SYL-COURSE-ID
+           START SYLLABUS-FILE KEY >= SYL-COURSE-ID
+               INVALID KEY
+                   MOVE "23" TO WS-FILE-STATUS
+           END-START
+           IF WS-FILE-SUCCESS
+               PERFORM SCAN-FOR-KEYWORD-MATCHES
+           END-IF
+           IF WS-TOTAL-MATCHES = 0
+               DISPLAY "No matching syllabi found."
+           END-IF
+           MOVE "00" TO WS-FILE-STATUS.
+
+       SCAN-FOR-KEYWORD-MATCHES SECTION.
+           PERFORM UNTIL WS-FILE-EOF
+               READ SYLLABUS-FILE NEXT RECORD
+                   AT END
+                       MOVE "10" TO WS-FILE-STATUS
+                   NOT AT END
+                       PERFORM CHECK-KEYWORD-MATCH
+               END-READ
+           END-PERFORM.
+
+       CHECK-KEYWORD-MATCH SECTION.
+           MOVE 0 TO WS-MATCH-COUNT
+           INSPECT SYL-COURSE-NAME TALLYING
+               WS-MATCH-COUNT FOR ALL
+               FUNCTION TRIM(WS-KEYWORD-FILTER)
+           IF WS-MATCH-COUNT > 0
+               ADD 1 TO WS-TOTAL-MATCHES
+               PERFORM DISPLAY-SYLLABUS-OR-RESTRICTED
+           END-IF.
+
+       SELECT-LANGUAGE SECTION.
+           DISPLAY "Select language / 言語選択 (1=Japanese 2=English): "
+               WITH NO ADVANCING
+           MOVE 1 TO WS-LANG-CHOICE
+           ACCEPT WS-LANG-CHOICE
+           IF WS-LANG-CHOICE = 2
+               MOVE "E" TO WS-LANG-CODE
+           ELSE
+               MOVE "J" TO WS-LANG-CODE
+           END-IF
+           .
+
+       SET-SCREEN-LABELS SECTION.
+           IF WS-LANG-ENGLISH
+               MOVE "Syllabus Query Screen"    TO WS-LBL-SEARCH-TITLE
+               MOVE "Enter course ID to query: " TO WS-LBL-SEARCH-PROMPT
+               MOVE "Syllabus Details"         TO WS-LBL-DETAIL-TITLE
+               MOVE "Course ID: "              TO WS-LBL-COURSE-ID
+               MOVE "Course Name: "            TO WS-LBL-COURSE-NM
+               MOVE "Name (EN): "              TO WS-LBL-COURSE-EN
+               MOVE "This syllabus has not been published yet."
+                   TO WS-LBL-RESTRICTED-1
+               MOVE "Details are restricted until approval."
+                   TO WS-LBL-RESTRICTED-2
+               MOVE "Select search method:"    TO WS-LBL-MODE-SELECT
+               MOVE "1. By course ID"          TO WS-LBL-MODE-OPT-1
+               MOVE "2. By course name keyword" TO WS-LBL-MODE-OPT-2
+               MOVE "Select (1-2): "           TO WS-LBL-MODE-PROMPT
+               MOVE "Enter keyword: "          TO WS-LBL-KEYWORD-PROMPT
+           ELSE
+               MOVE "シラバス照会画面"           TO WS-LBL-SEARCH-TITLE
+               MOVE "照会する科目コード: "       TO WS-LBL-SEARCH-PROMPT
+               MOVE "シラバス詳細"              TO WS-LBL-DETAIL-TITLE
+               MOVE "科目コード: "              TO WS-LBL-COURSE-ID
+               MOVE "科目名: "                 TO WS-LBL-COURSE-NM
+               MOVE "科目名(英語): "            TO WS-LBL-COURSE-EN
+               MOVE "このシラバスはまだ公開されていません。"
+                   TO WS-LBL-RESTRICTED-1
+               MOVE "承認されるまで詳細は非公開です。"
+                   TO WS-LBL-RESTRICTED-2
+               MOVE "検索方法を選択: "           TO WS-LBL-MODE-SELECT
+               MOVE "1. 科目コードで検索"        TO WS-LBL-MODE-OPT-1
+               MOVE "2. 科目名キーワードで検索"  TO WS-LBL-MODE-OPT-2
+               MOVE "選択 (1-2): "              TO WS-LBL-MODE-PROMPT
+               MOVE "キーワード入力: "           TO WS-LBL-KEYWORD-PROMPT
+           END-IF
+           .
+
        SEARCH-SYLLABUS SECTION.
            DISPLAY QUERY-SEARCH-SCREEN.
            ACCEPT QUERY-SEARCH-SCREEN.
@@ -152,13 +361,38 @@
            END-READ.
 
        DISPLAY-SYLLABUS-DETAIL SECTION.
+           PERFORM SET-STATUS-LABEL.
            DISPLAY SYLLABUS-DETAIL-SCREEN.
            ACCEPT SYLLABUS-DETAIL-SCREEN.
 
+       SET-STATUS-LABEL SECTION.
+           EVALUATE SYL-STATUS
+               WHEN "D"
+                   MOVE "DRAFT" TO WS-STATUS-LABEL
+               WHEN "A"
+                   MOVE "APPROVED" TO WS-STATUS-LABEL
+               WHEN "P"
+                   MOVE "PUBLISHED" TO WS-STATUS-LABEL
+               WHEN OTHER
+                   MOVE "DRAFT" TO WS-STATUS-LABEL
+           END-EVALUATE.
+
+       DISPLAY-RESTRICTED-NOTICE SECTION.
+           DISPLAY RESTRICTED-NOTICE-SCREEN.
+           ACCEPT RESTRICTED-NOTICE-SCREEN.
+
        DISPLAY-WEEK-PLAN SECTION.
            DISPLAY WEEK-PLAN-DETAIL-SCREEN.
            ACCEPT WEEK-PLAN-DETAIL-SCREEN.
 
+       DISPLAY-PREREQUISITES SECTION.
+           DISPLAY PREREQ-DETAIL-SCREEN.
+           ACCEPT PREREQ-DETAIL-SCREEN.
+
+       DISPLAY-CO-TEACHERS SECTION.
+           DISPLAY CO-TEACHER-DETAIL-SCREEN.
+           ACCEPT CO-TEACHER-DETAIL-SCREEN.
+
        CHECK-CONTINUE SECTION.
            DISPLAY " ".
            DISPLAY "Continue querying? (Y/N): " WITH NO ADVANCING.
