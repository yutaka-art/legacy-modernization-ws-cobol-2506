@@ -0,0 +1,195 @@
+******************************************************************
+      * 図書館管理システム - 休日カレンダー管理プログラム
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LIBHOLIDAY.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  GNUCOBOL.
+       OBJECT-COMPUTER.  GNUCOBOL.
+       SPECIAL-NAMES.
+           CONSOLE IS CRT.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HOLIDAY-FILE
+               ASSIGN TO "holiday.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS HOLIDAY-DATE
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HOLIDAY-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY HOLIDAYFILE.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS           PIC XX VALUE "00".
+           88  WS-FILE-SUCCESS      VALUE "00".
+           88  WS-FILE-NOT-FOUND    VALUE "23".
+           88  WS-FILE-DUP          VALUE "22".
+           88  WS-FILE-EOF          VALUE "10".
+
+       01  WS-CONTINUE-FLAG         PIC X VALUE "Y".
+           88  WS-CONTINUE          VALUE "Y", "y".
+           88  WS-EXIT              VALUE "N", "n".
+
+       01  WS-CHOICE                PIC 9 VALUE 0.
+           88  WS-VALID-CHOICE      VALUE 1 THRU 4.
+
+       01  WS-SEARCH-DATE           PIC 9(8) VALUE ZERO.
+
+       COPY LIBERROR.
+
+       SCREEN SECTION.
+       01  HOLIDAY-MENU-SCREEN.
+           05  LINE 2 COL 1         VALUE "休日カレンダーメニュー".
+           05  LINE 4 COL 1         VALUE "1. 休日登録".
+           05  LINE 5 COL 1         VALUE "2. 休日照会".
+           05  LINE 6 COL 1         VALUE "3. 休日削除".
+           05  LINE 7 COL 1         VALUE "4. 休日一覧".
+           05  LINE 8 COL 1         VALUE "9. 戻る".
+           05  LINE 10 COL 1        VALUE "選択: ".
+           05  LINE 10 COL 8        PIC 9 USING WS-CHOICE.
+
+       01  HOLIDAY-INPUT-SCREEN.
+           05  LINE 2 COL 1         VALUE "休日登録".
+           05  LINE 4 COL 1         VALUE "年月日(YYYYMMDD): ".
+           05  LINE 4 COL 20        PIC 9(8) USING HOLIDAY-DATE.
+           05  LINE 5 COL 1         VALUE "休日名: ".
+           05  LINE 5 COL 9         PIC X(30) USING HOLIDAY-NAME.
+
+       01  HOLIDAY-SEARCH-SCREEN.
+           05  LINE 2 COL 1         VALUE "休日検索".
+           05  LINE 4 COL 1         VALUE "年月日(YYYYMMDD): ".
+           05  LINE 4 COL 20        PIC 9(8) USING WS-SEARCH-DATE.
+
+       01  HOLIDAY-DISPLAY-SCREEN.
+           05  LINE 2 COL 1         VALUE "休日情報".
+           05  LINE 4 COL 1         VALUE "年月日: ".
+           05  LINE 4 COL 9         PIC 9(8) FROM HOLIDAY-DATE.
+           05  LINE 5 COL 1         VALUE "休日名: ".
+           05  LINE 5 COL 9         PIC X(30) FROM HOLIDAY-NAME.
+
+       01  HOLIDAY-LIST-HEADER.
+           05  BLANK SCREEN.
+           05  LINE 1 COL 1         VALUE "休日一覧".
+           05  LINE 2 COL 1         VALUE
+               "========================================".
+           05  LINE 3 COL 1         VALUE "年月日      休日名".
+           05  LINE 4 COL 1         VALUE
+               "========================================".
+
+       01  CONTINUE-SCREEN.
+           05  LINE 12 COL 1        VALUE "続行しますか？ (Y/N): ".
+           05  LINE 12 COL 25       PIC X USING WS-CONTINUE-FLAG.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS SECTION.
+           PERFORM OPEN-FILE
+           PERFORM UNTIL WS-EXIT
+               PERFORM DISPLAY-MENU
+               PERFORM PROCESS-CHOICE
+               IF NOT WS-EXIT
+                   PERFORM CHECK-CONTINUE
+               END-IF
+           END-PERFORM
+           PERFORM CLOSE-FILE
+           GOBACK.
+
+       OPEN-FILE SECTION.
+           OPEN I-O HOLIDAY-FILE
+           IF WS-FILE-NOT-FOUND
+               DISPLAY MSG-FILE-NOT-FOUND
+               MOVE "N" TO WS-CONTINUE-FLAG
+           END-IF.
+
+       CLOSE-FILE SECTION.
+           CLOSE HOLIDAY-FILE.
+
+       DISPLAY-MENU SECTION.
+           DISPLAY HOLIDAY-MENU-SCREEN
+           ACCEPT HOLIDAY-MENU-SCREEN.
+
+       PROCESS-CHOICE SECTION.
+           EVALUATE WS-CHOICE
+               WHEN 1
+                   PERFORM REGISTER-HOLIDAY
+               WHEN 2
+                   PERFORM SEARCH-HOLIDAY
+               WHEN 3
+                   PERFORM DELETE-HOLIDAY
+               WHEN 4
+                   PERFORM LIST-HOLIDAYS
+               WHEN 9
+                   MOVE "N" TO WS-CONTINUE-FLAG
+               WHEN OTHER
+                   DISPLAY MSG-INVALID-INPUT
+           END-EVALUATE.
+
+       REGISTER-HOLIDAY SECTION.
+           INITIALIZE HOLIDAY-RECORD
+           DISPLAY HOLIDAY-INPUT-SCREEN
+           ACCEPT HOLIDAY-INPUT-SCREEN
+           WRITE HOLIDAY-RECORD
+               INVALID KEY
+                   DISPLAY MSG-DUPLICATE-KEY
+               NOT INVALID KEY
+                   DISPLAY "休日を登録しました。"
+           END-WRITE.
+
+       SEARCH-HOLIDAY SECTION.
+           DISPLAY HOLIDAY-SEARCH-SCREEN
+           ACCEPT HOLIDAY-SEARCH-SCREEN
+           MOVE WS-SEARCH-DATE TO HOLIDAY-DATE
+           READ HOLIDAY-FILE
+               INVALID KEY
+                   DISPLAY MSG-RECORD-NOT-FOUND
+               NOT INVALID KEY
+                   DISPLAY HOLIDAY-DISPLAY-SCREEN
+           END-READ.
+
+       DELETE-HOLIDAY SECTION.
+           DISPLAY HOLIDAY-SEARCH-SCREEN
+           ACCEPT HOLIDAY-SEARCH-SCREEN
+           MOVE WS-SEARCH-DATE TO HOLIDAY-DATE
+           READ HOLIDAY-FILE
+               INVALID KEY
+                   DISPLAY MSG-RECORD-NOT-FOUND
+               NOT INVALID KEY
+                   DISPLAY HOLIDAY-DISPLAY-SCREEN
+                   DISPLAY "この休日を削除しますか？ (Y/N): "
+                   ACCEPT WS-CONTINUE-FLAG
+                   IF WS-CONTINUE
+                       DELETE HOLIDAY-FILE
+                           INVALID KEY
+                               DISPLAY MSG-FILE-WRITE
+                           NOT INVALID KEY
+                               DISPLAY "休日を削除しました。"
+                       END-DELETE
+                   END-IF
+           END-READ.
+
+       LIST-HOLIDAYS SECTION.
+           DISPLAY HOLIDAY-LIST-HEADER
+           MOVE LOW-VALUES TO HOLIDAY-DATE
+           START HOLIDAY-FILE KEY >= HOLIDAY-DATE
+               INVALID KEY
+                   CONTINUE
+           END-START
+           PERFORM UNTIL WS-FILE-EOF
+               READ HOLIDAY-FILE NEXT
+                   AT END
+                       MOVE "10" TO WS-FILE-STATUS
+                   NOT AT END
+                       DISPLAY HOLIDAY-DATE SPACE SPACE HOLIDAY-NAME
+               END-READ
+           END-PERFORM
+           MOVE "00" TO WS-FILE-STATUS.
+
+       CHECK-CONTINUE SECTION.
+           DISPLAY CONTINUE-SCREEN
+           ACCEPT CONTINUE-SCREEN.
