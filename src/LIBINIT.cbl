@@ -18,6 +18,7 @@
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS BOOK-ID
+               ALTERNATE RECORD KEY IS BOOK-ISBN WITH DUPLICATES
                FILE STATUS IS WS-BOOK-STATUS.
 
            SELECT USER-FILE
@@ -32,8 +33,54 @@
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS LOAN-NO
+               ALTERNATE RECORD KEY IS LOAN-BOOK-ID
+               ALTERNATE RECORD KEY IS LOAN-USER-ID WITH DUPLICATES
                FILE STATUS IS WS-LOAN-STATUS.
 
+           SELECT RESERVE-FILE
+               ASSIGN TO "reservation.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RESV-RESERVE-NO
+               ALTERNATE RECORD KEY IS RESV-BOOK-ID WITH DUPLICATES
+               FILE STATUS IS WS-RESV-STATUS.
+
+           SELECT CATEGORY-FILE
+               ASSIGN TO "category.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CAT-CODE
+               FILE STATUS IS WS-CAT-STATUS.
+
+           SELECT BRANCH-FILE
+               ASSIGN TO "branch.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS BRANCH-CODE
+               FILE STATUS IS WS-BRANCH-STATUS.
+
+           SELECT HOLIDAY-FILE
+               ASSIGN TO "holiday.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS HOLIDAY-DATE
+               FILE STATUS IS WS-HOLIDAY-STATUS.
+
+           SELECT OPERATOR-FILE
+               ASSIGN TO "operator.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS OPER-ID
+               FILE STATUS IS WS-OPER-STATUS.
+
+           SELECT FINE-FILE
+               ASSIGN TO "fine.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FINE-NO
+               ALTERNATE RECORD KEY IS FINE-USER-ID WITH DUPLICATES
+               FILE STATUS IS WS-FINE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  BOOK-FILE
@@ -48,6 +95,30 @@
            LABEL RECORDS ARE STANDARD.
            COPY LOANFILE.
 
+       FD  RESERVE-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY RESVFILE.
+
+       FD  CATEGORY-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY CATFILE.
+
+       FD  BRANCH-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY BRANCHFILE.
+
+       FD  HOLIDAY-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY HOLIDAYFILE.
+
+       FD  OPERATOR-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY OPERFILE.
+
+       FD  FINE-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY FINEFILE.
+
        WORKING-STORAGE SECTION.
        01  WS-BOOK-STATUS           PIC XX VALUE "00".
            88  WS-BOOK-SUCCESS      VALUE "00".
@@ -58,23 +129,76 @@
        01  WS-LOAN-STATUS           PIC XX VALUE "00".
            88  WS-LOAN-SUCCESS      VALUE "00".
 
+       01  WS-RESV-STATUS           PIC XX VALUE "00".
+           88  WS-RESV-SUCCESS      VALUE "00".
+
+       01  WS-CAT-STATUS            PIC XX VALUE "00".
+           88  WS-CAT-SUCCESS       VALUE "00".
+
+       01  WS-BRANCH-STATUS         PIC XX VALUE "00".
+           88  WS-BRANCH-SUCCESS    VALUE "00".
+
+       01  WS-HOLIDAY-STATUS        PIC XX VALUE "00".
+           88  WS-HOLIDAY-SUCCESS   VALUE "00".
+
+       01  WS-OPER-STATUS           PIC XX VALUE "00".
+           88  WS-OPER-SUCCESS      VALUE "00".
+
+       01  WS-FINE-STATUS           PIC XX VALUE "00".
+           88  WS-FINE-SUCCESS      VALUE "00".
+
        01  WS-CONTINUE-FLAG         PIC X VALUE "Y".
            88  WS-CONTINUE          VALUE "Y", "y".
 
+       01  WS-DATA-EXISTS-FLAG      PIC X VALUE "N".
+           88  WS-DATA-EXISTS       VALUE "Y".
+
+       01  WS-REINIT-CONFIRM        PIC X VALUE "N".
+           88  WS-REINIT-CONFIRMED  VALUE "Y", "y".
+
        PROCEDURE DIVISION.
        MAIN-PROCESS SECTION.
            DISPLAY "図書館管理システム初期化を開始します..."
-           
+           PERFORM CHECK-EXISTING-DATA
+           IF WS-DATA-EXISTS
+               DISPLAY "既存のデータファイルが見つかりました。"
+               DISPLAY "初期化するとすべてのデータが失われます。"
+               DISPLAY "続行しますか？ (Y/N): "
+               ACCEPT WS-REINIT-CONFIRM
+               IF NOT WS-REINIT-CONFIRMED
+                   DISPLAY "初期化を中止しました。"
+                   GOBACK
+               END-IF
+           END-IF
+
            PERFORM CREATE-BOOK-FILE
            PERFORM CREATE-USER-FILE
            PERFORM CREATE-LOAN-FILE
-           
+           PERFORM CREATE-RESERVE-FILE
+           PERFORM CREATE-CATEGORY-FILE
+           PERFORM CREATE-BRANCH-FILE
+           PERFORM CREATE-HOLIDAY-FILE
+           PERFORM CREATE-OPERATOR-FILE
+           PERFORM CREATE-FINE-FILE
+
+           PERFORM CREATE-SAMPLE-CATEGORIES
+           PERFORM CREATE-SAMPLE-BRANCHES
+           PERFORM CREATE-SAMPLE-HOLIDAYS
+           PERFORM CREATE-SAMPLE-OPERATORS
            PERFORM CREATE-SAMPLE-BOOKS
            PERFORM CREATE-SAMPLE-USERS
-           
+
            DISPLAY "初期化が完了しました。"
            GOBACK.
 
+       CHECK-EXISTING-DATA SECTION.
+           MOVE "N" TO WS-DATA-EXISTS-FLAG
+           OPEN INPUT BOOK-FILE
+           IF WS-BOOK-SUCCESS
+               MOVE "Y" TO WS-DATA-EXISTS-FLAG
+               CLOSE BOOK-FILE
+           END-IF.
+
        CREATE-BOOK-FILE SECTION.
            OPEN OUTPUT BOOK-FILE
            CLOSE BOOK-FILE
@@ -90,6 +214,106 @@
            CLOSE LOAN-FILE
            DISPLAY "貸出ファイルを作成しました。".
 
+       CREATE-RESERVE-FILE SECTION.
+           OPEN OUTPUT RESERVE-FILE
+           CLOSE RESERVE-FILE
+           DISPLAY "予約ファイルを作成しました。".
+
+       CREATE-CATEGORY-FILE SECTION.
+           OPEN OUTPUT CATEGORY-FILE
+           CLOSE CATEGORY-FILE
+           DISPLAY "図書分類ファイルを作成しました。".
+
+       CREATE-BRANCH-FILE SECTION.
+           OPEN OUTPUT BRANCH-FILE
+           CLOSE BRANCH-FILE
+           DISPLAY "分館ファイルを作成しました。".
+
+       CREATE-HOLIDAY-FILE SECTION.
+           OPEN OUTPUT HOLIDAY-FILE
+           CLOSE HOLIDAY-FILE
+           DISPLAY "休日ファイルを作成しました。".
+
+       CREATE-SAMPLE-HOLIDAYS SECTION.
+           OPEN I-O HOLIDAY-FILE
+
+           INITIALIZE HOLIDAY-RECORD
+           MOVE 20260101 TO HOLIDAY-DATE
+           MOVE "元日" TO HOLIDAY-NAME
+           WRITE HOLIDAY-RECORD
+
+           INITIALIZE HOLIDAY-RECORD
+           MOVE 20260112 TO HOLIDAY-DATE
+           MOVE "成人の日" TO HOLIDAY-NAME
+           WRITE HOLIDAY-RECORD
+
+           INITIALIZE HOLIDAY-RECORD
+           MOVE 20260511 TO HOLIDAY-DATE
+           MOVE "振替休日" TO HOLIDAY-NAME
+           WRITE HOLIDAY-RECORD
+
+           CLOSE HOLIDAY-FILE
+           DISPLAY "サンプル休日データを作成しました。".
+
+       CREATE-OPERATOR-FILE SECTION.
+           OPEN OUTPUT OPERATOR-FILE
+           CLOSE OPERATOR-FILE
+           DISPLAY "オペレータファイルを作成しました。".
+
+       CREATE-FINE-FILE SECTION.
+           OPEN OUTPUT FINE-FILE
+           CLOSE FINE-FILE
+           DISPLAY "延滞金ファイルを作成しました。".
+
+       CREATE-SAMPLE-OPERATORS SECTION.
+           OPEN I-O OPERATOR-FILE
+
+           INITIALIZE OPERATOR-RECORD
+           MOVE "ADMIN" TO OPER-ID
+           MOVE "ADMIN123" TO OPER-PASSWORD
+           MOVE "システム管理者" TO OPER-NAME
+           MOVE "A" TO OPER-STATUS
+           WRITE OPERATOR-RECORD
+
+           CLOSE OPERATOR-FILE
+           DISPLAY "サンプルオペレータデータを作成しました。".
+
+       CREATE-SAMPLE-BRANCHES SECTION.
+           OPEN I-O BRANCH-FILE
+
+           INITIALIZE BRANCH-RECORD
+           MOVE "HQ01" TO BRANCH-CODE
+           MOVE "本館" TO BRANCH-NAME
+           MOVE "A" TO BRANCH-STATUS
+           WRITE BRANCH-RECORD
+
+           INITIALIZE BRANCH-RECORD
+           MOVE "BR02" TO BRANCH-CODE
+           MOVE "東分館" TO BRANCH-NAME
+           MOVE "A" TO BRANCH-STATUS
+           WRITE BRANCH-RECORD
+
+           CLOSE BRANCH-FILE
+           DISPLAY "サンプル分館データを作成しました。".
+
+       CREATE-SAMPLE-CATEGORIES SECTION.
+           OPEN I-O CATEGORY-FILE
+
+           INITIALIZE CATEGORY-RECORD
+           MOVE "400" TO CAT-CODE
+           MOVE "自然科学" TO CAT-NAME
+           MOVE "A" TO CAT-STATUS
+           WRITE CATEGORY-RECORD
+
+           INITIALIZE CATEGORY-RECORD
+           MOVE "500" TO CAT-CODE
+           MOVE "技術.工学" TO CAT-NAME
+           MOVE "A" TO CAT-STATUS
+           WRITE CATEGORY-RECORD
+
+           CLOSE CATEGORY-FILE
+           DISPLAY "サンプル分類データを作成しました。".
+
        CREATE-SAMPLE-BOOKS SECTION.
            OPEN I-O BOOK-FILE
 
@@ -103,6 +327,7 @@
            MOVE "500" TO BOOK-CATEGORY
            MOVE "A" TO BOOK-STATUS
            MOVE 20240101 TO BOOK-REGISTER-DATE
+           MOVE "HQ01" TO BOOK-BRANCH
            WRITE BOOK-RECORD
 
            INITIALIZE BOOK-RECORD
@@ -115,6 +340,7 @@
            MOVE "400" TO BOOK-CATEGORY
            MOVE "A" TO BOOK-STATUS
            MOVE 20240101 TO BOOK-REGISTER-DATE
+           MOVE "HQ01" TO BOOK-BRANCH
            WRITE BOOK-RECORD
 
            INITIALIZE BOOK-RECORD
@@ -127,6 +353,7 @@
            MOVE "500" TO BOOK-CATEGORY
            MOVE "A" TO BOOK-STATUS
            MOVE 20240101 TO BOOK-REGISTER-DATE
+           MOVE "BR02" TO BOOK-BRANCH
            WRITE BOOK-RECORD
 
            CLOSE BOOK-FILE
@@ -159,5 +386,17 @@
            MOVE "A" TO USER-STATUS
            WRITE USER-RECORD
 
+           INITIALIZE USER-RECORD
+           MOVE "U0000003" TO USER-ID
+           MOVE "佐藤次郎" TO USER-NAME
+           MOVE "東京都文京区3-3-3" TO USER-ADDRESS
+           MOVE "03-3456-7890" TO USER-PHONE
+           MOVE "sato@example.com" TO USER-EMAIL
+           MOVE "3" TO USER-TYPE
+           MOVE 20240101 TO USER-REGISTER-DATE
+           MOVE 0 TO USER-LOAN-COUNT
+           MOVE "A" TO USER-STATUS
+           WRITE USER-RECORD
+
            CLOSE USER-FILE
            DISPLAY "サンプル利用者データを作成しました。".
