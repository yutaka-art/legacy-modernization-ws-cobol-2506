@@ -0,0 +1,219 @@
+******************************************************************
+      * 図書館管理システム - 図書分類マスタ管理プログラム
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LIBCAT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  GNUCOBOL.
+       OBJECT-COMPUTER.  GNUCOBOL.
+       SPECIAL-NAMES.
+           CONSOLE IS CRT.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CATEGORY-FILE
+               ASSIGN TO "category.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CAT-CODE
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CATEGORY-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY CATFILE.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS           PIC XX VALUE "00".
+           88  WS-FILE-SUCCESS      VALUE "00".
+           88  WS-FILE-NOT-FOUND    VALUE "23".
+           88  WS-FILE-DUP          VALUE "22".
+           88  WS-FILE-EOF          VALUE "10".
+
+       01  WS-CONTINUE-FLAG         PIC X VALUE "Y".
+           88  WS-CONTINUE          VALUE "Y", "y".
+           88  WS-EXIT              VALUE "N", "n".
+
+       01  WS-CHOICE                PIC 9 VALUE 0.
+
+       01  WS-SEARCH-CODE           PIC X(3) VALUE SPACES.
+
+       COPY LIBERROR.
+
+       SCREEN SECTION.
+       01  CAT-MENU-SCREEN.
+           05  LINE 2 COL 1         VALUE "図書分類マスタメニュー".
+           05  LINE 4 COL 1         VALUE "1. 分類登録".
+           05  LINE 5 COL 1         VALUE "2. 分類照会".
+           05  LINE 6 COL 1         VALUE "3. 分類修正".
+           05  LINE 7 COL 1         VALUE "4. 分類削除".
+           05  LINE 8 COL 1         VALUE "5. 分類一覧".
+           05  LINE 9 COL 1         VALUE "9. 戻る".
+           05  LINE 10 COL 1        VALUE "選択: ".
+           05  LINE 10 COL 8        PIC 9 USING WS-CHOICE.
+
+       01  CAT-INPUT-SCREEN.
+           05  LINE 2 COL 1         VALUE "分類登録".
+           05  LINE 4 COL 1         VALUE "分類コード: ".
+           05  LINE 4 COL 13        PIC X(3) USING CAT-CODE.
+           05  LINE 5 COL 1         VALUE "分類名: ".
+           05  LINE 5 COL 9         PIC X(30) USING CAT-NAME.
+
+       01  CAT-SEARCH-SCREEN.
+           05  LINE 2 COL 1         VALUE "分類検索".
+           05  LINE 4 COL 1         VALUE "分類コード: ".
+           05  LINE 4 COL 13        PIC X(3) USING WS-SEARCH-CODE.
+
+       01  CAT-DISPLAY-SCREEN.
+           05  LINE 2 COL 1         VALUE "分類情報".
+           05  LINE 4 COL 1         VALUE "分類コード: ".
+           05  LINE 4 COL 13        PIC X(3) FROM CAT-CODE.
+           05  LINE 5 COL 1         VALUE "分類名: ".
+           05  LINE 5 COL 9         PIC X(30) FROM CAT-NAME.
+           05  LINE 6 COL 1         VALUE "状態: ".
+           05  LINE 6 COL 7         PIC X(1) FROM CAT-STATUS.
+
+       01  CAT-LIST-HEADER.
+           05  BLANK SCREEN.
+           05  LINE 1 COL 1         VALUE "図書分類一覧".
+           05  LINE 2 COL 1         VALUE
+               "========================================".
+           05  LINE 3 COL 1         VALUE "コード  分類名                     状態".
+           05  LINE 4 COL 1         VALUE
+               "========================================".
+
+       01  CONTINUE-SCREEN.
+           05  LINE 14 COL 1        VALUE "続行しますか？ (Y/N): ".
+           05  LINE 14 COL 25       PIC X USING WS-CONTINUE-FLAG.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS SECTION.
+           PERFORM OPEN-FILE
+           PERFORM UNTIL WS-EXIT
+               PERFORM DISPLAY-MENU
+               PERFORM PROCESS-CHOICE
+               IF NOT WS-EXIT
+                   PERFORM CHECK-CONTINUE
+               END-IF
+           END-PERFORM
+           PERFORM CLOSE-FILE
+           GOBACK.
+
+       OPEN-FILE SECTION.
+           OPEN I-O CATEGORY-FILE
+           IF WS-FILE-NOT-FOUND
+               DISPLAY MSG-FILE-NOT-FOUND
+               MOVE "N" TO WS-CONTINUE-FLAG
+           END-IF.
+
+       CLOSE-FILE SECTION.
+           CLOSE CATEGORY-FILE.
+
+       DISPLAY-MENU SECTION.
+           DISPLAY CAT-MENU-SCREEN
+           ACCEPT CAT-MENU-SCREEN.
+
+       PROCESS-CHOICE SECTION.
+           EVALUATE WS-CHOICE
+               WHEN 1
+                   PERFORM REGISTER-CATEGORY
+               WHEN 2
+                   PERFORM SEARCH-CATEGORY
+               WHEN 3
+                   PERFORM UPDATE-CATEGORY
+               WHEN 4
+                   PERFORM DELETE-CATEGORY
+               WHEN 5
+                   PERFORM LIST-CATEGORIES
+               WHEN 9
+                   MOVE "N" TO WS-CONTINUE-FLAG
+               WHEN OTHER
+                   DISPLAY MSG-INVALID-INPUT
+           END-EVALUATE.
+
+       REGISTER-CATEGORY SECTION.
+           INITIALIZE CATEGORY-RECORD
+           DISPLAY CAT-INPUT-SCREEN
+           ACCEPT CAT-INPUT-SCREEN
+           MOVE "A" TO CAT-STATUS
+           WRITE CATEGORY-RECORD
+               INVALID KEY
+                   DISPLAY MSG-DUPLICATE-KEY
+               NOT INVALID KEY
+                   DISPLAY "分類を登録しました。"
+           END-WRITE.
+
+       SEARCH-CATEGORY SECTION.
+           DISPLAY CAT-SEARCH-SCREEN
+           ACCEPT CAT-SEARCH-SCREEN
+           MOVE WS-SEARCH-CODE TO CAT-CODE
+           READ CATEGORY-FILE
+               INVALID KEY
+                   DISPLAY MSG-RECORD-NOT-FOUND
+               NOT INVALID KEY
+                   DISPLAY CAT-DISPLAY-SCREEN
+           END-READ.
+
+       UPDATE-CATEGORY SECTION.
+           DISPLAY CAT-SEARCH-SCREEN
+           ACCEPT CAT-SEARCH-SCREEN
+           MOVE WS-SEARCH-CODE TO CAT-CODE
+           READ CATEGORY-FILE
+               INVALID KEY
+                   DISPLAY MSG-RECORD-NOT-FOUND
+               NOT INVALID KEY
+                   DISPLAY CAT-INPUT-SCREEN
+                   ACCEPT CAT-INPUT-SCREEN
+                   REWRITE CATEGORY-RECORD
+                       INVALID KEY
+                           DISPLAY MSG-FILE-WRITE
+                       NOT INVALID KEY
+                           DISPLAY "分類情報を更新しました。"
+                   END-REWRITE
+           END-READ.
+
+       DELETE-CATEGORY SECTION.
+           DISPLAY CAT-SEARCH-SCREEN
+           ACCEPT CAT-SEARCH-SCREEN
+           MOVE WS-SEARCH-CODE TO CAT-CODE
+           READ CATEGORY-FILE
+               INVALID KEY
+                   DISPLAY MSG-RECORD-NOT-FOUND
+               NOT INVALID KEY
+                   DISPLAY CAT-DISPLAY-SCREEN
+                   DISPLAY "この分類を削除しますか？ (Y/N): "
+                   ACCEPT WS-CONTINUE-FLAG
+                   IF WS-CONTINUE
+                       DELETE CATEGORY-FILE
+                           INVALID KEY
+                               DISPLAY MSG-FILE-WRITE
+                           NOT INVALID KEY
+                               DISPLAY "分類を削除しました。"
+                       END-DELETE
+                   END-IF
+           END-READ.
+
+       LIST-CATEGORIES SECTION.
+           DISPLAY CAT-LIST-HEADER
+           MOVE LOW-VALUES TO CAT-CODE
+           START CATEGORY-FILE KEY >= CAT-CODE
+               INVALID KEY
+                   CONTINUE
+           END-START
+           PERFORM UNTIL WS-FILE-EOF
+               READ CATEGORY-FILE NEXT
+                   AT END
+                       MOVE "10" TO WS-FILE-STATUS
+                   NOT AT END
+                       DISPLAY CAT-CODE SPACE SPACE CAT-NAME
+                           SPACE SPACE CAT-STATUS
+               END-READ
+           END-PERFORM
+           MOVE "00" TO WS-FILE-STATUS.
+
+       CHECK-CONTINUE SECTION.
+           DISPLAY CONTINUE-SCREEN
+           ACCEPT CONTINUE-SCREEN.
