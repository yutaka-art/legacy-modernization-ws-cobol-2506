@@ -0,0 +1,151 @@
+*****************************************************************
+      * シラバス管理システム - LMS連携用固定長データ抽出
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SYLEXP.
+       AUTHOR. SHINYAY.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SYLLABUS-FILE
+               ASSIGN TO "syllabus.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SYL-COURSE-ID
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT EXPORT-FILE
+               ASSIGN TO "syllabus_lms_export.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD SYLLABUS-FILE.
+           COPY "SYLFILE.cpy".
+
+       FD EXPORT-FILE.
+       01 EXPORT-RECORD            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS           PIC XX VALUE "00".
+          88 WS-FILE-SUCCESS       VALUE "00".
+          88 WS-FILE-NOT-FOUND     VALUE "23".
+          88 WS-EOF                VALUE "10".
+
+       01 WS-EXPORT-STATUS         PIC XX VALUE "00".
+          88 WS-EXPORT-SUCCESS     VALUE "00".
+          88 WS-EXPORT-ERROR       VALUE "35".
+
+       01 WS-TOTAL-RECORDS         PIC 9(06) VALUE ZERO.
+
+       01 WS-DATE-WORK.
+          05 WS-DATE-YEAR          PIC 9(4).
+          05 WS-DATE-MONTH         PIC 9(2).
+          05 WS-DATE-DAY           PIC 9(2).
+
+      * One physical layout per record type, built into
+      * EXPORT-RECORD as it is written; unused trailing positions
+      * are left as spaces the same way WS-SEPARATOR-LINE-style
+      * report lines are in SYLRPT/SYLTWR.
+       01 WS-HEADER-RECORD.
+          05 WS-HDR-TYPE           PIC X(01) VALUE "H".
+          05 WS-HDR-SYSTEM-ID      PIC X(08) VALUE "SYLABUS ".
+          05 WS-HDR-EXPORT-DATE    PIC 9(08).
+          05 FILLER                PIC X(63) VALUE SPACES.
+
+       01 WS-DETAIL-RECORD.
+          05 WS-DET-TYPE           PIC X(01) VALUE "D".
+          05 WS-DET-COURSE-ID      PIC X(06).
+          05 WS-DET-COURSE-NAME    PIC X(30).
+          05 WS-DET-DEPARTMENT-ID  PIC X(04).
+          05 WS-DET-TEACHER-ID     PIC X(05).
+          05 WS-DET-SEMESTER       PIC X(02).
+          05 WS-DET-CREDITS        PIC 9(01).
+          05 WS-DET-STATUS         PIC X(01).
+          05 FILLER                PIC X(30) VALUE SPACES.
+
+       01 WS-TRAILER-RECORD.
+          05 WS-TRL-TYPE           PIC X(01) VALUE "T".
+          05 WS-TRL-TOTAL-COUNT    PIC 9(06).
+          05 FILLER                PIC X(73) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS SECTION.
+           PERFORM OPEN-FILES.
+           IF WS-FILE-SUCCESS AND WS-EXPORT-SUCCESS
+               PERFORM WRITE-HEADER-RECORD
+               PERFORM EXPORT-SYLLABUS-RECORDS
+               PERFORM WRITE-TRAILER-RECORD
+               DISPLAY "LMS連携用データを出力しました。"
+               DISPLAY "ファイル名: syllabus_lms_export.txt"
+               DISPLAY "出力件数: " WS-TOTAL-RECORDS
+           ELSE
+               IF NOT WS-FILE-SUCCESS
+                   DISPLAY "エラー: シラバスファイルが見つかりません。"
+               ELSE
+                   DISPLAY "エラー: 出力ファイルを作成できません。"
+               END-IF
+           END-IF.
+
+           PERFORM CLOSE-FILES.
+           GOBACK.
+
+       OPEN-FILES SECTION.
+           OPEN INPUT SYLLABUS-FILE.
+           IF WS-FILE-NOT-FOUND
+               DISPLAY "エラー: シラバスファイルが見つかりません。"
+           ELSE
+               OPEN OUTPUT EXPORT-FILE
+           END-IF.
+
+       CLOSE-FILES SECTION.
+           CLOSE SYLLABUS-FILE.
+           IF WS-EXPORT-SUCCESS
+               CLOSE EXPORT-FILE
+           END-IF.
+
+       WRITE-HEADER-RECORD SECTION.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATE-WORK.
+           STRING WS-DATE-YEAR WS-DATE-MONTH WS-DATE-DAY
+               DELIMITED BY SIZE INTO WS-HDR-EXPORT-DATE.
+
+           MOVE WS-HEADER-RECORD TO EXPORT-RECORD.
+           WRITE EXPORT-RECORD.
+
+       EXPORT-SYLLABUS-RECORDS SECTION.
+           MOVE LOW-VALUES TO SYL-COURSE-ID.
+           START SYLLABUS-FILE KEY >= SYL-COURSE-ID
+               INVALID KEY
+                   MOVE "10" TO WS-FILE-STATUS
+           END-START.
+
+           PERFORM UNTIL WS-EOF
+               READ SYLLABUS-FILE NEXT RECORD
+                   AT END
+                       MOVE "10" TO WS-FILE-STATUS
+                   NOT AT END
+                       PERFORM WRITE-DETAIL-RECORD
+               END-READ
+           END-PERFORM.
+
+       WRITE-DETAIL-RECORD SECTION.
+           MOVE SYL-COURSE-ID       TO WS-DET-COURSE-ID.
+           MOVE SYL-COURSE-NAME     TO WS-DET-COURSE-NAME.
+           MOVE SYL-DEPARTMENT-ID   TO WS-DET-DEPARTMENT-ID.
+           MOVE SYL-TEACHER-ID      TO WS-DET-TEACHER-ID.
+           MOVE SYL-SEMESTER        TO WS-DET-SEMESTER.
+           MOVE SYL-CREDITS         TO WS-DET-CREDITS.
+           MOVE SYL-STATUS          TO WS-DET-STATUS.
+
+           MOVE WS-DETAIL-RECORD TO EXPORT-RECORD.
+           WRITE EXPORT-RECORD.
+
+           ADD 1 TO WS-TOTAL-RECORDS.
+
+       WRITE-TRAILER-RECORD SECTION.
+           MOVE WS-TOTAL-RECORDS TO WS-TRL-TOTAL-COUNT.
+
+           MOVE WS-TRAILER-RECORD TO EXPORT-RECORD.
+           WRITE EXPORT-RECORD.
