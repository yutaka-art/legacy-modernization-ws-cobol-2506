@@ -0,0 +1,84 @@
+******************************************************************
+      * 図書館管理システム - 変更履歴記録モジュール
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LIBAUDIT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  GNUCOBOL.
+       OBJECT-COMPUTER.  GNUCOBOL.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE
+               ASSIGN TO "audit_trail.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  AUDIT-LINE                PIC X(110).
+
+       WORKING-STORAGE SECTION.
+       01  WS-AUDIT-STATUS           PIC XX VALUE "00".
+           88  WS-AUDIT-SUCCESS      VALUE "00".
+
+       01  WS-AUDIT-TIMESTAMP        PIC 9(8).
+
+       01  WS-AUDIT-DETAIL.
+           05  WS-AUD-TIMESTAMP      PIC 9(8).
+           05  FILLER                PIC X(1) VALUE SPACE.
+           05  WS-AUD-PROGRAM        PIC X(8).
+           05  FILLER                PIC X(1) VALUE SPACE.
+           05  WS-AUD-ENTITY         PIC X(10).
+           05  FILLER                PIC X(1) VALUE SPACE.
+           05  WS-AUD-KEY            PIC X(10).
+           05  FILLER                PIC X(1) VALUE SPACE.
+           05  WS-AUD-ACTION         PIC X(10).
+           05  FILLER                PIC X(1) VALUE SPACE.
+           05  WS-AUD-OPERATOR       PIC X(8).
+           05  FILLER                PIC X(1) VALUE SPACE.
+           05  WS-AUD-BEFORE         PIC X(20).
+           05  FILLER                PIC X(1) VALUE SPACE.
+           05  WS-AUD-AFTER          PIC X(20).
+           05  FILLER                PIC X(9) VALUE SPACES.
+
+       LINKAGE SECTION.
+       01  LS-ENTITY                 PIC X(10).
+       01  LS-KEY                    PIC X(10).
+       01  LS-ACTION                 PIC X(10).
+       01  LS-PROGRAM                PIC X(8).
+       01  LS-OPERATOR-ID            PIC X(8).
+       01  LS-BEFORE-VALUE           PIC X(20).
+       01  LS-AFTER-VALUE            PIC X(20).
+       01  LS-RETURN-CODE            PIC 9 VALUE 0.
+           88  LS-SUCCESS            VALUE 0.
+           88  LS-ERROR              VALUE 1.
+
+       PROCEDURE DIVISION USING LS-ENTITY, LS-KEY, LS-ACTION,
+                                LS-PROGRAM, LS-OPERATOR-ID,
+                                LS-BEFORE-VALUE, LS-AFTER-VALUE,
+                                LS-RETURN-CODE.
+       MAIN-PROCESS SECTION.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-AUDIT-TIMESTAMP
+           MOVE WS-AUDIT-TIMESTAMP TO WS-AUD-TIMESTAMP
+           MOVE LS-PROGRAM TO WS-AUD-PROGRAM
+           MOVE LS-ENTITY TO WS-AUD-ENTITY
+           MOVE LS-KEY TO WS-AUD-KEY
+           MOVE LS-ACTION TO WS-AUD-ACTION
+           MOVE LS-OPERATOR-ID TO WS-AUD-OPERATOR
+           MOVE LS-BEFORE-VALUE TO WS-AUD-BEFORE
+           MOVE LS-AFTER-VALUE TO WS-AUD-AFTER
+
+           OPEN EXTEND AUDIT-FILE
+           IF NOT WS-AUDIT-SUCCESS
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+
+           WRITE AUDIT-LINE FROM WS-AUDIT-DETAIL
+           CLOSE AUDIT-FILE
+           MOVE 0 TO LS-RETURN-CODE
+           GOBACK.
