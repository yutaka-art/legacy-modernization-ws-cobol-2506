@@ -15,17 +15,33 @@
                RECORD KEY IS SYL-COURSE-ID
                FILE STATUS IS WS-FILE-STATUS.
 
+           SELECT SYLLABUS-ARCHIVE-FILE
+               ASSIGN TO "syllabus_archive.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ARC-COURSE-ID
+               FILE STATUS IS WS-ARCHIVE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD SYLLABUS-FILE.
            COPY "SYLFILE.cpy".
 
+       FD SYLLABUS-ARCHIVE-FILE.
+           COPY "SYLARCH.cpy".
+
        WORKING-STORAGE SECTION.
        01 WS-FILE-STATUS           PIC XX VALUE "00".
           88 WS-FILE-SUCCESS       VALUE "00".
           88 WS-FILE-DUP           VALUE "22".
           88 WS-FILE-NOT-FOUND     VALUE "23".
 
+       01 WS-ARCHIVE-STATUS        PIC XX VALUE "00".
+          88 WS-ARCHIVE-SUCCESS    VALUE "00".
+          88 WS-ARCHIVE-NOT-FOUND  VALUE "23".
+
+       01 WS-DATE-WORK             PIC 9(8) VALUE ZERO.
+
        01 WS-SEARCH-COURSE-ID     PIC X(6).
        01 WS-CONFIRMATION         PIC X VALUE "N".
           88 WS-CONFIRM-YES       VALUE "Y" "y".
@@ -35,30 +51,42 @@
           88 WS-CONTINUE          VALUE "Y" "y".
           88 WS-EXIT              VALUE "N" "n".
 
+       01 WS-SCREEN-LABELS.
+          05 WS-LBL-SEARCH-TITLE   PIC X(24).
+          05 WS-LBL-SEARCH-PROMPT  PIC X(30).
+          05 WS-LBL-CONFIRM-TITLE  PIC X(20).
+          05 WS-LBL-COURSE-ID      PIC X(15).
+          05 WS-LBL-COURSE-NM      PIC X(15).
+          05 WS-LBL-CONFIRM-PROMPT PIC X(30).
+
+          COPY SYLLANG.
+
        SCREEN SECTION.
        01 DELETE-SEARCH-SCREEN.
            05 BLANK SCREEN.
-           05 LINE 1 COLUMN 1 VALUE "Delete Syllabus Screen".
-           05 LINE 3 COLUMN 1 VALUE "Enter course ID to delete: ".
+           05 LINE 1 COLUMN 1 PIC X(24) FROM WS-LBL-SEARCH-TITLE.
+           05 LINE 3 COLUMN 1 PIC X(30) FROM WS-LBL-SEARCH-PROMPT.
            05 LINE 3 COLUMN 40 PIC X(6) USING WS-SEARCH-COURSE-ID.
 
        01 DELETE-CONFIRM-SCREEN.
            05 BLANK SCREEN.
-           05 LINE 1 COLUMN 1 VALUE "Delete Confirmation".
-           05 LINE 3 COLUMN 1 VALUE "Course ID: ".
+           05 LINE 1 COLUMN 1 PIC X(20) FROM WS-LBL-CONFIRM-TITLE.
+           05 LINE 3 COLUMN 1 PIC X(15) FROM WS-LBL-COURSE-ID.
            05 LINE 3 COLUMN 15 PIC X(6) FROM SYL-COURSE-ID.
-           05 LINE 4 COLUMN 1 VALUE "Course Name: ".
+           05 LINE 4 COLUMN 1 PIC X(15) FROM WS-LBL-COURSE-NM.
            05 LINE 4 COLUMN 15 PIC X(30) FROM SYL-COURSE-NAME.
            05 LINE 5 COLUMN 1 VALUE "Department: ".
            05 LINE 5 COLUMN 20 PIC X(4) FROM SYL-DEPARTMENT-ID.
            05 LINE 6 COLUMN 1 VALUE "Teacher ID: ".
            05 LINE 6 COLUMN 15 PIC X(5) FROM SYL-TEACHER-ID.
-           05 LINE 8 COLUMN 1 VALUE "Delete this syllabus? (Y/N): ".
+           05 LINE 8 COLUMN 1 PIC X(30) FROM WS-LBL-CONFIRM-PROMPT.
            05 LINE 8 COLUMN 50 PIC X USING WS-CONFIRMATION.
 
        PROCEDURE DIVISION.
        MAIN-PROCESS SECTION.
            PERFORM OPEN-FILE.
+           PERFORM SELECT-LANGUAGE.
+           PERFORM SET-SCREEN-LABELS.
            IF WS-FILE-SUCCESS
                PERFORM UNTIL WS-EXIT
                    PERFORM DELETE-SYLLABUS-PROCESS
@@ -76,10 +104,48 @@
            IF WS-FILE-NOT-FOUND
                DISPLAY "Error: Syllabus file not found."
                MOVE "N" TO WS-CONTINUE-FLAG
+           ELSE
+               OPEN I-O SYLLABUS-ARCHIVE-FILE
+               IF WS-ARCHIVE-NOT-FOUND
+                   CLOSE SYLLABUS-ARCHIVE-FILE
+                   OPEN OUTPUT SYLLABUS-ARCHIVE-FILE
+                   CLOSE SYLLABUS-ARCHIVE-FILE
+                   OPEN I-O SYLLABUS-ARCHIVE-FILE
+               END-IF
            END-IF.
 
        CLOSE-FILE SECTION.
            CLOSE SYLLABUS-FILE.
+           CLOSE SYLLABUS-ARCHIVE-FILE.
+
+       SELECT-LANGUAGE SECTION.
+           DISPLAY "Select language / 言語選択 (1=Japanese 2=English): "
+               WITH NO ADVANCING.
+           MOVE 1 TO WS-LANG-CHOICE.
+           ACCEPT WS-LANG-CHOICE.
+           IF WS-LANG-CHOICE = 2
+               MOVE "E" TO WS-LANG-CODE
+           ELSE
+               MOVE "J" TO WS-LANG-CODE
+           END-IF.
+
+       SET-SCREEN-LABELS SECTION.
+           IF WS-LANG-ENGLISH
+               MOVE "Delete Syllabus Screen"    TO WS-LBL-SEARCH-TITLE
+               MOVE "Enter course ID to delete: " TO WS-LBL-SEARCH-PROMPT
+               MOVE "Delete Confirmation"       TO WS-LBL-CONFIRM-TITLE
+               MOVE "Course ID: "               TO WS-LBL-COURSE-ID
+               MOVE "Course Name: "             TO WS-LBL-COURSE-NM
+               MOVE "Delete this syllabus? (Y/N): " TO WS-LBL-CONFIRM-PROMPT
+           ELSE
+               MOVE "シラバス削除画面"            TO WS-LBL-SEARCH-TITLE
+               MOVE "削除する科目コード: "         TO WS-LBL-SEARCH-PROMPT
+               MOVE "削除確認"                   TO WS-LBL-CONFIRM-TITLE
+               MOVE "科目コード: "                TO WS-LBL-COURSE-ID
+               MOVE "科目名: "                   TO WS-LBL-COURSE-NM
+               MOVE "このシラバスを削除しますか? (Y/N): "
+                   TO WS-LBL-CONFIRM-PROMPT
+           END-IF.
 
        DELETE-SYLLABUS-PROCESS SECTION.
            PERFORM SEARCH-SYLLABUS.
@@ -111,15 +177,69 @@
            ACCEPT DELETE-CONFIRM-SCREEN.
 
        DELETE-SYLLABUS-RECORD SECTION.
+           PERFORM ARCHIVE-SYLLABUS-RECORD.
+
            DELETE SYLLABUS-FILE
                INVALID KEY
                    DISPLAY "Error: Failed to delete record."
            END-DELETE.
 
            IF WS-FILE-SUCCESS
-               DISPLAY "Syllabus deleted successfully."
+               DISPLAY "Syllabus archived and deleted successfully."
            END-IF.
 
+       ARCHIVE-SYLLABUS-RECORD SECTION.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATE-WORK.
+
+           MOVE SYL-COURSE-ID       TO ARC-COURSE-ID.
+           MOVE SYL-COURSE-NAME     TO ARC-COURSE-NAME.
+           MOVE SYL-COURSE-NAME-EN  TO ARC-COURSE-NAME-EN.
+           MOVE SYL-DEPARTMENT-ID   TO ARC-DEPARTMENT-ID.
+           MOVE SYL-TEACHER-ID      TO ARC-TEACHER-ID.
+           MOVE SYL-SEMESTER        TO ARC-SEMESTER.
+           MOVE SYL-CREDITS         TO ARC-CREDITS.
+           MOVE SYL-DESCRIPTION     TO ARC-DESCRIPTION.
+           MOVE SYL-OBJECTIVES      TO ARC-OBJECTIVES.
+           MOVE SYL-WEEK-PLAN(1)    TO ARC-WEEK-PLAN(1).
+           MOVE SYL-WEEK-PLAN(2)    TO ARC-WEEK-PLAN(2).
+           MOVE SYL-WEEK-PLAN(3)    TO ARC-WEEK-PLAN(3).
+           MOVE SYL-WEEK-PLAN(4)    TO ARC-WEEK-PLAN(4).
+           MOVE SYL-WEEK-PLAN(5)    TO ARC-WEEK-PLAN(5).
+           MOVE SYL-WEEK-PLAN(6)    TO ARC-WEEK-PLAN(6).
+           MOVE SYL-WEEK-PLAN(7)    TO ARC-WEEK-PLAN(7).
+           MOVE SYL-WEEK-PLAN(8)    TO ARC-WEEK-PLAN(8).
+           MOVE SYL-WEEK-PLAN(9)    TO ARC-WEEK-PLAN(9).
+           MOVE SYL-WEEK-PLAN(10)   TO ARC-WEEK-PLAN(10).
+           MOVE SYL-WEEK-PLAN(11)   TO ARC-WEEK-PLAN(11).
+           MOVE SYL-WEEK-PLAN(12)   TO ARC-WEEK-PLAN(12).
+           MOVE SYL-WEEK-PLAN(13)   TO ARC-WEEK-PLAN(13).
+           MOVE SYL-WEEK-PLAN(14)   TO ARC-WEEK-PLAN(14).
+           MOVE SYL-WEEK-PLAN(15)   TO ARC-WEEK-PLAN(15).
+           MOVE SYL-PREREQ-COUNT    TO ARC-PREREQ-COUNT.
+           MOVE SYL-PREREQUISITES(1) TO ARC-PREREQUISITES(1).
+           MOVE SYL-PREREQUISITES(2) TO ARC-PREREQUISITES(2).
+           MOVE SYL-PREREQUISITES(3) TO ARC-PREREQUISITES(3).
+           MOVE SYL-PREREQUISITES(4) TO ARC-PREREQUISITES(4).
+           MOVE SYL-PREREQUISITES(5) TO ARC-PREREQUISITES(5).
+           MOVE SYL-STATUS          TO ARC-STATUS.
+           MOVE SYL-CLASSROOM       TO ARC-CLASSROOM.
+           MOVE SYL-DAY-OF-WEEK     TO ARC-DAY-OF-WEEK.
+           MOVE SYL-PERIOD          TO ARC-PERIOD.
+           MOVE SYL-MAX-CAPACITY    TO ARC-MAX-CAPACITY.
+           MOVE SYL-ACADEMIC-YEAR   TO ARC-ACADEMIC-YEAR.
+           MOVE SYL-EFFECTIVE-DATE  TO ARC-EFFECTIVE-DATE.
+           MOVE SYL-CO-TEACHER-COUNT TO ARC-CO-TEACHER-COUNT.
+           MOVE SYL-CO-TEACHERS(1)  TO ARC-CO-TEACHERS(1).
+           MOVE SYL-CO-TEACHERS(2)  TO ARC-CO-TEACHERS(2).
+           MOVE SYL-CO-TEACHERS(3)  TO ARC-CO-TEACHERS(3).
+           MOVE SYL-CO-TEACHERS(4)  TO ARC-CO-TEACHERS(4).
+           MOVE WS-DATE-WORK        TO ARC-DELETED-DATE.
+
+           REWRITE SYLLABUS-ARCHIVE-REC
+               INVALID KEY
+                   WRITE SYLLABUS-ARCHIVE-REC
+           END-REWRITE.
+
        CHECK-CONTINUE SECTION.
            DISPLAY " ".
            DISPLAY "Continue deleting? (Y/N): " WITH NO ADVANCING.
