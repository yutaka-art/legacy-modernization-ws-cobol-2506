@@ -0,0 +1,315 @@
+******************************************************************
+      * シラバス管理システム - 学科別単位数集計レポート
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SYLDCR.
+       AUTHOR. SHINYAY.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SYLLABUS-FILE
+               ASSIGN TO "syllabus.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SYL-COURSE-ID
+               FILE STATUS IS WS-SYL-STATUS.
+
+           SELECT DEPARTMENT-FILE
+               ASSIGN TO "department.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS DEP-ID
+               FILE STATUS IS WS-DEPT-STATUS.
+
+           SELECT REPORT-FILE
+               ASSIGN TO "department_credit_report.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD SYLLABUS-FILE.
+           COPY "SYLFILE.cpy".
+
+       FD DEPARTMENT-FILE.
+           COPY "DEPFILE.cpy".
+
+       FD REPORT-FILE.
+       01 REPORT-RECORD            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-SYL-STATUS            PIC XX VALUE "00".
+          88 WS-SYL-SUCCESS        VALUE "00".
+          88 WS-SYL-EOF            VALUE "10".
+
+       01 WS-DEPT-STATUS           PIC XX VALUE "00".
+          88 WS-DEPT-SUCCESS       VALUE "00".
+          88 WS-DEPT-NOT-FOUND     VALUE "23".
+          88 WS-DEPT-EOF           VALUE "10".
+
+       01 WS-REPORT-STATUS         PIC XX VALUE "00".
+          88 WS-REPORT-SUCCESS     VALUE "00".
+          88 WS-REPORT-ERROR       VALUE "35".
+
+       01 WS-DEPARTMENT-TABLE.
+          05 WS-DEPARTMENT-COUNT   PIC 9(04) VALUE ZERO.
+          05 WS-DEPARTMENT-ENTRY OCCURS 9999 TIMES.
+             10 WS-ENTRY-DEP-ID        PIC X(04).
+             10 WS-ENTRY-DEP-NAME      PIC X(30).
+             10 WS-ENTRY-COURSE-COUNT  PIC 9(04).
+             10 WS-ENTRY-CREDIT-TOTAL  PIC 9(05).
+
+       01 WS-I                     PIC 9(04) VALUE ZERO.
+
+       01 WS-GRAND-COURSE-COUNT    PIC 9(05) VALUE ZERO.
+       01 WS-GRAND-CREDIT-TOTAL    PIC 9(06) VALUE ZERO.
+
+       01 WS-REPORT-HEADERS.
+          05 WS-CURRENT-DATE         PIC X(10).
+          05 WS-PAGE-NUMBER          PIC 999 VALUE 1.
+
+       01 WS-REPORT-LINES.
+          05 WS-HEADER-LINE-1.
+             10 FILLER               PIC X(30) VALUE "シラバス管理システム".
+             10 FILLER               PIC X(10) VALUE SPACES.
+             10 FILLER               PIC X(10) VALUE "日付: ".
+             10 WS-DATE-OUT          PIC X(10).
+             10 FILLER               PIC X(05) VALUE SPACES.
+             10 FILLER               PIC X(12) VALUE "ページ:".
+             10 WS-PAGE-OUT          PIC ZZ9.
+
+          05 WS-HEADER-LINE-2.
+             10 FILLER               PIC X(50) VALUE
+                "学科別単位数集計レポート".
+
+          05 WS-HEADER-LINE-3.
+             10 FILLER               PIC X(80) VALUE ALL "=".
+
+          05 WS-HEADER-LINE-4.
+             10 FILLER               PIC X(15) VALUE "学科コード".
+             10 FILLER               PIC X(02) VALUE SPACES.
+             10 FILLER               PIC X(25) VALUE "学科名".
+             10 FILLER               PIC X(02) VALUE SPACES.
+             10 FILLER               PIC X(15) VALUE "開講科目数".
+             10 FILLER               PIC X(02) VALUE SPACES.
+             10 FILLER               PIC X(15) VALUE "合計単位数".
+
+          05 WS-DETAIL-LINE.
+             10 WS-DET-DEP-ID        PIC X(11).
+             10 WS-DET-DEP-NAME      PIC X(27).
+             10 WS-DET-COURSE-COUNT  PIC ZZZ9.
+             10 FILLER               PIC X(11) VALUE SPACES.
+             10 WS-DET-CREDIT-TOTAL  PIC ZZZZ9.
+
+          05 WS-SEPARATOR-LINE       PIC X(80) VALUE ALL "-".
+
+       01 WS-COUNTERS.
+          05 WS-LINE-COUNT         PIC 99 VALUE 0.
+          05 WS-RECORDS-PER-PAGE   PIC 99 VALUE 40.
+          05 WS-TOTAL-RECORDS      PIC 999 VALUE 0.
+
+       01 WS-DATE-WORK.
+          05 WS-DATE-YEAR          PIC 9(4).
+          05 WS-DATE-MONTH         PIC 9(2).
+          05 WS-DATE-DAY           PIC 9(2).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           PERFORM OPEN-FILES.
+           IF WS-SYL-SUCCESS AND WS-DEPT-SUCCESS AND WS-REPORT-SUCCESS
+               PERFORM LOAD-DEPARTMENTS
+               PERFORM COUNT-COURSES
+               PERFORM GENERATE-REPORT-HEADER
+               PERFORM GENERATE-REPORT-BODY
+               PERFORM GENERATE-REPORT-FOOTER
+               DISPLAY "レポートが正常に生成されました。"
+               DISPLAY "ファイル名: department_credit_report.txt"
+           ELSE
+               IF NOT WS-SYL-SUCCESS
+                   DISPLAY "エラー: シラバスファイルが見つかりません。"
+               ELSE
+                   IF NOT WS-DEPT-SUCCESS
+                       DISPLAY "エラー: 学科ファイルが見つかりません。"
+                   ELSE
+                       DISPLAY "エラー: レポートファイルを作成できません。"
+                   END-IF
+               END-IF
+           END-IF.
+
+           PERFORM CLOSE-FILES.
+           GOBACK.
+
+       OPEN-FILES.
+           OPEN INPUT SYLLABUS-FILE.
+           OPEN INPUT DEPARTMENT-FILE.
+           IF WS-SYL-SUCCESS AND WS-DEPT-SUCCESS
+               OPEN OUTPUT REPORT-FILE
+           END-IF.
+
+       CLOSE-FILES.
+           CLOSE SYLLABUS-FILE.
+           CLOSE DEPARTMENT-FILE.
+           IF WS-REPORT-SUCCESS
+               CLOSE REPORT-FILE
+           END-IF.
+
+       LOAD-DEPARTMENTS.
+           MOVE LOW-VALUES TO DEP-ID.
+           START DEPARTMENT-FILE KEY >= DEP-ID
+               INVALID KEY
+                   MOVE "10" TO WS-DEPT-STATUS
+           END-START.
+
+           PERFORM UNTIL WS-DEPT-EOF OR WS-DEPARTMENT-COUNT >= 9999
+               READ DEPARTMENT-FILE NEXT RECORD
+                   AT END
+                       MOVE "10" TO WS-DEPT-STATUS
+                   NOT AT END
+                       ADD 1 TO WS-DEPARTMENT-COUNT
+                       MOVE DEP-ID TO
+                           WS-ENTRY-DEP-ID(WS-DEPARTMENT-COUNT)
+                       MOVE DEP-NAME TO
+                           WS-ENTRY-DEP-NAME(WS-DEPARTMENT-COUNT)
+                       MOVE ZERO TO
+                           WS-ENTRY-COURSE-COUNT(WS-DEPARTMENT-COUNT)
+                       MOVE ZERO TO
+                           WS-ENTRY-CREDIT-TOTAL(WS-DEPARTMENT-COUNT)
+               END-READ
+           END-PERFORM.
+
+           MOVE "00" TO WS-DEPT-STATUS.
+
+       COUNT-COURSES.
+           MOVE LOW-VALUES TO SYL-COURSE-ID.
+           START SYLLABUS-FILE KEY >= SYL-COURSE-ID
+               INVALID KEY
+                   MOVE "10" TO WS-SYL-STATUS
+           END-START.
+
+           PERFORM UNTIL WS-SYL-EOF
+               READ SYLLABUS-FILE NEXT RECORD
+                   AT END
+                       MOVE "10" TO WS-SYL-STATUS
+                   NOT AT END
+                       PERFORM FIND-DEPARTMENT-IN-TABLE
+               END-READ
+           END-PERFORM.
+
+           MOVE "00" TO WS-SYL-STATUS.
+
+       FIND-DEPARTMENT-IN-TABLE.
+           PERFORM VARYING WS-I FROM 1 BY 1
+               UNTIL WS-I > WS-DEPARTMENT-COUNT
+               IF WS-ENTRY-DEP-ID(WS-I) = SYL-DEPARTMENT-ID
+                   ADD 1 TO WS-ENTRY-COURSE-COUNT(WS-I)
+                   ADD SYL-CREDITS TO WS-ENTRY-CREDIT-TOTAL(WS-I)
+                   MOVE WS-DEPARTMENT-COUNT TO WS-I
+               END-IF
+           END-PERFORM.
+
+       GENERATE-REPORT-HEADER.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATE-WORK.
+           STRING WS-DATE-YEAR "-" WS-DATE-MONTH "-" WS-DATE-DAY
+               DELIMITED BY SIZE INTO WS-DATE-OUT.
+           MOVE WS-PAGE-NUMBER TO WS-PAGE-OUT.
+
+           MOVE WS-HEADER-LINE-1 TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE WS-HEADER-LINE-2 TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE WS-HEADER-LINE-3 TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE WS-HEADER-LINE-4 TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE WS-HEADER-LINE-3 TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE 5 TO WS-LINE-COUNT.
+
+       GENERATE-REPORT-BODY.
+           PERFORM VARYING WS-I FROM 1 BY 1
+               UNTIL WS-I > WS-DEPARTMENT-COUNT
+               IF WS-ENTRY-COURSE-COUNT(WS-I) > 0
+                   MOVE WS-ENTRY-DEP-ID(WS-I) TO WS-DET-DEP-ID
+                   MOVE WS-ENTRY-DEP-NAME(WS-I) TO WS-DET-DEP-NAME
+                   MOVE WS-ENTRY-COURSE-COUNT(WS-I)
+                       TO WS-DET-COURSE-COUNT
+                   MOVE WS-ENTRY-CREDIT-TOTAL(WS-I)
+                       TO WS-DET-CREDIT-TOTAL
+
+                   IF WS-LINE-COUNT >= WS-RECORDS-PER-PAGE
+                       PERFORM NEW-PAGE
+                   END-IF
+
+                   MOVE WS-DETAIL-LINE TO REPORT-RECORD
+                   WRITE REPORT-RECORD
+
+                   ADD 1 TO WS-LINE-COUNT
+                   ADD 1 TO WS-TOTAL-RECORDS
+                   ADD WS-ENTRY-COURSE-COUNT(WS-I)
+                       TO WS-GRAND-COURSE-COUNT
+                   ADD WS-ENTRY-CREDIT-TOTAL(WS-I)
+                       TO WS-GRAND-CREDIT-TOTAL
+               END-IF
+           END-PERFORM.
+
+       NEW-PAGE.
+           ADD 1 TO WS-PAGE-NUMBER.
+           MOVE WS-PAGE-NUMBER TO WS-PAGE-OUT.
+
+           MOVE SPACES TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE WS-HEADER-LINE-1 TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE WS-HEADER-LINE-2 TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE WS-HEADER-LINE-3 TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE WS-HEADER-LINE-4 TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE WS-HEADER-LINE-3 TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE 7 TO WS-LINE-COUNT.
+
+       GENERATE-REPORT-FOOTER.
+           MOVE SPACES TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE WS-SEPARATOR-LINE TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE SPACES TO REPORT-RECORD.
+           STRING "合計学科数: " WS-TOTAL-RECORDS
+               DELIMITED BY SIZE INTO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE SPACES TO REPORT-RECORD.
+           STRING "総開講科目数: " WS-GRAND-COURSE-COUNT
+               DELIMITED BY SIZE INTO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE SPACES TO REPORT-RECORD.
+           STRING "総合計単位数: " WS-GRAND-CREDIT-TOTAL
+               DELIMITED BY SIZE INTO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE WS-SEPARATOR-LINE TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE SPACES TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE "*** レポート終了 ***" TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
