@@ -0,0 +1,245 @@
+******************************************************************
+      * シラバス管理システム - 学科マスタ管理プログラム
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SYLDEP.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  GNUCOBOL.
+       OBJECT-COMPUTER.  GNUCOBOL.
+       SPECIAL-NAMES.
+           CONSOLE IS CRT.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DEPARTMENT-FILE
+               ASSIGN TO "department.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS DEP-ID
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DEPARTMENT-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY DEPFILE.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS           PIC XX VALUE "00".
+           88  WS-FILE-SUCCESS      VALUE "00".
+           88  WS-FILE-NOT-FOUND    VALUE "23".
+           88  WS-FILE-DUP          VALUE "22".
+           88  WS-FILE-EOF          VALUE "10".
+
+       01  WS-CONTINUE-FLAG         PIC X VALUE "Y".
+           88  WS-CONTINUE          VALUE "Y", "y".
+           88  WS-EXIT              VALUE "N", "n".
+
+       01  WS-CHOICE                PIC 9 VALUE 0.
+           88  WS-VALID-CHOICE      VALUE 1 THRU 5.
+
+       01  WS-SEARCH-ID             PIC X(4) VALUE SPACES.
+
+       COPY LIBERROR.
+
+       SCREEN SECTION.
+       01  DEPT-MENU-SCREEN.
+           05  LINE 2 COL 1         VALUE "学科マスタメニュー".
+           05  LINE 4 COL 1         VALUE "1. 学科登録".
+           05  LINE 5 COL 1         VALUE "2. 学科照会".
+           05  LINE 6 COL 1         VALUE "3. 学科修正".
+           05  LINE 7 COL 1         VALUE "4. 学科削除".
+           05  LINE 8 COL 1         VALUE "5. 学科一覧".
+           05  LINE 9 COL 1         VALUE "9. 戻る".
+           05  LINE 11 COL 1        VALUE "選択: ".
+           05  LINE 11 COL 8        PIC 9 USING WS-CHOICE.
+
+       01  DEPT-INPUT-SCREEN.
+           05  LINE 2 COL 1         VALUE "学科登録".
+           05  LINE 4 COL 1         VALUE "学科コード: ".
+           05  LINE 4 COL 13        PIC X(4) USING DEP-ID.
+           05  LINE 5 COL 1         VALUE "学科名: ".
+           05  LINE 5 COL 9         PIC X(30) USING DEP-NAME.
+           05  LINE 6 COL 1         VALUE "学部: ".
+           05  LINE 6 COL 7         PIC X(20) USING DEP-FACULTY.
+           05  LINE 7 COL 1         VALUE "主任教員ID: ".
+           05  LINE 7 COL 13        PIC X(5) USING DEP-CHAIR-ID.
+           05  LINE 8 COL 1         VALUE "所在地: ".
+           05  LINE 8 COL 9         PIC X(15) USING DEP-OFFICE-LOCATION.
+           05  LINE 9 COL 1         VALUE "電話番号: ".
+           05  LINE 9 COL 11        PIC X(15) USING DEP-PHONE.
+           05  LINE 10 COL 1        VALUE "メール: ".
+           05  LINE 10 COL 9        PIC X(30) USING DEP-EMAIL.
+           05  LINE 11 COL 1        VALUE "設立年: ".
+           05  LINE 11 COL 9        PIC 9(4) USING DEP-ESTABLISHMENT-YEAR.
+
+       01  DEPT-SEARCH-SCREEN.
+           05  LINE 2 COL 1         VALUE "学科検索".
+           05  LINE 4 COL 1         VALUE "学科コード: ".
+           05  LINE 4 COL 13        PIC X(4) USING WS-SEARCH-ID.
+
+       01  DEPT-DISPLAY-SCREEN.
+           05  LINE 2 COL 1         VALUE "学科情報".
+           05  LINE 4 COL 1         VALUE "学科コード: ".
+           05  LINE 4 COL 13        PIC X(4) FROM DEP-ID.
+           05  LINE 5 COL 1         VALUE "学科名: ".
+           05  LINE 5 COL 9         PIC X(30) FROM DEP-NAME.
+           05  LINE 6 COL 1         VALUE "学部: ".
+           05  LINE 6 COL 7         PIC X(20) FROM DEP-FACULTY.
+           05  LINE 7 COL 1         VALUE "主任教員ID: ".
+           05  LINE 7 COL 13        PIC X(5) FROM DEP-CHAIR-ID.
+           05  LINE 8 COL 1         VALUE "所在地: ".
+           05  LINE 8 COL 9         PIC X(15) FROM DEP-OFFICE-LOCATION.
+           05  LINE 9 COL 1         VALUE "電話番号: ".
+           05  LINE 9 COL 11        PIC X(15) FROM DEP-PHONE.
+           05  LINE 10 COL 1        VALUE "メール: ".
+           05  LINE 10 COL 9        PIC X(30) FROM DEP-EMAIL.
+           05  LINE 11 COL 1        VALUE "設立年: ".
+           05  LINE 11 COL 9        PIC 9(4) FROM DEP-ESTABLISHMENT-YEAR.
+           05  LINE 12 COL 1        VALUE "状態: ".
+           05  LINE 12 COL 7        PIC X(1) FROM DEP-STATUS.
+
+       01  DEPT-LIST-HEADER.
+           05  BLANK SCREEN.
+           05  LINE 1 COL 1         VALUE "学科一覧".
+           05  LINE 2 COL 1         VALUE
+               "========================================".
+           05  LINE 3 COL 1         VALUE "コード  学科名                     状態".
+           05  LINE 4 COL 1         VALUE
+               "========================================".
+
+       01  CONTINUE-SCREEN.
+           05  LINE 14 COL 1        VALUE "続行しますか？ (Y/N): ".
+           05  LINE 14 COL 25       PIC X USING WS-CONTINUE-FLAG.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS SECTION.
+           PERFORM OPEN-FILE
+           PERFORM UNTIL WS-EXIT
+               PERFORM DISPLAY-MENU
+               PERFORM PROCESS-CHOICE
+               IF NOT WS-EXIT
+                   PERFORM CHECK-CONTINUE
+               END-IF
+           END-PERFORM
+           PERFORM CLOSE-FILE
+           GOBACK.
+
+       OPEN-FILE SECTION.
+           OPEN I-O DEPARTMENT-FILE
+           IF WS-FILE-NOT-FOUND
+               OPEN OUTPUT DEPARTMENT-FILE
+               CLOSE DEPARTMENT-FILE
+               OPEN I-O DEPARTMENT-FILE
+           END-IF.
+
+       CLOSE-FILE SECTION.
+           CLOSE DEPARTMENT-FILE.
+
+       DISPLAY-MENU SECTION.
+           DISPLAY DEPT-MENU-SCREEN
+           ACCEPT DEPT-MENU-SCREEN.
+
+       PROCESS-CHOICE SECTION.
+           EVALUATE WS-CHOICE
+               WHEN 1
+                   PERFORM REGISTER-DEPT
+               WHEN 2
+                   PERFORM SEARCH-DEPT
+               WHEN 3
+                   PERFORM UPDATE-DEPT
+               WHEN 4
+                   PERFORM DELETE-DEPT
+               WHEN 5
+                   PERFORM LIST-DEPTS
+               WHEN 9
+                   MOVE "N" TO WS-CONTINUE-FLAG
+               WHEN OTHER
+                   DISPLAY MSG-INVALID-INPUT
+           END-EVALUATE.
+
+       REGISTER-DEPT SECTION.
+           INITIALIZE DEPARTMENT-RECORD
+           DISPLAY DEPT-INPUT-SCREEN
+           ACCEPT DEPT-INPUT-SCREEN
+           MOVE "A" TO DEP-STATUS
+           WRITE DEPARTMENT-RECORD
+               INVALID KEY
+                   DISPLAY MSG-DUPLICATE-KEY
+               NOT INVALID KEY
+                   DISPLAY "学科を登録しました。"
+           END-WRITE.
+
+       SEARCH-DEPT SECTION.
+           DISPLAY DEPT-SEARCH-SCREEN
+           ACCEPT DEPT-SEARCH-SCREEN
+           MOVE WS-SEARCH-ID TO DEP-ID
+           READ DEPARTMENT-FILE
+               INVALID KEY
+                   DISPLAY MSG-RECORD-NOT-FOUND
+               NOT INVALID KEY
+                   DISPLAY DEPT-DISPLAY-SCREEN
+           END-READ.
+
+       UPDATE-DEPT SECTION.
+           DISPLAY DEPT-SEARCH-SCREEN
+           ACCEPT DEPT-SEARCH-SCREEN
+           MOVE WS-SEARCH-ID TO DEP-ID
+           READ DEPARTMENT-FILE
+               INVALID KEY
+                   DISPLAY MSG-RECORD-NOT-FOUND
+               NOT INVALID KEY
+                   DISPLAY DEPT-INPUT-SCREEN
+                   ACCEPT DEPT-INPUT-SCREEN
+                   REWRITE DEPARTMENT-RECORD
+                       INVALID KEY
+                           DISPLAY MSG-FILE-WRITE
+                       NOT INVALID KEY
+                           DISPLAY "学科情報を更新しました。"
+                   END-REWRITE
+           END-READ.
+
+       DELETE-DEPT SECTION.
+           DISPLAY DEPT-SEARCH-SCREEN
+           ACCEPT DEPT-SEARCH-SCREEN
+           MOVE WS-SEARCH-ID TO DEP-ID
+           READ DEPARTMENT-FILE
+               INVALID KEY
+                   DISPLAY MSG-RECORD-NOT-FOUND
+               NOT INVALID KEY
+                   DISPLAY DEPT-DISPLAY-SCREEN
+                   DISPLAY "この学科を削除しますか？ (Y/N): "
+                   ACCEPT WS-CONTINUE-FLAG
+                   IF WS-CONTINUE
+                       DELETE DEPARTMENT-FILE
+                           INVALID KEY
+                               DISPLAY MSG-FILE-WRITE
+                           NOT INVALID KEY
+                               DISPLAY "学科を削除しました。"
+                       END-DELETE
+                   END-IF
+           END-READ.
+
+       LIST-DEPTS SECTION.
+           DISPLAY DEPT-LIST-HEADER
+           MOVE LOW-VALUES TO DEP-ID
+           START DEPARTMENT-FILE KEY >= DEP-ID
+               INVALID KEY
+                   CONTINUE
+           END-START
+           PERFORM UNTIL WS-FILE-EOF
+               READ DEPARTMENT-FILE NEXT
+                   AT END
+                       MOVE "10" TO WS-FILE-STATUS
+                   NOT AT END
+                       DISPLAY DEP-ID SPACE SPACE DEP-NAME
+                           SPACE SPACE DEP-STATUS
+               END-READ
+           END-PERFORM
+           MOVE "00" TO WS-FILE-STATUS.
+
+       CHECK-CONTINUE SECTION.
+           DISPLAY CONTINUE-SCREEN
+           ACCEPT CONTINUE-SCREEN.
