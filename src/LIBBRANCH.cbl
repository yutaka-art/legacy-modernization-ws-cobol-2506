@@ -0,0 +1,220 @@
+******************************************************************
+      * 図書館管理システム - 分館マスタ管理プログラム
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LIBBRANCH.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  GNUCOBOL.
+       OBJECT-COMPUTER.  GNUCOBOL.
+       SPECIAL-NAMES.
+           CONSOLE IS CRT.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BRANCH-FILE
+               ASSIGN TO "branch.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS BRANCH-CODE
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BRANCH-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY BRANCHFILE.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS           PIC XX VALUE "00".
+           88  WS-FILE-SUCCESS      VALUE "00".
+           88  WS-FILE-NOT-FOUND    VALUE "23".
+           88  WS-FILE-DUP          VALUE "22".
+           88  WS-FILE-EOF          VALUE "10".
+
+       01  WS-CONTINUE-FLAG         PIC X VALUE "Y".
+           88  WS-CONTINUE          VALUE "Y", "y".
+           88  WS-EXIT              VALUE "N", "n".
+
+       01  WS-CHOICE                PIC 9 VALUE 0.
+           88  WS-VALID-CHOICE      VALUE 1 THRU 5.
+
+       01  WS-SEARCH-CODE           PIC X(4) VALUE SPACES.
+
+       COPY LIBERROR.
+
+       SCREEN SECTION.
+       01  BRANCH-MENU-SCREEN.
+           05  LINE 2 COL 1         VALUE "分館マスタメニュー".
+           05  LINE 4 COL 1         VALUE "1. 分館登録".
+           05  LINE 5 COL 1         VALUE "2. 分館照会".
+           05  LINE 6 COL 1         VALUE "3. 分館修正".
+           05  LINE 7 COL 1         VALUE "4. 分館削除".
+           05  LINE 8 COL 1         VALUE "5. 分館一覧".
+           05  LINE 9 COL 1         VALUE "9. 戻る".
+           05  LINE 11 COL 1        VALUE "選択: ".
+           05  LINE 11 COL 8        PIC 9 USING WS-CHOICE.
+
+       01  BRANCH-INPUT-SCREEN.
+           05  LINE 2 COL 1         VALUE "分館登録".
+           05  LINE 4 COL 1         VALUE "分館コード: ".
+           05  LINE 4 COL 13        PIC X(4) USING BRANCH-CODE.
+           05  LINE 5 COL 1         VALUE "分館名: ".
+           05  LINE 5 COL 9         PIC X(30) USING BRANCH-NAME.
+
+       01  BRANCH-SEARCH-SCREEN.
+           05  LINE 2 COL 1         VALUE "分館検索".
+           05  LINE 4 COL 1         VALUE "分館コード: ".
+           05  LINE 4 COL 13        PIC X(4) USING WS-SEARCH-CODE.
+
+       01  BRANCH-DISPLAY-SCREEN.
+           05  LINE 2 COL 1         VALUE "分館情報".
+           05  LINE 4 COL 1         VALUE "分館コード: ".
+           05  LINE 4 COL 13        PIC X(4) FROM BRANCH-CODE.
+           05  LINE 5 COL 1         VALUE "分館名: ".
+           05  LINE 5 COL 9         PIC X(30) FROM BRANCH-NAME.
+           05  LINE 6 COL 1         VALUE "状態: ".
+           05  LINE 6 COL 7         PIC X(1) FROM BRANCH-STATUS.
+
+       01  BRANCH-LIST-HEADER.
+           05  BLANK SCREEN.
+           05  LINE 1 COL 1         VALUE "分館一覧".
+           05  LINE 2 COL 1         VALUE
+               "========================================".
+           05  LINE 3 COL 1         VALUE "コード  分館名                     状態".
+           05  LINE 4 COL 1         VALUE
+               "========================================".
+
+       01  CONTINUE-SCREEN.
+           05  LINE 14 COL 1        VALUE "続行しますか？ (Y/N): ".
+           05  LINE 14 COL 25       PIC X USING WS-CONTINUE-FLAG.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS SECTION.
+           PERFORM OPEN-FILE
+           PERFORM UNTIL WS-EXIT
+               PERFORM DISPLAY-MENU
+               PERFORM PROCESS-CHOICE
+               IF NOT WS-EXIT
+                   PERFORM CHECK-CONTINUE
+               END-IF
+           END-PERFORM
+           PERFORM CLOSE-FILE
+           GOBACK.
+
+       OPEN-FILE SECTION.
+           OPEN I-O BRANCH-FILE
+           IF WS-FILE-NOT-FOUND
+               DISPLAY MSG-FILE-NOT-FOUND
+               MOVE "N" TO WS-CONTINUE-FLAG
+           END-IF.
+
+       CLOSE-FILE SECTION.
+           CLOSE BRANCH-FILE.
+
+       DISPLAY-MENU SECTION.
+           DISPLAY BRANCH-MENU-SCREEN
+           ACCEPT BRANCH-MENU-SCREEN.
+
+       PROCESS-CHOICE SECTION.
+           EVALUATE WS-CHOICE
+               WHEN 1
+                   PERFORM REGISTER-BRANCH
+               WHEN 2
+                   PERFORM SEARCH-BRANCH
+               WHEN 3
+                   PERFORM UPDATE-BRANCH
+               WHEN 4
+                   PERFORM DELETE-BRANCH
+               WHEN 5
+                   PERFORM LIST-BRANCHES
+               WHEN 9
+                   MOVE "N" TO WS-CONTINUE-FLAG
+               WHEN OTHER
+                   DISPLAY MSG-INVALID-INPUT
+           END-EVALUATE.
+
+       REGISTER-BRANCH SECTION.
+           INITIALIZE BRANCH-RECORD
+           DISPLAY BRANCH-INPUT-SCREEN
+           ACCEPT BRANCH-INPUT-SCREEN
+           MOVE "A" TO BRANCH-STATUS
+           WRITE BRANCH-RECORD
+               INVALID KEY
+                   DISPLAY MSG-DUPLICATE-KEY
+               NOT INVALID KEY
+                   DISPLAY "分館を登録しました。"
+           END-WRITE.
+
+       SEARCH-BRANCH SECTION.
+           DISPLAY BRANCH-SEARCH-SCREEN
+           ACCEPT BRANCH-SEARCH-SCREEN
+           MOVE WS-SEARCH-CODE TO BRANCH-CODE
+           READ BRANCH-FILE
+               INVALID KEY
+                   DISPLAY MSG-RECORD-NOT-FOUND
+               NOT INVALID KEY
+                   DISPLAY BRANCH-DISPLAY-SCREEN
+           END-READ.
+
+       UPDATE-BRANCH SECTION.
+           DISPLAY BRANCH-SEARCH-SCREEN
+           ACCEPT BRANCH-SEARCH-SCREEN
+           MOVE WS-SEARCH-CODE TO BRANCH-CODE
+           READ BRANCH-FILE
+               INVALID KEY
+                   DISPLAY MSG-RECORD-NOT-FOUND
+               NOT INVALID KEY
+                   DISPLAY BRANCH-INPUT-SCREEN
+                   ACCEPT BRANCH-INPUT-SCREEN
+                   REWRITE BRANCH-RECORD
+                       INVALID KEY
+                           DISPLAY MSG-FILE-WRITE
+                       NOT INVALID KEY
+                           DISPLAY "分館情報を更新しました。"
+                   END-REWRITE
+           END-READ.
+
+       DELETE-BRANCH SECTION.
+           DISPLAY BRANCH-SEARCH-SCREEN
+           ACCEPT BRANCH-SEARCH-SCREEN
+           MOVE WS-SEARCH-CODE TO BRANCH-CODE
+           READ BRANCH-FILE
+               INVALID KEY
+                   DISPLAY MSG-RECORD-NOT-FOUND
+               NOT INVALID KEY
+                   DISPLAY BRANCH-DISPLAY-SCREEN
+                   DISPLAY "この分館を削除しますか？ (Y/N): "
+                   ACCEPT WS-CONTINUE-FLAG
+                   IF WS-CONTINUE
+                       DELETE BRANCH-FILE
+                           INVALID KEY
+                               DISPLAY MSG-FILE-WRITE
+                           NOT INVALID KEY
+                               DISPLAY "分館を削除しました。"
+                       END-DELETE
+                   END-IF
+           END-READ.
+
+       LIST-BRANCHES SECTION.
+           DISPLAY BRANCH-LIST-HEADER
+           MOVE LOW-VALUES TO BRANCH-CODE
+           START BRANCH-FILE KEY >= BRANCH-CODE
+               INVALID KEY
+                   CONTINUE
+           END-START
+           PERFORM UNTIL WS-FILE-EOF
+               READ BRANCH-FILE NEXT
+                   AT END
+                       MOVE "10" TO WS-FILE-STATUS
+                   NOT AT END
+                       DISPLAY BRANCH-CODE SPACE SPACE BRANCH-NAME
+                           SPACE SPACE BRANCH-STATUS
+               END-READ
+           END-PERFORM
+           MOVE "00" TO WS-FILE-STATUS.
+
+       CHECK-CONTINUE SECTION.
+           DISPLAY CONTINUE-SCREEN
+           ACCEPT CONTINUE-SCREEN.
